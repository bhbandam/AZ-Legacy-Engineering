@@ -172,6 +172,27 @@
        01 ENABLE-LOGGING                    PIC X          VALUE 'Y'.
           88 LOGGING-IS-ENABLED                            VALUE 'Y'.
           88 LOGGING-IS-DISABLED                           VALUE 'N'.
+
+       01 WBAUDTDB-DD                       PIC X(8)   VALUE 'WBAUDTDB'.
+       01 AUD-UTIME                         PIC S9(15) COMP-3.
+       01 AUD-CALL-COUNT                 PIC 9(3)  COMP  VALUE ZERO.
+
+      *****************************************************************
+      *  STRUCTURED AUDIT RECORD WRITTEN TO WBAUDTDB ALONGSIDE EACH    *
+      *  CSMT LOG MESSAGE. SEE WRITE-AUDIT-REC. MSCMTICS IS A GENERIC  *
+      *  LISTENER WITH NO PER-CUSTOMER CONTEXT, SO THE SSN/ACCOUNT    *
+      *  PORTION OF THE KEY IS LEFT BLANK.                            *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05 AUD-KEY.
+              10 AUD-SSN                    PIC X(9).
+              10 AUD-ACCT-NUM               PIC X(10).
+              10 AUD-DATE                   PIC X(10).
+              10 AUD-SEQ-NUM                PIC 9(10).
+           05 AUD-TIME                      PIC X(08).
+           05 AUD-SOURCE-PGM                PIC X(08)  VALUE 'MSCMTICS'.
+           05 AUD-MESSAGE                   PIC X(80).
+
        01 SOCKET-OPENED                     PIC X          VALUE 'N'.
           88 SOCKET-IS-OPENED                              VALUE 'Y'.
           88 SOCKET-IS-CLOSED                              VALUE 'N'.
@@ -214,6 +235,21 @@
           05 FILLER                         PIC X      VALUE SPACE.
           05 LOG-MSG-BUFFER                 PIC X(80) VALUE SPACES.
 
+      *****************************************************************
+      *  STRUCTURED LOG RECORD - ONE ENTRY PER ELM LINK REQUEST       *
+      *****************************************************************
+       01 ELM-REQ-LOG.
+          05 ERL-TASK-NUMBER                PIC 9(7).
+          05 ERL-PROGRAM                    PIC X(8).
+          05 ERL-STATUS                     PIC X.
+             88 ERL-STATUS-OK                      VALUE 'S'.
+             88 ERL-STATUS-INVALID                 VALUE 'I'.
+             88 ERL-STATUS-ABEND                   VALUE 'A'.
+          05 ERL-DURATION                   PIC S9(8) COMP-3.
+
+       01 LINK-START-ABSTIME                PIC S9(15) COMP-3 VALUE 0.
+       01 LINK-END-ABSTIME                  PIC S9(15) COMP-3 VALUE 0.
+
        01 TCP-ERROR-INFO.
           05  TCP-ERROR-MSG             PIC X(24).
           05  FILLER                    PIC X(9) VALUE ' RETCODE='.
@@ -307,6 +343,15 @@
           05 FF-IS-CODE                     PIC X.
           05 FF-IS-DISABLED                 PIC X(8) VALUE 'DISABLED'.
 
+      *****************************************************************
+      *  A CLIENT MAY ASK TO BE LINKED TO THIS RESERVED PROGRAM NAME  *
+      *  TO GET A HEARTBEAT/HEALTH-CHECK REPLY STRAIGHT BACK FROM THE *
+      *  LISTENER, WITHOUT AN EXEC CICS LINK TO ANY USER PROGRAM.     *
+      *****************************************************************
+       01 HEARTBEAT-PROGRAM-NAME            PIC X(8) VALUE 'MSCMPING'.
+       01 HEARTBEAT-REPLY-TEXT              PIC X(16)
+           VALUE 'MSCMTICS-ALIVE'.
+
 
       *****************************************************************
       *  PROCEDURE DIVISION AND MAINLINE CODE                         *
@@ -864,7 +909,25 @@
            MOVE TP-LINKTO-1 TO TRACE-ID.
            PERFORM TRACE-POINTS THRU TRACE-POINTS-EXIT.
 
-           IF LISTENER-WAS-STANDARD AND
+           EXEC CICS ASKTIME ABSTIME(LINK-START-ABSTIME) END-EXEC.
+
+           IF CID-LINK-TO-PROG = HEARTBEAT-PROGRAM-NAME THEN
+      *********************************************************
+      *****   THIS IS A HEARTBEAT/HEALTH-CHECK REQUEST -      *
+      *****   ANSWERED DIRECTLY BY THE LISTENER WITHOUT       *
+      *****   LINKING TO A USER PROGRAM                       *
+      *********************************************************
+              PERFORM BUILD-HEARTBEAT-REPLY THRU
+                      BUILD-HEARTBEAT-REPLY-EXIT
+
+              EXEC CICS ASKTIME ABSTIME(LINK-END-ABSTIME) END-EXEC
+              COMPUTE ERL-DURATION =
+                      LINK-END-ABSTIME - LINK-START-ABSTIME
+              MOVE CID-LINK-TO-PROG TO ERL-PROGRAM
+              SET ERL-STATUS-OK TO TRUE
+              PERFORM WRITE-ELM-REQ-LOG
+
+           ELSE IF LISTENER-WAS-STANDARD AND
               (CID-VERSION-1 OR
                (CID-VERSION-2 AND PT-NONE)) THEN
       *********************************************************
@@ -886,6 +949,13 @@
 
               EXEC CICS HANDLE ABEND CANCEL END-EXEC
 
+              EXEC CICS ASKTIME ABSTIME(LINK-END-ABSTIME) END-EXEC
+              COMPUTE ERL-DURATION =
+                      LINK-END-ABSTIME - LINK-START-ABSTIME
+              MOVE CID-LINK-TO-PROG TO ERL-PROGRAM
+              SET ERL-STATUS-OK TO TRUE
+              PERFORM WRITE-ELM-REQ-LOG
+
            ELSE IF CID-VERSION-2 AND PT-NONE THEN
       *********************************************************
       *****   THIS IS THE NON-PERSISTENT CASE FOR ELM         *
@@ -905,6 +975,13 @@
 
               EXEC CICS HANDLE ABEND CANCEL END-EXEC
 
+              EXEC CICS ASKTIME ABSTIME(LINK-END-ABSTIME) END-EXEC
+              COMPUTE ERL-DURATION =
+                      LINK-END-ABSTIME - LINK-START-ABSTIME
+              MOVE CID-LINK-TO-PROG TO ERL-PROGRAM
+              SET ERL-STATUS-OK TO TRUE
+              PERFORM WRITE-ELM-REQ-LOG
+
            ELSE
       *********************************************************
       *****   THIS IS THE PERSISTENT CASE
@@ -935,6 +1012,13 @@
                       BUILD-STATUS-EXECUTION-OK-EXIT
 
               EXEC CICS HANDLE ABEND CANCEL END-EXEC
+
+              EXEC CICS ASKTIME ABSTIME(LINK-END-ABSTIME) END-EXEC
+              COMPUTE ERL-DURATION =
+                      LINK-END-ABSTIME - LINK-START-ABSTIME
+              MOVE CID-LINK-TO-PROG TO ERL-PROGRAM
+              SET ERL-STATUS-OK TO TRUE
+              PERFORM WRITE-ELM-REQ-LOG
            END-IF.
 
            MOVE TP-LINKTO-2 TO TRACE-ID.
@@ -957,6 +1041,12 @@
 
            EXEC CICS HANDLE ABEND CANCEL END-EXEC.
 
+           EXEC CICS ASKTIME ABSTIME(LINK-END-ABSTIME) END-EXEC.
+           COMPUTE ERL-DURATION = LINK-END-ABSTIME - LINK-START-ABSTIME.
+           MOVE CID-LINK-TO-PROG TO ERL-PROGRAM.
+           SET ERL-STATUS-ABEND TO TRUE.
+           PERFORM WRITE-ELM-REQ-LOG.
+
            GO TO LINK-TO-USERPROG-EXIT.
 
        LINK-TO-USERPROG-ABEND-NPTRM.
@@ -966,6 +1056,12 @@
 
            EXEC CICS HANDLE ABEND CANCEL END-EXEC.
 
+           EXEC CICS ASKTIME ABSTIME(LINK-END-ABSTIME) END-EXEC.
+           COMPUTE ERL-DURATION = LINK-END-ABSTIME - LINK-START-ABSTIME.
+           MOVE CID-LINK-TO-PROG TO ERL-PROGRAM.
+           SET ERL-STATUS-ABEND TO TRUE.
+           PERFORM WRITE-ELM-REQ-LOG.
+
            GO TO LINK-TO-USERPROG-EXIT.
 
        LINK-TO-USERPROG-INVALID.
@@ -974,6 +1070,12 @@
 
            EXEC CICS HANDLE ABEND CANCEL END-EXEC.
 
+           EXEC CICS ASKTIME ABSTIME(LINK-END-ABSTIME) END-EXEC.
+           COMPUTE ERL-DURATION = LINK-END-ABSTIME - LINK-START-ABSTIME.
+           MOVE CID-LINK-TO-PROG TO ERL-PROGRAM.
+           SET ERL-STATUS-INVALID TO TRUE.
+           PERFORM WRITE-ELM-REQ-LOG.
+
            GO TO LINK-TO-USERPROG-EXIT.
 
        LINK-TO-USERPROG-INVALID-NPTRM.
@@ -983,11 +1085,34 @@
 
            EXEC CICS HANDLE ABEND CANCEL END-EXEC.
 
+           EXEC CICS ASKTIME ABSTIME(LINK-END-ABSTIME) END-EXEC.
+           COMPUTE ERL-DURATION = LINK-END-ABSTIME - LINK-START-ABSTIME.
+           MOVE CID-LINK-TO-PROG TO ERL-PROGRAM.
+           SET ERL-STATUS-INVALID TO TRUE.
+           PERFORM WRITE-ELM-REQ-LOG.
+
            GO TO LINK-TO-USERPROG-EXIT.
 
        LINK-TO-USERPROG-EXIT.
            EXIT.
 
+      *****************************************************************
+      *  BUILD A CANNED REPLY FOR A HEARTBEAT/HEALTH-CHECK REQUEST,   *
+      *  FILLING WHICHEVER OF THE COMMAREA/TWA BUFFERS THE CALLER IS  *
+      *  USING THE SAME WAY LINK-TO-USERPROG PICKED ONE FOR IT        *
+      *****************************************************************
+       BUILD-HEARTBEAT-REPLY.
+           IF CID-VERSION-2 AND UTWA-TRUE THEN
+              MOVE HEARTBEAT-REPLY-TEXT TO
+                   COMMAREA-DATA-TWA(1:LENGTH OF HEARTBEAT-REPLY-TEXT)
+           ELSE
+              MOVE HEARTBEAT-REPLY-TEXT TO
+                   COMMAREA-DATA(1:LENGTH OF HEARTBEAT-REPLY-TEXT)
+           END-IF.
+
+       BUILD-HEARTBEAT-REPLY-EXIT.
+           EXIT.
+
       *****************************************************************
       *   BUILD THE PERSISTENT CONNECTION EXECUTION OK STATUS HEADER  *
       *****************************************************************
@@ -1598,8 +1723,45 @@
                                   LENGTH(HW-LENGTH)
                                   NOHANDLE
                                   END-EXEC
+              PERFORM WRITE-AUDIT-REC
            END-IF.
 
+      *****************************************************************
+      *  WRITE A STRUCTURED AUDIT RECORD TO THE WBAUDTDB VSAM FILE,   *
+      *  KEYED BY SSN/ACCOUNT/DATE, SO THE ACTIVITY LOGGED ABOVE CAN  *
+      *  BE SEARCHED LATER BY CUSTOMER OR DATE RANGE (SEE AUDTRPT).   *
+      *****************************************************************
+       WRITE-AUDIT-REC.
+           ADD 1 TO AUD-CALL-COUNT
+           EXEC CICS ASKTIME ABSTIME(AUD-UTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(AUD-UTIME)
+                                YYYYMMDD(AUD-DATE)
+                                TIME(AUD-TIME)
+                                END-EXEC
+           MOVE SPACES              TO AUD-SSN
+           MOVE SPACES              TO AUD-ACCT-NUM
+           COMPUTE AUD-SEQ-NUM = (EIBTASKN * 1000) + AUD-CALL-COUNT
+           MOVE LOG-MSG-BUFFER      TO AUD-MESSAGE
+           EXEC CICS WRITE DATASET(WBAUDTDB-DD)
+                           FROM(AUDIT-RECORD)
+                           RIDFLD(AUD-KEY)
+                           KEYLENGTH(LENGTH OF AUD-KEY)
+                           NOHANDLE
+                           END-EXEC.
+
+      *****************************************************************
+      *  WRITE A STRUCTURED LOG RECORD FOR ONE ELM LINK REQUEST OUT   *
+      *  TO A DEDICATED CICS TRANSIENT DATA QUEUE                     *
+      *****************************************************************
+       WRITE-ELM-REQ-LOG.
+           MOVE EIBTASKN TO ERL-TASK-NUMBER.
+           MOVE LENGTH OF ELM-REQ-LOG TO HW-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE('ELMT')
+                               FROM(ELM-REQ-LOG)
+                               LENGTH(HW-LENGTH)
+                               NOHANDLE
+                               END-EXEC.
+
       *****************************************************************
       ** ERROR HANDLING ROUTINES                                      *
       *****************************************************************

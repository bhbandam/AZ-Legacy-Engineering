@@ -25,10 +25,29 @@
           88 LOGGING-IS-ENABLED                            VALUE 'Y'.
           88 LOGGING-IS-DISABLED                           VALUE 'N'.
 
+       01 WBAUDTDB-DD                       PIC X(8)   VALUE 'WBAUDTDB'.
+       01 AUD-UTIME                         PIC S9(15) COMP-3.
+       01 AUD-CALL-COUNT                 PIC 9(3)  COMP  VALUE ZERO.
+
+      *****************************************************************
+      *  STRUCTURED AUDIT RECORD WRITTEN TO WBAUDTDB ALONGSIDE EACH    *
+      *  CSMT LOG MESSAGE. SEE WRITE-AUDIT-REC.                       *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05 AUD-KEY.
+              10 AUD-SSN                    PIC X(9).
+              10 AUD-ACCT-NUM               PIC X(10).
+              10 AUD-DATE                   PIC X(10).
+              10 AUD-SEQ-NUM                PIC 9(10).
+           05 AUD-TIME                      PIC X(08).
+           05 AUD-SOURCE-PGM                PIC X(08)  VALUE 'WTIGSTMT'.
+           05 AUD-MESSAGE                   PIC X(80).
+
        01 CUST-REC-KEY.
-           05 NAME                        PIC X(30)  VALUE SPACES.
+           05 CUST-ID                     PIC X(10)  VALUE SPACES.
 
        01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID                 PIC X(10).
            05 CUSTOMER-NAME               PIC X(30).
            05 CUSTOMER-SSN                PIC X(9).
            05 CUSTOMER-ADDRESS.
@@ -38,6 +57,9 @@
               10 CUSTOMER-ZIP             PIC 9(5).
            05 CUSTOMER-PHONE              PIC X(13).
            05 CUSTOMER-ACCESS-PIN         PIC X(4).
+           05 CUSTOMER-PIN-FAILS          PIC 9      VALUE 0.
+           05 CUSTOMER-PIN-LOCKED         PIC X      VALUE 'N'.
+                 88 CUSTOMER-PIN-IS-LOCKED            VALUE 'Y'.
 
        01 ACCT-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -50,6 +72,7 @@
               10 ACCOUNT-TYPE-CODE        PIC X.
                  88 ACCOUNT-TYPE-CHK            VALUE 'C'.
                  88 ACCOUNT-TYPE-SAV            VALUE 'S'.
+                 88 ACCOUNT-TYPE-CD             VALUE 'D'.
               10 ACCOUNT-TYPE-NAME        PIC X(10).
            05 ACCOUNT-AREA                PIC X(39).
            05 ACCOUNT-TYPE-CHECKING REDEFINES ACCOUNT-AREA.
@@ -66,6 +89,20 @@
               10 ACCOUNT-SAV-DETAIL-ITEMS PIC S9(7)      COMP-3.
               10 ACCOUNT-SAV-BAL          PIC S9(13)V99  COMP-3.
               10 FILLER                   PIC X(12).
+           05 ACCOUNT-TYPE-TERM  REDEFINES ACCOUNT-AREA.
+              10 ACCOUNT-CD-INT-RATE      PIC S9(1)V99   COMP-3.
+              10 ACCOUNT-CD-MATURITY-DATE PIC X(10).
+              10 ACCOUNT-CD-EARLY-WD-PEN  PIC S9(3)V99   COMP-3.
+              10 ACCOUNT-CD-LAST-STMT     PIC X(10).
+              10 ACCOUNT-CD-DETAIL-ITEMS  PIC S9(7)      COMP-3.
+              10 ACCOUNT-CD-BAL           PIC S9(13)V99  COMP-3.
+              10 FILLER                   PIC X(02).
+           05 ACCOUNT-STATUS-CODE         PIC X(01)  VALUE 'A'.
+              88 ACCOUNT-ACTIVE                       VALUE 'A'.
+              88 ACCOUNT-CLOSED                       VALUE 'C'.
+           05 ACCOUNT-DAILY-WD-DATE      PIC 9(8)       VALUE 0.
+           05 ACCOUNT-DAILY-WD-TOTAL     PIC S9(9)V99   COMP-3 VALUE 0.
+           05 ACCOUNT-JOINT-SSN         PIC X(9)       VALUE SPACES.
 
        01 TXN-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -84,6 +121,7 @@
               88 TXN-TYPE-ODCHG                 VALUE 'O'.
            05 TXN-DATE                    PIC X(10).
            05 TXN-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 TXN-MEMO                    PIC X(20).
 
        01 HW-LENGTH                   PIC S9(4)   COMP  VALUE +0.
        01 RESP-CODE                   PIC S9(9)   COMP  VALUE +0.
@@ -92,6 +130,7 @@
        01 WBTXNDB-DD                  PIC X(8)    VALUE 'WBTXNDB'.
        01 RET-CODE                    PIC S9(4)   COMP    VALUE 0.
        01 EDIT-NUM                    PIC Z,ZZZ,ZZ9.
+       01 MAX-STMT-PAGE-SIZE          PIC S9(4)   COMP    VALUE 979.
 
        LINKAGE SECTION.
 
@@ -121,13 +160,16 @@
              10 CUST-NAME                   PIC X(30).
              10 MAX-OUT-ACCTS               PIC S9(4) COMP.
              10 MORE-ACCTS                  PIC S9(4) COMP.
+             10 TOTAL-STMTS                 PIC S9(4) COMP.
              10 STMT-CNT                    PIC S9(4) COMP.
+             10 CUST-ID                     PIC X(10).
              10 STMT-INFO OCCURS 979 TIMES DEPENDING ON STMT-CNT.
                 15 STMT-ACCT-NUM            PIC X(10).
                 15 STMT-ITEM-NUM            PIC S9(7)     COMP-3.
                 15 STMT-TYPE                PIC X.
                 15 STMT-DATE                PIC X(10).
                 15 STMT-AMOUNT              PIC S9(13)V99  COMP-3.
+                15 STMT-MEMO                PIC X(20).
 
        PROCEDURE DIVISION.
            MOVE 0 TO SERRORCODE RET-CODE
@@ -135,8 +177,19 @@
            MOVE SPACES TO BSTRHELPSTRING.
            MOVE 0 TO STMT-CNT OF USER-DATA.
 
+           IF MAX-OUT-ACCTS OF USER-DATA <= 0 OR
+              MAX-OUT-ACCTS OF USER-DATA > MAX-STMT-PAGE-SIZE THEN
+              MOVE MAX-STMT-PAGE-SIZE TO MAX-OUT-ACCTS OF USER-DATA
+           END-IF.
+
+           MOVE 0 TO TOTAL-STMTS OF USER-DATA.
+
            PERFORM GET-CUST-SSN THRU GET-CUST-SSN-EXIT.
 
+           IF RET-CODE = 0 THEN
+              PERFORM COUNT-TXN-DETAILS THRU COUNT-TXN-DETAILS-EXIT
+           END-IF.
+
            IF RET-CODE = 0 THEN
               PERFORM GET-TXN-DETAILS THRU GET-TXN-DETAILS-EXIT
            END-IF.
@@ -150,7 +203,7 @@
       *    READ THE CUSTOMER SSN FROM THE VSAM DATA SET
       **************************************************
        GET-CUST-SSN.
-           MOVE CUST-NAME OF USER-DATA TO NAME OF CUST-REC-KEY.
+           MOVE CUST-ID OF USER-DATA TO CUST-ID OF CUST-REC-KEY.
            EXEC CICS READ
                      DATASET(WBCUSTDB-DD)
                      INTO(CUSTOMER-RECORD)
@@ -183,7 +236,7 @@
            GO TO GET-CUST-SSN-EXIT.
 
        GET-CUST-SSN-NOTFND.
-           MOVE 'Customer name not found' TO BSTRHELPSTRING.
+           MOVE 'Customer ID not found' TO BSTRHELPSTRING.
            MOVE 5002 TO SERRORCODE RET-CODE.
            GO TO GET-CUST-SSN-EXIT.
 
@@ -201,6 +254,86 @@
        GET-CUST-SSN-EXIT.
            EXIT.
 
+      **************************************************
+      *    COUNT THE TOTAL NUMBER OF TRANSACTIONS AVAILABLE FOR THE
+      *    CUSTOMER, REGARDLESS OF HOW MANY FIT ON ONE PAGE
+      **************************************************
+       COUNT-TXN-DETAILS.
+           MOVE CUSTOMER-SSN TO SSN OF TXN-REC-KEY.
+           EXEC CICS STARTBR
+                     DATASET(WBTXNDB-DD)
+                     RIDFLD(TXN-REC-KEY)
+                     KEYLENGTH(LENGTH OF SSN OF TXN-REC-KEY)
+                     GENERIC
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN DFHRESP(NOTOPEN)
+                 GO TO COUNT-TXN-DETAILS-NOTOPEN-SB
+              WHEN DFHRESP(DISABLED)
+                 GO TO COUNT-TXN-DETAILS-NOTOPEN-SB
+              WHEN DFHRESP(ENDFILE)
+                 GO TO COUNT-TXN-DETAILS-EXIT
+              WHEN DFHRESP(NOTFND)
+                 GO TO COUNT-TXN-DETAILS-EXIT
+              WHEN OTHER
+                 GO TO COUNT-TXN-DETAILS-ERROR-SB
+           END-EVALUATE.
+
+       COUNT-TXN-DETAILS-NEXT.
+           EXEC CICS READNEXT
+                     DATASET(WBTXNDB-DD)
+                     INTO(TXN-DETAILS)
+                     LENGTH(LENGTH OF TXN-DETAILS)
+                     KEYLENGTH(LENGTH OF TXN-REC-KEY)
+                     RIDFLD(TXN-REC-KEY)
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 IF TXN-SSN NOT = CUSTOMER-SSN THEN
+                    GO TO COUNT-TXN-DETAILS-ENDFILE
+                 END-IF
+              WHEN DFHRESP(ENDFILE)
+                 GO TO COUNT-TXN-DETAILS-ENDFILE
+              WHEN OTHER
+                 GO TO COUNT-TXN-DETAILS-ERROR
+           END-EVALUATE.
+
+           ADD 1 TO TOTAL-STMTS OF USER-DATA.
+           GO TO COUNT-TXN-DETAILS-NEXT.
+
+       COUNT-TXN-DETAILS-ENDFILE.
+           EXEC CICS ENDBR DATASET(WBTXNDB-DD) END-EXEC.
+           GO TO COUNT-TXN-DETAILS-EXIT.
+
+       COUNT-TXN-DETAILS-ERROR.
+           EXEC CICS ENDBR DATASET(WBTXNDB-DD) END-EXEC.
+           GO TO COUNT-TXN-DETAILS-ERROR-SB.
+
+       COUNT-TXN-DETAILS-ERROR-SB.
+           MOVE SPACES TO BSTRHELPSTRING.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'I/O Error one Accounts file, response code='
+                            DELIMITED SIZE
+                  EDIT-NUM  DELIMITED SIZE
+                  INTO BSTRHELPSTRING
+           END-STRING.
+           MOVE 5007 TO SERRORCODE RET-CODE.
+           GO TO COUNT-TXN-DETAILS-EXIT.
+
+       COUNT-TXN-DETAILS-NOTOPEN-SB.
+           MOVE 'Accounts file not open' TO BSTRHELPSTRING.
+           MOVE 5008 TO SERRORCODE RET-CODE.
+           GO TO COUNT-TXN-DETAILS-EXIT.
+
+       COUNT-TXN-DETAILS-EXIT.
+           EXIT.
+
       **************************************************
       *    READ THE TRANSACTION DETAILS FROM VSAM DATA SET
       **************************************************
@@ -277,6 +410,7 @@
            MOVE TXN-TYPE     TO STMT-TYPE(STMT-CNT).
            MOVE TXN-DATE     TO STMT-DATE(STMT-CNT).
            MOVE TXN-AMOUNT   TO STMT-AMOUNT(STMT-CNT).
+           MOVE TXN-MEMO     TO STMT-MEMO(STMT-CNT).
            GO TO GET-TXN-DETAILS-NEXT.
 
        GET-TXN-DETAILS-MORE-ACCTS.
@@ -325,8 +459,35 @@
                                   LENGTH(HW-LENGTH)
                                   NOHANDLE
                                   END-EXEC
+              PERFORM WRITE-AUDIT-REC THRU WRITE-AUDIT-REC-EXIT
            END-IF.
 
        WRITE-LOG-MSG-EXIT.
            EXIT.
 
+      *****************************************************************
+      *  WRITE A STRUCTURED AUDIT RECORD TO THE WBAUDTDB VSAM FILE,   *
+      *  KEYED BY SSN/ACCOUNT/DATE, SO THE ACTIVITY LOGGED ABOVE CAN  *
+      *  BE SEARCHED LATER BY CUSTOMER OR DATE RANGE (SEE AUDTRPT).   *
+      *****************************************************************
+       WRITE-AUDIT-REC.
+           ADD 1 TO AUD-CALL-COUNT
+           EXEC CICS ASKTIME ABSTIME(AUD-UTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(AUD-UTIME)
+                                YYYYMMDD(AUD-DATE)
+                                TIME(AUD-TIME)
+                                END-EXEC
+           MOVE CUSTOMER-SSN        TO AUD-SSN
+           MOVE ACCOUNT-NUMBER      TO AUD-ACCT-NUM
+           COMPUTE AUD-SEQ-NUM = (EIBTASKN * 1000) + AUD-CALL-COUNT
+           MOVE LOG-MSG-BUFFER      TO AUD-MESSAGE
+           EXEC CICS WRITE DATASET(WBAUDTDB-DD)
+                           FROM(AUDIT-RECORD)
+                           RIDFLD(AUD-KEY)
+                           KEYLENGTH(LENGTH OF AUD-KEY)
+                           NOHANDLE
+                           END-EXEC
+           .
+       WRITE-AUDIT-REC-EXIT.
+           EXIT.
+

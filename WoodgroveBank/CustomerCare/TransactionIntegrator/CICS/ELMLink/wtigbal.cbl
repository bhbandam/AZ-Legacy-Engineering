@@ -16,9 +16,10 @@
        WORKING-STORAGE SECTION.
 
        01 CUST-REC-KEY.
-           05 NAME                        PIC X(30)  VALUE SPACES.
+           05 CUST-ID                     PIC X(10)  VALUE SPACES.
 
        01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID                 PIC X(10).
            05 CUSTOMER-NAME               PIC X(30).
            05 CUSTOMER-SSN                PIC X(9).
            05 CUSTOMER-ADDRESS.
@@ -28,6 +29,9 @@
               10 CUSTOMER-ZIP             PIC 9(5).
            05 CUSTOMER-PHONE              PIC X(13).
            05 CUSTOMER-ACCESS-PIN         PIC X(4).
+           05 CUSTOMER-PIN-FAILS          PIC 9      VALUE 0.
+           05 CUSTOMER-PIN-LOCKED         PIC X      VALUE 'N'.
+                 88 CUSTOMER-PIN-IS-LOCKED            VALUE 'Y'.
 
        01 ACCT-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -40,6 +44,7 @@
               10 ACCOUNT-TYPE-CODE        PIC X.
                  88 ACCOUNT-TYPE-CHK            VALUE 'C'.
                  88 ACCOUNT-TYPE-SAV            VALUE 'S'.
+                 88 ACCOUNT-TYPE-CD             VALUE 'D'.
               10 ACCOUNT-TYPE-NAME        PIC X(10).
            05 ACCOUNT-AREA                PIC X(39).
            05 ACCOUNT-TYPE-CHECKING REDEFINES ACCOUNT-AREA.
@@ -56,6 +61,20 @@
               10 ACCOUNT-SAV-DETAIL-ITEMS PIC S9(7)      COMP-3.
               10 ACCOUNT-SAV-BAL          PIC S9(13)V99  COMP-3.
               10 FILLER                   PIC X(12).
+           05 ACCOUNT-TYPE-TERM  REDEFINES ACCOUNT-AREA.
+              10 ACCOUNT-CD-INT-RATE      PIC S9(1)V99   COMP-3.
+              10 ACCOUNT-CD-MATURITY-DATE PIC X(10).
+              10 ACCOUNT-CD-EARLY-WD-PEN  PIC S9(3)V99   COMP-3.
+              10 ACCOUNT-CD-LAST-STMT     PIC X(10).
+              10 ACCOUNT-CD-DETAIL-ITEMS  PIC S9(7)      COMP-3.
+              10 ACCOUNT-CD-BAL           PIC S9(13)V99  COMP-3.
+              10 FILLER                   PIC X(02).
+           05 ACCOUNT-STATUS-CODE         PIC X(01)  VALUE 'A'.
+              88 ACCOUNT-ACTIVE                       VALUE 'A'.
+              88 ACCOUNT-CLOSED                       VALUE 'C'.
+           05 ACCOUNT-DAILY-WD-DATE      PIC 9(8)       VALUE 0.
+           05 ACCOUNT-DAILY-WD-TOTAL     PIC S9(9)V99   COMP-3 VALUE 0.
+           05 ACCOUNT-JOINT-SSN         PIC X(9)       VALUE SPACES.
 
        01 TXN-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -74,6 +93,7 @@
               88 TXN-TYPE-ODCHG                 VALUE 'O'.
            05 TXN-DATE                    PIC X(10).
            05 TXN-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 TXN-MEMO                    PIC X(20).
 
        01 RESP-CODE                   PIC S9(9)   COMP  VALUE +0.
        01 WBCUSTDB-DD                 PIC X(8)    VALUE 'WBCUSTDB'.
@@ -106,6 +126,7 @@
              10 ACCT-BAL                    PIC S9(13)V99  COMP-3.
              10 CUST-NAME                   PIC X(30).
              10 CUST-ACCT                   PIC X(10).
+             10 CUST-ID                     PIC X(10).
 
        PROCEDURE DIVISION.
 
@@ -128,7 +149,7 @@
       *    READ THE CUSTOMER SSN FROM THE VSAM DATA SET
       **************************************************
        GET-CUST-SSN.
-           MOVE CUST-NAME OF USER-DATA TO NAME OF CUST-REC-KEY.
+           MOVE CUST-ID OF USER-DATA TO CUST-ID OF CUST-REC-KEY.
            EXEC CICS READ
                      DATASET(WBCUSTDB-DD)
                      INTO(CUSTOMER-RECORD)
@@ -161,7 +182,7 @@
            GO TO GET-CUST-SSN-EXIT.
 
        GET-CUST-SSN-NOTFND.
-           MOVE 'Customer name not found' TO BSTRHELPSTRING.
+           MOVE 'Customer ID not found' TO BSTRHELPSTRING.
            MOVE 5002 TO  SERRORCODE RET-CODE.
            GO TO GET-CUST-SSN-EXIT.
 
@@ -215,6 +236,9 @@
               WHEN 'S'
                  MOVE ACCOUNT-SAV-BAL TO ACCT-BAL OF USER-DATA
 
+              WHEN 'D'
+                 MOVE ACCOUNT-CD-BAL  TO ACCT-BAL OF USER-DATA
+
               WHEN OTHER
                  MOVE 0 TO ACCT-BAL OF USER-DATA
                  MOVE 'Invalid Account type' TO BSTRHELPSTRING

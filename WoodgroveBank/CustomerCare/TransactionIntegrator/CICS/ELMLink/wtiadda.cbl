@@ -16,9 +16,10 @@
        WORKING-STORAGE SECTION.
 
        01 CUST-REC-KEY.
-           05 NAME                        PIC X(30)  VALUE SPACES.
+           05 CUST-ID                     PIC X(10)  VALUE SPACES.
 
        01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID                 PIC X(10).
            05 CUSTOMER-NAME               PIC X(30).
            05 CUSTOMER-SSN                PIC X(9).
            05 CUSTOMER-ADDRESS.
@@ -28,6 +29,9 @@
               10 CUSTOMER-ZIP             PIC 9(5).
            05 CUSTOMER-PHONE              PIC X(13).
            05 CUSTOMER-ACCESS-PIN         PIC X(4).
+           05 CUSTOMER-PIN-FAILS          PIC 9      VALUE 0.
+           05 CUSTOMER-PIN-LOCKED         PIC X      VALUE 'N'.
+                 88 CUSTOMER-PIN-IS-LOCKED            VALUE 'Y'.
 
        01 ACCT-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -40,6 +44,7 @@
               10 ACCOUNT-TYPE-CODE        PIC X.
                  88 ACCOUNT-TYPE-CHK            VALUE 'C'.
                  88 ACCOUNT-TYPE-SAV            VALUE 'S'.
+                 88 ACCOUNT-TYPE-CD             VALUE 'D'.
               10 ACCOUNT-TYPE-NAME        PIC X(10).
            05 ACCOUNT-AREA                PIC X(39).
            05 ACCOUNT-TYPE-CHECKING REDEFINES ACCOUNT-AREA.
@@ -56,6 +61,20 @@
               10 ACCOUNT-SAV-DETAIL-ITEMS PIC S9(7)      COMP-3.
               10 ACCOUNT-SAV-BAL          PIC S9(13)V99  COMP-3.
               10 FILLER                   PIC X(12).
+           05 ACCOUNT-TYPE-TERM  REDEFINES ACCOUNT-AREA.
+              10 ACCOUNT-CD-INT-RATE      PIC S9(1)V99   COMP-3.
+              10 ACCOUNT-CD-MATURITY-DATE PIC X(10).
+              10 ACCOUNT-CD-EARLY-WD-PEN  PIC S9(3)V99   COMP-3.
+              10 ACCOUNT-CD-LAST-STMT     PIC X(10).
+              10 ACCOUNT-CD-DETAIL-ITEMS  PIC S9(7)      COMP-3.
+              10 ACCOUNT-CD-BAL           PIC S9(13)V99  COMP-3.
+              10 FILLER                   PIC X(02).
+           05 ACCOUNT-STATUS-CODE         PIC X(01)  VALUE 'A'.
+              88 ACCOUNT-ACTIVE                       VALUE 'A'.
+              88 ACCOUNT-CLOSED                       VALUE 'C'.
+           05 ACCOUNT-DAILY-WD-DATE      PIC 9(8)       VALUE 0.
+           05 ACCOUNT-DAILY-WD-TOTAL     PIC S9(9)V99   COMP-3 VALUE 0.
+           05 ACCOUNT-JOINT-SSN         PIC X(9)       VALUE SPACES.
 
        01 TXN-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -74,6 +93,7 @@
               88 TXN-TYPE-ODCHG                 VALUE 'O'.
            05 TXN-DATE                    PIC X(10).
            05 TXN-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 TXN-MEMO                    PIC X(20).
 
        01 LOG-MSG.
           05 LOG-ID                         PIC X(7)   VALUE 'TASK #'.
@@ -85,6 +105,24 @@
           88 LOGGING-IS-ENABLED                            VALUE 'Y'.
           88 LOGGING-IS-DISABLED                           VALUE 'N'.
 
+       01 WBAUDTDB-DD                       PIC X(8)   VALUE 'WBAUDTDB'.
+       01 AUD-UTIME                         PIC S9(15) COMP-3.
+       01 AUD-CALL-COUNT                 PIC 9(3)  COMP  VALUE ZERO.
+
+      *****************************************************************
+      *  STRUCTURED AUDIT RECORD WRITTEN TO WBAUDTDB ALONGSIDE EACH    *
+      *  CSMT LOG MESSAGE. SEE WRITE-AUDIT-REC.                       *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05 AUD-KEY.
+              10 AUD-SSN                    PIC X(9).
+              10 AUD-ACCT-NUM               PIC X(10).
+              10 AUD-DATE                   PIC X(10).
+              10 AUD-SEQ-NUM                PIC 9(10).
+           05 AUD-TIME                      PIC X(08).
+           05 AUD-SOURCE-PGM                PIC X(08)  VALUE 'WTIADDA'.
+           05 AUD-MESSAGE                   PIC X(80).
+
        01 CURRENT-DATE.
           05 CURRENT-DATE-MM              PIC XX.
           05 FILLER                       PIC X.
@@ -92,7 +130,6 @@
           05 FILLER                       PIC X.
           05 CURRENT-DATE-YYYY            PIC 9999.
 
-       01 GOT-ACCT                    PIC X             VALUE 'N'.
        01 ACCT-NUMBER-NUMERIC         PIC 9(10).
        01 UTIME                       PIC S9(15) COMP-3.
        01 FILLER REDEFINES UTIME.
@@ -104,8 +141,21 @@
        01 WBCUSTDB-DD                 PIC X(8)    VALUE 'WBCUSTDB'.
        01 WBACCTDB-DD                 PIC X(8)    VALUE 'WBACCTDB'.
        01 WBTXNDB-DD                  PIC X(8)    VALUE 'WBTXNDB'.
+       01 WBACNBR-DD                  PIC X(8)    VALUE 'WBACNBR'.
        01 RET-CODE                    PIC S9(4)   COMP    VALUE 0.
+
+      *****************************************************************
+      *  CONTROL RECORD FOR THE WBACNBR ACCOUNT-NUMBER DISPENSER.     *
+      *  ONE FIXED RECORD (KEY 'A') HOLDS THE NEXT ACCOUNT NUMBER TO  *
+      *  BE ASSIGNED; READ-UPDATE/REWRITE KEEPS ASSIGNMENT SEQUENTIAL *
+      *  AND SERIALIZED ACROSS BOTH ACCOUNT-OPENING PATHS.            *
+      *****************************************************************
+       01 ACNBR-CTL-RECORD.
+          05 ACNBR-CTL-KEY            PIC X(1).
+          05 ACNBR-CTL-NEXT           PIC 9(10).
        01 EDIT-NUM                    PIC Z,ZZZ,ZZ9.
+       01 MAX-OD-LIMIT             PIC S9(5)V99 COMP-3 VALUE 5000.00.
+       01 MAX-OD-CHG               PIC S9(3)V99 COMP-3 VALUE 35.00.
 
        LINKAGE SECTION.
 
@@ -132,6 +182,8 @@
              10 ACCOUNT-TYPE-CODE           PIC X.
              10 ACCOUNT-AREA                PIC X(39).
              10 ACCOUNT-NUMBER-RETURN       PIC X(10).
+             10 JOINT-SSN                   PIC X(9).
+             10 CUST-ID                     PIC X(10).
 
        PROCEDURE DIVISION.
            MOVE 0 TO SERRORCODE RET-CODE
@@ -161,7 +213,7 @@
       *    CHECK TO SEE IF THE CUSTOMER NAME EXISTS
       **************************************************
        CHECK-CUST-NAME.
-           MOVE CUSTOMER-NAME OF USER-DATA TO NAME OF CUST-REC-KEY.
+           MOVE CUST-ID OF USER-DATA TO CUST-ID OF CUST-REC-KEY.
            EXEC CICS READ
                      DATASET(WBCUSTDB-DD)
                      INTO(CUSTOMER-RECORD)
@@ -194,7 +246,7 @@
 
        CHECK-CUST-NAME-NOTFND.
            MOVE 5002 TO SERRORCODE RET-CODE.
-           MOVE 'Customer does not exist' TO BSTRHELPSTRING.
+           MOVE 'Customer ID does not exist' TO BSTRHELPSTRING.
            GO TO CHECK-CUST-NAME-EXIT.
 
        CHECK-CUST-NAME-ERROR.
@@ -218,6 +270,7 @@
            MOVE ACCOUNT-AREA OF USER-DATA TO
                 ACCOUNT-AREA OF ACCOUNT-RECORD.
            MOVE CUSTOMER-SSN TO ACCOUNT-SSN.
+           MOVE JOINT-SSN OF USER-DATA TO ACCOUNT-JOINT-SSN.
            PERFORM GET-NEW-ACCT-NUM THRU GET-NEW-ACCT-NUM-EXIT.
            MOVE ACCOUNT-TYPE-CODE OF USER-DATA TO
                 ACCOUNT-TYPE-CODE OF ACCOUNT-RECORD.
@@ -226,15 +279,30 @@
                  MOVE 'Checking' TO ACCOUNT-TYPE-CODE OF ACCOUNT-RECORD
               WHEN 'S'
                  MOVE 'Savings'  TO ACCOUNT-TYPE-CODE OF ACCOUNT-RECORD
+              WHEN 'D'
+                 MOVE 'D'        TO ACCOUNT-TYPE-CODE OF ACCOUNT-RECORD
               WHEN OTHER
-                 MOVE 'Invalid Account Type code, use "C" or "S"' TO
-                      BSTRHELPSTRING
+                 MOVE 'Invalid Account Type code, use "C","S" or "D"'
+                      TO BSTRHELPSTRING
                  MOVE 5004 TO SERRORCODE RET-CODE
                  GO TO ADD-ACCT
            END-EVALUATE.
            MOVE ACCOUNT-AREA OF USER-DATA TO
                 ACCOUNT-AREA OF ACCOUNT-RECORD.
 
+           IF ACCOUNT-TYPE-CODE OF ACCOUNT-RECORD = 'C' THEN
+              IF ACCOUNT-CHK-OD-LIMIT OF ACCOUNT-RECORD < 0 OR
+                 ACCOUNT-CHK-OD-LIMIT OF ACCOUNT-RECORD > MAX-OD-LIMIT
+                 OR
+                 ACCOUNT-CHK-OD-CHG OF ACCOUNT-RECORD < 0 OR
+                 ACCOUNT-CHK-OD-CHG OF ACCOUNT-RECORD > MAX-OD-CHG THEN
+                 MOVE 'Invalid overdraft limit or service charge' TO
+                      BSTRHELPSTRING
+                 MOVE 5014 TO SERRORCODE RET-CODE
+                 GO TO ADD-ACCT-EXIT
+              END-IF
+           END-IF.
+
            MOVE ACCOUNT-SSN OF ACCOUNT-RECORD TO SSN OF ACCT-REC-KEY.
            MOVE ACCOUNT-NUMBER OF ACCOUNT-RECORD TO
                 NUM OF ACCT-REC-KEY.
@@ -298,6 +366,8 @@
                  MOVE ACCOUNT-CHK-BAL OF ACCOUNT-RECORD TO TXN-AMOUNT
               WHEN 'S'
                  MOVE ACCOUNT-SAV-BAL OF ACCOUNT-RECORD TO TXN-AMOUNT
+              WHEN 'D'
+                 MOVE ACCOUNT-CD-BAL  OF ACCOUNT-RECORD TO TXN-AMOUNT
            END-EVALUATE.
 
            MOVE TXN-SSN      TO SSN      OF TXN-REC-KEY.
@@ -365,50 +435,71 @@
       ** MAKE A NEW ACCOUNT NUMBER                                **
       **************************************************************
        GET-NEW-ACCT-NUM.
-           MOVE 'N' TO GOT-ACCT.
-           PERFORM UNTIL GOT-ACCT = 'Y'
-              EXEC CICS ASKTIME ABSTIME(UTIME) END-EXEC
-              COMPUTE ACCT-NUMBER-NUMERIC = UTIME-X / 100 END-COMPUTE
-              MOVE ACCT-NUMBER-NUMERIC TO
-                   NUM            OF ACCT-REC-KEY
-                   ACCOUNT-NUMBER OF ACCOUNT-RECORD
-              MOVE CUSTOMER-SSN TO SSN OF ACCT-REC-KEY
-
-              EXEC CICS READ
-                        DATASET(WBACCTDB-DD)
-                        INTO(ACCOUNT-RECORD)
-                        LENGTH(LENGTH OF ACCOUNT-RECORD)
-                        RIDFLD(ACCT-REC-KEY)
-                        KEYLENGTH(LENGTH OF ACCT-REC-KEY)
-                        RESP(RESP-CODE)
-              END-EXEC
-
-              EVALUATE RESP-CODE
-                 WHEN 0
-                    CONTINUE
-                 WHEN DFHRESP(NOTFND)
-                    MOVE 'Y' TO GOT-ACCT
-                 WHEN DFHRESP(NOTOPEN)
-                    MOVE 'Account File not open' TO
-                         BSTRHELPSTRING
-                    MOVE 5012 TO SERRORCODE RET-CODE
-                    GO TO GET-NEW-ACCT-NUM-EXIT
-
-                 WHEN OTHER
-                    MOVE SPACES  TO BSTRHELPSTRING
-                    MOVE RESP-CODE TO EDIT-NUM
-                    STRING 'Error getting acct #: RESP-CODE='
-                            DELIMITED SIZE
-                           EDIT-NUM  DELIMITED SIZE
-                           INTO BSTRHELPSTRING
-                    END-STRING
-                    MOVE BSTRHELPSTRING TO LOG-MSG-BUFFER
-                    PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT
-                    MOVE 5013 TO SERRORCODE RET-CODE
-                    GO TO GET-NEW-ACCT-NUM-EXIT
+           MOVE 'A' TO ACNBR-CTL-KEY.
+           EXEC CICS READ
+                     DATASET(WBACNBR-DD)
+                     INTO(ACNBR-CTL-RECORD)
+                     LENGTH(LENGTH OF ACNBR-CTL-RECORD)
+                     RIDFLD(ACNBR-CTL-KEY)
+                     KEYLENGTH(LENGTH OF ACNBR-CTL-KEY)
+                     UPDATE
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN DFHRESP(NOTOPEN)
+                 MOVE 'Account number control file not open' TO
+                      BSTRHELPSTRING
+                 MOVE 5012 TO SERRORCODE RET-CODE
+                 GO TO GET-NEW-ACCT-NUM-EXIT
+
+              WHEN OTHER
+                 MOVE SPACES  TO BSTRHELPSTRING
+                 MOVE RESP-CODE TO EDIT-NUM
+                 STRING 'Error getting acct #: RESP-CODE='
+                         DELIMITED SIZE
+                        EDIT-NUM  DELIMITED SIZE
+                        INTO BSTRHELPSTRING
+                 END-STRING
+                 MOVE BSTRHELPSTRING TO LOG-MSG-BUFFER
+                 PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT
+                 MOVE 5013 TO SERRORCODE RET-CODE
+                 GO TO GET-NEW-ACCT-NUM-EXIT
+
+           END-EVALUATE.
+
+           ADD 1 TO ACNBR-CTL-NEXT.
+           MOVE ACNBR-CTL-NEXT TO
+                ACCT-NUMBER-NUMERIC
+                NUM            OF ACCT-REC-KEY
+                ACCOUNT-NUMBER OF ACCOUNT-RECORD.
+           MOVE CUSTOMER-SSN TO SSN OF ACCT-REC-KEY.
+
+           EXEC CICS REWRITE
+                     DATASET(WBACNBR-DD)
+                     FROM(ACNBR-CTL-RECORD)
+                     LENGTH(LENGTH OF ACNBR-CTL-RECORD)
+                     RESP(RESP-CODE)
+           END-EXEC.
 
-              END-EVALUATE
-           END-PERFORM.
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 MOVE SPACES  TO BSTRHELPSTRING
+                 MOVE RESP-CODE TO EDIT-NUM
+                 STRING 'Error updating acct # control rec: RESP-CODE='
+                         DELIMITED SIZE
+                        EDIT-NUM  DELIMITED SIZE
+                        INTO BSTRHELPSTRING
+                 END-STRING
+                 MOVE BSTRHELPSTRING TO LOG-MSG-BUFFER
+                 PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT
+                 MOVE 5014 TO SERRORCODE RET-CODE
+                 GO TO GET-NEW-ACCT-NUM-EXIT
+           END-EVALUATE.
 
        GET-NEW-ACCT-NUM-EXIT.
            EXIT.
@@ -425,8 +516,35 @@
                                   LENGTH(HW-LENGTH)
                                   NOHANDLE
                                   END-EXEC
+              PERFORM WRITE-AUDIT-REC THRU WRITE-AUDIT-REC-EXIT
            END-IF.
 
        WRITE-LOG-MSG-EXIT.
            EXIT.
 
+      *****************************************************************
+      *  WRITE A STRUCTURED AUDIT RECORD TO THE WBAUDTDB VSAM FILE,   *
+      *  KEYED BY SSN/ACCOUNT/DATE, SO THE ACTIVITY LOGGED ABOVE CAN  *
+      *  BE SEARCHED LATER BY CUSTOMER OR DATE RANGE (SEE AUDTRPT).   *
+      *****************************************************************
+       WRITE-AUDIT-REC.
+           ADD 1 TO AUD-CALL-COUNT
+           EXEC CICS ASKTIME ABSTIME(AUD-UTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(AUD-UTIME)
+                                YYYYMMDD(AUD-DATE)
+                                TIME(AUD-TIME)
+                                END-EXEC
+           MOVE CUSTOMER-SSN        TO AUD-SSN
+           MOVE ACCOUNT-NUMBER      TO AUD-ACCT-NUM
+           COMPUTE AUD-SEQ-NUM = (EIBTASKN * 1000) + AUD-CALL-COUNT
+           MOVE LOG-MSG-BUFFER      TO AUD-MESSAGE
+           EXEC CICS WRITE DATASET(WBAUDTDB-DD)
+                           FROM(AUDIT-RECORD)
+                           RIDFLD(AUD-KEY)
+                           KEYLENGTH(LENGTH OF AUD-KEY)
+                           NOHANDLE
+                           END-EXEC
+           .
+       WRITE-AUDIT-REC-EXIT.
+           EXIT.
+

@@ -16,9 +16,10 @@
        WORKING-STORAGE SECTION.
 
        01 CUST-REC-KEY.
-           05 NAME                        PIC X(30)  VALUE SPACES.
+           05 CUST-ID                     PIC X(10)  VALUE SPACES.
 
        01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID                 PIC X(10).
            05 CUSTOMER-NAME               PIC X(30).
            05 CUSTOMER-SSN                PIC X(9).
            05 CUSTOMER-ADDRESS.
@@ -28,6 +29,9 @@
               10 CUSTOMER-ZIP             PIC 9(5).
            05 CUSTOMER-PHONE              PIC X(13).
            05 CUSTOMER-ACCESS-PIN         PIC X(4).
+           05 CUSTOMER-PIN-FAILS          PIC 9      VALUE 0.
+           05 CUSTOMER-PIN-LOCKED         PIC X      VALUE 'N'.
+                 88 CUSTOMER-PIN-IS-LOCKED            VALUE 'Y'.
 
        01 ACCT-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -40,6 +44,7 @@
               10 ACCOUNT-TYPE-CODE        PIC X.
                  88 ACCOUNT-TYPE-CHK            VALUE 'C'.
                  88 ACCOUNT-TYPE-SAV            VALUE 'S'.
+                 88 ACCOUNT-TYPE-CD             VALUE 'D'.
               10 ACCOUNT-TYPE-NAME        PIC X(10).
            05 ACCOUNT-AREA                PIC X(39).
            05 ACCOUNT-TYPE-CHECKING REDEFINES ACCOUNT-AREA.
@@ -56,6 +61,20 @@
               10 ACCOUNT-SAV-DETAIL-ITEMS PIC S9(7)      COMP-3.
               10 ACCOUNT-SAV-BAL          PIC S9(13)V99  COMP-3.
               10 FILLER                   PIC X(12).
+           05 ACCOUNT-TYPE-TERM  REDEFINES ACCOUNT-AREA.
+              10 ACCOUNT-CD-INT-RATE      PIC S9(1)V99   COMP-3.
+              10 ACCOUNT-CD-MATURITY-DATE PIC X(10).
+              10 ACCOUNT-CD-EARLY-WD-PEN  PIC S9(3)V99   COMP-3.
+              10 ACCOUNT-CD-LAST-STMT     PIC X(10).
+              10 ACCOUNT-CD-DETAIL-ITEMS  PIC S9(7)      COMP-3.
+              10 ACCOUNT-CD-BAL           PIC S9(13)V99  COMP-3.
+              10 FILLER                   PIC X(02).
+           05 ACCOUNT-STATUS-CODE         PIC X(01)  VALUE 'A'.
+              88 ACCOUNT-ACTIVE                       VALUE 'A'.
+              88 ACCOUNT-CLOSED                       VALUE 'C'.
+           05 ACCOUNT-DAILY-WD-DATE      PIC 9(8)       VALUE 0.
+           05 ACCOUNT-DAILY-WD-TOTAL     PIC S9(9)V99   COMP-3 VALUE 0.
+           05 ACCOUNT-JOINT-SSN         PIC X(9)       VALUE SPACES.
 
        01 TXN-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -74,6 +93,7 @@
               88 TXN-TYPE-ODCHG                 VALUE 'O'.
            05 TXN-DATE                    PIC X(10).
            05 TXN-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 TXN-MEMO                    PIC X(20).
 
        01 LOG-MSG.
           05 LOG-ID                         PIC X(7)   VALUE 'TASK #'.
@@ -85,13 +105,37 @@
           88 LOGGING-IS-ENABLED                            VALUE 'Y'.
           88 LOGGING-IS-DISABLED                           VALUE 'N'.
 
+       01 WBAUDTDB-DD                       PIC X(8)   VALUE 'WBAUDTDB'.
+       01 AUD-UTIME                         PIC S9(15) COMP-3.
+       01 AUD-CALL-COUNT                 PIC 9(3)  COMP  VALUE ZERO.
+
+      *****************************************************************
+      *  STRUCTURED AUDIT RECORD WRITTEN TO WBAUDTDB ALONGSIDE EACH    *
+      *  CSMT LOG MESSAGE. SEE WRITE-AUDIT-REC.                       *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05 AUD-KEY.
+              10 AUD-SSN                    PIC X(9).
+              10 AUD-ACCT-NUM               PIC X(10).
+              10 AUD-DATE                   PIC X(10).
+              10 AUD-SEQ-NUM                PIC 9(10).
+           05 AUD-TIME                      PIC X(08).
+           05 AUD-SOURCE-PGM                PIC X(08)  VALUE 'WTIADDC'.
+           05 AUD-MESSAGE                   PIC X(80).
+
        01 RESP-CODE                   PIC S9(9)   COMP  VALUE +0.
        01 HW-LENGTH                   PIC S9(4)   COMP  VALUE +0.
        01 WBCUSTDB-DD                 PIC X(8)    VALUE 'WBCUSTDB'.
        01 WBACCTDB-DD                 PIC X(8)    VALUE 'WBACCTDB'.
        01 WBTXNDB-DD                  PIC X(8)    VALUE 'WBTXNDB'.
+       01 WBCUNBR-DD                  PIC X(8)    VALUE 'WBCUNBR'.
        01 RET-CODE                    PIC S9(4)   COMP    VALUE 0.
        01 EDIT-NUM                    PIC Z,ZZZ,ZZ9.
+       01 CUST-NUMBER-NUMERIC         PIC 9(10).
+
+       01 CUNBR-CTL-RECORD.
+          05 CUNBR-CTL-KEY            PIC X(1).
+          05 CUNBR-CTL-NEXT           PIC 9(10).
 
        LINKAGE SECTION.
 
@@ -129,10 +173,10 @@
                      SRETURNERRORTOCLIENT.
            MOVE SPACES TO BSTRHELPSTRING.
 
-           PERFORM CHECK-CUST-NAME THRU CHECK-CUST-NAME-EXIT.
+           PERFORM CHECK-CUST-SSN THRU CHECK-CUST-SSN-EXIT.
 
            IF RET-CODE = 0 THEN
-              PERFORM CHECK-CUST-SSN THRU CHECK-CUST-SSN-EXIT
+              PERFORM GET-NEW-CUST-ID THRU GET-NEW-CUST-ID-EXIT
            END-IF.
 
            IF RET-CODE = 0 THEN
@@ -144,63 +188,6 @@
            END-IF.
            EXEC CICS RETURN END-EXEC.
 
-      **************************************************
-      *    CHECK TO SEE IF THE CUSTOMER NAME EXISTS
-      **************************************************
-       CHECK-CUST-NAME.
-           MOVE CUSTOMER-NAME OF USER-DATA TO NAME OF CUST-REC-KEY.
-           EXEC CICS READ
-                     DATASET(WBCUSTDB-DD)
-                     INTO(CUSTOMER-RECORD)
-                     LENGTH(LENGTH OF CUSTOMER-RECORD)
-                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
-                     RIDFLD(CUST-REC-KEY)
-                     RESP(RESP-CODE)
-           END-EXEC.
-
-           EVALUATE RESP-CODE
-              WHEN 0
-                 GO TO CHECK-CUST-NAME-FOUND
-              WHEN DFHRESP(NOTOPEN)
-                 GO TO CHECK-CUST-NAME-NOTOPEN
-              WHEN DFHRESP(DISABLED)
-                 GO TO CHECK-CUST-NAME-NOTOPEN
-              WHEN DFHRESP(ENDFILE)
-                 GO TO CHECK-CUST-NAME-NOTFND
-              WHEN DFHRESP(NOTFND)
-                 GO TO CHECK-CUST-NAME-NOTFND
-              WHEN OTHER
-                 GO TO CHECK-CUST-NAME-ERROR
-           END-EVALUATE.
-
-       CHECK-CUST-NAME-NOTOPEN.
-           MOVE 'Customer file not open' TO BSTRHELPSTRING.
-           MOVE 5001 TO SERRORCODE RET-CODE.
-           GO TO CHECK-CUST-NAME-EXIT.
-
-       CHECK-CUST-NAME-FOUND.
-           MOVE 'Customer name already exists' TO BSTRHELPSTRING.
-           MOVE 5002 TO SERRORCODE RET-CODE.
-           GO TO CHECK-CUST-NAME-EXIT.
-
-       CHECK-CUST-NAME-NOTFND.
-           MOVE 0 TO RET-CODE.
-           GO TO CHECK-CUST-NAME-EXIT.
-
-       CHECK-CUST-NAME-ERROR.
-           MOVE SPACES TO BSTRHELPSTRING.
-           MOVE RESP-CODE TO EDIT-NUM.
-           STRING 'I/O Error one Customer file, response code='
-                            DELIMITED SIZE
-                  EDIT-NUM  DELIMITED SIZE
-                  INTO BSTRHELPSTRING
-           END-STRING.
-           MOVE 5003 TO  SERRORCODE RET-CODE.
-           GO TO CHECK-CUST-NAME-EXIT.
-
-       CHECK-CUST-NAME-EXIT.
-           EXIT.
-
       **************************************************************
       ** VALIDATE THE INFORMATION IN THE MAP                      **
       **************************************************************
@@ -284,13 +271,83 @@
        CHECK-CUST-SSN-EXIT.
            EXIT.
 
+      **************************************************************
+      ** MAKE A NEW CUSTOMER ID                                    **
+      **************************************************************
+       GET-NEW-CUST-ID.
+           MOVE 'A' TO CUNBR-CTL-KEY.
+           EXEC CICS READ
+                     DATASET(WBCUNBR-DD)
+                     INTO(CUNBR-CTL-RECORD)
+                     LENGTH(LENGTH OF CUNBR-CTL-RECORD)
+                     RIDFLD(CUNBR-CTL-KEY)
+                     KEYLENGTH(LENGTH OF CUNBR-CTL-KEY)
+                     UPDATE
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN DFHRESP(NOTOPEN)
+                 MOVE 'Customer number control file not open' TO
+                      BSTRHELPSTRING
+                 MOVE 5012 TO SERRORCODE RET-CODE
+                 GO TO GET-NEW-CUST-ID-EXIT
+
+              WHEN OTHER
+                 MOVE SPACES  TO BSTRHELPSTRING
+                 MOVE RESP-CODE TO EDIT-NUM
+                 STRING 'Error getting cust ID: RESP-CODE='
+                         DELIMITED SIZE
+                        EDIT-NUM  DELIMITED SIZE
+                        INTO BSTRHELPSTRING
+                 END-STRING
+                 MOVE BSTRHELPSTRING TO LOG-MSG-BUFFER
+                 PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT
+                 MOVE 5013 TO SERRORCODE RET-CODE
+                 GO TO GET-NEW-CUST-ID-EXIT
+
+           END-EVALUATE.
+
+           ADD 1 TO CUNBR-CTL-NEXT.
+           MOVE CUNBR-CTL-NEXT TO CUST-NUMBER-NUMERIC.
+
+           EXEC CICS REWRITE
+                     DATASET(WBCUNBR-DD)
+                     FROM(CUNBR-CTL-RECORD)
+                     LENGTH(LENGTH OF CUNBR-CTL-RECORD)
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 MOVE SPACES  TO BSTRHELPSTRING
+                 MOVE RESP-CODE TO EDIT-NUM
+                 STRING 'Error updating cust ID control rec: RESP-CODE='
+                         DELIMITED SIZE
+                        EDIT-NUM  DELIMITED SIZE
+                        INTO BSTRHELPSTRING
+                 END-STRING
+                 MOVE BSTRHELPSTRING TO LOG-MSG-BUFFER
+                 PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT
+                 MOVE 5014 TO SERRORCODE RET-CODE
+                 GO TO GET-NEW-CUST-ID-EXIT
+           END-EVALUATE.
+
+       GET-NEW-CUST-ID-EXIT.
+           EXIT.
+
        ADD-CUST.
       **************************************************
       *    ADD THE CUSTOMER RECORD TO THE VSAM DATA SET
       **************************************************
            MOVE CORRESPONDING USER-DATA TO CUSTOMER-RECORD.
-           MOVE CUSTOMER-NAME OF CUSTOMER-RECORD TO
-                NAME OF CUST-REC-KEY.
+           MOVE CUST-NUMBER-NUMERIC TO CUSTOMER-ID OF CUSTOMER-RECORD.
+           MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO
+                CUST-ID OF CUST-REC-KEY.
            EXEC CICS WRITE
                      DATASET(WBCUSTDB-DD)
                      FROM(CUSTOMER-RECORD)
@@ -319,7 +376,7 @@
            GO TO ADD-CUST-EXIT.
 
        ADD-CUST-DUPLICATE.
-           MOVE 'Customer name already defined' TO BSTRHELPSTRING.
+           MOVE 'Customer ID already defined' TO BSTRHELPSTRING.
            MOVE 5007 TO SERRORCODE RET-CODE.
            GO TO ADD-CUST-EXIT.
 
@@ -351,8 +408,35 @@
                                   LENGTH(HW-LENGTH)
                                   NOHANDLE
                                   END-EXEC
+              PERFORM WRITE-AUDIT-REC THRU WRITE-AUDIT-REC-EXIT
            END-IF.
 
        WRITE-LOG-MSG-EXIT.
            EXIT.
 
+      *****************************************************************
+      *  WRITE A STRUCTURED AUDIT RECORD TO THE WBAUDTDB VSAM FILE,   *
+      *  KEYED BY SSN/ACCOUNT/DATE, SO THE ACTIVITY LOGGED ABOVE CAN  *
+      *  BE SEARCHED LATER BY CUSTOMER OR DATE RANGE (SEE AUDTRPT).   *
+      *****************************************************************
+       WRITE-AUDIT-REC.
+           ADD 1 TO AUD-CALL-COUNT
+           EXEC CICS ASKTIME ABSTIME(AUD-UTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(AUD-UTIME)
+                                YYYYMMDD(AUD-DATE)
+                                TIME(AUD-TIME)
+                                END-EXEC
+           MOVE CUSTOMER-SSN        TO AUD-SSN
+           MOVE ACCOUNT-NUMBER      TO AUD-ACCT-NUM
+           COMPUTE AUD-SEQ-NUM = (EIBTASKN * 1000) + AUD-CALL-COUNT
+           MOVE LOG-MSG-BUFFER      TO AUD-MESSAGE
+           EXEC CICS WRITE DATASET(WBAUDTDB-DD)
+                           FROM(AUDIT-RECORD)
+                           RIDFLD(AUD-KEY)
+                           KEYLENGTH(LENGTH OF AUD-KEY)
+                           NOHANDLE
+                           END-EXEC
+           .
+       WRITE-AUDIT-REC-EXIT.
+           EXIT.
+

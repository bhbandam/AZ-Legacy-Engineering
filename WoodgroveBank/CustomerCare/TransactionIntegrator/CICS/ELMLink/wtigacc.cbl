@@ -16,9 +16,10 @@
        WORKING-STORAGE SECTION.
 
        01 CUST-REC-KEY.
-           05 NAME                        PIC X(30)  VALUE SPACES.
+           05 CUST-ID                     PIC X(10)  VALUE SPACES.
 
        01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID                 PIC X(10).
            05 CUSTOMER-NAME               PIC X(30).
            05 CUSTOMER-SSN                PIC X(9).
            05 CUSTOMER-ADDRESS.
@@ -28,6 +29,9 @@
               10 CUSTOMER-ZIP             PIC 9(5).
            05 CUSTOMER-PHONE              PIC X(13).
            05 CUSTOMER-ACCESS-PIN         PIC X(4).
+           05 CUSTOMER-PIN-FAILS          PIC 9      VALUE 0.
+           05 CUSTOMER-PIN-LOCKED         PIC X      VALUE 'N'.
+                 88 CUSTOMER-PIN-IS-LOCKED            VALUE 'Y'.
 
        01 ACCT-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -40,6 +44,7 @@
               10 ACCOUNT-TYPE-CODE        PIC X.
                  88 ACCOUNT-TYPE-CHK            VALUE 'C'.
                  88 ACCOUNT-TYPE-SAV            VALUE 'S'.
+                 88 ACCOUNT-TYPE-CD             VALUE 'D'.
               10 ACCOUNT-TYPE-NAME        PIC X(10).
            05 ACCOUNT-AREA                PIC X(39).
            05 ACCOUNT-TYPE-CHECKING REDEFINES ACCOUNT-AREA.
@@ -56,6 +61,20 @@
               10 ACCOUNT-SAV-DETAIL-ITEMS PIC S9(7)      COMP-3.
               10 ACCOUNT-SAV-BAL          PIC S9(13)V99  COMP-3.
               10 FILLER                   PIC X(12).
+           05 ACCOUNT-TYPE-TERM  REDEFINES ACCOUNT-AREA.
+              10 ACCOUNT-CD-INT-RATE      PIC S9(1)V99   COMP-3.
+              10 ACCOUNT-CD-MATURITY-DATE PIC X(10).
+              10 ACCOUNT-CD-EARLY-WD-PEN  PIC S9(3)V99   COMP-3.
+              10 ACCOUNT-CD-LAST-STMT     PIC X(10).
+              10 ACCOUNT-CD-DETAIL-ITEMS  PIC S9(7)      COMP-3.
+              10 ACCOUNT-CD-BAL           PIC S9(13)V99  COMP-3.
+              10 FILLER                   PIC X(02).
+           05 ACCOUNT-STATUS-CODE         PIC X(01)  VALUE 'A'.
+              88 ACCOUNT-ACTIVE                       VALUE 'A'.
+              88 ACCOUNT-CLOSED                       VALUE 'C'.
+           05 ACCOUNT-DAILY-WD-DATE      PIC 9(8)       VALUE 0.
+           05 ACCOUNT-DAILY-WD-TOTAL     PIC S9(9)V99   COMP-3 VALUE 0.
+           05 ACCOUNT-JOINT-SSN         PIC X(9)       VALUE SPACES.
 
        01 TXN-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -74,6 +93,7 @@
               88 TXN-TYPE-ODCHG                 VALUE 'O'.
            05 TXN-DATE                    PIC X(10).
            05 TXN-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 TXN-MEMO                    PIC X(20).
 
        01 HW-LENGTH                   PIC S9(4)   COMP  VALUE +0.
        01 RESP-CODE                   PIC S9(9)   COMP  VALUE +0.
@@ -82,6 +102,7 @@
        01 WBTXNDB-DD                  PIC X(8)    VALUE 'WBTXNDB'.
        01 RET-CODE                    PIC S9(4)   COMP    VALUE 0.
        01 EDIT-NUM                    PIC Z,ZZZ,ZZ9.
+       01 MAX-ACCT-PAGE-SIZE          PIC S9(4)   COMP    VALUE 534.
 
        01 LOG-MSG.
           05 LOG-ID                         PIC X(7)   VALUE 'TASK #'.
@@ -93,6 +114,24 @@
           88 LOGGING-IS-ENABLED                            VALUE 'Y'.
           88 LOGGING-IS-DISABLED                           VALUE 'N'.
 
+       01 WBAUDTDB-DD                       PIC X(8)   VALUE 'WBAUDTDB'.
+       01 AUD-UTIME                         PIC S9(15) COMP-3.
+       01 AUD-CALL-COUNT                 PIC 9(3)  COMP  VALUE ZERO.
+
+      *****************************************************************
+      *  STRUCTURED AUDIT RECORD WRITTEN TO WBAUDTDB ALONGSIDE EACH    *
+      *  CSMT LOG MESSAGE. SEE WRITE-AUDIT-REC.                       *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05 AUD-KEY.
+              10 AUD-SSN                    PIC X(9).
+              10 AUD-ACCT-NUM               PIC X(10).
+              10 AUD-DATE                   PIC X(10).
+              10 AUD-SEQ-NUM                PIC 9(10).
+           05 AUD-TIME                      PIC X(08).
+           05 AUD-SOURCE-PGM                PIC X(08)  VALUE 'WTIGACC'.
+           05 AUD-MESSAGE                   PIC X(80).
+
        LINKAGE SECTION.
 
        01 DFHCOMMAREA.
@@ -120,7 +159,9 @@
              10 CUST-NAME                   PIC X(30).
              10 MAX-OUT-ACCTS               PIC S9(4) COMP.
              10 MORE-ACCTS                  PIC S9(4) COMP.
+             10 TOTAL-ACCTS                 PIC S9(4) COMP.
              10 ACCT-CNT                    PIC S9(4) COMP.
+             10 CUST-ID                     PIC X(10).
              10 ACCT-INFO OCCURS 534 TIMES DEPENDING ON ACCT-CNT.
                 15 ACCT-NUMBER              PIC X(10).
                 15 ACCT-TYPE.
@@ -141,6 +182,14 @@
                    20 ACCT-SAV-DETAIL-ITEMS PIC S9(7)      COMP-3.
                    20 ACCT-SAV-BAL          PIC S9(13)V99  COMP-3.
                    20 FILLER                PIC X(12).
+                15 ACCT-TYPE-CD  REDEFINES ACCT-AREA.
+                   20 ACCT-CD-INT-RATE      PIC S9(1)V99   COMP-3.
+                   20 ACCT-CD-MATURITY-DATE PIC X(10).
+                   20 ACCT-CD-EARLY-WD-PEN  PIC S9(3)V99   COMP-3.
+                   20 ACCT-CD-LAST-STMT     PIC X(10).
+                   20 ACCT-CD-DETAIL-ITEMS  PIC S9(7)      COMP-3.
+                   20 ACCT-CD-BAL           PIC S9(13)V99  COMP-3.
+                   20 FILLER                PIC X(02).
 
        PROCEDURE DIVISION.
            MOVE 0 TO SERRORCODE RET-CODE
@@ -148,8 +197,19 @@
            MOVE SPACES TO BSTRHELPSTRING.
            MOVE 0 TO ACCT-CNT OF USER-DATA.
 
+           IF MAX-OUT-ACCTS OF USER-DATA <= 0 OR
+              MAX-OUT-ACCTS OF USER-DATA > MAX-ACCT-PAGE-SIZE THEN
+              MOVE MAX-ACCT-PAGE-SIZE TO MAX-OUT-ACCTS OF USER-DATA
+           END-IF.
+
+           MOVE 0 TO TOTAL-ACCTS OF USER-DATA.
+
            PERFORM GET-CUST-SSN THRU GET-CUST-SSN-EXIT.
 
+           IF RET-CODE = 0 THEN
+              PERFORM COUNT-ACCTS THRU COUNT-ACCTS-EXIT
+           END-IF.
+
            IF RET-CODE = 0 THEN
               PERFORM GET-ACCTS THRU GET-ACCTS-EXIT
            END-IF.
@@ -163,7 +223,7 @@
       *    READ THE CUSTOMER SSN FROM THE VSAM DATA SET
       **************************************************
        GET-CUST-SSN.
-           MOVE CUST-NAME OF USER-DATA TO NAME OF CUST-REC-KEY.
+           MOVE CUST-ID OF USER-DATA TO CUST-ID OF CUST-REC-KEY.
            EXEC CICS READ
                      DATASET(WBCUSTDB-DD)
                      INTO(CUSTOMER-RECORD)
@@ -196,7 +256,7 @@
            GO TO GET-CUST-SSN-EXIT.
 
        GET-CUST-SSN-NOTFND.
-           MOVE 'Customer name not found' TO BSTRHELPSTRING.
+           MOVE 'Customer ID not found' TO BSTRHELPSTRING.
            MOVE 5002 TO SERRORCODE RET-CODE.
            GO TO GET-CUST-SSN-EXIT.
 
@@ -214,6 +274,89 @@
        GET-CUST-SSN-EXIT.
            EXIT.
 
+      **************************************************
+      *    COUNT THE TOTAL NUMBER OF ACCOUNTS AVAILABLE FOR THE
+      *    CUSTOMER, REGARDLESS OF HOW MANY FIT ON ONE PAGE
+      **************************************************
+       COUNT-ACCTS.
+           MOVE CUSTOMER-SSN TO SSN OF ACCT-REC-KEY.
+           EXEC CICS STARTBR
+                     DATASET(WBACCTDB-DD)
+                     RIDFLD(ACCT-REC-KEY)
+                     KEYLENGTH(LENGTH OF SSN OF ACCT-REC-KEY)
+                     GENERIC
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN DFHRESP(NOTOPEN)
+                 GO TO COUNT-ACCTS-NOTOPEN-SB
+              WHEN DFHRESP(DISABLED)
+                 GO TO COUNT-ACCTS-NOTOPEN-SB
+              WHEN DFHRESP(ENDFILE)
+                 GO TO COUNT-ACCTS-EXIT
+              WHEN DFHRESP(NOTFND)
+                 GO TO COUNT-ACCTS-EXIT
+              WHEN OTHER
+                 GO TO COUNT-ACCTS-ERROR-SB
+           END-EVALUATE.
+
+       COUNT-ACCTS-NEXT.
+           EXEC CICS READNEXT
+                     DATASET(WBACCTDB-DD)
+                     INTO(ACCOUNT-RECORD)
+                     LENGTH(LENGTH OF ACCOUNT-RECORD)
+                     KEYLENGTH(LENGTH OF ACCT-REC-KEY)
+                     RIDFLD(ACCT-REC-KEY)
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 IF ACCOUNT-SSN NOT = CUSTOMER-SSN THEN
+                    GO TO COUNT-ACCTS-ENDFILE
+                 END-IF
+                 IF ACCOUNT-CLOSED THEN
+                    GO TO COUNT-ACCTS-NEXT
+                 END-IF
+              WHEN DFHRESP(ENDFILE)
+                 GO TO COUNT-ACCTS-ENDFILE
+              WHEN OTHER
+                 GO TO COUNT-ACCTS-ERROR
+           END-EVALUATE.
+
+           ADD 1 TO TOTAL-ACCTS OF USER-DATA.
+           GO TO COUNT-ACCTS-NEXT.
+
+       COUNT-ACCTS-ENDFILE.
+           EXEC CICS ENDBR DATASET(WBACCTDB-DD) END-EXEC.
+           GO TO COUNT-ACCTS-EXIT.
+
+       COUNT-ACCTS-ERROR.
+           EXEC CICS ENDBR DATASET(WBACCTDB-DD) END-EXEC.
+           GO TO COUNT-ACCTS-ERROR-SB.
+
+       COUNT-ACCTS-ERROR-SB.
+           MOVE SPACES TO BSTRHELPSTRING.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'I/O Error one Accounts file, response code='
+                            DELIMITED SIZE
+                  EDIT-NUM  DELIMITED SIZE
+                  INTO BSTRHELPSTRING
+           END-STRING.
+           MOVE 5004 TO SERRORCODE RET-CODE.
+           GO TO COUNT-ACCTS-EXIT.
+
+       COUNT-ACCTS-NOTOPEN-SB.
+           MOVE 'Accounts file not open' TO BSTRHELPSTRING.
+           MOVE 5007 TO SERRORCODE RET-CODE.
+           GO TO COUNT-ACCTS-EXIT.
+
+       COUNT-ACCTS-EXIT.
+           EXIT.
+
       **************************************************
       *    READ THE ACCOUNT INFO FROM VSAM DATA SET
       **************************************************
@@ -270,6 +413,9 @@
                  IF ACCOUNT-SSN NOT = CUSTOMER-SSN THEN
                     GO TO GET-ACCTS-ENDFILE
                  END-IF
+                 IF ACCOUNT-CLOSED THEN
+                    GO TO GET-ACCTS-NEXT
+                 END-IF
               WHEN DFHRESP(ENDFILE)
                  GO TO GET-ACCTS-ENDFILE
               WHEN OTHER
@@ -319,6 +465,22 @@
                       ACCT-SAV-BAL(ACCT-CNT)
                  GO TO GET-ACCTS-NEXT
 
+              WHEN 'D'
+                 INITIALIZE ACCT-TYPE-CD(ACCT-CNT)
+                 MOVE ACCOUNT-CD-INT-RATE  TO
+                      ACCT-CD-INT-RATE(ACCT-CNT)
+                 MOVE ACCOUNT-CD-MATURITY-DATE TO
+                      ACCT-CD-MATURITY-DATE(ACCT-CNT)
+                 MOVE ACCOUNT-CD-EARLY-WD-PEN TO
+                      ACCT-CD-EARLY-WD-PEN(ACCT-CNT)
+                 MOVE ACCOUNT-CD-LAST-STMT TO
+                      ACCT-CD-LAST-STMT(ACCT-CNT)
+                 MOVE ACCOUNT-CD-DETAIL-ITEMS TO
+                      ACCT-CD-DETAIL-ITEMS(ACCT-CNT)
+                 MOVE ACCOUNT-CD-BAL TO
+                      ACCT-CD-BAL(ACCT-CNT)
+                 GO TO GET-ACCTS-NEXT
+
               WHEN OTHER
                  MOVE SPACES TO ACCT-AREA(ACCT-CNT)
                  GO TO GET-ACCTS-NEXT
@@ -371,8 +533,35 @@
                                   LENGTH(HW-LENGTH)
                                   NOHANDLE
                                   END-EXEC
+              PERFORM WRITE-AUDIT-REC THRU WRITE-AUDIT-REC-EXIT
            END-IF.
 
        WRITE-LOG-MSG-EXIT.
            EXIT.
 
+      *****************************************************************
+      *  WRITE A STRUCTURED AUDIT RECORD TO THE WBAUDTDB VSAM FILE,   *
+      *  KEYED BY SSN/ACCOUNT/DATE, SO THE ACTIVITY LOGGED ABOVE CAN  *
+      *  BE SEARCHED LATER BY CUSTOMER OR DATE RANGE (SEE AUDTRPT).   *
+      *****************************************************************
+       WRITE-AUDIT-REC.
+           ADD 1 TO AUD-CALL-COUNT
+           EXEC CICS ASKTIME ABSTIME(AUD-UTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(AUD-UTIME)
+                                YYYYMMDD(AUD-DATE)
+                                TIME(AUD-TIME)
+                                END-EXEC
+           MOVE CUSTOMER-SSN        TO AUD-SSN
+           MOVE ACCOUNT-NUMBER      TO AUD-ACCT-NUM
+           COMPUTE AUD-SEQ-NUM = (EIBTASKN * 1000) + AUD-CALL-COUNT
+           MOVE LOG-MSG-BUFFER      TO AUD-MESSAGE
+           EXEC CICS WRITE DATASET(WBAUDTDB-DD)
+                           FROM(AUDIT-RECORD)
+                           RIDFLD(AUD-KEY)
+                           KEYLENGTH(LENGTH OF AUD-KEY)
+                           NOHANDLE
+                           END-EXEC
+           .
+       WRITE-AUDIT-REC-EXIT.
+           EXIT.
+

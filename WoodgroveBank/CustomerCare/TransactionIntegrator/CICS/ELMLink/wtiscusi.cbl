@@ -16,9 +16,10 @@
        WORKING-STORAGE SECTION.
 
        01 CUST-REC-KEY.
-           05 NAME                        PIC X(30)  VALUE SPACES.
+           05 CUST-ID                     PIC X(10)  VALUE SPACES.
 
        01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID                 PIC X(10).
            05 CUSTOMER-NAME               PIC X(30).
            05 CUSTOMER-SSN                PIC X(9).
            05 CUSTOMER-ADDRESS.
@@ -28,6 +29,9 @@
               10 CUSTOMER-ZIP             PIC 9(5).
            05 CUSTOMER-PHONE              PIC X(13).
            05 CUSTOMER-ACCESS-PIN         PIC X(4).
+           05 CUSTOMER-PIN-FAILS          PIC 9      VALUE 0.
+           05 CUSTOMER-PIN-LOCKED         PIC X      VALUE 'N'.
+                 88 CUSTOMER-PIN-IS-LOCKED            VALUE 'Y'.
 
        01 ACCT-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -40,6 +44,7 @@
               10 ACCOUNT-TYPE-CODE        PIC X.
                  88 ACCOUNT-TYPE-CHK            VALUE 'C'.
                  88 ACCOUNT-TYPE-SAV            VALUE 'S'.
+                 88 ACCOUNT-TYPE-CD             VALUE 'D'.
               10 ACCOUNT-TYPE-NAME        PIC X(10).
            05 ACCOUNT-AREA                PIC X(39).
            05 ACCOUNT-TYPE-CHECKING REDEFINES ACCOUNT-AREA.
@@ -56,6 +61,20 @@
               10 ACCOUNT-SAV-DETAIL-ITEMS PIC S9(7)      COMP-3.
               10 ACCOUNT-SAV-BAL          PIC S9(13)V99  COMP-3.
               10 FILLER                   PIC X(12).
+           05 ACCOUNT-TYPE-TERM  REDEFINES ACCOUNT-AREA.
+              10 ACCOUNT-CD-INT-RATE      PIC S9(1)V99   COMP-3.
+              10 ACCOUNT-CD-MATURITY-DATE PIC X(10).
+              10 ACCOUNT-CD-EARLY-WD-PEN  PIC S9(3)V99   COMP-3.
+              10 ACCOUNT-CD-LAST-STMT     PIC X(10).
+              10 ACCOUNT-CD-DETAIL-ITEMS  PIC S9(7)      COMP-3.
+              10 ACCOUNT-CD-BAL           PIC S9(13)V99  COMP-3.
+              10 FILLER                   PIC X(02).
+           05 ACCOUNT-STATUS-CODE         PIC X(01)  VALUE 'A'.
+              88 ACCOUNT-ACTIVE                       VALUE 'A'.
+              88 ACCOUNT-CLOSED                       VALUE 'C'.
+           05 ACCOUNT-DAILY-WD-DATE      PIC 9(8)       VALUE 0.
+           05 ACCOUNT-DAILY-WD-TOTAL     PIC S9(9)V99   COMP-3 VALUE 0.
+           05 ACCOUNT-JOINT-SSN         PIC X(9)       VALUE SPACES.
 
        01 TXN-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -74,6 +93,7 @@
               88 TXN-TYPE-ODCHG                 VALUE 'O'.
            05 TXN-DATE                    PIC X(10).
            05 TXN-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 TXN-MEMO                    PIC X(20).
 
        01 LOG-MSG.
           05 LOG-ID                         PIC X(7)   VALUE 'TASK #'.
@@ -85,6 +105,24 @@
           88 LOGGING-IS-ENABLED                            VALUE 'Y'.
           88 LOGGING-IS-DISABLED                           VALUE 'N'.
 
+       01 WBAUDTDB-DD                       PIC X(8)   VALUE 'WBAUDTDB'.
+       01 AUD-UTIME                         PIC S9(15) COMP-3.
+       01 AUD-CALL-COUNT                 PIC 9(3)  COMP  VALUE ZERO.
+
+      *****************************************************************
+      *  STRUCTURED AUDIT RECORD WRITTEN TO WBAUDTDB ALONGSIDE EACH    *
+      *  CSMT LOG MESSAGE. SEE WRITE-AUDIT-REC.                       *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05 AUD-KEY.
+              10 AUD-SSN                    PIC X(9).
+              10 AUD-ACCT-NUM               PIC X(10).
+              10 AUD-DATE                   PIC X(10).
+              10 AUD-SEQ-NUM                PIC 9(10).
+           05 AUD-TIME                      PIC X(08).
+           05 AUD-SOURCE-PGM                PIC X(08)  VALUE 'WTISCUSI'.
+           05 AUD-MESSAGE                   PIC X(80).
+
        01 RESP-CODE                   PIC S9(9)   COMP  VALUE +0.
        01 HW-LENGTH                   PIC S9(4)   COMP  VALUE +0.
        01 WBCUSTDB-DD                 PIC X(8)    VALUE 'WBCUSTDB'.
@@ -123,24 +161,117 @@
                 15 CUSTOMER-ZIP             PIC 9(5).
              10 CUSTOMER-PHONE              PIC X(13).
              10 CUSTOMER-ACCESS-PIN         PIC X(4).
+             10 CUST-ID                     PIC X(10).
 
        PROCEDURE DIVISION.
            MOVE 0 TO SERRORCODE RET-CODE
                      SRETURNERRORTOCLIENT.
            MOVE SPACES TO BSTRHELPSTRING.
 
-           PERFORM UPDATE-CUST THRU UPDATE-CUST-EXIT.
+           PERFORM CHECK-CUST-SSN THRU CHECK-CUST-SSN-EXIT.
+
+           IF RET-CODE = 0 THEN
+              PERFORM UPDATE-CUST THRU UPDATE-CUST-EXIT
+           END-IF.
 
            IF SERRORCODE NOT = 0 THEN
               MOVE 1 TO SRETURNERRORTOCLIENT
            END-IF.
            EXEC CICS RETURN END-EXEC.
 
+      **************************************************
+      *    CHECK THE SSN ISN'T ALREADY USED BY ANOTHER
+      *    CUSTOMER RECORD
+      **************************************************
+       CHECK-CUST-SSN.
+           MOVE LOW-VALUES TO CUST-REC-KEY.
+           EXEC CICS STARTBR DATASET(WBCUSTDB-DD)
+                     RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     GTEQ
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 GO TO CHECK-CUST-SSN-ERROR-SB
+           END-EVALUATE.
+
+       CHECK-CUST-SSN-NEXT.
+           EXEC CICS READNEXT
+                     DATASET(WBCUSTDB-DD)
+                     INTO(CUSTOMER-RECORD)
+                     LENGTH(LENGTH OF CUSTOMER-RECORD)
+                     RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 IF CUSTOMER-ID OF CUSTOMER-RECORD =
+                    CUST-ID OF USER-DATA THEN
+                    GO TO CHECK-CUST-SSN-NEXT
+                 END-IF
+                 IF CUSTOMER-SSN OF CUSTOMER-RECORD NOT =
+                    CUSTOMER-SSN OF USER-DATA THEN
+                    GO TO CHECK-CUST-SSN-NEXT
+                 ELSE
+                    EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC
+                    MOVE 'Duplicate SSN found' TO BSTRHELPSTRING
+                    MOVE 5005 TO  SERRORCODE RET-CODE
+                    GO TO CHECK-CUST-SSN-EXIT
+                 END-IF
+              WHEN DFHRESP(NOTOPEN)
+                 MOVE 'Customer file not open' TO BSTRHELPSTRING
+                 MOVE 5006 TO  SERRORCODE RET-CODE
+                 GO TO CHECK-CUST-SSN-EXIT
+              WHEN DFHRESP(ENDFILE)
+                 EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC
+                 MOVE 0 TO RET-CODE
+                 GO TO CHECK-CUST-SSN-EXIT
+              WHEN OTHER
+                 GO TO CHECK-CUST-SSN-ERROR
+           END-EVALUATE.
+           GO TO CHECK-CUST-SSN-EXIT.
+
+       CHECK-CUST-SSN-ERROR.
+           EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC.
+           MOVE SPACES TO BSTRHELPSTRING.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'I/O Error on Customer file: Repsonse Code='
+                  DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO BSTRHELPSTRING
+           END-STRING.
+           MOVE BSTRHELPSTRING TO LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           MOVE 5007 TO  SERRORCODE RET-CODE
+           GO TO CHECK-CUST-SSN-EXIT.
+
+       CHECK-CUST-SSN-ERROR-SB.
+           MOVE SPACES TO BSTRHELPSTRING.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'I/O Error on startbr Customer file: Repsonse Code='
+                  DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO BSTRHELPSTRING
+           END-STRING.
+           MOVE BSTRHELPSTRING TO LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           MOVE 5008 TO SERRORCODE RET-CODE.
+           GO TO CHECK-CUST-SSN-EXIT.
+
+       CHECK-CUST-SSN-EXIT.
+           EXIT.
+
       **************************************************
       *    READ THE CUSTOMER SSN FROM THE VSAM DATA SET
       **************************************************
        UPDATE-CUST.
-           MOVE CUSTOMER-NAME OF USER-DATA TO NAME OF CUST-REC-KEY.
+           MOVE CUST-ID OF USER-DATA TO CUST-ID OF CUST-REC-KEY.
            EXEC CICS READ
                      DATASET(WBCUSTDB-DD)
                      INTO(CUSTOMER-RECORD)
@@ -198,7 +329,7 @@
                      DATASET(WBCUSTDB-DD)
                      RESP(RESP-CODE)
            END-EXEC.
-           MOVE 'Customer name not found' TO BSTRHELPSTRING.
+           MOVE 'Customer ID not found' TO BSTRHELPSTRING.
            MOVE 5002 TO  SERRORCODE RET-CODE.
            GO TO UPDATE-CUST-EXIT.
 
@@ -238,8 +369,35 @@
                                   LENGTH(HW-LENGTH)
                                   NOHANDLE
                                   END-EXEC
+              PERFORM WRITE-AUDIT-REC THRU WRITE-AUDIT-REC-EXIT
            END-IF.
 
        WRITE-LOG-MSG-EXIT.
            EXIT.
 
+      *****************************************************************
+      *  WRITE A STRUCTURED AUDIT RECORD TO THE WBAUDTDB VSAM FILE,   *
+      *  KEYED BY SSN/ACCOUNT/DATE, SO THE ACTIVITY LOGGED ABOVE CAN  *
+      *  BE SEARCHED LATER BY CUSTOMER OR DATE RANGE (SEE AUDTRPT).   *
+      *****************************************************************
+       WRITE-AUDIT-REC.
+           ADD 1 TO AUD-CALL-COUNT
+           EXEC CICS ASKTIME ABSTIME(AUD-UTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(AUD-UTIME)
+                                YYYYMMDD(AUD-DATE)
+                                TIME(AUD-TIME)
+                                END-EXEC
+           MOVE CUSTOMER-SSN        TO AUD-SSN
+           MOVE ACCOUNT-NUMBER      TO AUD-ACCT-NUM
+           COMPUTE AUD-SEQ-NUM = (EIBTASKN * 1000) + AUD-CALL-COUNT
+           MOVE LOG-MSG-BUFFER      TO AUD-MESSAGE
+           EXEC CICS WRITE DATASET(WBAUDTDB-DD)
+                           FROM(AUDIT-RECORD)
+                           RIDFLD(AUD-KEY)
+                           KEYLENGTH(LENGTH OF AUD-KEY)
+                           NOHANDLE
+                           END-EXEC
+           .
+       WRITE-AUDIT-REC-EXIT.
+           EXIT.
+

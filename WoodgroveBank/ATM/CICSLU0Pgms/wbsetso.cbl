@@ -0,0 +1,780 @@
+      *****************************************************************
+      ** THIS PROGRAM IS A SAMPLE CICS CLIENT FOR DEMONSTRATING A 3270*
+      ** APPLICATION THAT READS AND WRITE TO A VSAM DATA SET FOR      *
+      ** BANKING TYPE OF INFORMATION.                                 *
+      **                                                              *
+      ** THE INPUT TO THIS CICS PROGRAM IS PROVIDED THROUGH A BMS MAP *
+      ** THAT IS NAMED WGRVMAP.                                       *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WBSETSO.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+      *****************************************************************
+      ** VARIABLES FOR INTERACTING WITH THE TERMINAL SESSION          *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+       01 CUST-REC-KEY.
+           05 CUST-ID                     PIC X(10)  VALUE SPACES.
+
+       01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID                 PIC X(10).
+           05 CUSTOMER-NAME               PIC X(30).
+           05 CUSTOMER-SSN                PIC X(9).
+           05 CUSTOMER-ADDRESS.
+              10 CUSTOMER-STREET          PIC X(20).
+              10 CUSTOMER-CITY            PIC X(10).
+              10 CUSTOMER-STATE           PIC X(4).
+              10 CUSTOMER-ZIP             PIC 9(5).
+           05 CUSTOMER-PHONE              PIC X(13).
+           05 CUSTOMER-ACCESS-PIN         PIC X(4).
+           05 CUSTOMER-PIN-FAILS          PIC 9      VALUE 0.
+           05 CUSTOMER-PIN-LOCKED         PIC X      VALUE 'N'.
+                 88 CUSTOMER-PIN-IS-LOCKED            VALUE 'Y'.
+
+       01 ACCT-REC-KEY.
+           05 SSN                         PIC X(9)   VALUE SPACES.
+           05 NUM                         PIC X(10)  VALUE SPACES.
+
+       01  ACCOUNT-RECORD.
+           05 ACCOUNT-SSN                 PIC X(9).
+           05 ACCOUNT-NUMBER              PIC X(10).
+           05 ACCOUNT-TYPE.
+              10 ACCOUNT-TYPE-CODE        PIC X.
+                 88 ACCOUNT-TYPE-CHK            VALUE 'C'.
+                 88 ACCOUNT-TYPE-SAV            VALUE 'S'.
+                 88 ACCOUNT-TYPE-CD             VALUE 'D'.
+              10 ACCOUNT-TYPE-NAME        PIC X(10).
+           05 ACCOUNT-AREA                PIC X(39).
+           05 ACCOUNT-STATUS-CODE         PIC X(01)  VALUE 'A'.
+              88 ACCOUNT-ACTIVE                       VALUE 'A'.
+              88 ACCOUNT-CLOSED                       VALUE 'C'.
+           05 ACCOUNT-DAILY-WD-DATE      PIC 9(8)       VALUE 0.
+           05 ACCOUNT-DAILY-WD-TOTAL     PIC S9(9)V99   COMP-3 VALUE 0.
+           05 ACCOUNT-JOINT-SSN         PIC X(9)       VALUE SPACES.
+
+       01 XFER-ACCT-REC-KEY.
+           05 SSN                         PIC X(9)   VALUE SPACES.
+           05 NUM                         PIC X(10)  VALUE SPACES.
+
+       01  XFER-TO-ACCT-RECORD.
+           05 XFER-TO-SSN                 PIC X(9).
+           05 XFER-TO-NUMBER              PIC X(10).
+           05 XFER-TO-TYPE.
+              10 XFER-TO-TYPE-CODE        PIC X.
+                 88 XFER-TO-TYPE-CHK            VALUE 'C'.
+                 88 XFER-TO-TYPE-SAV            VALUE 'S'.
+                 88 XFER-TO-TYPE-CD             VALUE 'D'.
+              10 XFER-TO-TYPE-NAME        PIC X(10).
+           05 XFER-TO-AREA                PIC X(39).
+           05 XFER-TO-STATUS-CODE         PIC X(01)  VALUE 'A'.
+              88 XFER-TO-ACTIVE                       VALUE 'A'.
+              88 XFER-TO-CLOSED                       VALUE 'C'.
+           05 XFER-TO-DAILY-WD-DATE      PIC 9(8)       VALUE 0.
+           05 XFER-TO-DAILY-WD-TOTAL     PIC S9(9)V99   COMP-3 VALUE 0.
+           05 XFER-TO-JOINT-SSN         PIC X(9)       VALUE SPACES.
+
+       01 STO-REC-KEY.
+           05 STO-KEY-SSN                 PIC X(9)   VALUE SPACES.
+           05 STO-KEY-NUM                 PIC X(10)  VALUE SPACES.
+
+       01  STANDING-ORDER-RECORD.
+           05 STO-FROM-SSN                PIC X(9).
+           05 STO-FROM-ACCT-NUM           PIC X(10).
+           05 STO-TO-SSN                  PIC X(9).
+           05 STO-TO-ACCT-NUM             PIC X(10).
+           05 STO-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 STO-FREQUENCY-CODE          PIC X(01).
+              88 STO-FREQ-WEEKLY                 VALUE 'W'.
+              88 STO-FREQ-MONTHLY                VALUE 'M'.
+              88 STO-FREQ-QUARTERLY              VALUE 'Q'.
+              88 STO-FREQ-ANNUALLY               VALUE 'A'.
+           05 STO-NEXT-RUN-DATE           PIC X(10).
+           05 STO-LAST-RUN-DATE           PIC X(10)      VALUE SPACES.
+           05 STO-STATUS-CODE             PIC X(01)      VALUE 'A'.
+              88 STO-STATUS-ACTIVE                       VALUE 'A'.
+              88 STO-STATUS-SUSPENDED                    VALUE 'S'.
+
+       01 INPUT-AREA.
+          05 IA-TRAN                  PIC X(4).
+          05 IA-ACTION                PIC X(1).
+             88 IA-ACTION-SET                   VALUE 'A'.
+             88 IA-ACTION-CANCEL                VALUE 'D'.
+          05 IA-FROM-ACCT-NUM         PIC X(10).
+          05 IA-SSN                   PIC X(9).
+          05 IA-PIN                   PIC X(4).
+          05 IA-TO-ACCT-NUM           PIC X(10).
+          05 IA-TO-SSN                PIC X(9).
+          05 IA-AMOUNT                PIC 9(5).
+          05 IA-FREQUENCY             PIC X(1).
+
+       01 OUTPUT-AREA.
+          05 OA-HEADER.
+             10 OA-FMH                PIC X(3)   VALUE X'034000'.
+             10 OA-STATUS-CODE        PIC X      VALUE SPACES.
+
+       01 ERROR-CODES.
+          05 EC-OK                    PIC X      VALUE '0'.
+          05 EC-INVALID-ACCT          PIC X      VALUE '1'.
+          05 EC-INVALID-PIN           PIC X      VALUE '2'.
+          05 EC-INVALID-SSN           PIC X      VALUE '3'.
+          05 EC-WOULD-OVERDRAW        PIC X      VALUE '4'.
+          05 EC-INVALID-XFER-ACCT     PIC X      VALUE '5'.
+          05 EC-ACCT-LOCKED          PIC X      VALUE '6'.
+          05 EC-DAILY-LIMIT-EXCEEDED PIC X      VALUE '7'.
+          05 EC-INVALID-FREQUENCY    PIC X      VALUE '8'.
+
+       01 DONE                        PIC X      VALUE 'N'.
+       01 UTIME-YEAR                  PIC S9(8)  VALUE 0.
+       01 UTIME                       PIC S9(15) COMP-3.
+       01 WS-TODAY-DATE                PIC X(10)  VALUE SPACES.
+       01 WBCUSTDB-DD                 PIC X(8)   VALUE 'WBCUSTDB'.
+       01 WBACCTDB-DD                 PIC X(8)   VALUE 'WBACCTDB'.
+       01 WBSTORD-DD                  PIC X(8)   VALUE 'WBSTORD'.
+       01 RET-CODE                    PIC S9(4)  COMP    VALUE 0.
+       01 RESP-CODE                   PIC S9(8)  COMP    VALUE 0.
+       01 INPUT-AREA-LEN              PIC S9(4)  COMP    VALUE 0.
+       01 OUTPUT-AREA-LEN             PIC S9(4)  COMP    VALUE 0.
+       01 HW-LENGTH                   PIC 9(4)   COMP.
+       01 EDIT-NUM                    PIC Z,ZZZ,ZZ9.
+       01 MAX-PIN-FAILS               PIC 9      VALUE 3.
+
+       01 LOG-MSG.
+          05 LOG-ID                         PIC X(7)   VALUE 'TASK #'.
+          05 TASK-NUMBER                    PIC 9(7).
+          05 FILLER                         PIC X      VALUE SPACE.
+          05 LOG-MSG-BUFFER                 PIC X(80)  VALUE SPACES.
+
+       01 ENABLE-LOGGING                    PIC X          VALUE 'Y'.
+          88 LOGGING-IS-ENABLED                            VALUE 'Y'.
+          88 LOGGING-IS-DISABLED                           VALUE 'N'.
+
+       01 WBAUDTDB-DD                       PIC X(8)   VALUE 'WBAUDTDB'.
+       01 AUD-UTIME                         PIC S9(15) COMP-3.
+       01 AUD-CALL-COUNT                 PIC 9(3)  COMP  VALUE ZERO.
+
+      *****************************************************************
+      *  STRUCTURED AUDIT RECORD WRITTEN TO WBAUDTDB ALONGSIDE EACH    *
+      *  CSMT LOG MESSAGE. SEE WRITE-AUDIT-REC.                       *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05 AUD-KEY.
+              10 AUD-SSN                    PIC X(9).
+              10 AUD-ACCT-NUM               PIC X(10).
+              10 AUD-DATE                   PIC X(10).
+              10 AUD-SEQ-NUM                PIC 9(10).
+           05 AUD-TIME                      PIC X(08).
+           05 AUD-SOURCE-PGM                PIC X(08)  VALUE 'WBSETSO'.
+           05 AUD-MESSAGE                   PIC X(80).
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+           EXEC CICS RECEIVE INTO(INPUT-AREA)
+                     MAXLENGTH (LENGTH OF INPUT-AREA)
+                     LENGTH (INPUT-AREA-LEN)
+                     RESP(RESP-CODE)
+                     END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN DFHRESP(EOC)
+                 CONTINUE
+              WHEN DFHRESP(EODS)
+                 GO TO WBSETSO-EODS
+              WHEN DFHRESP(INBFMH)
+                 GO TO WBSETSO-INBFMH
+              WHEN DFHRESP(LENGERR)
+                 GO TO WBSETSO-LENGERR
+              WHEN DFHRESP(SIGNAL)
+                 GO TO WBSETSO-SIGNAL-RECV
+              WHEN DFHRESP(TERMERR)
+                 GO TO WBSETSO-TERMERR-RECV
+              WHEN OTHER
+                 GO TO WBSETSO-RECV-ERROR
+           END-EVALUATE.
+
+           MOVE SPACES TO LOG-MSG-BUFFER.
+           STRING 'Input Area:' DELIMITED SIZE
+                  INPUT-AREA DELIMITED SIZE
+                  INTO LOG-MSG-BUFFER
+           END-STRING.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+
+           PERFORM GET-CUST THRU GET-CUST-EXIT.
+
+           IF RET-CODE = 0 AND IA-ACTION-CANCEL THEN
+              PERFORM CANCEL-STANDING-ORDER THRU
+                      CANCEL-STANDING-ORDER-EXIT
+           END-IF.
+
+           IF RET-CODE = 0 AND IA-ACTION-SET THEN
+              PERFORM VALIDATE-FREQUENCY THRU
+                      VALIDATE-FREQUENCY-EXIT
+           END-IF.
+
+           IF RET-CODE = 0 AND IA-ACTION-SET THEN
+              PERFORM GET-ACCT THRU GET-ACCT-EXIT
+           END-IF.
+
+           IF RET-CODE = 0 AND IA-ACTION-SET THEN
+              PERFORM GET-XFER-ACCT THRU GET-XFER-ACCT-EXIT
+           END-IF.
+
+           IF RET-CODE = 0 AND IA-ACTION-SET THEN
+              PERFORM SET-STANDING-ORDER THRU
+                      SET-STANDING-ORDER-EXIT
+           END-IF.
+
+           IF RET-CODE = 0 THEN
+              MOVE LENGTH OF OA-HEADER OF OUTPUT-AREA TO
+                   OUTPUT-AREA-LEN
+              MOVE EC-OK TO OA-STATUS-CODE
+           ELSE
+              MOVE LENGTH OF OA-HEADER OF OUTPUT-AREA TO
+                   OUTPUT-AREA-LEN
+           END-IF.
+
+           EXEC CICS SEND FROM(OUTPUT-AREA)
+                          FMH LAST LENGTH (OUTPUT-AREA-LEN)
+                          END-EXEC.
+
+           GO TO END-WBSETSO.
+
+      **************************************************
+      *    FIND THE CUSTOMER AND VALIDATE THE PIN
+      **************************************************
+       GET-CUST.
+           MOVE LOW-VALUES TO CUST-REC-KEY.
+           EXEC CICS STARTBR
+                     DATASET(WBCUSTDB-DD)
+                     RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     RESP(RESP-CODE)
+                     GTEQ
+           END-EXEC.
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN DFHRESP(NOTOPEN)
+                 GO TO GET-CUST-NOTOPEN-SB
+              WHEN DFHRESP(ENDFILE)
+                 GO TO GET-CUST-ENDFILE-SB
+              WHEN OTHER
+                 GO TO GET-CUST-ERROR-SB
+           END-EVALUATE.
+
+       GET-CUST-NEXT.
+           EXEC CICS READNEXT
+                     DATASET(WBCUSTDB-DD)
+                     INTO(CUSTOMER-RECORD)
+                     LENGTH(LENGTH OF CUSTOMER-RECORD)
+                     RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     RESP(RESP-CODE)
+           END-EXEC.
+           EVALUATE RESP-CODE
+              WHEN 0
+                 IF CUSTOMER-SSN NOT = IA-SSN THEN
+                    GO TO GET-CUST-NEXT
+                 ELSE
+                    EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC
+                    IF CUSTOMER-PIN-IS-LOCKED THEN
+                       MOVE 2 TO RET-CODE
+                       MOVE EC-ACCT-LOCKED TO OA-STATUS-CODE
+                    ELSE
+                       IF CUSTOMER-ACCESS-PIN NOT = IA-PIN THEN
+                          MOVE 2 TO RET-CODE
+                          MOVE EC-INVALID-PIN TO OA-STATUS-CODE
+                          PERFORM RECORD-PIN-FAIL THRU
+                                  RECORD-PIN-FAIL-EXIT
+                       ELSE
+                          MOVE 0 TO RET-CODE
+                       END-IF
+                    END-IF
+                    GO TO GET-CUST-EXIT
+                 END-IF
+              WHEN DFHRESP(ENDFILE)
+                 GO TO GET-CUST-ENDFILE
+              WHEN OTHER
+                 GO TO GET-CUST-ERROR
+           END-EVALUATE.
+           GO TO GET-CUST-EXIT.
+
+       GET-CUST-ENDFILE.
+           EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC.
+           MOVE 2 TO RET-CODE.
+           MOVE EC-INVALID-SSN TO OA-STATUS-CODE.
+           GO TO GET-CUST-EXIT.
+
+       GET-CUST-ERROR.
+           EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC.
+           MOVE SPACES TO LOG-MSG-BUFFER.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'I/O error on Customer file: Response Code='
+                           DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO LOG-MSG-BUFFER
+           END-STRING.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           MOVE 2 TO RET-CODE.
+           MOVE EC-INVALID-PIN TO OA-STATUS-CODE.
+           GO TO GET-CUST-EXIT.
+
+       GET-CUST-ENDFILE-SB.
+           MOVE 2 TO RET-CODE.
+           MOVE EC-INVALID-SSN TO OA-STATUS-CODE.
+           GO TO GET-CUST-EXIT.
+
+       GET-CUST-ERROR-SB.
+           MOVE SPACES TO LOG-MSG-BUFFER.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'I/O error startbr on Customer file: Response Code='
+                           DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO LOG-MSG-BUFFER
+           END-STRING.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           MOVE 2 TO RET-CODE.
+           MOVE EC-INVALID-PIN TO OA-STATUS-CODE.
+           GO TO GET-CUST-EXIT.
+
+       GET-CUST-NOTOPEN-SB.
+           MOVE 'Customer file not open' TO LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           MOVE 2 TO RET-CODE.
+           MOVE EC-INVALID-PIN TO OA-STATUS-CODE.
+           GO TO GET-CUST-EXIT.
+
+       GET-CUST-EXIT.
+           EXIT.
+
+      **************************************************
+      *    BUMP THE FAILED-PIN COUNT AND LOCK THE
+      *    CUSTOMER OUT ONCE MAX-PIN-FAILS IS REACHED
+      **************************************************
+       RECORD-PIN-FAIL.
+           EXEC CICS READ
+                     DATASET(WBCUSTDB-DD)
+                     INTO(CUSTOMER-RECORD)
+                     LENGTH(LENGTH OF CUSTOMER-RECORD)
+                     RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     RESP(RESP-CODE)
+                     UPDATE
+           END-EXEC.
+           IF RESP-CODE NOT = 0 THEN
+              GO TO RECORD-PIN-FAIL-ERROR
+           END-IF.
+
+           IF CUSTOMER-PIN-FAILS < 9 THEN
+              ADD 1 TO CUSTOMER-PIN-FAILS
+           END-IF.
+           IF CUSTOMER-PIN-FAILS >= MAX-PIN-FAILS THEN
+              MOVE 'Y' TO CUSTOMER-PIN-LOCKED
+           END-IF.
+
+           EXEC CICS REWRITE
+                     DATASET(WBCUSTDB-DD)
+                     FROM(CUSTOMER-RECORD)
+                     LENGTH(LENGTH OF CUSTOMER-RECORD)
+                     RESP(RESP-CODE)
+           END-EXEC.
+           IF RESP-CODE NOT = 0 THEN
+              GO TO RECORD-PIN-FAIL-ERROR
+           END-IF.
+           GO TO RECORD-PIN-FAIL-EXIT.
+
+       RECORD-PIN-FAIL-ERROR.
+           MOVE SPACES TO LOG-MSG-BUFFER.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'I/O error updating PIN fail count: RESP='
+                           DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO LOG-MSG-BUFFER
+           END-STRING.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           GO TO RECORD-PIN-FAIL-EXIT.
+
+       RECORD-PIN-FAIL-EXIT.
+           EXIT.
+
+      **************************************************
+      *    VALIDATE THE REQUESTED FREQUENCY CODE
+      **************************************************
+       VALIDATE-FREQUENCY.
+           EVALUATE IA-FREQUENCY
+              WHEN 'W'
+              WHEN 'M'
+              WHEN 'Q'
+              WHEN 'A'
+                 MOVE 0 TO RET-CODE
+              WHEN OTHER
+                 MOVE 1 TO RET-CODE
+                 MOVE EC-INVALID-FREQUENCY TO OA-STATUS-CODE
+           END-EVALUATE.
+
+       VALIDATE-FREQUENCY-EXIT.
+           EXIT.
+
+      **************************************************
+      *    CONFIRM THE "FROM" ACCOUNT EXISTS AND
+      *    BELONGS TO THIS CUSTOMER
+      **************************************************
+       GET-ACCT.
+           MOVE IA-SSN TO SSN OF ACCT-REC-KEY.
+           MOVE IA-FROM-ACCT-NUM TO NUM OF ACCT-REC-KEY.
+           EXEC CICS READ
+                     DATASET(WBACCTDB-DD)
+                     INTO(ACCOUNT-RECORD)
+                     LENGTH(LENGTH OF ACCOUNT-RECORD)
+                     RIDFLD(ACCT-REC-KEY)
+                     KEYLENGTH(LENGTH OF ACCT-REC-KEY)
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 MOVE 0 TO RET-CODE
+              WHEN DFHRESP(NOTOPEN)
+                 GO TO GET-ACCT-NOTOPEN
+              WHEN OTHER
+                 GO TO GET-ACCT-ERROR
+           END-EVALUATE.
+           GO TO GET-ACCT-EXIT.
+
+       GET-ACCT-ERROR.
+           MOVE SPACES TO LOG-MSG-BUFFER.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'I/O error reading Accounts file: Response code='
+                           DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO LOG-MSG-BUFFER
+           END-STRING.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           MOVE 1 TO RET-CODE.
+           MOVE EC-INVALID-ACCT TO OA-STATUS-CODE.
+           GO TO GET-ACCT-EXIT.
+
+       GET-ACCT-NOTOPEN.
+           MOVE 'Account file not open' TO LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           MOVE 1 TO RET-CODE.
+           MOVE EC-INVALID-ACCT TO OA-STATUS-CODE.
+           GO TO GET-ACCT-EXIT.
+
+       GET-ACCT-EXIT.
+           EXIT.
+
+      **************************************************
+      *    CONFIRM THE "TO" ACCOUNT EXISTS
+      **************************************************
+       GET-XFER-ACCT.
+           MOVE IA-TO-SSN TO SSN OF XFER-ACCT-REC-KEY.
+           MOVE IA-TO-ACCT-NUM TO NUM OF XFER-ACCT-REC-KEY.
+           EXEC CICS READ
+                     DATASET(WBACCTDB-DD)
+                     INTO(XFER-TO-ACCT-RECORD)
+                     LENGTH(LENGTH OF XFER-TO-ACCT-RECORD)
+                     RIDFLD(XFER-ACCT-REC-KEY)
+                     KEYLENGTH(LENGTH OF XFER-ACCT-REC-KEY)
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 MOVE 0 TO RET-CODE
+              WHEN OTHER
+                 GO TO GET-XFER-ACCT-ERROR
+           END-EVALUATE.
+           GO TO GET-XFER-ACCT-EXIT.
+
+       GET-XFER-ACCT-ERROR.
+           MOVE SPACES TO LOG-MSG-BUFFER.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'I/O error reading "to" ACCT file: Response code='
+                           DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO LOG-MSG-BUFFER
+           END-STRING.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           MOVE 1 TO RET-CODE.
+           MOVE EC-INVALID-XFER-ACCT TO OA-STATUS-CODE.
+           GO TO GET-XFER-ACCT-EXIT.
+
+       GET-XFER-ACCT-EXIT.
+           EXIT.
+
+      **************************************************
+      *    WRITE (OR REPLACE) THE STANDING ORDER RECORD
+      *    FOR THIS SOURCE ACCOUNT
+      **************************************************
+       SET-STANDING-ORDER.
+           PERFORM GET-TODAY THRU GET-TODAY-EXIT.
+
+           MOVE IA-SSN             TO STO-KEY-SSN.
+           MOVE IA-FROM-ACCT-NUM   TO STO-KEY-NUM.
+
+           MOVE IA-SSN             TO STO-FROM-SSN.
+           MOVE IA-FROM-ACCT-NUM   TO STO-FROM-ACCT-NUM.
+           MOVE IA-TO-SSN          TO STO-TO-SSN.
+           MOVE IA-TO-ACCT-NUM     TO STO-TO-ACCT-NUM.
+           MOVE IA-AMOUNT          TO STO-AMOUNT.
+           MOVE IA-FREQUENCY       TO STO-FREQUENCY-CODE.
+           MOVE WS-TODAY-DATE      TO STO-NEXT-RUN-DATE.
+           MOVE SPACES             TO STO-LAST-RUN-DATE.
+           SET  STO-STATUS-ACTIVE  TO TRUE.
+
+           EXEC CICS WRITE
+                     DATASET(WBSTORD-DD)
+                     FROM(STANDING-ORDER-RECORD)
+                     LENGTH(LENGTH OF STANDING-ORDER-RECORD)
+                     KEYLENGTH(LENGTH OF STO-REC-KEY)
+                     RIDFLD(STO-REC-KEY)
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 MOVE 0 TO RET-CODE
+                 GO TO SET-STANDING-ORDER-EXIT
+              WHEN DFHRESP(DUPKEY)
+                 GO TO SET-STANDING-ORDER-REPLACE
+              WHEN DFHRESP(DUPREC)
+                 GO TO SET-STANDING-ORDER-REPLACE
+              WHEN OTHER
+                 GO TO SET-STANDING-ORDER-ERROR
+           END-EVALUATE.
+
+       SET-STANDING-ORDER-REPLACE.
+           EXEC CICS READ
+                     DATASET(WBSTORD-DD)
+                     INTO(STANDING-ORDER-RECORD)
+                     LENGTH(LENGTH OF STANDING-ORDER-RECORD)
+                     RIDFLD(STO-REC-KEY)
+                     KEYLENGTH(LENGTH OF STO-REC-KEY)
+                     RESP(RESP-CODE)
+                     UPDATE
+           END-EXEC.
+           IF RESP-CODE NOT = 0 THEN
+              GO TO SET-STANDING-ORDER-ERROR
+           END-IF.
+
+           MOVE IA-TO-SSN          TO STO-TO-SSN.
+           MOVE IA-TO-ACCT-NUM     TO STO-TO-ACCT-NUM.
+           MOVE IA-AMOUNT          TO STO-AMOUNT.
+           MOVE IA-FREQUENCY       TO STO-FREQUENCY-CODE.
+           MOVE WS-TODAY-DATE      TO STO-NEXT-RUN-DATE.
+           SET  STO-STATUS-ACTIVE  TO TRUE.
+
+           EXEC CICS REWRITE
+                     DATASET(WBSTORD-DD)
+                     FROM(STANDING-ORDER-RECORD)
+                     LENGTH(LENGTH OF STANDING-ORDER-RECORD)
+                     RESP(RESP-CODE)
+           END-EXEC.
+           IF RESP-CODE NOT = 0 THEN
+              GO TO SET-STANDING-ORDER-ERROR
+           END-IF.
+           MOVE 0 TO RET-CODE.
+           GO TO SET-STANDING-ORDER-EXIT.
+
+       SET-STANDING-ORDER-ERROR.
+           MOVE SPACES TO LOG-MSG-BUFFER.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'I/O error writing standing order: RESP='
+                           DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO LOG-MSG-BUFFER
+           END-STRING.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           MOVE 1 TO RET-CODE.
+           MOVE EC-INVALID-ACCT TO OA-STATUS-CODE.
+           GO TO SET-STANDING-ORDER-EXIT.
+
+       SET-STANDING-ORDER-EXIT.
+           EXIT.
+
+      **************************************************
+      *    SUSPEND THE STANDING ORDER ON THIS SOURCE
+      *    ACCOUNT, IF ONE EXISTS
+      **************************************************
+       CANCEL-STANDING-ORDER.
+           MOVE IA-SSN             TO STO-KEY-SSN.
+           MOVE IA-FROM-ACCT-NUM   TO STO-KEY-NUM.
+
+           EXEC CICS READ
+                     DATASET(WBSTORD-DD)
+                     INTO(STANDING-ORDER-RECORD)
+                     LENGTH(LENGTH OF STANDING-ORDER-RECORD)
+                     RIDFLD(STO-REC-KEY)
+                     KEYLENGTH(LENGTH OF STO-REC-KEY)
+                     RESP(RESP-CODE)
+                     UPDATE
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN DFHRESP(NOTFND)
+                 MOVE 1 TO RET-CODE
+                 MOVE EC-INVALID-ACCT TO OA-STATUS-CODE
+                 GO TO CANCEL-STANDING-ORDER-EXIT
+              WHEN OTHER
+                 GO TO CANCEL-STANDING-ORDER-ERROR
+           END-EVALUATE.
+
+           SET STO-STATUS-SUSPENDED TO TRUE.
+
+           EXEC CICS REWRITE
+                     DATASET(WBSTORD-DD)
+                     FROM(STANDING-ORDER-RECORD)
+                     LENGTH(LENGTH OF STANDING-ORDER-RECORD)
+                     RESP(RESP-CODE)
+           END-EXEC.
+           IF RESP-CODE NOT = 0 THEN
+              GO TO CANCEL-STANDING-ORDER-ERROR
+           END-IF.
+           MOVE 0 TO RET-CODE.
+           GO TO CANCEL-STANDING-ORDER-EXIT.
+
+       CANCEL-STANDING-ORDER-ERROR.
+           MOVE SPACES TO LOG-MSG-BUFFER.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'I/O error cancelling standing order: RESP='
+                           DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO LOG-MSG-BUFFER
+           END-STRING.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           MOVE 1 TO RET-CODE.
+           MOVE EC-INVALID-ACCT TO OA-STATUS-CODE.
+           GO TO CANCEL-STANDING-ORDER-EXIT.
+
+       CANCEL-STANDING-ORDER-EXIT.
+           EXIT.
+
+      **************************************************
+      *    GET TODAY'S DATE IN YYYY-MM-DD FORM, TO
+      *    MATCH TXN-DATE AND STO-NEXT-RUN-DATE
+      **************************************************
+       GET-TODAY.
+           EXEC CICS ASKTIME ABSTIME(UTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(UTIME)
+                                DATESEP('-')
+                                YYYYMMDD(WS-TODAY-DATE) END-EXEC.
+
+       GET-TODAY-EXIT.
+           EXIT.
+
+       WBSETSO-EOC.
+           MOVE 'Receive Condition: EOC' to LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           GO TO END-WBSETSO.
+
+       WBSETSO-EOC-EXIT.
+           EXIT.
+
+       WBSETSO-EODS.
+           MOVE 'Receive Condition: EODS' to LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           GO TO END-WBSETSO.
+
+       WBSETSO-EODS-EXIT.
+           EXIT.
+
+       WBSETSO-INBFMH.
+           MOVE 'Receive Condition: INBFMH' to LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           GO TO END-WBSETSO.
+
+       WBSETSO-INBFMH-EXIT.
+           EXIT.
+
+       WBSETSO-LENGERR.
+           MOVE 'Receive Condition: LENGERR' to LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           GO TO END-WBSETSO.
+
+       WBSETSO-LENGERR-EXIT.
+           EXIT.
+
+       WBSETSO-SIGNAL-RECV.
+           MOVE 'Receive Condition: SIGNAL' to LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           GO TO END-WBSETSO.
+
+       WBSETSO-SIGNAL-RECV-EXIT.
+           EXIT.
+
+       WBSETSO-TERMERR-RECV.
+           MOVE 'Receive Condition: TERMERR' to LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           GO TO END-WBSETSO.
+
+       WBSETSO-TERMERR-RECV-EXIT.
+           EXIT.
+
+       WBSETSO-RECV-ERROR.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'Receive error: Response Code=' DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO LOG-MSG-BUFFER
+           END-STRING.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           GO TO END-WBSETSO.
+
+       WBSETSO-RECV-ERROR-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  WRITE A MESSAGE OUT TO A CICS TRANSIENT DATA QUEUE           *
+      *****************************************************************
+       WRITE-LOG-MSG.
+           IF LOGGING-IS-ENABLED THEN
+              MOVE LENGTH OF LOG-MSG TO HW-LENGTH
+              MOVE EIBTASKN          TO TASK-NUMBER
+              EXEC CICS WRITEQ TD QUEUE('CSMT')
+                                  FROM(LOG-MSG)
+                                  LENGTH(HW-LENGTH)
+                                  NOHANDLE
+                                  END-EXEC
+              PERFORM WRITE-AUDIT-REC THRU WRITE-AUDIT-REC-EXIT
+           END-IF.
+
+       WRITE-LOG-MSG-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  WRITE A STRUCTURED AUDIT RECORD TO THE WBAUDTDB VSAM FILE,   *
+      *  KEYED BY SSN/ACCOUNT/DATE, SO THE ACTIVITY LOGGED ABOVE CAN  *
+      *  BE SEARCHED LATER BY CUSTOMER OR DATE RANGE (SEE AUDTRPT).   *
+      *****************************************************************
+       WRITE-AUDIT-REC.
+           ADD 1 TO AUD-CALL-COUNT
+           EXEC CICS ASKTIME ABSTIME(AUD-UTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(AUD-UTIME)
+                                YYYYMMDD(AUD-DATE)
+                                TIME(AUD-TIME)
+                                END-EXEC
+           MOVE IA-SSN            TO AUD-SSN
+           MOVE IA-FROM-ACCT-NUM           TO AUD-ACCT-NUM
+           COMPUTE AUD-SEQ-NUM = (EIBTASKN * 1000) + AUD-CALL-COUNT
+           MOVE LOG-MSG-BUFFER      TO AUD-MESSAGE
+           EXEC CICS WRITE DATASET(WBAUDTDB-DD)
+                           FROM(AUDIT-RECORD)
+                           RIDFLD(AUD-KEY)
+                           KEYLENGTH(LENGTH OF AUD-KEY)
+                           NOHANDLE
+                           END-EXEC
+           .
+       WRITE-AUDIT-REC-EXIT.
+           EXIT.
+
+       END-WBSETSO.
+           EXEC CICS RETURN END-EXEC.
+
+       END-WBSETSO-EXIT.
+           EXIT.

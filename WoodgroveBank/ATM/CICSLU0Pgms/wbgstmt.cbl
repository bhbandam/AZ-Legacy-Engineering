@@ -18,9 +18,10 @@
        WORKING-STORAGE SECTION.
 
        01 CUST-REC-KEY.
-           05 NAME                        PIC X(30)  VALUE SPACES.
+           05 CUST-ID                     PIC X(10)  VALUE SPACES.
 
        01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID                 PIC X(10).
            05 CUSTOMER-NAME               PIC X(30).
            05 CUSTOMER-SSN                PIC X(9).
            05 CUSTOMER-ADDRESS.
@@ -30,6 +31,9 @@
               10 CUSTOMER-ZIP             PIC 9(5).
            05 CUSTOMER-PHONE              PIC X(13).
            05 CUSTOMER-ACCESS-PIN         PIC X(4).
+           05 CUSTOMER-PIN-FAILS          PIC 9      VALUE 0.
+           05 CUSTOMER-PIN-LOCKED         PIC X      VALUE 'N'.
+                 88 CUSTOMER-PIN-IS-LOCKED            VALUE 'Y'.
 
        01 ACCT-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -42,6 +46,7 @@
               10 ACCOUNT-TYPE-CODE        PIC X.
                  88 ACCOUNT-TYPE-CHK            VALUE 'C'.
                  88 ACCOUNT-TYPE-SAV            VALUE 'S'.
+                 88 ACCOUNT-TYPE-CD             VALUE 'D'.
               10 ACCOUNT-TYPE-NAME        PIC X(10).
            05 ACCOUNT-AREA                PIC X(39).
            05 ACCOUNT-TYPE-CHECKING REDEFINES ACCOUNT-AREA.
@@ -58,6 +63,20 @@
               10 ACCOUNT-SAV-DETAIL-ITEMS PIC S9(7)      COMP-3.
               10 ACCOUNT-SAV-BAL          PIC S9(13)V99  COMP-3.
               10 FILLER                   PIC X(12).
+           05 ACCOUNT-TYPE-TERM  REDEFINES ACCOUNT-AREA.
+              10 ACCOUNT-CD-INT-RATE      PIC S9(1)V99   COMP-3.
+              10 ACCOUNT-CD-MATURITY-DATE PIC X(10).
+              10 ACCOUNT-CD-EARLY-WD-PEN  PIC S9(3)V99   COMP-3.
+              10 ACCOUNT-CD-LAST-STMT     PIC X(10).
+              10 ACCOUNT-CD-DETAIL-ITEMS  PIC S9(7)      COMP-3.
+              10 ACCOUNT-CD-BAL           PIC S9(13)V99  COMP-3.
+              10 FILLER                   PIC X(02).
+           05 ACCOUNT-STATUS-CODE         PIC X(01)  VALUE 'A'.
+              88 ACCOUNT-ACTIVE                       VALUE 'A'.
+              88 ACCOUNT-CLOSED                       VALUE 'C'.
+           05 ACCOUNT-DAILY-WD-DATE      PIC 9(8)       VALUE 0.
+           05 ACCOUNT-DAILY-WD-TOTAL     PIC S9(9)V99   COMP-3 VALUE 0.
+           05 ACCOUNT-JOINT-SSN         PIC X(9)       VALUE SPACES.
 
        01 TXN-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -76,6 +95,7 @@
               88 TXN-TYPE-ODCHG                 VALUE 'O'.
            05 TXN-DATE                    PIC X(10).
            05 TXN-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 TXN-MEMO                    PIC X(20).
 
        01 INPUT-AREA.
           05 IA-TRAN                  PIC X(4).
@@ -84,6 +104,8 @@
              10 IA-LR-ACCT-NUM        PIC X(10).
              10 IA-LR-SEQ-NUM         PIC 9(7).
           05 IA-CNT                   PIC 9.
+          05 IA-FROM-DATE             PIC 9(8).
+          05 IA-TO-DATE               PIC 9(8).
 
        01 OUTPUT-AREA.
           05 OA-HEADER.
@@ -99,6 +121,7 @@
                 15 OA-TD-TYPE         PIC X.
                 15 OA-TD-DATE         PIC X(10).
                 15 OA-TD-AMOUNT       PIC +9(9).99.
+                15 OA-TD-MEMO         PIC X(20).
 
        01 ERROR-CODES.
           05 EC-OK                    PIC X      VALUE '0'.
@@ -107,6 +130,8 @@
           05 EC-INVALID-SSN           PIC X      VALUE '3'.
           05 EC-WOULD-OVERDRAW        PIC X      VALUE '4'.
           05 EC-INVALID-XFER-ACCT     PIC X      VALUE '5'.
+          05 EC-ACCT-LOCKED          PIC X      VALUE '6'.
+          05 EC-DAILY-LIMIT-EXCEEDED PIC X      VALUE '7'.
 
        01 DONE                        PIC X      VALUE 'N'.
        01 WBCUSTDB-DD                 PIC X(8)   VALUE 'WBCUSTDB'.
@@ -119,6 +144,10 @@
        01 HW-LENGTH                   PIC 9(4)   COMP.
        01 EDIT-NUM                    PIC Z,ZZZ,ZZ9.
        01 START-REC-NUM               PIC S9(9)  COMP    VALUE 1.
+       01 DATE-COMPARE-BUF            PIC X(8)   VALUE SPACES.
+       01 TXN-DATE-YYYYMMDD           PIC 9(8)   VALUE 0.
+       01 FILTER-FROM-YYYYMMDD        PIC 9(8)   VALUE 0.
+       01 FILTER-TO-YYYYMMDD          PIC 9(8)   VALUE 99999999.
 
        01 LOG-MSG.
           05 LOG-ID                         PIC X(7)   VALUE 'TASK #'.
@@ -130,6 +159,24 @@
           88 LOGGING-IS-ENABLED                            VALUE 'Y'.
           88 LOGGING-IS-DISABLED                           VALUE 'N'.
 
+       01 WBAUDTDB-DD                       PIC X(8)   VALUE 'WBAUDTDB'.
+       01 AUD-UTIME                         PIC S9(15) COMP-3.
+       01 AUD-CALL-COUNT                 PIC 9(3)  COMP  VALUE ZERO.
+
+      *****************************************************************
+      *  STRUCTURED AUDIT RECORD WRITTEN TO WBAUDTDB ALONGSIDE EACH    *
+      *  CSMT LOG MESSAGE. SEE WRITE-AUDIT-REC.                       *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05 AUD-KEY.
+              10 AUD-SSN                    PIC X(9).
+              10 AUD-ACCT-NUM               PIC X(10).
+              10 AUD-DATE                   PIC X(10).
+              10 AUD-SEQ-NUM                PIC 9(10).
+           05 AUD-TIME                      PIC X(08).
+           05 AUD-SOURCE-PGM                PIC X(08)  VALUE 'WBGSTMT'.
+           05 AUD-MESSAGE                   PIC X(80).
+
        LINKAGE SECTION.
 
        PROCEDURE DIVISION.
@@ -194,6 +241,15 @@
        GET-TXN-DETAILS.
            MOVE 0 TO OA-CNT.
 
+           MOVE 0 TO FILTER-FROM-YYYYMMDD.
+           MOVE 99999999 TO FILTER-TO-YYYYMMDD.
+           IF IA-FROM-DATE NOT = 0 THEN
+              MOVE IA-FROM-DATE TO FILTER-FROM-YYYYMMDD
+           END-IF.
+           IF IA-TO-DATE NOT = 0 THEN
+              MOVE IA-TO-DATE TO FILTER-TO-YYYYMMDD
+           END-IF.
+
            IF IA-LR-ACCT-NUM = SPACES AND IA-LR-SEQ-NUM = 0 THEN
               MOVE IA-SSN TO SSN OF TXN-REC-KEY
               EXEC CICS STARTBR
@@ -265,6 +321,14 @@
            EVALUATE RESP-CODE
               WHEN 0
                  IF TXN-SSN = IA-SSN THEN
+                    MOVE TXN-DATE(7:4) TO DATE-COMPARE-BUF(1:4)
+                    MOVE TXN-DATE(1:2) TO DATE-COMPARE-BUF(5:2)
+                    MOVE TXN-DATE(4:2) TO DATE-COMPARE-BUF(7:2)
+                    MOVE DATE-COMPARE-BUF TO TXN-DATE-YYYYMMDD
+                    IF TXN-DATE-YYYYMMDD < FILTER-FROM-YYYYMMDD OR
+                       TXN-DATE-YYYYMMDD > FILTER-TO-YYYYMMDD THEN
+                       GO TO GET-TXN-DETAILS-NEXT
+                    END-IF
                     IF OA-CNT >= IA-CNT THEN
                        GO TO GET-TXN-DETAILS-NEXT
                     END-IF
@@ -275,6 +339,7 @@
                     MOVE TXN-TYPE     TO OA-TD-TYPE(OA-CNT)
                     MOVE TXN-DATE     TO OA-TD-DATE(OA-CNT)
                     MOVE TXN-AMOUNT   TO OA-TD-AMOUNT(OA-CNT)
+                    MOVE TXN-MEMO     TO OA-TD-MEMO(OA-CNT)
                     GO TO GET-TXN-DETAILS-NEXT
                  ELSE
                     EXEC CICS ENDBR DATASET(WBTXNDB-DD) END-EXEC
@@ -432,11 +497,38 @@
                                   LENGTH(HW-LENGTH)
                                   NOHANDLE
                                   END-EXEC
+              PERFORM WRITE-AUDIT-REC THRU WRITE-AUDIT-REC-EXIT
            END-IF.
 
        WRITE-LOG-MSG-EXIT.
            EXIT.
 
+      *****************************************************************
+      *  WRITE A STRUCTURED AUDIT RECORD TO THE WBAUDTDB VSAM FILE,   *
+      *  KEYED BY SSN/ACCOUNT/DATE, SO THE ACTIVITY LOGGED ABOVE CAN  *
+      *  BE SEARCHED LATER BY CUSTOMER OR DATE RANGE (SEE AUDTRPT).   *
+      *****************************************************************
+       WRITE-AUDIT-REC.
+           ADD 1 TO AUD-CALL-COUNT
+           EXEC CICS ASKTIME ABSTIME(AUD-UTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(AUD-UTIME)
+                                YYYYMMDD(AUD-DATE)
+                                TIME(AUD-TIME)
+                                END-EXEC
+           MOVE IA-SSN            TO AUD-SSN
+           MOVE SPACES           TO AUD-ACCT-NUM
+           COMPUTE AUD-SEQ-NUM = (EIBTASKN * 1000) + AUD-CALL-COUNT
+           MOVE LOG-MSG-BUFFER      TO AUD-MESSAGE
+           EXEC CICS WRITE DATASET(WBAUDTDB-DD)
+                           FROM(AUDIT-RECORD)
+                           RIDFLD(AUD-KEY)
+                           KEYLENGTH(LENGTH OF AUD-KEY)
+                           NOHANDLE
+                           END-EXEC
+           .
+       WRITE-AUDIT-REC-EXIT.
+           EXIT.
+
        END-WBGSTMT.
            EXEC CICS RETURN END-EXEC.
 

@@ -18,9 +18,10 @@
        WORKING-STORAGE SECTION.
 
        01 CUST-REC-KEY.
-           05 NAME                        PIC X(30)  VALUE SPACES.
+           05 CUST-ID                     PIC X(10)  VALUE SPACES.
 
        01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID                 PIC X(10).
            05 CUSTOMER-NAME               PIC X(30).
            05 CUSTOMER-SSN                PIC X(9).
            05 CUSTOMER-ADDRESS.
@@ -30,6 +31,9 @@
               10 CUSTOMER-ZIP             PIC 9(5).
            05 CUSTOMER-PHONE              PIC X(13).
            05 CUSTOMER-ACCESS-PIN         PIC X(4).
+           05 CUSTOMER-PIN-FAILS          PIC 9      VALUE 0.
+           05 CUSTOMER-PIN-LOCKED         PIC X      VALUE 'N'.
+                 88 CUSTOMER-PIN-IS-LOCKED            VALUE 'Y'.
 
        01 ACCT-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -42,6 +46,7 @@
               10 ACCOUNT-TYPE-CODE        PIC X.
                  88 ACCOUNT-TYPE-CHK            VALUE 'C'.
                  88 ACCOUNT-TYPE-SAV            VALUE 'S'.
+                 88 ACCOUNT-TYPE-CD             VALUE 'D'.
               10 ACCOUNT-TYPE-NAME        PIC X(10).
            05 ACCOUNT-AREA                PIC X(39).
            05 ACCOUNT-TYPE-CHECKING REDEFINES ACCOUNT-AREA.
@@ -58,6 +63,20 @@
               10 ACCOUNT-SAV-DETAIL-ITEMS PIC S9(7)      COMP-3.
               10 ACCOUNT-SAV-BAL          PIC S9(13)V99  COMP-3.
               10 FILLER                   PIC X(12).
+           05 ACCOUNT-TYPE-TERM  REDEFINES ACCOUNT-AREA.
+              10 ACCOUNT-CD-INT-RATE      PIC S9(1)V99   COMP-3.
+              10 ACCOUNT-CD-MATURITY-DATE PIC X(10).
+              10 ACCOUNT-CD-EARLY-WD-PEN  PIC S9(3)V99   COMP-3.
+              10 ACCOUNT-CD-LAST-STMT     PIC X(10).
+              10 ACCOUNT-CD-DETAIL-ITEMS  PIC S9(7)      COMP-3.
+              10 ACCOUNT-CD-BAL           PIC S9(13)V99  COMP-3.
+              10 FILLER                   PIC X(02).
+           05 ACCOUNT-STATUS-CODE         PIC X(01)  VALUE 'A'.
+              88 ACCOUNT-ACTIVE                       VALUE 'A'.
+              88 ACCOUNT-CLOSED                       VALUE 'C'.
+           05 ACCOUNT-DAILY-WD-DATE      PIC 9(8)       VALUE 0.
+           05 ACCOUNT-DAILY-WD-TOTAL     PIC S9(9)V99   COMP-3 VALUE 0.
+           05 ACCOUNT-JOINT-SSN         PIC X(9)       VALUE SPACES.
 
        01 TXN-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -76,6 +95,7 @@
               88 TXN-TYPE-ODCHG                 VALUE 'O'.
            05 TXN-DATE                    PIC X(10).
            05 TXN-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 TXN-MEMO                    PIC X(20).
 
        01 INPUT-AREA.
           05 IA-TRAN                  PIC X(4).
@@ -97,6 +117,8 @@
           05 EC-INVALID-SSN           PIC X      VALUE '3'.
           05 EC-WOULD-OVERDRAW        PIC X      VALUE '4'.
           05 EC-INVALID-XFER-ACCT     PIC X      VALUE '5'.
+          05 EC-ACCT-LOCKED          PIC X      VALUE '6'.
+          05 EC-DAILY-LIMIT-EXCEEDED PIC X      VALUE '7'.
 
        01 DONE                        PIC X      VALUE 'N'.
        01 WBCUSTDB-DD                 PIC X(8)   VALUE 'WBCUSTDB'.
@@ -109,6 +131,10 @@
        01 HW-LENGTH                   PIC 9(4)   COMP.
        01 EDIT-NUM                    PIC Z,ZZZ,ZZ9.
        01 START-REC-NUM               PIC S9(9)  COMP    VALUE 1.
+       01 MAX-PIN-FAILS               PIC 9      VALUE 3.
+       01 PIN-CHECK-SSN               PIC X(9)   VALUE SPACES.
+       01 JOINT-OWNER-SW              PIC X      VALUE 'N'.
+          88 VALIDATED-AS-JOINT-OWNER             VALUE 'Y'.
 
        01 LOG-MSG.
           05 LOG-ID                         PIC X(7)   VALUE 'TASK #'.
@@ -120,6 +146,24 @@
           88 LOGGING-IS-ENABLED                            VALUE 'Y'.
           88 LOGGING-IS-DISABLED                           VALUE 'N'.
 
+       01 WBAUDTDB-DD                       PIC X(8)   VALUE 'WBAUDTDB'.
+       01 AUD-UTIME                         PIC S9(15) COMP-3.
+       01 AUD-CALL-COUNT                 PIC 9(3)  COMP  VALUE ZERO.
+
+      *****************************************************************
+      *  STRUCTURED AUDIT RECORD WRITTEN TO WBAUDTDB ALONGSIDE EACH    *
+      *  CSMT LOG MESSAGE. SEE WRITE-AUDIT-REC.                       *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05 AUD-KEY.
+              10 AUD-SSN                    PIC X(9).
+              10 AUD-ACCT-NUM               PIC X(10).
+              10 AUD-DATE                   PIC X(10).
+              10 AUD-SEQ-NUM                PIC 9(10).
+           05 AUD-TIME                      PIC X(08).
+           05 AUD-SOURCE-PGM                PIC X(08)  VALUE 'WBVALUSR'.
+           05 AUD-MESSAGE                   PIC X(80).
+
        LINKAGE SECTION.
 
        PROCEDURE DIVISION.
@@ -155,7 +199,25 @@
 
            PERFORM GET-ACCT THRU GET-ACCT-EXIT.
            IF RET-CODE = 0 THEN
+              MOVE OA-SSN TO PIN-CHECK-SSN
               PERFORM GET-CUST THRU GET-CUST-EXIT
+      *       OA-SSN STAYS THE PRIMARY OWNER'S SSN EVEN WHEN A JOINT
+      *       OWNER'S PIN IS WHAT VALIDATES - DOWNSTREAM PROGRAMS KEY
+      *       WBACCTDB BY THE PRIMARY SSN, NOT THE JOINT SSN
+              IF RET-CODE NOT = 0 AND ACCOUNT-JOINT-SSN NOT = SPACES
+                 MOVE ACCOUNT-JOINT-SSN TO PIN-CHECK-SSN
+                 PERFORM GET-CUST THRU GET-CUST-EXIT
+                 IF RET-CODE = 0 THEN
+                    SET VALIDATED-AS-JOINT-OWNER TO TRUE
+                    MOVE SPACES TO LOG-MSG-BUFFER
+                    STRING 'Joint owner PIN validated for account '
+                                    DELIMITED SIZE
+                           IA-ACCT-NUM DELIMITED SIZE
+                           INTO LOG-MSG-BUFFER
+                    END-STRING
+                    PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT
+                 END-IF
+              END-IF
            END-IF.
 
            IF RET-CODE = 0 THEN
@@ -304,15 +366,26 @@
            END-EXEC.
            EVALUATE RESP-CODE
               WHEN 0
-                 IF CUSTOMER-SSN NOT = OA-SSN THEN
+                 IF CUSTOMER-SSN NOT = PIN-CHECK-SSN THEN
                     GO TO GET-CUST-NEXT
                  ELSE
                     EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC
-                    IF CUSTOMER-ACCESS-PIN NOT = IA-PIN THEN
+                    IF CUSTOMER-PIN-IS-LOCKED THEN
                        MOVE 2 TO RET-CODE
-                       MOVE EC-INVALID-PIN TO OA-STATUS-CODE
+                       MOVE EC-ACCT-LOCKED TO OA-STATUS-CODE
                     ELSE
-                       MOVE CUSTOMER-NAME TO OA-NAME
+                       IF CUSTOMER-ACCESS-PIN NOT = IA-PIN THEN
+                          MOVE 2 TO RET-CODE
+                          MOVE EC-INVALID-PIN TO OA-STATUS-CODE
+                          PERFORM RECORD-PIN-FAIL THRU
+                                  RECORD-PIN-FAIL-EXIT
+                       ELSE
+                          MOVE CUSTOMER-NAME TO OA-NAME
+                          IF CUSTOMER-PIN-FAILS NOT = 0 THEN
+                             PERFORM RECORD-PIN-SUCCESS THRU
+                                     RECORD-PIN-SUCCESS-EXIT
+                          END-IF
+                       END-IF
                     END-IF
                     GO TO GET-CUST-EXIT
                  END-IF
@@ -371,6 +444,100 @@
        GET-CUST-EXIT.
            EXIT.
 
+      **************************************************
+      *    BUMP THE FAILED-PIN COUNT AND LOCK THE
+      *    CUSTOMER OUT ONCE MAX-PIN-FAILS IS REACHED
+      **************************************************
+       RECORD-PIN-FAIL.
+           EXEC CICS READ
+                     DATASET(WBCUSTDB-DD)
+                     INTO(CUSTOMER-RECORD)
+                     LENGTH(LENGTH OF CUSTOMER-RECORD)
+                     RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     RESP(RESP-CODE)
+                     UPDATE
+           END-EXEC.
+           IF RESP-CODE NOT = 0 THEN
+              GO TO RECORD-PIN-FAIL-ERROR
+           END-IF.
+
+           IF CUSTOMER-PIN-FAILS < 9 THEN
+              ADD 1 TO CUSTOMER-PIN-FAILS
+           END-IF.
+           IF CUSTOMER-PIN-FAILS >= MAX-PIN-FAILS THEN
+              MOVE 'Y' TO CUSTOMER-PIN-LOCKED
+           END-IF.
+
+           EXEC CICS REWRITE
+                     DATASET(WBCUSTDB-DD)
+                     FROM(CUSTOMER-RECORD)
+                     LENGTH(LENGTH OF CUSTOMER-RECORD)
+                     RESP(RESP-CODE)
+           END-EXEC.
+           IF RESP-CODE NOT = 0 THEN
+              GO TO RECORD-PIN-FAIL-ERROR
+           END-IF.
+           GO TO RECORD-PIN-FAIL-EXIT.
+
+       RECORD-PIN-FAIL-ERROR.
+           MOVE SPACES TO LOG-MSG-BUFFER.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'I/O error updating PIN fail count: RESP='
+                           DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO LOG-MSG-BUFFER
+           END-STRING.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           GO TO RECORD-PIN-FAIL-EXIT.
+
+       RECORD-PIN-FAIL-EXIT.
+           EXIT.
+
+      **************************************************
+      *    A CORRECT PIN CLEARS ANY PRIOR FAILED COUNT
+      **************************************************
+       RECORD-PIN-SUCCESS.
+           EXEC CICS READ
+                     DATASET(WBCUSTDB-DD)
+                     INTO(CUSTOMER-RECORD)
+                     LENGTH(LENGTH OF CUSTOMER-RECORD)
+                     RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     RESP(RESP-CODE)
+                     UPDATE
+           END-EXEC.
+           IF RESP-CODE NOT = 0 THEN
+              GO TO RECORD-PIN-SUCCESS-ERROR
+           END-IF.
+
+           MOVE 0   TO CUSTOMER-PIN-FAILS.
+
+           EXEC CICS REWRITE
+                     DATASET(WBCUSTDB-DD)
+                     FROM(CUSTOMER-RECORD)
+                     LENGTH(LENGTH OF CUSTOMER-RECORD)
+                     RESP(RESP-CODE)
+           END-EXEC.
+           IF RESP-CODE NOT = 0 THEN
+              GO TO RECORD-PIN-SUCCESS-ERROR
+           END-IF.
+           GO TO RECORD-PIN-SUCCESS-EXIT.
+
+       RECORD-PIN-SUCCESS-ERROR.
+           MOVE SPACES TO LOG-MSG-BUFFER.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'I/O error clearing PIN fail count: RESP='
+                           DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO LOG-MSG-BUFFER
+           END-STRING.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           GO TO RECORD-PIN-SUCCESS-EXIT.
+
+       RECORD-PIN-SUCCESS-EXIT.
+           EXIT.
+
        WBVALUSR-EOC.
            MOVE 'Receive Condition: EOC' to LOG-MSG-BUFFER.
            PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
@@ -459,11 +626,38 @@
                                   LENGTH(HW-LENGTH)
                                   NOHANDLE
                                   END-EXEC
+              PERFORM WRITE-AUDIT-REC THRU WRITE-AUDIT-REC-EXIT
            END-IF.
 
        WRITE-LOG-MSG-EXIT.
            EXIT.
 
+      *****************************************************************
+      *  WRITE A STRUCTURED AUDIT RECORD TO THE WBAUDTDB VSAM FILE,   *
+      *  KEYED BY SSN/ACCOUNT/DATE, SO THE ACTIVITY LOGGED ABOVE CAN  *
+      *  BE SEARCHED LATER BY CUSTOMER OR DATE RANGE (SEE AUDTRPT).   *
+      *****************************************************************
+       WRITE-AUDIT-REC.
+           ADD 1 TO AUD-CALL-COUNT
+           EXEC CICS ASKTIME ABSTIME(AUD-UTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(AUD-UTIME)
+                                YYYYMMDD(AUD-DATE)
+                                TIME(AUD-TIME)
+                                END-EXEC
+           MOVE ACCOUNT-SSN            TO AUD-SSN
+           MOVE IA-ACCT-NUM           TO AUD-ACCT-NUM
+           COMPUTE AUD-SEQ-NUM = (EIBTASKN * 1000) + AUD-CALL-COUNT
+           MOVE LOG-MSG-BUFFER      TO AUD-MESSAGE
+           EXEC CICS WRITE DATASET(WBAUDTDB-DD)
+                           FROM(AUDIT-RECORD)
+                           RIDFLD(AUD-KEY)
+                           KEYLENGTH(LENGTH OF AUD-KEY)
+                           NOHANDLE
+                           END-EXEC
+           .
+       WRITE-AUDIT-REC-EXIT.
+           EXIT.
+
        END-WBVALUSR.
            EXEC CICS RETURN END-EXEC.
 

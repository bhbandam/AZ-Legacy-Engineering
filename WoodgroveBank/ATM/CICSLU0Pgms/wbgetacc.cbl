@@ -18,9 +18,10 @@
        WORKING-STORAGE SECTION.
 
        01 CUST-REC-KEY.
-           05 NAME                        PIC X(30)  VALUE SPACES.
+           05 CUST-ID                     PIC X(10)  VALUE SPACES.
 
        01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID                 PIC X(10).
            05 CUSTOMER-NAME               PIC X(30).
            05 CUSTOMER-SSN                PIC X(9).
            05 CUSTOMER-ADDRESS.
@@ -30,6 +31,9 @@
               10 CUSTOMER-ZIP             PIC 9(5).
            05 CUSTOMER-PHONE              PIC X(13).
            05 CUSTOMER-ACCESS-PIN         PIC X(4).
+           05 CUSTOMER-PIN-FAILS          PIC 9      VALUE 0.
+           05 CUSTOMER-PIN-LOCKED         PIC X      VALUE 'N'.
+                 88 CUSTOMER-PIN-IS-LOCKED            VALUE 'Y'.
 
        01 ACCT-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -42,6 +46,7 @@
               10 ACCOUNT-TYPE-CODE        PIC X.
                  88 ACCOUNT-TYPE-CHK            VALUE 'C'.
                  88 ACCOUNT-TYPE-SAV            VALUE 'S'.
+                 88 ACCOUNT-TYPE-CD             VALUE 'D'.
               10 ACCOUNT-TYPE-NAME        PIC X(10).
            05 ACCOUNT-AREA                PIC X(39).
            05 ACCOUNT-TYPE-CHECKING REDEFINES ACCOUNT-AREA.
@@ -58,6 +63,20 @@
               10 ACCOUNT-SAV-DETAIL-ITEMS PIC S9(7)      COMP-3.
               10 ACCOUNT-SAV-BAL          PIC S9(13)V99  COMP-3.
               10 FILLER                   PIC X(12).
+           05 ACCOUNT-TYPE-TERM  REDEFINES ACCOUNT-AREA.
+              10 ACCOUNT-CD-INT-RATE      PIC S9(1)V99   COMP-3.
+              10 ACCOUNT-CD-MATURITY-DATE PIC X(10).
+              10 ACCOUNT-CD-EARLY-WD-PEN  PIC S9(3)V99   COMP-3.
+              10 ACCOUNT-CD-LAST-STMT     PIC X(10).
+              10 ACCOUNT-CD-DETAIL-ITEMS  PIC S9(7)      COMP-3.
+              10 ACCOUNT-CD-BAL           PIC S9(13)V99  COMP-3.
+              10 FILLER                   PIC X(02).
+           05 ACCOUNT-STATUS-CODE         PIC X(01)  VALUE 'A'.
+              88 ACCOUNT-ACTIVE                       VALUE 'A'.
+              88 ACCOUNT-CLOSED                       VALUE 'C'.
+           05 ACCOUNT-DAILY-WD-DATE      PIC 9(8)       VALUE 0.
+           05 ACCOUNT-DAILY-WD-TOTAL     PIC S9(9)V99   COMP-3 VALUE 0.
+           05 ACCOUNT-JOINT-SSN         PIC X(9)       VALUE SPACES.
 
        01 TXN-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -76,6 +95,7 @@
               88 TXN-TYPE-ODCHG                 VALUE 'O'.
            05 TXN-DATE                    PIC X(10).
            05 TXN-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 TXN-MEMO                    PIC X(20).
 
        01 INPUT-AREA.
           05 IA-TRAN                  PIC X(4).
@@ -86,8 +106,8 @@
              10 OA-FMH                PIC X(3)   VALUE X'034000'.
              10 OA-STATUS-CODE        PIC X      VALUE SPACES.
           05 OA-DATA.
-             10 OA-CNT                PIC 9      VALUE 0.
-             10 OA-ACCT-INFO OCCURS 9 TIMES.
+             10 OA-CNT                PIC 99     VALUE 0.
+             10 OA-ACCT-INFO OCCURS 20 TIMES.
                 15 OA-AI-NUM          PIC X(10).
                 15 OA-AI-TYPE         PIC X(10).
 
@@ -98,6 +118,8 @@
           05 EC-INVALID-SSN           PIC X      VALUE '3'.
           05 EC-WOULD-OVERDRAW        PIC X      VALUE '4'.
           05 EC-INVALID-XFER-ACCT     PIC X      VALUE '5'.
+          05 EC-ACCT-LOCKED          PIC X      VALUE '6'.
+          05 EC-DAILY-LIMIT-EXCEEDED PIC X      VALUE '7'.
 
        01 DONE                        PIC X      VALUE 'N'.
        01 WBCUSTDB-DD                 PIC X(8)   VALUE 'WBCUSTDB'.
@@ -122,6 +144,24 @@
           88 LOGGING-IS-ENABLED                            VALUE 'Y'.
           88 LOGGING-IS-DISABLED                           VALUE 'N'.
 
+       01 WBAUDTDB-DD                       PIC X(8)   VALUE 'WBAUDTDB'.
+       01 AUD-UTIME                         PIC S9(15) COMP-3.
+       01 AUD-CALL-COUNT                 PIC 9(3)  COMP  VALUE ZERO.
+
+      *****************************************************************
+      *  STRUCTURED AUDIT RECORD WRITTEN TO WBAUDTDB ALONGSIDE EACH    *
+      *  CSMT LOG MESSAGE. SEE WRITE-AUDIT-REC.                       *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05 AUD-KEY.
+              10 AUD-SSN                    PIC X(9).
+              10 AUD-ACCT-NUM               PIC X(10).
+              10 AUD-DATE                   PIC X(10).
+              10 AUD-SEQ-NUM                PIC 9(10).
+           05 AUD-TIME                      PIC X(08).
+           05 AUD-SOURCE-PGM                PIC X(08)  VALUE 'WBGETACC'.
+           05 AUD-MESSAGE                   PIC X(80).
+
        LINKAGE SECTION.
 
        PROCEDURE DIVISION.
@@ -217,11 +257,14 @@
            EVALUATE RESP-CODE
               WHEN 0
                  IF ACCOUNT-SSN = IA-SSN THEN
+                    IF ACCOUNT-CLOSED THEN
+                       GO TO GET-ACCT-NEXT
+                    END-IF
                     COMPUTE CNT-OF-ACCTS = CNT-OF-ACCTS + 1 END-COMPUTE
-                    IF CNT-OF-ACCTS > 9 THEN
-                       MOVE 9 TO CNT-OF-ACCTS
+                    IF CNT-OF-ACCTS > 20 THEN
+                       MOVE 20 TO CNT-OF-ACCTS
                        GO TO GET-ACCT-EXIT
-                    END-IF   
+                    END-IF
                     MOVE ACCOUNT-NUMBER TO OA-AI-NUM(CNT-OF-ACCTS)
                     MOVE ACCOUNT-TYPE-NAME TO OA-AI-TYPE(CNT-OF-ACCTS)
                     GO TO GET-ACCT-NEXT
@@ -371,11 +414,38 @@
                                   LENGTH(HW-LENGTH)
                                   NOHANDLE
                                   END-EXEC
+              PERFORM WRITE-AUDIT-REC THRU WRITE-AUDIT-REC-EXIT
            END-IF.
 
        WRITE-LOG-MSG-EXIT.
            EXIT.
 
+      *****************************************************************
+      *  WRITE A STRUCTURED AUDIT RECORD TO THE WBAUDTDB VSAM FILE,   *
+      *  KEYED BY SSN/ACCOUNT/DATE, SO THE ACTIVITY LOGGED ABOVE CAN  *
+      *  BE SEARCHED LATER BY CUSTOMER OR DATE RANGE (SEE AUDTRPT).   *
+      *****************************************************************
+       WRITE-AUDIT-REC.
+           ADD 1 TO AUD-CALL-COUNT
+           EXEC CICS ASKTIME ABSTIME(AUD-UTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(AUD-UTIME)
+                                YYYYMMDD(AUD-DATE)
+                                TIME(AUD-TIME)
+                                END-EXEC
+           MOVE IA-SSN            TO AUD-SSN
+           MOVE SPACES           TO AUD-ACCT-NUM
+           COMPUTE AUD-SEQ-NUM = (EIBTASKN * 1000) + AUD-CALL-COUNT
+           MOVE LOG-MSG-BUFFER      TO AUD-MESSAGE
+           EXEC CICS WRITE DATASET(WBAUDTDB-DD)
+                           FROM(AUDIT-RECORD)
+                           RIDFLD(AUD-KEY)
+                           KEYLENGTH(LENGTH OF AUD-KEY)
+                           NOHANDLE
+                           END-EXEC
+           .
+       WRITE-AUDIT-REC-EXIT.
+           EXIT.
+
        END-WBGETACC.
            EXEC CICS RETURN END-EXEC.
 

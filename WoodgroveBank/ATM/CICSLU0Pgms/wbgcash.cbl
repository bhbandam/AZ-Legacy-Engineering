@@ -18,9 +18,10 @@
        WORKING-STORAGE SECTION.
 
        01 CUST-REC-KEY.
-           05 NAME                        PIC X(30)  VALUE SPACES.
+           05 CUST-ID                     PIC X(10)  VALUE SPACES.
 
        01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID                 PIC X(10).
            05 CUSTOMER-NAME               PIC X(30).
            05 CUSTOMER-SSN                PIC X(9).
            05 CUSTOMER-ADDRESS.
@@ -30,6 +31,9 @@
               10 CUSTOMER-ZIP             PIC 9(5).
            05 CUSTOMER-PHONE              PIC X(13).
            05 CUSTOMER-ACCESS-PIN         PIC X(4).
+           05 CUSTOMER-PIN-FAILS          PIC 9      VALUE 0.
+           05 CUSTOMER-PIN-LOCKED         PIC X      VALUE 'N'.
+                 88 CUSTOMER-PIN-IS-LOCKED            VALUE 'Y'.
 
        01 ACCT-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -42,6 +46,7 @@
               10 ACCOUNT-TYPE-CODE        PIC X.
                  88 ACCOUNT-TYPE-CHK            VALUE 'C'.
                  88 ACCOUNT-TYPE-SAV            VALUE 'S'.
+                 88 ACCOUNT-TYPE-CD             VALUE 'D'.
               10 ACCOUNT-TYPE-NAME        PIC X(10).
            05 ACCOUNT-AREA                PIC X(39).
            05 ACCOUNT-TYPE-CHECKING REDEFINES ACCOUNT-AREA.
@@ -58,6 +63,54 @@
               10 ACCOUNT-SAV-DETAIL-ITEMS PIC S9(7)      COMP-3.
               10 ACCOUNT-SAV-BAL          PIC S9(13)V99  COMP-3.
               10 FILLER                   PIC X(12).
+           05 ACCOUNT-TYPE-TERM  REDEFINES ACCOUNT-AREA.
+              10 ACCOUNT-CD-INT-RATE      PIC S9(1)V99   COMP-3.
+              10 ACCOUNT-CD-MATURITY-DATE PIC X(10).
+              10 ACCOUNT-CD-EARLY-WD-PEN  PIC S9(3)V99   COMP-3.
+              10 ACCOUNT-CD-LAST-STMT     PIC X(10).
+              10 ACCOUNT-CD-DETAIL-ITEMS  PIC S9(7)      COMP-3.
+              10 ACCOUNT-CD-BAL           PIC S9(13)V99  COMP-3.
+              10 FILLER                   PIC X(02).
+           05 ACCOUNT-STATUS-CODE         PIC X(01)  VALUE 'A'.
+              88 ACCOUNT-ACTIVE                       VALUE 'A'.
+              88 ACCOUNT-CLOSED                       VALUE 'C'.
+           05 ACCOUNT-DAILY-WD-DATE      PIC 9(8)       VALUE 0.
+           05 ACCOUNT-DAILY-WD-TOTAL     PIC S9(9)V99   COMP-3 VALUE 0.
+           05 ACCOUNT-JOINT-SSN         PIC X(9)       VALUE SPACES.
+
+       01 OD-LINK-REC-KEY.
+           05 SSN                         PIC X(9)   VALUE SPACES.
+           05 NUM                         PIC X(10)  VALUE SPACES.
+
+      *****************************************************************
+      *  LINKED SAVINGS ACCOUNT READ FOR THE OVERDRAFT SWEEP. SAME     *
+      *  FIELD WIDTHS/ORDER AS ACCOUNT-RECORD SO THE FULL WBACCTDB     *
+      *  RECORD LENGTH IS PRESERVED ACROSS READ/REWRITE.               *
+      *****************************************************************
+       01  OD-LINK-ACCT-RECORD.
+           05 OD-LINK-ACCT-SSN            PIC X(9).
+           05 OD-LINK-ACCT-NUMBER         PIC X(10).
+           05 OD-LINK-ACCT-TYPE.
+              10 OD-LINK-ACCT-TYPE-CODE   PIC X.
+                 88 OD-LINK-ACCT-TYPE-SAV        VALUE 'S'.
+              10 OD-LINK-ACCT-TYPE-NAME   PIC X(10).
+           05 OD-LINK-ACCT-AREA           PIC X(39).
+           05 OD-LINK-ACCT-SAVINGS REDEFINES OD-LINK-ACCT-AREA.
+              10 OD-LINK-SAV-INT-RATE     PIC S9(1)V99   COMP-3.
+              10 OD-LINK-SAV-SVC-CHRG     PIC S9(3)V99   COMP-3.
+              10 OD-LINK-SAV-LAST-STMT    PIC X(10).
+              10 OD-LINK-SAV-DETAIL-ITEMS PIC S9(7)      COMP-3.
+              10 OD-LINK-SAV-BAL          PIC S9(13)V99  COMP-3.
+              10 FILLER                   PIC X(12).
+           05 OD-LINK-ACCT-STATUS-CODE    PIC X(01)  VALUE 'A'.
+              88 OD-LINK-ACCT-ACTIVE                 VALUE 'A'.
+           05 OD-LINK-ACCT-DAILY-WD-DATE  PIC 9(8)       VALUE 0.
+           05 OD-LINK-ACCT-DAILY-WD-TOTAL PIC S9(9)V99   COMP-3 VALUE 0.
+           05 OD-LINK-ACCT-JOINT-SSN      PIC X(9)       VALUE SPACES.
+
+       01 OD-SWEEP-AMT                 PIC S9(13)V99 COMP-3 VALUE 0.
+       01 OD-SWEEP-SW                  PIC X      VALUE 'N'.
+          88 OD-SWEEP-PERFORMED                  VALUE 'Y'.
 
        01 TXN-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -82,12 +135,37 @@
               10 FILLER                   PIC X.
               10 TXN-DATE-YEAR            PIC 9999.
            05 TXN-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 TXN-MEMO                    PIC X(20).
+
+       01  CTR-RECORD.
+           05 CTR-SSN                     PIC X(9).
+           05 CTR-ACCT-NUM                PIC X(10).
+           05 CTR-TYPE                    PIC X.
+              88 CTR-TYPE-CREDIT                VALUE 'C'.
+              88 CTR-TYPE-DEBIT                 VALUE 'D'.
+           05 CTR-DATE                    PIC X(10).
+           05 CTR-AMOUNT                  PIC S9(13)V99  COMP-3.
+
+       01 STP-REC-KEY.
+           05 STP-KEY-SSN                 PIC X(9)   VALUE SPACES.
+           05 STP-KEY-NUM                 PIC X(10)  VALUE SPACES.
+           05 STP-KEY-REF                 PIC X(10)  VALUE SPACES.
+
+       01  STOP-PAYMENT-RECORD.
+           05 STP-SSN                     PIC X(9).
+           05 STP-ACCT-NUM                PIC X(10).
+           05 STP-REFERENCE               PIC X(10).
+           05 STP-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 STP-DATE-PLACED             PIC X(10).
+           05 STP-STATUS-CODE             PIC X(01)      VALUE 'A'.
+              88 STP-STATUS-ACTIVE                       VALUE 'A'.
+              88 STP-STATUS-RELEASED                     VALUE 'R'.
 
        01 INPUT-AREA.
           05 IA-TRAN                  PIC X(4).
           05 IA-ACCT-NUM              PIC X(10).
           05 IA-SSN                   PIC X(9).
-          05 IA-AMOUNT                PIC 9(3).
+          05 IA-AMOUNT                PIC 9(5).
 
        01 OUTPUT-AREA.
           05 OA-HEADER.
@@ -103,13 +181,22 @@
           05 EC-INVALID-SSN           PIC X      VALUE '3'.
           05 EC-WOULD-OVERDRAW        PIC X      VALUE '4'.
           05 EC-INVALID-XFER-ACCT     PIC X      VALUE '5'.
+          05 EC-ACCT-LOCKED          PIC X      VALUE '6'.
+          05 EC-DAILY-LIMIT-EXCEEDED PIC X      VALUE '7'.
+          05 EC-STOP-PAYMENT         PIC X      VALUE '8'.
+          05 EC-ACCT-CLOSED          PIC X      VALUE '9'.
 
        01 DONE                        PIC X      VALUE 'N'.
+       01 STOP-PAYMENT-SW             PIC X      VALUE 'N'.
+          88 STOP-PAYMENT-FOUND                  VALUE 'Y'.
+       01 OD-CHARGE-SW                PIC X      VALUE 'N'.
+          88 OD-CHARGE-NEEDED                    VALUE 'Y'.
        01 UTIME-YEAR                  PIC S9(8)  VALUE 0.
        01 UTIME                       PIC S9(15) COMP-3.
        01 WBCUSTDB-DD                 PIC X(8)   VALUE 'WBCUSTDB'.
        01 WBACCTDB-DD                 PIC X(8)   VALUE 'WBACCTDB'.
        01 WBTXNDB-DD                  PIC X(8)   VALUE 'WBTXNDB'.
+       01 WBSTOPDB-DD                 PIC X(8)   VALUE 'WBSTOPDB'.
        01 RET-CODE                    PIC S9(4)  COMP    VALUE 0.
        01 RESP-CODE                   PIC S9(8)  COMP    VALUE 0.
        01 INPUT-AREA-LEN              PIC S9(4)  COMP    VALUE 0.
@@ -117,6 +204,13 @@
        01 HW-LENGTH                   PIC 9(4)   COMP.
        01 EDIT-NUM                    PIC Z,ZZZ,ZZ9.
        01 START-REC-NUM               PIC S9(9)  COMP    VALUE 1.
+       01 ACCT-NEW-BAL                PIC S9(13)V99 COMP-3 VALUE 0.
+       01 TODAY-DATE                  PIC X(10)  VALUE SPACES.
+       01 DATE-COMPARE-BUF            PIC X(8)   VALUE SPACES.
+       01 TODAY-YYYYMMDD              PIC 9(8)   VALUE 0.
+       01 ACCT-NEW-DAILY-TOTAL        PIC S9(9)V99 COMP-3 VALUE 0.
+       01 MAX-DAILY-WITHDRAWAL        PIC S9(7)V99 COMP-3 VALUE 1000.00.
+       01 CTR-THRESHOLD            PIC S9(13)V99 COMP-3 VALUE 10000.00.
 
        01 LOG-MSG.
           05 LOG-ID                         PIC X(7)   VALUE 'TASK #'.
@@ -128,6 +222,24 @@
           88 LOGGING-IS-ENABLED                            VALUE 'Y'.
           88 LOGGING-IS-DISABLED                           VALUE 'N'.
 
+       01 WBAUDTDB-DD                       PIC X(8)   VALUE 'WBAUDTDB'.
+       01 AUD-UTIME                         PIC S9(15) COMP-3.
+       01 AUD-CALL-COUNT                 PIC 9(3)  COMP  VALUE ZERO.
+
+      *****************************************************************
+      *  STRUCTURED AUDIT RECORD WRITTEN TO WBAUDTDB ALONGSIDE EACH    *
+      *  CSMT LOG MESSAGE. SEE WRITE-AUDIT-REC.                       *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05 AUD-KEY.
+              10 AUD-SSN                    PIC X(9).
+              10 AUD-ACCT-NUM               PIC X(10).
+              10 AUD-DATE                   PIC X(10).
+              10 AUD-SEQ-NUM                PIC 9(10).
+           05 AUD-TIME                      PIC X(08).
+           05 AUD-SOURCE-PGM                PIC X(08)  VALUE 'WBGCASH'.
+           05 AUD-MESSAGE                   PIC X(80).
+
        LINKAGE SECTION.
 
        PROCEDURE DIVISION.
@@ -193,6 +305,7 @@
       *    READ THE ACCOUNT INFO FROM VSAM DATA SET
       **************************************************
        GET-ACCT.
+           SET OD-CHARGE-SW TO 'N'.
            MOVE IA-SSN TO SSN OF ACCT-REC-KEY.
            MOVE IA-ACCT-NUM TO NUM OF ACCT-REC-KEY.
            EXEC CICS READ
@@ -207,31 +320,71 @@
 
            EVALUATE RESP-CODE
               WHEN 0
+                 IF ACCOUNT-CLOSED THEN
+                    MOVE EC-ACCT-CLOSED TO OA-STATUS-CODE
+                    MOVE 1 TO RET-CODE
+                    GO TO GET-ACCT-EXIT
+                 END-IF
+                 PERFORM CHECK-DAILY-LIMIT THRU CHECK-DAILY-LIMIT-EXIT
+                 IF RET-CODE NOT = 0 THEN
+                    GO TO GET-ACCT-EXIT
+                 END-IF
                  EVALUATE ACCOUNT-TYPE-CODE
                     WHEN 'C'
-                       COMPUTE ACCOUNT-CHK-BAL =
+                       COMPUTE ACCT-NEW-BAL =
                                ACCOUNT-CHK-BAL - IA-AMOUNT
                        END-COMPUTE
+                       IF ACCT-NEW-BAL < 0 THEN
+                          PERFORM CHECK-OD-SWEEP THRU
+                                  CHECK-OD-SWEEP-EXIT
+                       END-IF
+                       IF ACCT-NEW-BAL <
+                          (ACCOUNT-CHK-OD-LIMIT * -1) THEN
+                          MOVE EC-WOULD-OVERDRAW TO OA-STATUS-CODE
+                          MOVE 1 TO RET-CODE
+                          GO TO GET-ACCT-EXIT
+                       END-IF
+                       PERFORM CHECK-STOP-PAYMENT THRU
+                               CHECK-STOP-PAYMENT-EXIT
+                       IF STOP-PAYMENT-FOUND THEN
+                          MOVE EC-STOP-PAYMENT TO OA-STATUS-CODE
+                          MOVE 1 TO RET-CODE
+                          GO TO GET-ACCT-EXIT
+                       END-IF
+                       IF OD-SWEEP-PERFORMED THEN
+                          PERFORM APPLY-OD-SWEEP THRU
+                                  APPLY-OD-SWEEP-EXIT
+                       END-IF
+                       IF ACCT-NEW-BAL < 0 THEN
+                          SET OD-CHARGE-NEEDED TO TRUE
+                          COMPUTE ACCT-NEW-BAL =
+                                  ACCT-NEW-BAL - ACCOUNT-CHK-OD-CHG
+                          END-COMPUTE
+                       END-IF
+                       MOVE ACCT-NEW-BAL TO ACCOUNT-CHK-BAL
                        ADD 1 TO ACCOUNT-CHK-DETAIL-ITEMS
                        MOVE ACCOUNT-CHK-BAL TO OA-BALANCE
+                       MOVE ACCT-NEW-DAILY-TOTAL TO
+                            ACCOUNT-DAILY-WD-TOTAL
                     WHEN 'S'
-                       COMPUTE ACCOUNT-SAV-BAL =
+                       COMPUTE ACCT-NEW-BAL =
                                ACCOUNT-SAV-BAL - IA-AMOUNT
                        END-COMPUTE
+                       IF ACCT-NEW-BAL < 0 THEN
+                          MOVE EC-WOULD-OVERDRAW TO OA-STATUS-CODE
+                          MOVE 1 TO RET-CODE
+                          GO TO GET-ACCT-EXIT
+                       END-IF
+                       MOVE ACCT-NEW-BAL TO ACCOUNT-SAV-BAL
                        ADD 1 TO ACCOUNT-SAV-DETAIL-ITEMS
                        MOVE ACCOUNT-SAV-BAL TO OA-BALANCE
+                       MOVE ACCT-NEW-DAILY-TOTAL TO
+                            ACCOUNT-DAILY-WD-TOTAL
                     WHEN OTHER
                        MOVE EC-INVALID-ACCT TO OA-STATUS-CODE
                        MOVE 1 TO RET-CODE
                        GO TO GET-ACCT-EXIT
                  END-EVALUATE
-                 IF OA-BALANCE >= 0 THEN
-                    GO TO GET-ACCT-EXIT
-                 ELSE
-                    GO TO GET-ACCT-EXIT
-                    MOVE EC-WOULD-OVERDRAW TO OA-STATUS-CODE
-                    MOVE 1 TO RET-CODE
-                 END-IF
 
               WHEN DFHRESP(NOTOPEN)
                  GO TO GET-ACCT-NOTOPEN
@@ -266,6 +419,196 @@
        GET-ACCT-EXIT.
            EXIT.
 
+      **************************************************
+      *    CHECK FOR AN ACTIVE STOP PAYMENT MATCHING
+      *    THIS ACCOUNT AND AMOUNT - BROWSE GENERIC ON
+      *    SSN SINCE THAT IS ALL THE KEY WBSTOPDB IS
+      *    INDEXED ON, AND FILTER THE REST IN THE LOOP
+      **************************************************
+       CHECK-STOP-PAYMENT.
+           SET STOP-PAYMENT-SW TO 'N'.
+           MOVE IA-SSN TO STP-KEY-SSN.
+           MOVE LOW-VALUES TO STP-KEY-NUM.
+           MOVE LOW-VALUES TO STP-KEY-REF.
+           EXEC CICS STARTBR
+                     DATASET(WBSTOPDB-DD)
+                     RIDFLD(STP-REC-KEY)
+                     KEYLENGTH(LENGTH OF STP-KEY-SSN)
+                     RESP(RESP-CODE)
+                     GTEQ
+           END-EXEC.
+           IF RESP-CODE NOT = 0 THEN
+              GO TO CHECK-STOP-PAYMENT-EXIT
+           END-IF.
+
+       CHECK-STOP-PAYMENT-NEXT.
+           EXEC CICS READNEXT
+                     DATASET(WBSTOPDB-DD)
+                     INTO(STOP-PAYMENT-RECORD)
+                     LENGTH(LENGTH OF STOP-PAYMENT-RECORD)
+                     RIDFLD(STP-REC-KEY)
+                     KEYLENGTH(LENGTH OF STP-KEY-SSN)
+                     RESP(RESP-CODE)
+           END-EXEC.
+           IF RESP-CODE NOT = 0 THEN
+              GO TO CHECK-STOP-PAYMENT-ENDBR
+           END-IF.
+           IF STP-SSN NOT = IA-SSN THEN
+              GO TO CHECK-STOP-PAYMENT-ENDBR
+           END-IF.
+           IF STP-ACCT-NUM = IA-ACCT-NUM
+              AND STP-AMOUNT = IA-AMOUNT
+              AND STP-STATUS-ACTIVE THEN
+              SET STOP-PAYMENT-FOUND TO TRUE
+              GO TO CHECK-STOP-PAYMENT-ENDBR
+           END-IF.
+           GO TO CHECK-STOP-PAYMENT-NEXT.
+
+       CHECK-STOP-PAYMENT-ENDBR.
+           EXEC CICS ENDBR DATASET(WBSTOPDB-DD) END-EXEC.
+
+       CHECK-STOP-PAYMENT-EXIT.
+           EXIT.
+
+      **************************************************
+      *    WORK OUT WHETHER THE LINKED SAVINGS ACCOUNT
+      *    CAN COVER ALL OR PART OF A CHECKING SHORTFALL,
+      *    AND FOLD THE AMOUNT INTO ACCT-NEW-BAL SO THE
+      *    OVERDRAFT LIMIT CHECK SEES THE SWEPT BALANCE.
+      *    THE SAVINGS ACCOUNT ITSELF IS NOT TOUCHED HERE
+      *    - SEE APPLY-OD-SWEEP, WHICH ONLY RUNS ONCE THE
+      *    TRANSACTION HAS CLEARED EVERY OTHER REJECTION
+      *    CHECK (OVERDRAFT LIMIT, STOP PAYMENT).
+      **************************************************
+       CHECK-OD-SWEEP.
+           SET OD-SWEEP-SW TO 'N'.
+           IF ACCOUNT-CHK-OD-LINK-ACCT = SPACES
+              OR ACCOUNT-CHK-OD-LINK-ACCT = LOW-VALUES
+              GO TO CHECK-OD-SWEEP-EXIT
+           END-IF.
+
+           MOVE ACCOUNT-SSN           TO SSN OF OD-LINK-REC-KEY.
+           MOVE ACCOUNT-CHK-OD-LINK-ACCT TO NUM OF OD-LINK-REC-KEY.
+           EXEC CICS READ
+                     DATASET(WBACCTDB-DD)
+                     INTO(OD-LINK-ACCT-RECORD)
+                     LENGTH(LENGTH OF OD-LINK-ACCT-RECORD)
+                     RIDFLD(OD-LINK-REC-KEY)
+                     KEYLENGTH(LENGTH OF OD-LINK-REC-KEY)
+                     RESP(RESP-CODE)
+                     UPDATE
+           END-EXEC.
+           IF RESP-CODE NOT = 0 OR NOT OD-LINK-ACCT-TYPE-SAV THEN
+              GO TO CHECK-OD-SWEEP-EXIT
+           END-IF.
+
+           COMPUTE OD-SWEEP-AMT = ACCT-NEW-BAL * -1.
+           IF OD-SWEEP-AMT > OD-LINK-SAV-BAL THEN
+              MOVE OD-LINK-SAV-BAL TO OD-SWEEP-AMT
+           END-IF.
+           IF OD-SWEEP-AMT <= 0 THEN
+              GO TO CHECK-OD-SWEEP-EXIT
+           END-IF.
+
+           SET OD-SWEEP-PERFORMED TO TRUE.
+           ADD OD-SWEEP-AMT TO ACCT-NEW-BAL.
+           GO TO CHECK-OD-SWEEP-EXIT.
+
+       CHECK-OD-SWEEP-EXIT.
+           EXIT.
+
+      **************************************************
+      *    POST THE OVERDRAFT SWEEP WORKED OUT BY
+      *    CHECK-OD-SWEEP - ONLY REACHED ONCE THE
+      *    WITHDRAWAL HAS CLEARED THE OVERDRAFT LIMIT
+      *    AND STOP-PAYMENT CHECKS, SO THE LINKED SAVINGS
+      *    ACCOUNT IS NEVER DEBITED FOR A TRANSACTION THAT
+      *    ENDS UP BEING DECLINED
+      **************************************************
+       APPLY-OD-SWEEP.
+           SUBTRACT OD-SWEEP-AMT FROM OD-LINK-SAV-BAL.
+           ADD 1 TO OD-LINK-SAV-DETAIL-ITEMS.
+           EXEC CICS REWRITE
+                     DATASET(WBACCTDB-DD)
+                     FROM(OD-LINK-ACCT-RECORD)
+                     LENGTH(LENGTH OF OD-LINK-ACCT-RECORD)
+                     NOHANDLE
+           END-EXEC.
+           PERFORM ADD-OD-SWEEP-DETAIL THRU ADD-OD-SWEEP-DETAIL-EXIT.
+
+       APPLY-OD-SWEEP-EXIT.
+           EXIT.
+
+      **************************************************
+      *    RECORD THE DEBIT LEAVING THE LINKED SAVINGS
+      *    ACCOUNT FOR AN OVERDRAFT SWEEP
+      **************************************************
+       ADD-OD-SWEEP-DETAIL.
+           MOVE SSN OF OD-LINK-REC-KEY    TO TXN-SSN
+                                              SSN OF TXN-REC-KEY.
+           MOVE NUM OF OD-LINK-REC-KEY    TO TXN-ACCT-NUM
+                                              NUM OF TXN-REC-KEY.
+           MOVE OD-LINK-SAV-DETAIL-ITEMS  TO TXN-ITEM-NUM
+                                        ITEM-NUM OF TXN-REC-KEY.
+           MOVE 'D' TO TXN-TYPE.
+           EXEC CICS ASKTIME ABSTIME(UTIME) END-EXEC.
+           MOVE SPACES TO TXN-DATE.
+           EXEC CICS FORMATTIME ABSTIME(UTIME)
+                                DATESEP('/')
+                                YEAR(UTIME-YEAR)
+                                MMDDYY(TXN-DATE) END-EXEC.
+           MOVE UTIME-YEAR TO TXN-DATE-YEAR.
+           MOVE OD-SWEEP-AMT TO TXN-AMOUNT.
+
+           EXEC CICS WRITE
+                     DATASET(WBTXNDB-DD)
+                     FROM(TXN-DETAILS)
+                     LENGTH(LENGTH OF TXN-DETAILS)
+                     KEYLENGTH(LENGTH OF TXN-REC-KEY)
+                     RIDFLD(TXN-REC-KEY)
+                     NOHANDLE
+           END-EXEC.
+           GO TO ADD-OD-SWEEP-DETAIL-EXIT.
+
+       ADD-OD-SWEEP-DETAIL-EXIT.
+           EXIT.
+
+      **************************************************
+      *    ENFORCE THE DAILY WITHDRAWAL CAP FOR THE
+      *    ACCOUNT, RESETTING THE RUNNING TOTAL WHEN
+      *    THE LAST WITHDRAWAL WAS ON AN EARLIER DATE
+      **************************************************
+       CHECK-DAILY-LIMIT.
+           EXEC CICS ASKTIME ABSTIME(UTIME) END-EXEC.
+           MOVE SPACES TO TODAY-DATE.
+           EXEC CICS FORMATTIME ABSTIME(UTIME)
+                                DATESEP('/')
+                                YEAR(UTIME-YEAR)
+                                MMDDYY(TODAY-DATE) END-EXEC.
+           MOVE TODAY-DATE(7:4) TO DATE-COMPARE-BUF(1:4).
+           MOVE TODAY-DATE(1:2) TO DATE-COMPARE-BUF(5:2).
+           MOVE TODAY-DATE(4:2) TO DATE-COMPARE-BUF(7:2).
+           MOVE DATE-COMPARE-BUF TO TODAY-YYYYMMDD.
+
+           IF ACCOUNT-DAILY-WD-DATE NOT = TODAY-YYYYMMDD THEN
+              MOVE TODAY-YYYYMMDD TO ACCOUNT-DAILY-WD-DATE
+              MOVE 0 TO ACCOUNT-DAILY-WD-TOTAL
+           END-IF.
+
+           COMPUTE ACCT-NEW-DAILY-TOTAL =
+                   ACCOUNT-DAILY-WD-TOTAL + IA-AMOUNT
+           END-COMPUTE.
+           IF ACCT-NEW-DAILY-TOTAL > MAX-DAILY-WITHDRAWAL THEN
+              MOVE EC-DAILY-LIMIT-EXCEEDED TO OA-STATUS-CODE
+              MOVE 1 TO RET-CODE
+              GO TO CHECK-DAILY-LIMIT-EXIT
+           END-IF.
+           MOVE 0 TO RET-CODE.
+           GO TO CHECK-DAILY-LIMIT-EXIT.
+
+       CHECK-DAILY-LIMIT-EXIT.
+           EXIT.
+
       **************************************************
       *    UPDATE THE ACCOUNT INFO IN VSAM DATA SET
       **************************************************
@@ -340,6 +683,18 @@
            EVALUATE RESP-CODE
               WHEN 0
                  MOVE 0 TO RET-CODE
+                 IF TXN-AMOUNT >= CTR-THRESHOLD THEN
+                    MOVE TXN-SSN      TO CTR-SSN
+                    MOVE TXN-ACCT-NUM TO CTR-ACCT-NUM
+                    MOVE TXN-TYPE     TO CTR-TYPE
+                    MOVE TXN-DATE     TO CTR-DATE
+                    MOVE TXN-AMOUNT   TO CTR-AMOUNT
+                    PERFORM WRITE-CTR-RECORD THRU WRITE-CTR-RECORD-EXIT
+                 END-IF
+                 IF OD-CHARGE-NEEDED THEN
+                    PERFORM ADD-OD-CHARGE-DETAIL THRU
+                            ADD-OD-CHARGE-DETAIL-EXIT
+                 END-IF
               WHEN DFHRESP(DUPKEY)
                  MOVE 1 TO RET-CODE
               WHEN DFHRESP(DUPREC)
@@ -354,6 +709,31 @@
        ADD-TX-DETAIL-EXIT.
            EXIT.
 
+      **************************************************
+      *    POST A SEPARATE TXN-DETAILS ENTRY FOR THE
+      *    OVERDRAFT CHARGE WHEN THE WITHDRAWAL JUST
+      *    POSTED DROVE THE CHECKING BALANCE NEGATIVE
+      **************************************************
+       ADD-OD-CHARGE-DETAIL.
+           ADD 1 TO ACCOUNT-CHK-DETAIL-ITEMS.
+           MOVE ACCOUNT-CHK-DETAIL-ITEMS TO TXN-ITEM-NUM
+                                        ITEM-NUM OF TXN-REC-KEY.
+           MOVE 'O' TO TXN-TYPE.
+           MOVE ACCOUNT-CHK-OD-CHG TO TXN-AMOUNT.
+
+           EXEC CICS WRITE
+                     DATASET(WBTXNDB-DD)
+                     FROM(TXN-DETAILS)
+                     LENGTH(LENGTH OF TXN-DETAILS)
+                     KEYLENGTH(LENGTH OF TXN-REC-KEY)
+                     RIDFLD(TXN-REC-KEY)
+                     NOHANDLE
+           END-EXEC.
+           GO TO ADD-OD-CHARGE-DETAIL-EXIT.
+
+       ADD-OD-CHARGE-DETAIL-EXIT.
+           EXIT.
+
        WBGCASH-EOC.
            MOVE 'Receive Condition: EOC' to LOG-MSG-BUFFER.
            PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
@@ -443,11 +823,54 @@
                                   LENGTH(HW-LENGTH)
                                   NOHANDLE
                                   END-EXEC
+              PERFORM WRITE-AUDIT-REC THRU WRITE-AUDIT-REC-EXIT
            END-IF.
 
        WRITE-LOG-MSG-EXIT.
            EXIT.
 
+      *****************************************************************
+      *  WRITE A STRUCTURED AUDIT RECORD TO THE WBAUDTDB VSAM FILE,   *
+      *  KEYED BY SSN/ACCOUNT/DATE, SO THE ACTIVITY LOGGED ABOVE CAN  *
+      *  BE SEARCHED LATER BY CUSTOMER OR DATE RANGE (SEE AUDTRPT).   *
+      *****************************************************************
+       WRITE-AUDIT-REC.
+           ADD 1 TO AUD-CALL-COUNT
+           EXEC CICS ASKTIME ABSTIME(AUD-UTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(AUD-UTIME)
+                                YYYYMMDD(AUD-DATE)
+                                TIME(AUD-TIME)
+                                END-EXEC
+           MOVE IA-SSN            TO AUD-SSN
+           MOVE IA-ACCT-NUM           TO AUD-ACCT-NUM
+           COMPUTE AUD-SEQ-NUM = (EIBTASKN * 1000) + AUD-CALL-COUNT
+           MOVE LOG-MSG-BUFFER      TO AUD-MESSAGE
+           EXEC CICS WRITE DATASET(WBAUDTDB-DD)
+                           FROM(AUDIT-RECORD)
+                           RIDFLD(AUD-KEY)
+                           KEYLENGTH(LENGTH OF AUD-KEY)
+                           NOHANDLE
+                           END-EXEC
+           .
+       WRITE-AUDIT-REC-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  WRITE A CURRENCY-TRANSACTION-REPORTING RECORD OUT TO A CICS  *
+      *  TRANSIENT DATA QUEUE FOR TRANSACTIONS AT OR ABOVE THE        *
+      *  COMPLIANCE REPORTING THRESHOLD                               *
+      *****************************************************************
+       WRITE-CTR-RECORD.
+           MOVE LENGTH OF CTR-RECORD TO HW-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE('WCTR')
+                               FROM(CTR-RECORD)
+                               LENGTH(HW-LENGTH)
+                               NOHANDLE
+                               END-EXEC.
+
+       WRITE-CTR-RECORD-EXIT.
+           EXIT.
+
        END-WBGCASH.
            EXEC CICS RETURN END-EXEC.
 

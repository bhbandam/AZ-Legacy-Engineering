@@ -0,0 +1,480 @@
+      *****************************************************************
+      ** THIS PROGRAM IS A SAMPLE CICS CLIENT FOR DEMONSTRATING A 3270*
+      ** APPLICATION THAT READS AND WRITE TO A VSAM DATA SET FOR      *
+      ** BANKING TYPE OF INFORMATION.                                 *
+      **                                                              *
+      ** THE INPUT TO THIS CICS PROGRAM IS PROVIDED THROUGH A BMS MAP *
+      ** THAT IS NAMED WGRVMAP.                                       *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WBCHGPIN.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+      *****************************************************************
+      ** VARIABLES FOR INTERACTING WITH THE TERMINAL SESSION          *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+       01 CUST-REC-KEY.
+           05 CUST-ID                     PIC X(10)  VALUE SPACES.
+
+       01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID                 PIC X(10).
+           05 CUSTOMER-NAME               PIC X(30).
+           05 CUSTOMER-SSN                PIC X(9).
+           05 CUSTOMER-ADDRESS.
+              10 CUSTOMER-STREET          PIC X(20).
+              10 CUSTOMER-CITY            PIC X(10).
+              10 CUSTOMER-STATE           PIC X(4).
+              10 CUSTOMER-ZIP             PIC 9(5).
+           05 CUSTOMER-PHONE              PIC X(13).
+           05 CUSTOMER-ACCESS-PIN         PIC X(4).
+           05 CUSTOMER-PIN-FAILS          PIC 9      VALUE 0.
+           05 CUSTOMER-PIN-LOCKED         PIC X      VALUE 'N'.
+                 88 CUSTOMER-PIN-IS-LOCKED            VALUE 'Y'.
+
+       01 INPUT-AREA.
+          05 IA-TRAN                  PIC X(4).
+          05 IA-SSN                   PIC X(9).
+          05 IA-PIN                   PIC X(4).
+          05 IA-NEW-PIN               PIC X(4).
+
+       01 OUTPUT-AREA.
+          05 OA-HEADER.
+             10 OA-FMH                PIC X(3)   VALUE X'034000'.
+             10 OA-STATUS-CODE        PIC X      VALUE SPACES.
+
+       01 ERROR-CODES.
+          05 EC-OK                    PIC X      VALUE '0'.
+          05 EC-INVALID-ACCT          PIC X      VALUE '1'.
+          05 EC-INVALID-PIN           PIC X      VALUE '2'.
+          05 EC-INVALID-SSN           PIC X      VALUE '3'.
+          05 EC-WOULD-OVERDRAW        PIC X      VALUE '4'.
+          05 EC-INVALID-XFER-ACCT     PIC X      VALUE '5'.
+          05 EC-ACCT-LOCKED          PIC X      VALUE '6'.
+          05 EC-DAILY-LIMIT-EXCEEDED PIC X      VALUE '7'.
+
+       01 DONE                        PIC X      VALUE 'N'.
+       01 WBCUSTDB-DD                 PIC X(8)   VALUE 'WBCUSTDB'.
+       01 RET-CODE                    PIC S9(4)  COMP    VALUE 0.
+       01 RESP-CODE                   PIC S9(8)  COMP    VALUE 0.
+       01 INPUT-AREA-LEN              PIC S9(4)  COMP    VALUE 0.
+       01 OUTPUT-AREA-LEN             PIC S9(4)  COMP    VALUE 0.
+       01 HW-LENGTH                   PIC 9(4)   COMP.
+       01 EDIT-NUM                    PIC Z,ZZZ,ZZ9.
+       01 MAX-PIN-FAILS               PIC 9      VALUE 3.
+
+       01 LOG-MSG.
+          05 LOG-ID                         PIC X(7)   VALUE 'TASK #'.
+          05 TASK-NUMBER                    PIC 9(7).
+          05 FILLER                         PIC X      VALUE SPACE.
+          05 LOG-MSG-BUFFER                 PIC X(80)  VALUE SPACES.
+
+       01 ENABLE-LOGGING                    PIC X          VALUE 'Y'.
+          88 LOGGING-IS-ENABLED                            VALUE 'Y'.
+          88 LOGGING-IS-DISABLED                           VALUE 'N'.
+
+       01 WBAUDTDB-DD                       PIC X(8)   VALUE 'WBAUDTDB'.
+       01 AUD-UTIME                         PIC S9(15) COMP-3.
+       01 AUD-CALL-COUNT                 PIC 9(3)  COMP  VALUE ZERO.
+
+      *****************************************************************
+      *  STRUCTURED AUDIT RECORD WRITTEN TO WBAUDTDB ALONGSIDE EACH    *
+      *  CSMT LOG MESSAGE. SEE WRITE-AUDIT-REC.                       *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05 AUD-KEY.
+              10 AUD-SSN                    PIC X(9).
+              10 AUD-ACCT-NUM               PIC X(10).
+              10 AUD-DATE                   PIC X(10).
+              10 AUD-SEQ-NUM                PIC 9(10).
+           05 AUD-TIME                      PIC X(08).
+           05 AUD-SOURCE-PGM                PIC X(08)  VALUE 'WBCHGPIN'.
+           05 AUD-MESSAGE                   PIC X(80).
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+           EXEC CICS RECEIVE INTO(INPUT-AREA)
+                     MAXLENGTH (LENGTH OF INPUT-AREA)
+                     LENGTH (INPUT-AREA-LEN)
+                     RESP(RESP-CODE)
+                     END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN DFHRESP(EOC)
+                 CONTINUE
+              WHEN DFHRESP(EODS)
+                 GO TO WBCHGPIN-EODS
+              WHEN DFHRESP(INBFMH)
+                 GO TO WBCHGPIN-INBFMH
+              WHEN DFHRESP(LENGERR)
+                 GO TO WBCHGPIN-LENGERR
+              WHEN DFHRESP(SIGNAL)
+                 GO TO WBCHGPIN-SIGNAL-RECV
+              WHEN DFHRESP(TERMERR)
+                 GO TO WBCHGPIN-TERMERR-RECV
+              WHEN OTHER
+                 GO TO WBCHGPIN-RECV-ERROR
+           END-EVALUATE.
+
+           MOVE SPACES TO LOG-MSG-BUFFER.
+           STRING 'Input Area:' DELIMITED SIZE
+                  INPUT-AREA DELIMITED SIZE
+                  INTO LOG-MSG-BUFFER
+           END-STRING.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+
+           PERFORM GET-CUST THRU GET-CUST-EXIT.
+
+           IF RET-CODE = 0 THEN
+              MOVE LENGTH OF OA-HEADER OF OUTPUT-AREA TO
+                   OUTPUT-AREA-LEN
+              MOVE EC-OK TO OA-STATUS-CODE
+           ELSE
+              MOVE LENGTH OF OA-HEADER OF OUTPUT-AREA TO
+                   OUTPUT-AREA-LEN
+           END-IF.
+
+           EXEC CICS SEND FROM(OUTPUT-AREA)
+                          FMH LAST LENGTH (OUTPUT-AREA-LEN)
+                          END-EXEC.
+
+           GO TO END-WBCHGPIN.
+
+      **************************************************
+      *    FIND THE CUSTOMER, VALIDATE THE OLD PIN, AND
+      *    REWRITE THE CUSTOMER RECORD WITH THE NEW PIN
+      **************************************************
+       GET-CUST.
+           MOVE LOW-VALUES TO CUST-REC-KEY.
+           EXEC CICS STARTBR
+                     DATASET(WBCUSTDB-DD)
+                     RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     RESP(RESP-CODE)
+                     GTEQ
+           END-EXEC.
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN DFHRESP(NOTOPEN)
+                 GO TO GET-CUST-NOTOPEN-SB
+              WHEN DFHRESP(ENDFILE)
+                 GO TO GET-CUST-ENDFILE-SB
+              WHEN OTHER
+                 GO TO GET-CUST-ERROR-SB
+           END-EVALUATE.
+
+       GET-CUST-NEXT.
+           EXEC CICS READNEXT
+                     DATASET(WBCUSTDB-DD)
+                     INTO(CUSTOMER-RECORD)
+                     LENGTH(LENGTH OF CUSTOMER-RECORD)
+                     RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     RESP(RESP-CODE)
+           END-EXEC.
+           EVALUATE RESP-CODE
+              WHEN 0
+                 IF CUSTOMER-SSN NOT = IA-SSN THEN
+                    GO TO GET-CUST-NEXT
+                 ELSE
+                    EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC
+                    IF CUSTOMER-PIN-IS-LOCKED THEN
+                       MOVE 2 TO RET-CODE
+                       MOVE EC-ACCT-LOCKED TO OA-STATUS-CODE
+                    ELSE
+                       IF CUSTOMER-ACCESS-PIN NOT = IA-PIN THEN
+                          MOVE 2 TO RET-CODE
+                          MOVE EC-INVALID-PIN TO OA-STATUS-CODE
+                          PERFORM RECORD-PIN-FAIL THRU
+                                  RECORD-PIN-FAIL-EXIT
+                       ELSE
+                          PERFORM CHANGE-PIN THRU
+                                  CHANGE-PIN-EXIT
+                       END-IF
+                    END-IF
+                    GO TO GET-CUST-EXIT
+                 END-IF
+              WHEN DFHRESP(ENDFILE)
+                 GO TO GET-CUST-ENDFILE
+              WHEN OTHER
+                 GO TO GET-CUST-ERROR
+           END-EVALUATE.
+           GO TO GET-CUST-EXIT.
+
+       GET-CUST-ENDFILE.
+           EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC.
+           MOVE 2 TO RET-CODE.
+           MOVE EC-INVALID-SSN TO OA-STATUS-CODE.
+           GO TO GET-CUST-EXIT.
+
+       GET-CUST-ERROR.
+           EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC.
+           MOVE SPACES TO LOG-MSG-BUFFER.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'I/O error on Customer file: Response Code='
+                           DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO LOG-MSG-BUFFER
+           END-STRING.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           MOVE 2 TO RET-CODE.
+           MOVE EC-INVALID-PIN TO OA-STATUS-CODE.
+           GO TO GET-CUST-EXIT.
+
+       GET-CUST-ENDFILE-SB.
+           MOVE 2 TO RET-CODE.
+           MOVE EC-INVALID-SSN TO OA-STATUS-CODE.
+           GO TO GET-CUST-EXIT.
+
+       GET-CUST-ERROR-SB.
+           MOVE SPACES TO LOG-MSG-BUFFER.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'I/O error startbr on Customer file: Response Code='
+                           DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO LOG-MSG-BUFFER
+           END-STRING.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           MOVE 2 TO RET-CODE.
+           MOVE EC-INVALID-PIN TO OA-STATUS-CODE.
+           GO TO GET-CUST-EXIT.
+
+       GET-CUST-NOTOPEN-SB.
+           MOVE 'Customer file not open' TO LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           MOVE 2 TO RET-CODE.
+           MOVE EC-INVALID-PIN TO OA-STATUS-CODE.
+           GO TO GET-CUST-EXIT.
+
+       GET-CUST-EXIT.
+           EXIT.
+
+      **************************************************
+      *    SET THE CUSTOMER'S PIN TO THE NEW VALUE AND
+      *    CLEAR ANY PRIOR FAILED-PIN COUNT
+      **************************************************
+       CHANGE-PIN.
+           EXEC CICS READ
+                     DATASET(WBCUSTDB-DD)
+                     INTO(CUSTOMER-RECORD)
+                     LENGTH(LENGTH OF CUSTOMER-RECORD)
+                     RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     RESP(RESP-CODE)
+                     UPDATE
+           END-EXEC.
+           IF RESP-CODE NOT = 0 THEN
+              GO TO CHANGE-PIN-ERROR
+           END-IF.
+
+           MOVE IA-NEW-PIN TO CUSTOMER-ACCESS-PIN.
+           MOVE 0          TO CUSTOMER-PIN-FAILS.
+           MOVE 'N'        TO CUSTOMER-PIN-LOCKED.
+
+           EXEC CICS REWRITE
+                     DATASET(WBCUSTDB-DD)
+                     FROM(CUSTOMER-RECORD)
+                     LENGTH(LENGTH OF CUSTOMER-RECORD)
+                     RESP(RESP-CODE)
+           END-EXEC.
+           IF RESP-CODE NOT = 0 THEN
+              GO TO CHANGE-PIN-ERROR
+           END-IF.
+           MOVE 0 TO RET-CODE.
+           GO TO CHANGE-PIN-EXIT.
+
+       CHANGE-PIN-ERROR.
+           MOVE SPACES TO LOG-MSG-BUFFER.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'I/O error changing PIN: RESP=' DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO LOG-MSG-BUFFER
+           END-STRING.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           MOVE 2 TO RET-CODE.
+           MOVE EC-INVALID-PIN TO OA-STATUS-CODE.
+           GO TO CHANGE-PIN-EXIT.
+
+       CHANGE-PIN-EXIT.
+           EXIT.
+
+      **************************************************
+      *    BUMP THE FAILED-PIN COUNT AND LOCK THE
+      *    CUSTOMER OUT ONCE MAX-PIN-FAILS IS REACHED
+      **************************************************
+       RECORD-PIN-FAIL.
+           EXEC CICS READ
+                     DATASET(WBCUSTDB-DD)
+                     INTO(CUSTOMER-RECORD)
+                     LENGTH(LENGTH OF CUSTOMER-RECORD)
+                     RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     RESP(RESP-CODE)
+                     UPDATE
+           END-EXEC.
+           IF RESP-CODE NOT = 0 THEN
+              GO TO RECORD-PIN-FAIL-ERROR
+           END-IF.
+
+           IF CUSTOMER-PIN-FAILS < 9 THEN
+              ADD 1 TO CUSTOMER-PIN-FAILS
+           END-IF.
+           IF CUSTOMER-PIN-FAILS >= MAX-PIN-FAILS THEN
+              MOVE 'Y' TO CUSTOMER-PIN-LOCKED
+           END-IF.
+
+           EXEC CICS REWRITE
+                     DATASET(WBCUSTDB-DD)
+                     FROM(CUSTOMER-RECORD)
+                     LENGTH(LENGTH OF CUSTOMER-RECORD)
+                     RESP(RESP-CODE)
+           END-EXEC.
+           IF RESP-CODE NOT = 0 THEN
+              GO TO RECORD-PIN-FAIL-ERROR
+           END-IF.
+           GO TO RECORD-PIN-FAIL-EXIT.
+
+       RECORD-PIN-FAIL-ERROR.
+           MOVE SPACES TO LOG-MSG-BUFFER.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'I/O error updating PIN fail count: RESP='
+                           DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO LOG-MSG-BUFFER
+           END-STRING.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           GO TO RECORD-PIN-FAIL-EXIT.
+
+       RECORD-PIN-FAIL-EXIT.
+           EXIT.
+
+       WBCHGPIN-EOC.
+           MOVE 'Receive Condition: EOC' to LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           GO TO END-WBCHGPIN.
+
+       WBCHGPIN-EOC-EXIT.
+           EXIT.
+
+       WBCHGPIN-EODS.
+           MOVE 'Receive Condition: EODS' to LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           GO TO END-WBCHGPIN.
+
+       WBCHGPIN-EODS-EXIT.
+           EXIT.
+
+       WBCHGPIN-INBFMH.
+           MOVE 'Receive Condition: INBFMH' to LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           GO TO END-WBCHGPIN.
+
+       WBCHGPIN-INBFMH-EXIT.
+           EXIT.
+
+       WBCHGPIN-LENGERR.
+           MOVE 'Receive Condition: LENGERR' to LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           GO TO END-WBCHGPIN.
+
+       WBCHGPIN-LENGERR-EXIT.
+           EXIT.
+
+       WBCHGPIN-SIGNAL-RECV.
+           MOVE 'Receive Condition: SIGNAL' to LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           GO TO END-WBCHGPIN.
+
+       WBCHGPIN-SIGNAL-RECV-EXIT.
+           EXIT.
+
+       WBCHGPIN-TERMERR-RECV.
+           MOVE 'Receive Condition: TERMERR' to LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           GO TO END-WBCHGPIN.
+
+       WBCHGPIN-TERMERR-RECV-EXIT.
+           EXIT.
+
+       WBCHGPIN-RECV-ERROR.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'Receive error: Response Code=' DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO LOG-MSG-BUFFER
+           END-STRING.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           GO TO END-WBCHGPIN.
+
+       WBCHGPIN-RECV-ERROR-EXIT.
+           EXIT.
+
+       WBCHGPIN-SIGNAL-SEND.
+           MOVE 'Send Condition: SIGNAL' to LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           GO TO END-WBCHGPIN.
+
+       WBCHGPIN-SIGNAL-SEND-EXIT.
+           EXIT.
+
+       WBCHGPIN-TERMERR-SEND.
+           MOVE 'Send Condition: TERMERR' to LOG-MSG-BUFFER.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           GO TO END-WBCHGPIN.
+
+       WBCHGPIN-TERMERR-SEND-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  WRITE A MESSAGE OUT TO A CICS TRANSIENT DATA QUEUE           *
+      *****************************************************************
+       WRITE-LOG-MSG.
+           IF LOGGING-IS-ENABLED THEN
+              MOVE LENGTH OF LOG-MSG TO HW-LENGTH
+              MOVE EIBTASKN          TO TASK-NUMBER
+              EXEC CICS WRITEQ TD QUEUE('CSMT')
+                                  FROM(LOG-MSG)
+                                  LENGTH(HW-LENGTH)
+                                  NOHANDLE
+                                  END-EXEC
+              PERFORM WRITE-AUDIT-REC THRU WRITE-AUDIT-REC-EXIT
+           END-IF.
+
+       WRITE-LOG-MSG-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  WRITE A STRUCTURED AUDIT RECORD TO THE WBAUDTDB VSAM FILE,   *
+      *  KEYED BY SSN/ACCOUNT/DATE, SO THE ACTIVITY LOGGED ABOVE CAN  *
+      *  BE SEARCHED LATER BY CUSTOMER OR DATE RANGE (SEE AUDTRPT).   *
+      *****************************************************************
+       WRITE-AUDIT-REC.
+           ADD 1 TO AUD-CALL-COUNT
+           EXEC CICS ASKTIME ABSTIME(AUD-UTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(AUD-UTIME)
+                                YYYYMMDD(AUD-DATE)
+                                TIME(AUD-TIME)
+                                END-EXEC
+           MOVE IA-SSN            TO AUD-SSN
+           MOVE SPACES           TO AUD-ACCT-NUM
+           COMPUTE AUD-SEQ-NUM = (EIBTASKN * 1000) + AUD-CALL-COUNT
+           MOVE LOG-MSG-BUFFER      TO AUD-MESSAGE
+           EXEC CICS WRITE DATASET(WBAUDTDB-DD)
+                           FROM(AUDIT-RECORD)
+                           RIDFLD(AUD-KEY)
+                           KEYLENGTH(LENGTH OF AUD-KEY)
+                           NOHANDLE
+                           END-EXEC
+           .
+       WRITE-AUDIT-REC-EXIT.
+           EXIT.
+
+       END-WBCHGPIN.
+           EXEC CICS RETURN END-EXEC.
+
+       END-WBCHGPIN-EXIT.
+           EXIT.

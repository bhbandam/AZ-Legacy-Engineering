@@ -21,9 +21,12 @@
        WORKING-STORAGE SECTION.
 
        01 CUST-REC-KEY.
-           05 NAME                        PIC X(30)  VALUE SPACES.
+           05 CUST-ID                     PIC X(10)  VALUE SPACES.
+
+       01 CUST-NAME-WANTED                PIC X(30)  VALUE SPACES.
 
        01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID                 PIC X(10).
            05 CUSTOMER-NAME               PIC X(30).
            05 CUSTOMER-SSN                PIC X(9).
            05 CUSTOMER-ADDRESS.
@@ -33,6 +36,9 @@
               10 CUSTOMER-ZIP             PIC 9(5).
            05 CUSTOMER-PHONE              PIC X(13).
            05 CUSTOMER-ACCESS-PIN         PIC X(4).
+           05 CUSTOMER-PIN-FAILS          PIC 9      VALUE 0.
+           05 CUSTOMER-PIN-LOCKED         PIC X      VALUE 'N'.
+                 88 CUSTOMER-PIN-IS-LOCKED            VALUE 'Y'.
 
        01 ACCT-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -45,6 +51,7 @@
               10 ACCOUNT-TYPE-CODE        PIC X.
                  88 ACCOUNT-TYPE-CHK            VALUE 'C'.
                  88 ACCOUNT-TYPE-SAV            VALUE 'S'.
+                 88 ACCOUNT-TYPE-CD             VALUE 'D'.
               10 ACCOUNT-TYPE-NAME        PIC X(10).
            05 ACCOUNT-AREA                PIC X(39).
            05 ACCOUNT-TYPE-CHECKING REDEFINES ACCOUNT-AREA.
@@ -61,6 +68,20 @@
               10 ACCOUNT-SAV-DETAIL-ITEMS PIC S9(7)      COMP-3.
               10 ACCOUNT-SAV-BAL          PIC S9(13)V99  COMP-3.
               10 FILLER                   PIC X(12).
+           05 ACCOUNT-TYPE-TERM  REDEFINES ACCOUNT-AREA.
+              10 ACCOUNT-CD-INT-RATE      PIC S9(1)V99   COMP-3.
+              10 ACCOUNT-CD-MATURITY-DATE PIC X(10).
+              10 ACCOUNT-CD-EARLY-WD-PEN  PIC S9(3)V99   COMP-3.
+              10 ACCOUNT-CD-LAST-STMT     PIC X(10).
+              10 ACCOUNT-CD-DETAIL-ITEMS  PIC S9(7)      COMP-3.
+              10 ACCOUNT-CD-BAL           PIC S9(13)V99  COMP-3.
+              10 FILLER                   PIC X(02).
+           05 ACCOUNT-STATUS-CODE         PIC X(01)  VALUE 'A'.
+              88 ACCOUNT-ACTIVE                       VALUE 'A'.
+              88 ACCOUNT-CLOSED                       VALUE 'C'.
+           05 ACCOUNT-DAILY-WD-DATE      PIC 9(8)       VALUE 0.
+           05 ACCOUNT-DAILY-WD-TOTAL     PIC S9(9)V99   COMP-3 VALUE 0.
+           05 ACCOUNT-JOINT-SSN         PIC X(9)       VALUE SPACES.
 
        01 TXN-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -79,6 +100,7 @@
               88 TXN-TYPE-ODCHG                 VALUE 'O'.
            05 TXN-DATE                    PIC X(10).
            05 TXN-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 TXN-MEMO                    PIC X(20).
 
        01 DONE                        PIC X       VALUE 'N'.
        01 RESP-CODE                   PIC S9(9)   COMP  VALUE +0.
@@ -153,11 +175,27 @@
        GET-CUSTOMERS.
       **************************************************
       *    READ THE ACCOUNT INFO FROM VSAM DATA SET
+      *    WBCUSTDB-DD is keyed by customer ID, not name, so the
+      *    file can no longer be positioned at a given alphabetical
+      *    starting point.  Instead it is browsed from the top and
+      *    filtered on customers whose name starts with what was
+      *    typed (a blank entry matches every customer, same as a
+      *    blank entry always has).
       **************************************************
            EXEC CICS HANDLE CONDITION
                             OVERFLOW(GET-CUSTOMERS-OVERFLOW) END-EXEC.
 
-           MOVE GCNNAMEI TO NAME OF CUST-REC-KEY.
+      *    A fully numeric 9-digit entry in the name field is taken
+      *    to be an SSN lookup rather than a name, since WBCUSTDB-DD
+      *    has no alternate index on SSN to browse by directly.
+           IF GCNNAMEI(1:9) IS NUMERIC AND GCNNAMEI(10:21) = SPACES
+              PERFORM GET-CUSTOMERS-BY-SSN
+                 THRU GET-CUSTOMERS-BY-SSN-EXIT
+              GO TO GET-CUSTOMERS-EXIT
+           END-IF.
+
+           MOVE GCNNAMEI TO CUST-NAME-WANTED.
+           MOVE LOW-VALUES TO CUST-REC-KEY.
            EXEC CICS STARTBR
                      DATASET(WBCUSTDB-DD)
                      RIDFLD(CUST-REC-KEY)
@@ -200,6 +238,12 @@
                  GO TO GET-CUSTOMERS-ERROR
            END-EVALUATE.
 
+           IF GCNNAMEL > 0 AND
+              CUSTOMER-NAME(1:GCNNAMEL) NOT =
+              CUST-NAME-WANTED(1:GCNNAMEL)
+              GO TO GET-CUSTOMERS-NEXT
+           END-IF.
+
            MOVE LOW-VALUE TO GCLINEO.
            MOVE CUSTOMER-NAME TO GCLNAMEO.
            MOVE CUSTOMER-SSN  TO GCLSSNO.
@@ -259,6 +303,89 @@
        GET-CUSTOMERS-EXIT.
            EXIT.
 
+      **************************************************************
+      ** LOOK UP A CUSTOMER BY SSN (FULL-FILE SCAN, NO SSN INDEX)  **
+      **************************************************************
+       GET-CUSTOMERS-BY-SSN.
+           EXEC CICS HANDLE CONDITION
+                  OVERFLOW(GET-CUSTOMERS-BY-SSN-OVERFLOW) END-EXEC.
+
+           MOVE LOW-VALUE TO CUST-REC-KEY.
+           EXEC CICS STARTBR
+                     DATASET(WBCUSTDB-DD)
+                     RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     GTEQ
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 GO TO GET-CUSTOMERS-BY-SSN-NOTFND-SB
+           END-EVALUATE.
+
+       GET-CUSTOMERS-BY-SSN-NEXT.
+           EXEC CICS READNEXT
+                     DATASET(WBCUSTDB-DD)
+                     INTO(CUSTOMER-RECORD)
+                     LENGTH(LENGTH OF CUSTOMER-RECORD)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     RIDFLD(CUST-REC-KEY)
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN DFHRESP(ENDFILE)
+                 GO TO GET-CUSTOMERS-BY-SSN-ENDFILE
+              WHEN OTHER
+                 GO TO GET-CUSTOMERS-ERROR
+           END-EVALUATE.
+
+           IF CUSTOMER-SSN NOT = GCNNAMEI(1:9)
+              GO TO GET-CUSTOMERS-BY-SSN-NEXT
+           END-IF.
+
+           MOVE LOW-VALUE TO GCLINEO.
+           MOVE CUSTOMER-NAME TO GCLNAMEO.
+           MOVE CUSTOMER-SSN  TO GCLSSNO.
+           EXEC CICS SEND MAP('GCLINE') MAPSET('WGRVMAP')
+                          ACCUM PAGING END-EXEC
+           GO TO GET-CUSTOMERS-BY-SSN-NEXT.
+
+       GET-CUSTOMERS-BY-SSN-OVERFLOW.
+           EXEC CICS SEND MAP('GCFOOT') MAPSET('WGRVMAP')
+                          MAPONLY ACCUM PAGING END-EXEC.
+           ADD 1 TO PAGEN.
+           MOVE PAGEN TO GCHPAGNO.
+
+           EXEC CICS SEND MAP('GCHEAD') MAPSET('WGRVMAP')
+                          ACCUM PAGING ERASE END-EXEC.
+
+           EXEC CICS SEND MAP('GCLINE') MAPSET('WGRVMAP')
+                          ACCUM PAGING END-EXEC.
+
+           GO TO GET-CUSTOMERS-BY-SSN-NEXT.
+
+       GET-CUSTOMERS-BY-SSN-ENDFILE.
+           EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC.
+           GO TO GET-CUSTOMERS-BY-SSN-NOTFND-SB.
+
+       GET-CUSTOMERS-BY-SSN-NOTFND-SB.
+           EXEC CICS SEND MAP('GCFINAL') MAPSET('WGRVMAP')
+                          MAPONLY ACCUM PAGING END-EXEC.
+           EXEC CICS SEND PAGE END-EXEC.
+           EXEC CICS SEND TEXT FROM(OPINSTR)
+                               LENGTH(LENGTH OF OPINSTR)
+                               ERASE END-EXEC.
+           GO TO GET-CUSTOMERS-BY-SSN-EXIT.
+
+       GET-CUSTOMERS-BY-SSN-EXIT.
+           EXIT.
+
        XFER-WGRVGBAL.
            EXEC CICS XCTL PROGRAM('WGRVGBAL') END-EXEC.
            EXEC CICS RETURN END-EXEC.

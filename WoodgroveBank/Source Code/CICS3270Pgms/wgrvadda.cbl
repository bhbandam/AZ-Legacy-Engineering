@@ -21,9 +21,12 @@
        WORKING-STORAGE SECTION.
 
        01 CUST-REC-KEY.
-           05 NAME                        PIC X(30)  VALUE SPACES.
+           05 CUST-ID                     PIC X(10)  VALUE SPACES.
+
+       01 CUST-NAME-WANTED                PIC X(30)  VALUE SPACES.
 
        01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID                 PIC X(10).
            05 CUSTOMER-NAME               PIC X(30).
            05 CUSTOMER-SSN                PIC X(9).
            05 CUSTOMER-ADDRESS.
@@ -33,6 +36,9 @@
               10 CUSTOMER-ZIP             PIC 9(5).
            05 CUSTOMER-PHONE              PIC X(13).
            05 CUSTOMER-ACCESS-PIN         PIC X(4).
+           05 CUSTOMER-PIN-FAILS          PIC 9      VALUE 0.
+           05 CUSTOMER-PIN-LOCKED         PIC X      VALUE 'N'.
+                 88 CUSTOMER-PIN-IS-LOCKED            VALUE 'Y'.
 
        01 ACCT-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -45,6 +51,7 @@
               10 ACCOUNT-TYPE-CODE        PIC X.
                  88 ACCOUNT-TYPE-CHK            VALUE 'C'.
                  88 ACCOUNT-TYPE-SAV            VALUE 'S'.
+                 88 ACCOUNT-TYPE-CD             VALUE 'D'.
               10 ACCOUNT-TYPE-NAME        PIC X(10).
            05 ACCOUNT-AREA                PIC X(39).
            05 ACCOUNT-TYPE-CHECKING REDEFINES ACCOUNT-AREA.
@@ -61,6 +68,20 @@
               10 ACCOUNT-SAV-DETAIL-ITEMS PIC S9(7)      COMP-3.
               10 ACCOUNT-SAV-BAL          PIC S9(13)V99  COMP-3.
               10 FILLER                   PIC X(12).
+           05 ACCOUNT-TYPE-TERM  REDEFINES ACCOUNT-AREA.
+              10 ACCOUNT-CD-INT-RATE      PIC S9(1)V99   COMP-3.
+              10 ACCOUNT-CD-MATURITY-DATE PIC X(10).
+              10 ACCOUNT-CD-EARLY-WD-PEN  PIC S9(3)V99   COMP-3.
+              10 ACCOUNT-CD-LAST-STMT     PIC X(10).
+              10 ACCOUNT-CD-DETAIL-ITEMS  PIC S9(7)      COMP-3.
+              10 ACCOUNT-CD-BAL           PIC S9(13)V99  COMP-3.
+              10 FILLER                   PIC X(02).
+           05 ACCOUNT-STATUS-CODE         PIC X(01)  VALUE 'A'.
+              88 ACCOUNT-ACTIVE                       VALUE 'A'.
+              88 ACCOUNT-CLOSED                       VALUE 'C'.
+           05 ACCOUNT-DAILY-WD-DATE      PIC 9(8)       VALUE 0.
+           05 ACCOUNT-DAILY-WD-TOTAL     PIC S9(9)V99   COMP-3 VALUE 0.
+           05 ACCOUNT-JOINT-SSN         PIC X(9)       VALUE SPACES.
 
        01 TXN-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -77,8 +98,10 @@
               88 TXN-TYPE-DEBIT                 VALUE 'D'.
               88 TXN-TYPE-SVCCHG                VALUE 'S'.
               88 TXN-TYPE-ODCHG                 VALUE 'O'.
+              88 TXN-TYPE-CLOSE                 VALUE 'X'.
            05 TXN-DATE                    PIC X(10).
            05 TXN-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 TXN-MEMO                    PIC X(20).
 
        01 CURRENT-DATE.
           05 CURRENT-DATE-MM              PIC XX.
@@ -113,11 +136,26 @@
        01 WBCUSTDB-DD                 PIC X(8)    VALUE 'WBCUSTDB'.
        01 WBACCTDB-DD                 PIC X(8)    VALUE 'WBACCTDB'.
        01 WBTXNDB-DD                  PIC X(8)    VALUE 'WBTXNDB'.
+       01 WBACNBR-DD                  PIC X(8)    VALUE 'WBACNBR'.
        01 RET-CODE                    PIC S9(4)   COMP    VALUE 0.
        01 DONE-CHK                    PIC X               VALUE 'N'.
        01 DONE-SAV                    PIC X               VALUE 'N'.
+       01 DONE-CLS                    PIC X               VALUE 'N'.
+       01 DONE-ADJ                    PIC X               VALUE 'N'.
        01 DONE                        PIC X               VALUE 'N'.
-       01 GOT-ACCT                    PIC X               VALUE 'N'.
+
+      *****************************************************************
+      *  CONTROL RECORD FOR THE WBACNBR ACCOUNT-NUMBER DISPENSER.     *
+      *  ONE FIXED RECORD (KEY 'A') HOLDS THE NEXT ACCOUNT NUMBER TO  *
+      *  BE ASSIGNED; READ-UPDATE/REWRITE KEEPS ASSIGNMENT SEQUENTIAL *
+      *  AND SERIALIZED ACROSS BOTH ACCOUNT-OPENING PATHS.            *
+      *****************************************************************
+       01 ACNBR-CTL-RECORD.
+          05 ACNBR-CTL-KEY            PIC X(1).
+          05 ACNBR-CTL-NEXT           PIC 9(10).
+
+       01 ADJ-AMOUNT                  PIC S9(13)V99 COMP-3 VALUE 0.
+       01 ADJ-TXN-TYPE                PIC X               VALUE SPACE.
 
        01 EDIT-NUM                    PIC Z,ZZZ,ZZ9.
        01 EBCDIC-NUM-LEN              PIC S9(4)     COMP.
@@ -142,6 +180,24 @@
           88 LOGGING-IS-ENABLED                            VALUE 'Y'.
           88 LOGGING-IS-DISABLED                           VALUE 'N'.
 
+       01 WBAUDTDB-DD                       PIC X(8)   VALUE 'WBAUDTDB'.
+       01 AUD-UTIME                         PIC S9(15) COMP-3.
+       01 AUD-CALL-COUNT                 PIC 9(3)  COMP  VALUE ZERO.
+
+      *****************************************************************
+      *  STRUCTURED AUDIT RECORD WRITTEN TO WBAUDTDB ALONGSIDE EACH    *
+      *  CSMT LOG MESSAGE. SEE WRITE-AUDIT-REC.                       *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05 AUD-KEY.
+              10 AUD-SSN                    PIC X(9).
+              10 AUD-ACCT-NUM               PIC X(10).
+              10 AUD-DATE                   PIC X(10).
+              10 AUD-SEQ-NUM                PIC 9(10).
+           05 AUD-TIME                      PIC X(08).
+           05 AUD-SOURCE-PGM                PIC X(08)  VALUE 'WGRVADDA'.
+           05 AUD-MESSAGE                   PIC X(80).
+
       **** COPY THE BMS MAP DEFINITION FOR CEDAR BANK
        COPY WGRVMAP.
 
@@ -177,6 +233,10 @@
                        PERFORM ADD-CHECKING THRU ADD-CHECKING-EXIT
                     WHEN 'S'
                        PERFORM ADD-SAVINGS THRU ADD-SAVINGS-EXIT
+                    WHEN 'X'
+                       PERFORM CLOSE-ACCOUNT THRU CLOSE-ACCOUNT-EXIT
+                    WHEN 'P'
+                       PERFORM POST-ADJUSTMENT THRU POST-ADJUSTMENT-EXIT
                  END-EVALUATE
               END-IF
 
@@ -195,7 +255,14 @@
        FORMAT-GOOD-MAIN.
            PERFORM SET-MAP-DEFAULTS-AAM THRU SET-MAP-DEFAULTS-AAM-EXIT.
 
-           MOVE 'Account successfully added' TO AAMMSG1O.
+           EVALUATE AAMTYPEI
+              WHEN 'X'
+                 MOVE 'Account successfully closed' TO AAMMSG1O
+              WHEN 'P'
+                 MOVE 'Adjustment successfully posted' TO AAMMSG1O
+              WHEN OTHER
+                 MOVE 'Account successfully added' TO AAMMSG1O
+           END-EVALUATE.
            MOVE SPACES TO AAMMSG2O.
            STRING ACCOUNT-TYPE-NAME DELIMITED SPACE
                   ' ' DELIMITED SIZE
@@ -251,7 +318,7 @@
               MOVE 1 TO RET-CODE
               GO TO VALIDATE-INPUT-MAIN-EXIT
            END-IF.
-           MOVE AAMNAMEI(1:AAMNAMEL) TO NAME OF CUST-REC-KEY
+           MOVE AAMNAMEI(1:AAMNAMEL) TO CUST-NAME-WANTED
                                         CUSTOMER-NAME.
 
            PERFORM VALIDATE-CUST-NAME THRU VALIDATE-CUST-NAME-EXIT.
@@ -260,8 +327,11 @@
            END-IF.
 
            MOVE FUNCTION UPPER-CASE(AAMTYPEI) TO AAMTYPEI.
-           IF AAMTYPEI NOT = 'C' AND AAMTYPEI NOT = 'S' THEN
-              MOVE 'Account type must be "C" or "S"' TO AAMMSG1O
+           IF AAMTYPEI NOT = 'C' AND AAMTYPEI NOT = 'S'
+                       AND AAMTYPEI NOT = 'X' AND AAMTYPEI NOT = 'P'
+                                                                 THEN
+              MOVE 'Type: "C","S","X"(close) or "P"(post adj)'
+                                                      TO AAMMSG1O
               MOVE SPACES TO AAMMSG2O
               MOVE 1 TO RET-CODE
               GO TO VALIDATE-INPUT-MAIN-EXIT
@@ -273,8 +343,27 @@
       **************************************************************
       ** VALIDATE THE CUSTOMER NAME FROM THE MAIN MENU            **
       **************************************************************
+      *    WBCUSTDB-DD is keyed by customer ID, not name, and has no
+      *    alternate index on name to browse by directly, so the file
+      *    is browsed from the top filtering on CUSTOMER-NAME.
        VALIDATE-CUST-NAME.
-           EXEC CICS READ
+           MOVE LOW-VALUES TO CUST-REC-KEY.
+           EXEC CICS STARTBR DATASET(WBCUSTDB-DD)
+                     RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     GTEQ
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 GO TO VALIDATE-CUST-NAME-ERROR-SB
+           END-EVALUATE.
+
+       VALIDATE-CUST-NAME-NEXT.
+           EXEC CICS READNEXT
                      DATASET(WBCUSTDB-DD)
                      INTO(CUSTOMER-RECORD)
                      LENGTH(LENGTH OF CUSTOMER-RECORD)
@@ -285,13 +374,19 @@
 
            EVALUATE RESP-CODE
               WHEN 0
-                 GO TO VALIDATE-CUST-NAME-EXIT
+                 IF CUSTOMER-NAME NOT = CUST-NAME-WANTED THEN
+                    GO TO VALIDATE-CUST-NAME-NEXT
+                 ELSE
+                    EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC
+                    GO TO VALIDATE-CUST-NAME-EXIT
+                 END-IF
               WHEN DFHRESP(NOTOPEN)
                  MOVE 'Customer file not open' TO AAMMSG1O
                  MOVE SPACES TO AAMMSG2O
                  MOVE 1 TO RET-CODE
                  GO TO VALIDATE-CUST-NAME-EXIT
-              WHEN DFHRESP(NOTFND)
+              WHEN DFHRESP(ENDFILE)
+                 EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC
                  MOVE 'Customer name not found' TO AAMMSG1O
                  MOVE SPACES TO AAMMSG2O
                  MOVE 2 TO RET-CODE
@@ -302,6 +397,7 @@
            GO TO VALIDATE-CUST-NAME-EXIT.
 
        VALIDATE-CUST-NAME-ERROR.
+           EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC.
            MOVE SPACES TO LOG-MSG-BUFFER AAMMSG1O.
            MOVE RESP-CODE TO EDIT-NUM.
            STRING 'Error reading Customer file, response code='
@@ -315,6 +411,20 @@
            MOVE 2 TO RET-CODE.
            GO TO VALIDATE-CUST-NAME-EXIT.
 
+       VALIDATE-CUST-NAME-ERROR-SB.
+           MOVE SPACES TO LOG-MSG-BUFFER AAMMSG1O.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'Error on startbr Customer file, response code='
+                              DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO AAMMSG1O
+           END-STRING.
+           PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT.
+           MOVE AAMMSG1O TO LOG-MSG-BUFFER.
+           MOVE SPACES TO AAMMSG2O.
+           MOVE 2 TO RET-CODE.
+           GO TO VALIDATE-CUST-NAME-EXIT.
+
        VALIDATE-CUST-NAME-EXIT.
            EXIT.
 
@@ -344,6 +454,7 @@
                  MOVE 'Y'          TO DONE-CHK
                  MOVE 'C'          TO ACCOUNT-TYPE-CODE
                  MOVE 'Checking'   TO ACCOUNT-TYPE-NAME
+                 MOVE 'A'          TO ACCOUNT-STATUS-CODE
                  MOVE 1            TO ACCOUNT-CHK-DETAIL-ITEMS
                  MOVE CURRENT-DATE TO ACCOUNT-CHK-LAST-STMT
                  PERFORM ADD-ACCT THRU ADD-ACCT-EXIT
@@ -710,6 +821,7 @@
                  MOVE 'Y'          TO DONE-SAV
                  MOVE 'S'          TO ACCOUNT-TYPE-CODE
                  MOVE 'Savings '   TO ACCOUNT-TYPE-NAME
+                 MOVE 'A'          TO ACCOUNT-STATUS-CODE
                  MOVE 1            TO ACCOUNT-SAV-DETAIL-ITEMS
                  MOVE CURRENT-DATE TO ACCOUNT-SAV-LAST-STMT
                  PERFORM ADD-ACCT THRU ADD-ACCT-EXIT
@@ -736,6 +848,450 @@
        ADD-SAVINGS-EXIT.
            EXIT.
 
+      **************************************************************
+      ** POST AN AD HOC INTEREST OR SERVICE CHARGE ENTRY           *
+      ** There is no separate BMS map for this action, so the      *
+      ** savings-details map's account-number/interest-rate/       *
+      ** service-charge fields are reused to collect the account   *
+      ** number and the amount to post - the teller fills in       *
+      ** either the interest amount or the service charge amount,  *
+      ** not both.                                                 *
+      **************************************************************
+       POST-ADJUSTMENT.
+           PERFORM SET-MAP-DEFAULTS-AAS THRU SET-MAP-DEFAULTS-AAS-EXIT.
+           MOVE CUSTOMER-NAME TO AASNAMEO.
+           MOVE CUSTOMER-SSN  TO AASSSNO.
+           MOVE 'Enter acct #, and Interest OR Svc Charge amount'
+                                                           TO AASMSG1O.
+
+           EXEC CICS SEND MAP('WGRVAAS') MAPSET('WGRVMAP')
+                          FROM (WGRVAASO) ERASE END-EXEC.
+
+           MOVE 'N' TO DONE-ADJ.
+           PERFORM UNTIL DONE-ADJ = 'Y'
+              EXEC CICS RECEIVE MAP('WGRVAAS') MAPSET('WGRVMAP')
+                                ASIS END-EXEC
+
+              MOVE 0 TO RET-CODE
+              PERFORM VALIDATE-ADJUSTMENT THRU VALIDATE-ADJUSTMENT-EXIT
+
+              IF RET-CODE = 0 THEN
+                 MOVE 'Y' TO DONE-ADJ
+                 PERFORM POST-ADJUSTMENT-UPDATE
+                    THRU POST-ADJUSTMENT-UPDATE-EXIT
+              ELSE
+                 PERFORM FORMAT-BAD-SAV THRU FORMAT-BAD-SAV-EXIT
+              END-IF
+           END-PERFORM.
+
+       POST-ADJUSTMENT-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** VALIDATE THE ACCOUNT NUMBER AND ADJUSTMENT AMOUNT         **
+      **************************************************************
+       VALIDATE-ADJUSTMENT.
+           IF AASNUML = 0 OR AASNUMI = SPACES THEN
+              MOVE 'Account number must not be blank' TO AASMSG1O
+              MOVE SPACES TO AASMSG2O
+              MOVE 1 TO RET-CODE
+              GO TO VALIDATE-ADJUSTMENT-EXIT
+           END-IF.
+
+           MOVE CUSTOMER-SSN TO SSN OF ACCT-REC-KEY.
+           MOVE AASNUMI      TO NUM OF ACCT-REC-KEY.
+
+           EXEC CICS READ
+                     DATASET(WBACCTDB-DD)
+                     INTO(ACCOUNT-RECORD)
+                     LENGTH(LENGTH OF ACCOUNT-RECORD)
+                     RIDFLD(ACCT-REC-KEY)
+                     KEYLENGTH(LENGTH OF ACCT-REC-KEY)
+                     RESP(RESP-CODE)
+                     UPDATE
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN DFHRESP(NOTFND)
+                 MOVE 'Account number not found for this customer'
+                                                         TO AASMSG1O
+                 MOVE SPACES TO AASMSG2O
+                 MOVE 2 TO RET-CODE
+                 GO TO VALIDATE-ADJUSTMENT-EXIT
+              WHEN DFHRESP(NOTOPEN)
+                 MOVE 'Account file not open' TO AASMSG1O
+                 MOVE SPACES TO AASMSG2O
+                 MOVE 1 TO RET-CODE
+                 GO TO VALIDATE-ADJUSTMENT-EXIT
+              WHEN OTHER
+                 MOVE SPACES TO AASMSG1O
+                 MOVE RESP-CODE TO EDIT-NUM
+                 STRING 'Error reading Account file, response code='
+                        DELIMITED SIZE
+                        EDIT-NUM DELIMITED SIZE
+                        INTO AASMSG1O
+                 END-STRING
+                 MOVE SPACES TO AASMSG2O
+                 MOVE 3 TO RET-CODE
+                 GO TO VALIDATE-ADJUSTMENT-EXIT
+           END-EVALUATE.
+
+           IF ACCOUNT-CLOSED THEN
+              MOVE 'Account is closed' TO AASMSG1O
+              MOVE SPACES TO AASMSG2O
+              MOVE 4 TO RET-CODE
+              EXEC CICS UNLOCK DATASET(WBACCTDB-DD) END-EXEC
+              GO TO VALIDATE-ADJUSTMENT-EXIT
+           END-IF.
+
+           IF NOT ACCOUNT-TYPE-SAV THEN
+              MOVE 'Ad hoc postings only apply to savings accounts'
+                                                         TO AASMSG1O
+              MOVE SPACES TO AASMSG2O
+              MOVE 5 TO RET-CODE
+              EXEC CICS UNLOCK DATASET(WBACCTDB-DD) END-EXEC
+              GO TO VALIDATE-ADJUSTMENT-EXIT
+           END-IF.
+
+           IF (AASINTRL = 0 OR AASINTRI = SPACES) AND
+              (AASSCHGL = 0 OR AASSCHGI = SPACES) THEN
+              MOVE 'Enter an Interest amount or a Svc Charge amount'
+                                                         TO AASMSG1O
+              MOVE SPACES TO AASMSG2O
+              MOVE 6 TO RET-CODE
+              EXEC CICS UNLOCK DATASET(WBACCTDB-DD) END-EXEC
+              GO TO VALIDATE-ADJUSTMENT-EXIT
+           END-IF.
+
+           IF (AASINTRL NOT = 0 AND AASINTRI NOT = SPACES) AND
+              (AASSCHGL NOT = 0 AND AASSCHGI NOT = SPACES) THEN
+              MOVE 'Enter only one of Interest or Svc Charge amount'
+                                                         TO AASMSG1O
+              MOVE SPACES TO AASMSG2O
+              MOVE 7 TO RET-CODE
+              EXEC CICS UNLOCK DATASET(WBACCTDB-DD) END-EXEC
+              GO TO VALIDATE-ADJUSTMENT-EXIT
+           END-IF.
+
+           IF AASINTRL NOT = 0 AND AASINTRI NOT = SPACES THEN
+              MOVE AASINTRI TO EBCDIC-NUM
+              PERFORM EBCDIC-TO-PACKED THRU EBCDIC-TO-PACKED-EXIT
+              IF RET-CODE NOT = 0 THEN
+                 MOVE 'Interest amount must be numeric' TO AASMSG1O
+                 MOVE SPACES TO AASMSG2O
+                 MOVE 1 TO RET-CODE
+                 EXEC CICS UNLOCK DATASET(WBACCTDB-DD) END-EXEC
+                 GO TO VALIDATE-ADJUSTMENT-EXIT
+              END-IF
+              MOVE PACKED-NUM TO ADJ-AMOUNT
+              MOVE 'C' TO ADJ-TXN-TYPE
+           ELSE
+              MOVE AASSCHGI TO EBCDIC-NUM
+              PERFORM EBCDIC-TO-PACKED THRU EBCDIC-TO-PACKED-EXIT
+              IF RET-CODE NOT = 0 THEN
+                 MOVE 'Svc Charge amount must be numeric' TO AASMSG1O
+                 MOVE SPACES TO AASMSG2O
+                 MOVE 1 TO RET-CODE
+                 EXEC CICS UNLOCK DATASET(WBACCTDB-DD) END-EXEC
+                 GO TO VALIDATE-ADJUSTMENT-EXIT
+              END-IF
+              MOVE PACKED-NUM TO ADJ-AMOUNT
+              MOVE 'S' TO ADJ-TXN-TYPE
+           END-IF.
+
+           MOVE 0 TO RET-CODE.
+
+       VALIDATE-ADJUSTMENT-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** APPLY THE ADJUSTMENT TO THE ACCOUNT AND LOG A TXN DETAIL  **
+      **************************************************************
+       POST-ADJUSTMENT-UPDATE.
+           EVALUATE ADJ-TXN-TYPE
+              WHEN 'C'
+                 ADD ADJ-AMOUNT TO ACCOUNT-SAV-BAL
+              WHEN 'S'
+                 SUBTRACT ADJ-AMOUNT FROM ACCOUNT-SAV-BAL
+           END-EVALUATE.
+           ADD 1 TO ACCOUNT-SAV-DETAIL-ITEMS.
+
+           EXEC CICS REWRITE
+                     DATASET(WBACCTDB-DD)
+                     FROM(ACCOUNT-RECORD)
+                     LENGTH(LENGTH OF ACCOUNT-RECORD)
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 MOVE 0 TO RET-CODE
+              WHEN OTHER
+                 MOVE SPACES TO AASMSG1O
+                 MOVE RESP-CODE TO EDIT-NUM
+                 STRING 'Error posting adjustment, response code='
+                        DELIMITED SIZE
+                        EDIT-NUM DELIMITED SIZE
+                        INTO AASMSG1O
+                 END-STRING
+                 MOVE SPACES TO AASMSG2O
+                 MOVE 1 TO RET-CODE
+                 GO TO POST-ADJUSTMENT-UPDATE-EXIT
+           END-EVALUATE.
+
+           PERFORM ADD-ADJUSTMENT-TX-DETAIL
+              THRU ADD-ADJUSTMENT-TX-DETAIL-EXIT.
+
+       POST-ADJUSTMENT-UPDATE-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** WRITE A TXN DETAIL RECORD FOR THE AD HOC ADJUSTMENT       **
+      **************************************************************
+       ADD-ADJUSTMENT-TX-DETAIL.
+           MOVE CURRENT-DATE   TO TXN-DATE.
+           MOVE ACCOUNT-SSN    TO TXN-SSN.
+           MOVE ACCOUNT-NUMBER TO TXN-ACCT-NUM.
+           MOVE ADJ-TXN-TYPE   TO TXN-TYPE.
+           MOVE ACCOUNT-SAV-DETAIL-ITEMS TO TXN-ITEM-NUM.
+           MOVE ADJ-AMOUNT     TO TXN-AMOUNT.
+
+           MOVE TXN-SSN      TO SSN      OF TXN-REC-KEY.
+           MOVE TXN-ACCT-NUM TO NUM      OF TXN-REC-KEY.
+           MOVE TXN-ITEM-NUM TO ITEM-NUM OF TXN-REC-KEY.
+
+           EXEC CICS WRITE
+                     DATASET(WBTXNDB-DD)
+                     FROM(TXN-DETAILS)
+                     LENGTH(LENGTH OF TXN-DETAILS)
+                     KEYLENGTH(LENGTH OF TXN-REC-KEY)
+                     RIDFLD(TXN-REC-KEY)
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 MOVE SPACES TO LOG-MSG-BUFFER
+                 MOVE RESP-CODE TO EDIT-NUM
+                 STRING 'Error writing adjustment Txn Detail, '
+                        DELIMITED SIZE
+                        'response code=' DELIMITED SIZE
+                        EDIT-NUM DELIMITED SIZE
+                        INTO LOG-MSG-BUFFER
+                 END-STRING
+                 PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT
+           END-EVALUATE.
+
+       ADD-ADJUSTMENT-TX-DETAIL-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** CLOSE AN EXISTING ACCOUNT                                 *
+      ** There is no separate BMS map for this action, so the      *
+      ** checking-details map's SSN/account-number fields are      *
+      ** reused to collect the account number to close; the        *
+      ** overdraft fields on that map are not used here.           *
+      **************************************************************
+       CLOSE-ACCOUNT.
+           PERFORM SET-MAP-DEFAULTS-AAC THRU SET-MAP-DEFAULTS-AAC-EXIT.
+           MOVE CUSTOMER-NAME TO AACNAMEO.
+           MOVE CUSTOMER-SSN  TO AACSSNO.
+           MOVE 'Enter the account number to close' TO AACMSG1O.
+
+           EXEC CICS SEND MAP('WGRVAAC') MAPSET('WGRVMAP')
+                          FROM(WGRVAACO) ERASE END-EXEC.
+
+           MOVE 'N' TO DONE-CLS.
+           PERFORM UNTIL DONE-CLS = 'Y'
+              EXEC CICS RECEIVE MAP('WGRVAAC') MAPSET('WGRVMAP')
+                                ASIS END-EXEC
+
+              MOVE 0 TO RET-CODE
+              PERFORM VALIDATE-CLOSE-ACCT THRU VALIDATE-CLOSE-ACCT-EXIT
+
+              IF RET-CODE = 0 THEN
+                 MOVE 'Y' TO DONE-CLS
+                 PERFORM CLOSE-ACCT-UPDATE THRU CLOSE-ACCT-UPDATE-EXIT
+              ELSE
+                 PERFORM FORMAT-BAD-CHK THRU FORMAT-BAD-CHK-EXIT
+              END-IF
+           END-PERFORM.
+
+       CLOSE-ACCOUNT-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** VALIDATE THE ACCOUNT NUMBER TYPED IN FOR A CLOSE ACTION   **
+      **************************************************************
+       VALIDATE-CLOSE-ACCT.
+           IF AACNUML = 0 OR AACNUMI = SPACES THEN
+              MOVE 'Account number must not be blank' TO AACMSG1O
+              MOVE SPACES TO AACMSG2O
+              MOVE 1 TO RET-CODE
+              GO TO VALIDATE-CLOSE-ACCT-EXIT
+           END-IF.
+
+           MOVE CUSTOMER-SSN TO SSN OF ACCT-REC-KEY.
+           MOVE AACNUMI      TO NUM OF ACCT-REC-KEY.
+
+           EXEC CICS READ
+                     DATASET(WBACCTDB-DD)
+                     INTO(ACCOUNT-RECORD)
+                     LENGTH(LENGTH OF ACCOUNT-RECORD)
+                     RIDFLD(ACCT-REC-KEY)
+                     KEYLENGTH(LENGTH OF ACCT-REC-KEY)
+                     RESP(RESP-CODE)
+                     UPDATE
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN DFHRESP(NOTFND)
+                 MOVE 'Account number not found for this customer'
+                                                         TO AACMSG1O
+                 MOVE SPACES TO AACMSG2O
+                 MOVE 2 TO RET-CODE
+                 GO TO VALIDATE-CLOSE-ACCT-EXIT
+              WHEN DFHRESP(NOTOPEN)
+                 MOVE 'Account file not open' TO AACMSG1O
+                 MOVE SPACES TO AACMSG2O
+                 MOVE 1 TO RET-CODE
+                 GO TO VALIDATE-CLOSE-ACCT-EXIT
+              WHEN OTHER
+                 MOVE SPACES TO AACMSG1O
+                 MOVE RESP-CODE TO EDIT-NUM
+                 STRING 'Error reading Account file, response code='
+                        DELIMITED SIZE
+                        EDIT-NUM DELIMITED SIZE
+                        INTO AACMSG1O
+                 END-STRING
+                 MOVE SPACES TO AACMSG2O
+                 MOVE 3 TO RET-CODE
+                 GO TO VALIDATE-CLOSE-ACCT-EXIT
+           END-EVALUATE.
+
+           IF ACCOUNT-CLOSED THEN
+              MOVE 'Account is already closed' TO AACMSG1O
+              MOVE SPACES TO AACMSG2O
+              MOVE 4 TO RET-CODE
+              GO TO VALIDATE-CLOSE-ACCT-EXIT
+           END-IF.
+
+           EVALUATE ACCOUNT-TYPE-CODE
+              WHEN 'C'
+                 IF ACCOUNT-CHK-BAL > 1 OR ACCOUNT-CHK-BAL < -1 THEN
+                    MOVE 'Balance must be at or near zero to close'
+                                                         TO AACMSG1O
+                    MOVE SPACES TO AACMSG2O
+                    MOVE 5 TO RET-CODE
+                    GO TO VALIDATE-CLOSE-ACCT-EXIT
+                 END-IF
+              WHEN 'S'
+                 IF ACCOUNT-SAV-BAL > 1 OR ACCOUNT-SAV-BAL < -1 THEN
+                    MOVE 'Balance must be at or near zero to close'
+                                                         TO AACMSG1O
+                    MOVE SPACES TO AACMSG2O
+                    MOVE 5 TO RET-CODE
+                    GO TO VALIDATE-CLOSE-ACCT-EXIT
+                 END-IF
+           END-EVALUATE.
+
+       VALIDATE-CLOSE-ACCT-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** MARK THE ACCOUNT CLOSED AND RECORD A CLOSING TXN DETAIL  **
+      **************************************************************
+       CLOSE-ACCT-UPDATE.
+           MOVE 'C' TO ACCOUNT-STATUS-CODE.
+           EVALUATE ACCOUNT-TYPE-CODE
+              WHEN 'C'
+                 ADD 1 TO ACCOUNT-CHK-DETAIL-ITEMS
+              WHEN 'S'
+                 ADD 1 TO ACCOUNT-SAV-DETAIL-ITEMS
+           END-EVALUATE.
+
+           EXEC CICS REWRITE
+                     DATASET(WBACCTDB-DD)
+                     FROM(ACCOUNT-RECORD)
+                     LENGTH(LENGTH OF ACCOUNT-RECORD)
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 MOVE 0 TO RET-CODE
+              WHEN OTHER
+                 MOVE SPACES TO AACMSG1O
+                 MOVE RESP-CODE TO EDIT-NUM
+                 STRING 'Error closing account, response code='
+                        DELIMITED SIZE
+                        EDIT-NUM DELIMITED SIZE
+                        INTO AACMSG1O
+                 END-STRING
+                 MOVE SPACES TO AACMSG2O
+                 MOVE 1 TO RET-CODE
+                 GO TO CLOSE-ACCT-UPDATE-EXIT
+           END-EVALUATE.
+
+           PERFORM ADD-CLOSE-TX-DETAIL THRU ADD-CLOSE-TX-DETAIL-EXIT.
+
+       CLOSE-ACCT-UPDATE-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** WRITE A CLOSING TRANSACTION DETAIL RECORD                **
+      **************************************************************
+       ADD-CLOSE-TX-DETAIL.
+           MOVE CURRENT-DATE   TO TXN-DATE.
+           MOVE ACCOUNT-SSN    TO TXN-SSN.
+           MOVE ACCOUNT-NUMBER TO TXN-ACCT-NUM.
+           MOVE 'X'            TO TXN-TYPE.
+           EVALUATE ACCOUNT-TYPE-CODE
+              WHEN 'C'
+                 MOVE ACCOUNT-CHK-DETAIL-ITEMS TO TXN-ITEM-NUM
+                 MOVE ACCOUNT-CHK-BAL          TO TXN-AMOUNT
+              WHEN 'S'
+                 MOVE ACCOUNT-SAV-DETAIL-ITEMS TO TXN-ITEM-NUM
+                 MOVE ACCOUNT-SAV-BAL          TO TXN-AMOUNT
+           END-EVALUATE.
+
+           MOVE TXN-SSN      TO SSN      OF TXN-REC-KEY.
+           MOVE TXN-ACCT-NUM TO NUM      OF TXN-REC-KEY.
+           MOVE TXN-ITEM-NUM TO ITEM-NUM OF TXN-REC-KEY.
+
+           EXEC CICS WRITE
+                     DATASET(WBTXNDB-DD)
+                     FROM(TXN-DETAILS)
+                     LENGTH(LENGTH OF TXN-DETAILS)
+                     KEYLENGTH(LENGTH OF TXN-REC-KEY)
+                     RIDFLD(TXN-REC-KEY)
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 GO TO ADD-CLOSE-TX-DETAIL-EXIT
+              WHEN OTHER
+                 MOVE SPACES TO LOG-MSG-BUFFER
+                 MOVE RESP-CODE TO EDIT-NUM
+                 STRING 'Error writing account-close Txn Detail, '
+                        DELIMITED SIZE
+                        'response code=' DELIMITED SIZE
+                        EDIT-NUM DELIMITED SIZE
+                        INTO LOG-MSG-BUFFER
+                 END-STRING
+                 PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT
+           END-EVALUATE.
+
+       ADD-CLOSE-TX-DETAIL-EXIT.
+           EXIT.
+
       **************************************************************
       ** GET A DATE IN THE FOR MM/DD/YYYY                         **
       **************************************************************
@@ -754,51 +1310,72 @@
       ** MAKE A NEW ACCOUNT NUMBER                                **
       **************************************************************
        GET-NEW-ACCT-NUM.
-           MOVE 'N' TO GOT-ACCT.
-           PERFORM UNTIL GOT-ACCT = 'Y'
-              EXEC CICS ASKTIME ABSTIME(UTIME) END-EXEC
-              COMPUTE ACCT-NUMBER-NUMERIC = UTIME-X / 100 END-COMPUTE
-              MOVE ACCT-NUMBER-NUMERIC TO NUM OF ACCT-REC-KEY
-              MOVE CUSTOMER-SSN TO SSN OF ACCT-REC-KEY
+           MOVE 'A' TO ACNBR-CTL-KEY.
+           EXEC CICS READ
+                     DATASET(WBACNBR-DD)
+                     INTO(ACNBR-CTL-RECORD)
+                     LENGTH(LENGTH OF ACNBR-CTL-RECORD)
+                     RIDFLD(ACNBR-CTL-KEY)
+                     KEYLENGTH(LENGTH OF ACNBR-CTL-KEY)
+                     UPDATE
+                     RESP(RESP-CODE)
+           END-EXEC.
 
-              EXEC CICS READ
-                        DATASET(WBACCTDB-DD)
-                        INTO(ACCOUNT-RECORD)
-                        LENGTH(LENGTH OF ACCOUNT-RECORD)
-                        RIDFLD(ACCT-REC-KEY)
-                        KEYLENGTH(LENGTH OF ACCT-REC-KEY)
-                        RESP(RESP-CODE)
-              END-EXEC
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN DFHRESP(NOTOPEN)
+                 MOVE 'Account number control file not open' TO
+                             AAMMSG1O AACMSG1O AASMSG1O
+                 MOVE SPACES  TO AAMMSG2O AACMSG2O AASMSG2O
+                 MOVE 1 TO RET-CODE
+                 GO TO GET-NEW-ACCT-NUM-EXIT
+
+              WHEN OTHER
+                 MOVE SPACES  TO LOG-MSG-BUFFER
+                 MOVE SPACES  TO AAMMSG1O AACMSG1O AASMSG1O
+                 MOVE SPACES  TO AAMMSG2O AACMSG2O AASMSG2O
+                 MOVE RESP-CODE TO EDIT-NUM
+                 STRING 'Error getting acct #: RESP-CODE='
+                         DELIMITED SIZE
+                        EDIT-NUM  DELIMITED SIZE
+                        INTO LOG-MSG-BUFFER
+                 END-STRING
+                 PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT
+                 MOVE LOG-MSG-BUFFER TO AAMMSG1O AACMSG1O AASMSG1O
+                 MOVE 2 TO RET-CODE
+                 GO TO GET-NEW-ACCT-NUM-EXIT
 
-              EVALUATE RESP-CODE
-                 WHEN 0
-                    CONTINUE
-                 WHEN DFHRESP(NOTFND)
-                    MOVE 'Y' TO GOT-ACCT
-                 WHEN DFHRESP(NOTOPEN)
-                    MOVE 'Account File not open' TO
-                                AAMMSG1O AACMSG1O AASMSG1O
-                    MOVE SPACES  TO AAMMSG2O AACMSG2O AASMSG2O
-                    MOVE 1 TO RET-CODE
-                    GO TO GET-NEW-ACCT-NUM-EXIT
+           END-EVALUATE.
 
-                 WHEN OTHER
-                    MOVE SPACES  TO LOG-MSG-BUFFER
-                    MOVE SPACES  TO AAMMSG1O AACMSG1O AASMSG1O
-                    MOVE SPACES  TO AAMMSG2O AACMSG2O AASMSG2O
-                    MOVE RESP-CODE TO EDIT-NUM
-                    STRING 'Error getting acct #: RESP-CODE='
-                            DELIMITED SIZE
-                           EDIT-NUM  DELIMITED SIZE
-                           INTO LOG-MSG-BUFFER
-                    END-STRING
-                    PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT
-                    MOVE LOG-MSG-BUFFER TO AAMMSG1O AACMSG1O AASMSG1O
-                    MOVE 2 TO RET-CODE
-                    GO TO GET-NEW-ACCT-NUM-EXIT
+           ADD 1 TO ACNBR-CTL-NEXT.
+           MOVE ACNBR-CTL-NEXT TO ACCT-NUMBER-NUMERIC.
 
-              END-EVALUATE
-           END-PERFORM.
+           EXEC CICS REWRITE
+                     DATASET(WBACNBR-DD)
+                     FROM(ACNBR-CTL-RECORD)
+                     LENGTH(LENGTH OF ACNBR-CTL-RECORD)
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 MOVE SPACES  TO LOG-MSG-BUFFER
+                 MOVE SPACES  TO AAMMSG1O AACMSG1O AASMSG1O
+                 MOVE SPACES  TO AAMMSG2O AACMSG2O AASMSG2O
+                 MOVE RESP-CODE TO EDIT-NUM
+                 STRING 'Error updating acct # control rec: RESP-CODE='
+                         DELIMITED SIZE
+                        EDIT-NUM  DELIMITED SIZE
+                        INTO LOG-MSG-BUFFER
+                 END-STRING
+                 PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT
+                 MOVE LOG-MSG-BUFFER TO AAMMSG1O AACMSG1O AASMSG1O
+                 MOVE 3 TO RET-CODE
+                 GO TO GET-NEW-ACCT-NUM-EXIT
+           END-EVALUATE.
 
        GET-NEW-ACCT-NUM-EXIT.
            EXIT.
@@ -863,11 +1440,38 @@
                                   LENGTH(HW-LENGTH)
                                   NOHANDLE
                                   END-EXEC
+              PERFORM WRITE-AUDIT-REC THRU WRITE-AUDIT-REC-EXIT
            END-IF.
 
        WRITE-LOG-MSG-EXIT.
            EXIT.
 
+      *****************************************************************
+      *  WRITE A STRUCTURED AUDIT RECORD TO THE WBAUDTDB VSAM FILE,   *
+      *  KEYED BY SSN/ACCOUNT/DATE, SO THE ACTIVITY LOGGED ABOVE CAN  *
+      *  BE SEARCHED LATER BY CUSTOMER OR DATE RANGE (SEE AUDTRPT).   *
+      *****************************************************************
+       WRITE-AUDIT-REC.
+           ADD 1 TO AUD-CALL-COUNT
+           EXEC CICS ASKTIME ABSTIME(AUD-UTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(AUD-UTIME)
+                                YYYYMMDD(AUD-DATE)
+                                TIME(AUD-TIME)
+                                END-EXEC
+           MOVE CUSTOMER-SSN        TO AUD-SSN
+           MOVE ACCOUNT-NUMBER      TO AUD-ACCT-NUM
+           COMPUTE AUD-SEQ-NUM = (EIBTASKN * 1000) + AUD-CALL-COUNT
+           MOVE LOG-MSG-BUFFER      TO AUD-MESSAGE
+           EXEC CICS WRITE DATASET(WBAUDTDB-DD)
+                           FROM(AUDIT-RECORD)
+                           RIDFLD(AUD-KEY)
+                           KEYLENGTH(LENGTH OF AUD-KEY)
+                           NOHANDLE
+                           END-EXEC
+           .
+       WRITE-AUDIT-REC-EXIT.
+           EXIT.
+
        XFER-WGRVGBAL.
            EXEC CICS XCTL PROGRAM('WGRVGBAL') END-EXEC.
            EXEC CICS RETURN END-EXEC.

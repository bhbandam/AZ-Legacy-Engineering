@@ -21,9 +21,12 @@
        WORKING-STORAGE SECTION.
 
        01 CUST-REC-KEY.
-           05 NAME                        PIC X(30)  VALUE SPACES.
+           05 CUST-ID                     PIC X(10)  VALUE SPACES.
+
+       01 CUST-NAME-WANTED                PIC X(30)  VALUE SPACES.
 
        01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID                 PIC X(10).
            05 CUSTOMER-NAME               PIC X(30).
            05 CUSTOMER-SSN                PIC X(9).
            05 CUSTOMER-ADDRESS.
@@ -33,6 +36,9 @@
               10 CUSTOMER-ZIP             PIC 9(5).
            05 CUSTOMER-PHONE              PIC X(13).
            05 CUSTOMER-ACCESS-PIN         PIC X(4).
+           05 CUSTOMER-PIN-FAILS          PIC 9      VALUE 0.
+           05 CUSTOMER-PIN-LOCKED         PIC X      VALUE 'N'.
+                 88 CUSTOMER-PIN-IS-LOCKED            VALUE 'Y'.
 
        01 ACCT-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -45,6 +51,7 @@
               10 ACCOUNT-TYPE-CODE        PIC X.
                  88 ACCOUNT-TYPE-CHK            VALUE 'C'.
                  88 ACCOUNT-TYPE-SAV            VALUE 'S'.
+                 88 ACCOUNT-TYPE-CD             VALUE 'D'.
               10 ACCOUNT-TYPE-NAME        PIC X(10).
            05 ACCOUNT-AREA                PIC X(39).
            05 ACCOUNT-TYPE-CHECKING REDEFINES ACCOUNT-AREA.
@@ -61,6 +68,20 @@
               10 ACCOUNT-SAV-DETAIL-ITEMS PIC S9(7)      COMP-3.
               10 ACCOUNT-SAV-BAL          PIC S9(13)V99  COMP-3.
               10 FILLER                   PIC X(12).
+           05 ACCOUNT-TYPE-TERM  REDEFINES ACCOUNT-AREA.
+              10 ACCOUNT-CD-INT-RATE      PIC S9(1)V99   COMP-3.
+              10 ACCOUNT-CD-MATURITY-DATE PIC X(10).
+              10 ACCOUNT-CD-EARLY-WD-PEN  PIC S9(3)V99   COMP-3.
+              10 ACCOUNT-CD-LAST-STMT     PIC X(10).
+              10 ACCOUNT-CD-DETAIL-ITEMS  PIC S9(7)      COMP-3.
+              10 ACCOUNT-CD-BAL           PIC S9(13)V99  COMP-3.
+              10 FILLER                   PIC X(02).
+           05 ACCOUNT-STATUS-CODE         PIC X(01)  VALUE 'A'.
+              88 ACCOUNT-ACTIVE                       VALUE 'A'.
+              88 ACCOUNT-CLOSED                       VALUE 'C'.
+           05 ACCOUNT-DAILY-WD-DATE      PIC 9(8)       VALUE 0.
+           05 ACCOUNT-DAILY-WD-TOTAL     PIC S9(9)V99   COMP-3 VALUE 0.
+           05 ACCOUNT-JOINT-SSN         PIC X(9)       VALUE SPACES.
 
        01 TXN-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -79,6 +100,57 @@
               88 TXN-TYPE-ODCHG                 VALUE 'O'.
            05 TXN-DATE                    PIC X(10).
            05 TXN-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 TXN-MEMO                    PIC X(20).
+
+      *****************************************************************
+      ** A PROFILE CHANGE TYPED ON THE WGRVMCI SCREEN IS STAGED HERE  *
+      ** RATHER THAN APPLIED DIRECTLY, SO A SECOND TELLER CAN REVIEW  *
+      ** AND APPROVE IT - SEE UPDATE-CUST AND APPROVE-PENDING-CUST    *
+      *****************************************************************
+       01 PEND-REC-KEY.
+           05 NAME                        PIC X(30)  VALUE SPACES.
+
+       01  PENDING-CUST-CHANGE.
+           05 PCC-MAKER-OPID              PIC X(3).
+           05 PCC-CUST-ID                 PIC X(10).
+           05 PCC-NAME                    PIC X(30).
+           05 PCC-STREET                  PIC X(20).
+           05 PCC-CITY                    PIC X(10).
+           05 PCC-STATE                   PIC X(4).
+           05 PCC-ZIP                     PIC 9(5).
+           05 PCC-PHONE                   PIC X(13).
+           05 PCC-PIN                     PIC X(4).
+
+       01 STP-REC-KEY.
+           05 STP-KEY-SSN                 PIC X(9)   VALUE SPACES.
+           05 STP-KEY-NUM                 PIC X(10)  VALUE SPACES.
+           05 STP-KEY-REF                 PIC X(10)  VALUE SPACES.
+
+       01  STOP-PAYMENT-RECORD.
+           05 STP-SSN                     PIC X(9).
+           05 STP-ACCT-NUM                PIC X(10).
+           05 STP-REFERENCE               PIC X(10).
+           05 STP-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 STP-DATE-PLACED             PIC X(10).
+           05 STP-STATUS-CODE             PIC X(01)      VALUE 'A'.
+              88 STP-STATUS-ACTIVE                       VALUE 'A'.
+              88 STP-STATUS-RELEASED                     VALUE 'R'.
+
+      *****************************************************************
+      ** A STOP-PAYMENT RELEASE REQUESTED AT THE ATM IS STAGED HERE   *
+      ** RATHER THAN APPLIED DIRECTLY, SO A TELLER CAN REVIEW AND     *
+      ** APPROVE IT - SEE APPROVE-PENDING-STOP-RELEASE. WBSTOP        *
+      ** BUILDS THIS RECORD.                                          *
+      *****************************************************************
+       01 SREL-REC-KEY.
+           05 SREL-KEY-NUM                PIC X(10)  VALUE SPACES.
+           05 SREL-KEY-REF                PIC X(10)  VALUE SPACES.
+
+       01  PENDING-STOP-RELEASE.
+           05 SREL-SSN                    PIC X(9).
+           05 SREL-ACCT-NUM               PIC X(10).
+           05 SREL-REFERENCE              PIC X(10).
+           05 SREL-DATE-REQUESTED         PIC X(10).
 
        01 SEL-ENTRY                   PIC S9(4)   COMP.
        01 CUST-CNT                    PIC S9(4)   COMP.
@@ -89,6 +161,9 @@
        01 WBCUSTDB-DD                 PIC X(8)    VALUE 'WBCUSTDB'.
        01 WBACCTDB-DD                 PIC X(8)    VALUE 'WBACCTDB'.
        01 WBTXNDB-DD                  PIC X(8)    VALUE 'WBTXNDB'.
+       01 WBCPNDDB-DD                 PIC X(8)    VALUE 'WBCPNDDB'.
+       01 WBSTOPDB-DD                 PIC X(8)    VALUE 'WBSTOPDB'.
+       01 WBSRELDB-DD                 PIC X(8)    VALUE 'WBSRELDB'.
        01 RET-CODE                    PIC S9(4)   COMP    VALUE 0.
        01 EDIT-NUM                    PIC Z,ZZZ,ZZ9.
 
@@ -124,6 +199,8 @@
        PROCEDURE DIVISION.
 
            EXEC CICS HANDLE AID CLEAR(END-WGRVCUSL)
+                                PF1(APPROVE-PENDING-CUST)
+                                PF2(APPROVE-PENDING-STOP-RELEASE)
                                 PF3(END-WGRVCUSL)
                                 PF4(XFER-WGRVGBAL)
                                 PF5(XFER-WGRVGACC)
@@ -210,7 +287,7 @@
       ** SHOW CUSTOMER DETAILS                                    **
       **************************************************************
        SHOW-CUST.
-           MOVE CLNAMO(SEL-ENTRY) TO NAME OF CUST-REC-KEY.
+           MOVE CLNAMO(SEL-ENTRY) TO CUST-NAME-WANTED.
 
            EXEC CICS SEND MAP('WGRVMCI') MAPSET('WGRVMAP')
                           MAPONLY ERASE END-EXEC.
@@ -248,29 +325,52 @@
 
        GET-CUST.
       **************************************************
-      *    READ THE CUSTOMER SSN FROM THE VSAM DATA SET
+      *    WBCUSTDB-DD is keyed by customer ID, not name, and has
+      *    no alternate index on name to browse by directly, so
+      *    the file is browsed from the top filtering on
+      *    CUSTOMER-NAME.
       **************************************************
-           EXEC CICS READ
+           MOVE LOW-VALUES TO CUST-REC-KEY.
+           EXEC CICS STARTBR DATASET(WBCUSTDB-DD)
+                     RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     GTEQ
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 GO TO GET-CUST-ERROR-SB
+           END-EVALUATE.
+
+       GET-CUST-NEXT.
+           EXEC CICS READNEXT
                      DATASET(WBCUSTDB-DD)
                      INTO(CUSTOMER-RECORD)
                      LENGTH(LENGTH OF CUSTOMER-RECORD)
-                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
                      RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
                      RESP(RESP-CODE)
            END-EXEC.
 
            EVALUATE RESP-CODE
               WHEN 0
-                 MOVE 0 TO RET-CODE
-                 MOVE SPACES TO CIMSG1O
-                 GO TO GET-CUST-EXIT
+                 IF CUSTOMER-NAME NOT = CUST-NAME-WANTED THEN
+                    GO TO GET-CUST-NEXT
+                 ELSE
+                    EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC
+                    MOVE 0 TO RET-CODE
+                    MOVE SPACES TO CIMSG1O
+                    GO TO GET-CUST-EXIT
+                 END-IF
               WHEN DFHRESP(NOTOPEN)
                  MOVE 'Customer file not open' TO CIMSG1O
                  MOVE 1 TO RET-CODE
                  GO TO GET-CUST-EXIT
               WHEN DFHRESP(ENDFILE)
-                 GO TO GET-CUST-NOTFND
-              WHEN DFHRESP(NOTFND)
+                 EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC
                  GO TO GET-CUST-NOTFND
               WHEN OTHER
                  MOVE 'I/O error on Customer file' TO CIMSG1O
@@ -289,6 +389,16 @@
            MOVE 2 TO RET-CODE.
            GO TO GET-CUST-EXIT.
 
+       GET-CUST-ERROR-SB.
+           MOVE 'I/O error on Customer file' TO CIMSG1O.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'Response code=' DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO CIMSG2O
+           END-STRING.
+           MOVE 3 TO RET-CODE.
+           GO TO GET-CUST-EXIT.
+
        GET-CUST-EXIT.
            EXIT.
 
@@ -326,7 +436,8 @@
            MOVE 'WBCL' TO CLTRANO.
            MOVE SPACES TO CLLOCNO.
            MOVE SPACES TO CLMSG1O.
-           MOVE SPACES TO CLMSG2O.
+           MOVE 'PF1=Approve chg  PF2=Approve stop release'
+                                                         TO CLMSG2O.
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 14
               MOVE SPACES TO CLSELO(I) CLNAMO(I)
@@ -419,6 +530,10 @@
       **************************************************
       *    READ THE ACCOUNT INFO FROM VSAM DATA SET
       **************************************************
+      *    A PROFILE CHANGE IS NO LONGER APPLIED DIRECTLY - IT IS
+      *    STAGED IN THE PENDING-CHANGE FILE FOR A SECOND, DIFFERENT
+      *    TELLER TO APPROVE (SEE APPROVE-PENDING-CUST) SO THAT NO
+      *    SINGLE TELLER CAN CHANGE A CUSTOMER'S OWN PROFILE ALONE.
        UPDATE-CUST.
            EXEC CICS READ
                      DATASET(WBCUSTDB-DD)
@@ -427,7 +542,6 @@
                      KEYLENGTH(LENGTH OF CUST-REC-KEY)
                      RIDFLD(CUST-REC-KEY)
                      RESP(RESP-CODE)
-                     UPDATE
            END-EXEC.
 
            EVALUATE RESP-CODE
@@ -452,38 +566,37 @@
                  GO TO UPDATE-CUST-EXIT
            END-EVALUATE.
 
-           MOVE CISTREEO TO CUSTOMER-STREET.
-           MOVE CICITYO  TO CUSTOMER-CITY.
-           MOVE CISTATEO TO CUSTOMER-STATE.
-           MOVE CIZIPO   TO CUSTOMER-ZIP.
-           MOVE CIPHONEO TO CUSTOMER-PHONE.
-           MOVE CIPINO   TO CUSTOMER-ACCESS-PIN.
+           MOVE CUSTOMER-NAME TO NAME OF PEND-REC-KEY.
+           PERFORM BUILD-PENDING-CUST-CHANGE
+              THRU BUILD-PENDING-CUST-CHANGE-EXIT.
 
-           EXEC CICS REWRITE
-                     DATASET(WBCUSTDB-DD)
-                     FROM(CUSTOMER-RECORD)
-                     LENGTH(LENGTH OF CUSTOMER-RECORD)
+           EXEC CICS WRITE
+                     DATASET(WBCPNDDB-DD)
+                     FROM(PENDING-CUST-CHANGE)
+                     LENGTH(LENGTH OF PENDING-CUST-CHANGE)
+                     KEYLENGTH(LENGTH OF PEND-REC-KEY)
+                     RIDFLD(PEND-REC-KEY)
                      RESP(RESP-CODE)
            END-EXEC.
 
            EVALUATE RESP-CODE
               WHEN 0
-                 MOVE 'Customer successfully updated' TO CIMSG1O
+                 MOVE 'Change submitted for approval' TO CIMSG1O
                  MOVE 0 TO RET-CODE
-                 GO TO UPDATE-CUST-EXIT
+              WHEN DFHRESP(DUPREC)
+                 PERFORM RESUBMIT-PENDING-CUST
+                    THRU RESUBMIT-PENDING-CUST-EXIT
               WHEN DFHRESP(NOTOPEN)
-                 MOVE 'Customer file not open' TO CIMSG1O
+                 MOVE 'Pending-change file not open' TO CIMSG1O
                  MOVE 1 TO RET-CODE
-                 GO TO UPDATE-CUST-EXIT
               WHEN OTHER
-                 MOVE 'I/O error on Customer file' TO CIMSG1O
+                 MOVE 'I/O error on Pending-change file' TO CIMSG1O
                  MOVE RESP-CODE TO EDIT-NUM
                  STRING 'Response code=' DELIMITED SIZE
                         EDIT-NUM DELIMITED SIZE
                         INTO CIMSG2O
                  END-STRING
                  MOVE 3 TO RET-CODE
-                 GO TO UPDATE-CUST-EXIT
            END-EVALUATE.
 
            GO TO UPDATE-CUST-EXIT.
@@ -496,15 +609,334 @@
        UPDATE-CUST-EXIT.
            EXIT.
 
+      **************************************************************
+      ** BUILD THE STAGED CHANGE RECORD FROM THE TYPED CI FIELDS   **
+      **************************************************************
+       BUILD-PENDING-CUST-CHANGE.
+           MOVE EIBOPID       TO PCC-MAKER-OPID.
+           MOVE CUSTOMER-ID   TO PCC-CUST-ID.
+           MOVE CUSTOMER-NAME TO PCC-NAME.
+           MOVE CISTREEO      TO PCC-STREET.
+           MOVE CICITYO       TO PCC-CITY.
+           MOVE CISTATEO      TO PCC-STATE.
+           MOVE CIZIPO        TO PCC-ZIP.
+           MOVE CIPHONEO      TO PCC-PHONE.
+           MOVE CIPINO        TO PCC-PIN.
+
+       BUILD-PENDING-CUST-CHANGE-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** A PENDING CHANGE ALREADY EXISTS FOR THIS CUSTOMER - LOCK  **
+      ** IT AND REPLACE IT WITH THE LATEST REQUEST                 **
+      **************************************************************
+       RESUBMIT-PENDING-CUST.
+           EXEC CICS READ
+                     DATASET(WBCPNDDB-DD)
+                     INTO(PENDING-CUST-CHANGE)
+                     LENGTH(LENGTH OF PENDING-CUST-CHANGE)
+                     KEYLENGTH(LENGTH OF PEND-REC-KEY)
+                     RIDFLD(PEND-REC-KEY)
+                     RESP(RESP-CODE)
+                     UPDATE
+           END-EXEC.
+
+           IF RESP-CODE NOT = 0 THEN
+              MOVE 'I/O error on Pending-change file' TO CIMSG1O
+              MOVE RESP-CODE TO EDIT-NUM
+              STRING 'Response code=' DELIMITED SIZE
+                     EDIT-NUM DELIMITED SIZE
+                     INTO CIMSG2O
+              END-STRING
+              MOVE 3 TO RET-CODE
+              GO TO RESUBMIT-PENDING-CUST-EXIT
+           END-IF.
+
+           PERFORM BUILD-PENDING-CUST-CHANGE
+              THRU BUILD-PENDING-CUST-CHANGE-EXIT.
+
+           EXEC CICS REWRITE
+                     DATASET(WBCPNDDB-DD)
+                     FROM(PENDING-CUST-CHANGE)
+                     LENGTH(LENGTH OF PENDING-CUST-CHANGE)
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 MOVE 'Change submitted for approval' TO CIMSG1O
+                 MOVE 0 TO RET-CODE
+              WHEN OTHER
+                 MOVE 'I/O error on Pending-change file' TO CIMSG1O
+                 MOVE RESP-CODE TO EDIT-NUM
+                 STRING 'Response code=' DELIMITED SIZE
+                        EDIT-NUM DELIMITED SIZE
+                        INTO CIMSG2O
+                 END-STRING
+                 MOVE 3 TO RET-CODE
+           END-EVALUATE.
+
+       RESUBMIT-PENDING-CUST-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** A SECOND TELLER REVIEWS AND APPROVES A PENDING PROFILE    **
+      ** CHANGE - ENTERED DIRECTLY FROM HANDLE AID WHEN PF1 IS     **
+      ** PRESSED ON THE CUSTOMER-LIST SCREEN. THE LOCATION/SCROLL  **
+      ** FIELD IS REUSED TO NAME THE CUSTOMER, THE SAME WAY IT IS  **
+      ** ALREADY OVERLOADED FOR THE SSN SEARCH ABOVE. THE MAKER'S  **
+      ** OPERATOR ID IS COMPARED TO EIBOPID SO A TELLER CANNOT     **
+      ** APPROVE THEIR OWN CHANGE.                                 **
+      **************************************************************
+       APPROVE-PENDING-CUST.
+           PERFORM SET-MAP-DEFAULTS THRU SET-MAP-DEFAULTS-EXIT.
+           MOVE 0 TO RET-CODE.
+
+           IF CLLOCNI = SPACES THEN
+              MOVE 'Enter a customer name before pressing PF1'
+                                                            TO CLMSG1O
+              GO TO APPROVE-PENDING-CUST-SEND
+           END-IF.
+
+           MOVE CLLOCNI TO NAME OF PEND-REC-KEY.
+
+           EXEC CICS READ
+                     DATASET(WBCPNDDB-DD)
+                     INTO(PENDING-CUST-CHANGE)
+                     LENGTH(LENGTH OF PENDING-CUST-CHANGE)
+                     KEYLENGTH(LENGTH OF PEND-REC-KEY)
+                     RIDFLD(PEND-REC-KEY)
+                     RESP(RESP-CODE)
+                     UPDATE
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN DFHRESP(NOTOPEN)
+                 MOVE 'Pending-change file not open' TO CLMSG1O
+                 GO TO APPROVE-PENDING-CUST-SEND
+              WHEN DFHRESP(NOTFND)
+                 MOVE 'No pending change for this customer'
+                                                            TO CLMSG1O
+                 GO TO APPROVE-PENDING-CUST-SEND
+              WHEN OTHER
+                 MOVE RESP-CODE TO EDIT-NUM
+                 STRING 'Error reading pending change, code='
+                        DELIMITED SIZE
+                        EDIT-NUM DELIMITED SIZE
+                        INTO CLMSG1O
+                 END-STRING
+                 GO TO APPROVE-PENDING-CUST-SEND
+           END-EVALUATE.
+
+           IF PCC-MAKER-OPID = EIBOPID THEN
+              MOVE 'Cannot approve your own pending change'
+                                                            TO CLMSG1O
+              EXEC CICS UNLOCK DATASET(WBCPNDDB-DD) END-EXEC
+              GO TO APPROVE-PENDING-CUST-SEND
+           END-IF.
+
+      *    PCC-CUST-ID, CAPTURED FROM THE MAKER'S OWN CUSTOMER-ID WHEN
+      *    THE PENDING RECORD WAS BUILT, IS USED TO KEY WBCUSTDB-DD
+      *    DIRECTLY - SINCE CUSTOMER NAMES ARE NOT UNIQUE, RESOLVING
+      *    BY NAME AGAIN HERE COULD MATCH A DIFFERENT CUSTOMER THAN
+      *    THE ONE THE CHANGE WAS ACTUALLY STAGED FOR.
+           MOVE PCC-CUST-ID TO CUST-ID OF CUST-REC-KEY.
+
+           EXEC CICS READ
+                     DATASET(WBCUSTDB-DD)
+                     INTO(CUSTOMER-RECORD)
+                     LENGTH(LENGTH OF CUSTOMER-RECORD)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     RIDFLD(CUST-REC-KEY)
+                     RESP(RESP-CODE)
+                     UPDATE
+           END-EXEC.
+
+           IF RESP-CODE NOT = 0 THEN
+              MOVE RESP-CODE TO EDIT-NUM
+              STRING 'Error reading Customer file, code='
+                     DELIMITED SIZE
+                     EDIT-NUM DELIMITED SIZE
+                     INTO CLMSG1O
+              END-STRING
+              EXEC CICS UNLOCK DATASET(WBCPNDDB-DD) END-EXEC
+              GO TO APPROVE-PENDING-CUST-SEND
+           END-IF.
+
+           MOVE PCC-STREET TO CUSTOMER-STREET.
+           MOVE PCC-CITY   TO CUSTOMER-CITY.
+           MOVE PCC-STATE  TO CUSTOMER-STATE.
+           MOVE PCC-ZIP    TO CUSTOMER-ZIP.
+           MOVE PCC-PHONE  TO CUSTOMER-PHONE.
+           MOVE PCC-PIN    TO CUSTOMER-ACCESS-PIN.
+
+           EXEC CICS REWRITE
+                     DATASET(WBCUSTDB-DD)
+                     FROM(CUSTOMER-RECORD)
+                     LENGTH(LENGTH OF CUSTOMER-RECORD)
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           IF RESP-CODE NOT = 0 THEN
+              MOVE RESP-CODE TO EDIT-NUM
+              STRING 'Error updating Customer file, code='
+                     DELIMITED SIZE
+                     EDIT-NUM DELIMITED SIZE
+                     INTO CLMSG1O
+              END-STRING
+              EXEC CICS UNLOCK DATASET(WBCPNDDB-DD) END-EXEC
+              GO TO APPROVE-PENDING-CUST-SEND
+           END-IF.
+
+           EXEC CICS DELETE DATASET(WBCPNDDB-DD) END-EXEC.
+           MOVE 'Pending change approved and applied' TO CLMSG1O.
+
+       APPROVE-PENDING-CUST-SEND.
+           EXEC CICS SEND MAP('CLNAME') MAPSET('WGRVMAP')
+                          FROM (CLNAMEO) ERASE END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       APPROVE-PENDING-CUST-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** A TELLER REVIEWS AND APPROVES A STOP-PAYMENT RELEASE       **
+      ** REQUESTED BY A CUSTOMER AT THE ATM - ENTERED DIRECTLY FROM **
+      ** HANDLE AID WHEN PF2 IS PRESSED ON THE CUSTOMER-LIST        **
+      ** SCREEN. THE LOCATION/SCROLL FIELD IS REUSED A THIRD TIME,  **
+      ** THIS TIME TO HOLD THE ACCOUNT NUMBER AND STOP REFERENCE    **
+      ** SEPARATED BY A SLASH. THE REQUESTING CUSTOMER AND THE      **
+      ** APPROVING TELLER ARE ALREADY DIFFERENT IDENTITY CLASSES    **
+      ** (ATM CUSTOMER VS. SIGNED-ON OPERATOR), SO NO SEPARATE      **
+      ** MAKER/CHECKER CHECK LIKE APPROVE-PENDING-CUST'S IS NEEDED. **
+      **************************************************************
+       APPROVE-PENDING-STOP-RELEASE.
+           PERFORM SET-MAP-DEFAULTS THRU SET-MAP-DEFAULTS-EXIT.
+           MOVE 0 TO RET-CODE.
+
+           IF CLLOCNI(11:1) NOT = '/' THEN
+              MOVE 'Enter Acct-num/Reference before pressing PF2'
+                                                            TO CLMSG1O
+              GO TO APPROVE-PENDING-STOP-RELEASE-SEND
+           END-IF.
+
+           MOVE CLLOCNI(1:10)  TO SREL-KEY-NUM.
+           MOVE CLLOCNI(12:10) TO SREL-KEY-REF.
+
+           EXEC CICS READ
+                     DATASET(WBSRELDB-DD)
+                     INTO(PENDING-STOP-RELEASE)
+                     LENGTH(LENGTH OF PENDING-STOP-RELEASE)
+                     KEYLENGTH(LENGTH OF SREL-REC-KEY)
+                     RIDFLD(SREL-REC-KEY)
+                     RESP(RESP-CODE)
+                     UPDATE
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN DFHRESP(NOTOPEN)
+                 MOVE 'Pending stop-release file not open' TO CLMSG1O
+                 GO TO APPROVE-PENDING-STOP-RELEASE-SEND
+              WHEN DFHRESP(NOTFND)
+                 MOVE 'No pending stop release for that Acct-num/Ref'
+                                                            TO CLMSG1O
+                 GO TO APPROVE-PENDING-STOP-RELEASE-SEND
+              WHEN OTHER
+                 MOVE RESP-CODE TO EDIT-NUM
+                 STRING 'Error reading pending release, code='
+                        DELIMITED SIZE
+                        EDIT-NUM DELIMITED SIZE
+                        INTO CLMSG1O
+                 END-STRING
+                 GO TO APPROVE-PENDING-STOP-RELEASE-SEND
+           END-EVALUATE.
+
+           MOVE SREL-SSN        TO STP-KEY-SSN.
+           MOVE SREL-ACCT-NUM   TO STP-KEY-NUM.
+           MOVE SREL-REFERENCE  TO STP-KEY-REF.
+
+           EXEC CICS READ
+                     DATASET(WBSTOPDB-DD)
+                     INTO(STOP-PAYMENT-RECORD)
+                     LENGTH(LENGTH OF STOP-PAYMENT-RECORD)
+                     KEYLENGTH(LENGTH OF STP-REC-KEY)
+                     RIDFLD(STP-REC-KEY)
+                     RESP(RESP-CODE)
+                     UPDATE
+           END-EXEC.
+
+           IF RESP-CODE NOT = 0 THEN
+              MOVE RESP-CODE TO EDIT-NUM
+              STRING 'Error reading Stop-payment file, code='
+                     DELIMITED SIZE
+                     EDIT-NUM DELIMITED SIZE
+                     INTO CLMSG1O
+              END-STRING
+              EXEC CICS UNLOCK DATASET(WBSRELDB-DD) END-EXEC
+              GO TO APPROVE-PENDING-STOP-RELEASE-SEND
+           END-IF.
+
+           IF NOT STP-STATUS-ACTIVE THEN
+              EXEC CICS UNLOCK DATASET(WBSTOPDB-DD) END-EXEC
+              EXEC CICS DELETE DATASET(WBSRELDB-DD) END-EXEC
+              MOVE 'Stop was already released' TO CLMSG1O
+              GO TO APPROVE-PENDING-STOP-RELEASE-SEND
+           END-IF.
+
+           SET STP-STATUS-RELEASED TO TRUE.
+
+           EXEC CICS REWRITE
+                     DATASET(WBSTOPDB-DD)
+                     FROM(STOP-PAYMENT-RECORD)
+                     LENGTH(LENGTH OF STOP-PAYMENT-RECORD)
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           IF RESP-CODE NOT = 0 THEN
+              MOVE RESP-CODE TO EDIT-NUM
+              STRING 'Error updating Stop-payment file, code='
+                     DELIMITED SIZE
+                     EDIT-NUM DELIMITED SIZE
+                     INTO CLMSG1O
+              END-STRING
+              EXEC CICS UNLOCK DATASET(WBSRELDB-DD) END-EXEC
+              GO TO APPROVE-PENDING-STOP-RELEASE-SEND
+           END-IF.
+
+           EXEC CICS DELETE DATASET(WBSRELDB-DD) END-EXEC.
+           MOVE 'Stop release approved and applied' TO CLMSG1O.
+
+       APPROVE-PENDING-STOP-RELEASE-SEND.
+           EXEC CICS SEND MAP('CLNAME') MAPSET('WGRVMAP')
+                          FROM (CLNAMEO) ERASE END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       APPROVE-PENDING-STOP-RELEASE-EXIT.
+           EXIT.
+
       **************************************************
       *    READ THE ACCOUNT INFO FROM VSAM DATA SET
       **************************************************
        GET-CUST-LIST.
-           IF CLLOCNI = SPACES THEN
-              MOVE LOW-VALUES TO NAME OF CUST-REC-KEY
-           ELSE
-              MOVE CLLOCNI TO NAME OF CUST-REC-KEY
+      *    A fully numeric 9-digit entry in the scroll-position field
+      *    is taken to be an SSN lookup rather than a name, since
+      *    WBCUSTDB-DD has no alternate index on SSN to browse by.
+           IF CLLOCNI(1:9) IS NUMERIC AND CLLOCNI(10:21) = SPACES
+              PERFORM GET-CUST-LIST-BY-SSN
+                 THRU GET-CUST-LIST-BY-SSN-EXIT
+              GO TO GET-CUST-LIST-EXIT
            END-IF.
+
+      *    WBCUSTDB-DD is now keyed by customer ID rather than name,
+      *    so a typed entry can no longer position the browse
+      *    alphabetically - the file is browsed from the top and
+      *    filtered on a CUSTOMER-NAME prefix match instead.
+           MOVE CLLOCNI TO CUST-NAME-WANTED.
+           MOVE LOW-VALUES TO CUST-REC-KEY.
            EXEC CICS STARTBR
                      DATASET(WBCUSTDB-DD)
                      RIDFLD(CUST-REC-KEY)
@@ -548,6 +980,12 @@
                  GO TO GET-CUST-LIST-ERROR
            END-EVALUATE.
 
+           IF CLLOCNL > 0 AND
+              CUSTOMER-NAME(1:CLLOCNL) NOT =
+              CUST-NAME-WANTED(1:CLLOCNL)
+              GO TO GET-CUST-LIST-NEXT
+           END-IF.
+
            COMPUTE CUST-CNT = CUST-CNT + 1.
            MOVE CUSTOMER-NAME TO CLNAMO(CUST-CNT) CLLOCNO.
            IF CUST-CNT > 14 THEN
@@ -583,6 +1021,73 @@
        GET-CUST-LIST-EXIT.
            EXIT.
 
+      **************************************************************
+      ** LOOK UP A CUSTOMER BY SSN (FULL-FILE SCAN, NO SSN INDEX)  **
+      **************************************************************
+       GET-CUST-LIST-BY-SSN.
+           MOVE LOW-VALUES TO CUST-REC-KEY.
+           MOVE 0 TO CUST-CNT.
+           EXEC CICS STARTBR
+                     DATASET(WBCUSTDB-DD)
+                     RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     GTEQ
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 GO TO GET-CUST-LIST-BY-SSN-NOTFND
+           END-EVALUATE.
+
+       GET-CUST-LIST-BY-SSN-NEXT.
+           EXEC CICS READNEXT
+                     DATASET(WBCUSTDB-DD)
+                     INTO(CUSTOMER-RECORD)
+                     LENGTH(LENGTH OF CUSTOMER-RECORD)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     RIDFLD(CUST-REC-KEY)
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN DFHRESP(ENDFILE)
+                 GO TO GET-CUST-LIST-BY-SSN-ENDFILE
+              WHEN OTHER
+                 GO TO GET-CUST-LIST-ERROR
+           END-EVALUATE.
+
+           IF CUSTOMER-SSN NOT = CLLOCNI(1:9)
+              GO TO GET-CUST-LIST-BY-SSN-NEXT
+           END-IF.
+
+           COMPUTE CUST-CNT = CUST-CNT + 1.
+           MOVE CUSTOMER-NAME TO CLNAMO(CUST-CNT) CLLOCNO.
+           IF CUST-CNT > 14 THEN
+              COMPUTE CUST-CNT = CUST-CNT - 1
+              EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC
+              GO TO GET-CUST-LIST-BY-SSN-EXIT
+           END-IF.
+           GO TO GET-CUST-LIST-BY-SSN-NEXT.
+
+       GET-CUST-LIST-BY-SSN-ENDFILE.
+           EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC.
+           IF CUST-CNT = 0
+              MOVE SPACES TO CLLOCNO
+           END-IF.
+           GO TO GET-CUST-LIST-BY-SSN-EXIT.
+
+       GET-CUST-LIST-BY-SSN-NOTFND.
+           MOVE SPACES TO CLLOCNO.
+           GO TO GET-CUST-LIST-BY-SSN-EXIT.
+
+       GET-CUST-LIST-BY-SSN-EXIT.
+           EXIT.
+
        XFER-WGRVGBAL.
            EXEC CICS XCTL PROGRAM('WGRVGBAL') END-EXEC.
            EXEC CICS RETURN END-EXEC.

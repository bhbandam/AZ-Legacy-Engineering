@@ -21,9 +21,12 @@
        WORKING-STORAGE SECTION.
 
        01 CUST-REC-KEY.
-           05 NAME                        PIC X(30)  VALUE SPACES.
+           05 CUST-ID                     PIC X(10)  VALUE SPACES.
+
+       01 CUST-NAME-WANTED                PIC X(30)  VALUE SPACES.
 
        01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID                 PIC X(10).
            05 CUSTOMER-NAME               PIC X(30).
            05 CUSTOMER-SSN                PIC X(9).
            05 CUSTOMER-ADDRESS.
@@ -33,6 +36,9 @@
               10 CUSTOMER-ZIP             PIC 9(5).
            05 CUSTOMER-PHONE              PIC X(13).
            05 CUSTOMER-ACCESS-PIN         PIC X(4).
+           05 CUSTOMER-PIN-FAILS          PIC 9      VALUE 0.
+           05 CUSTOMER-PIN-LOCKED         PIC X      VALUE 'N'.
+                 88 CUSTOMER-PIN-IS-LOCKED            VALUE 'Y'.
 
        01 ACCT-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -45,6 +51,7 @@
               10 ACCOUNT-TYPE-CODE        PIC X.
                  88 ACCOUNT-TYPE-CHK            VALUE 'C'.
                  88 ACCOUNT-TYPE-SAV            VALUE 'S'.
+                 88 ACCOUNT-TYPE-CD             VALUE 'D'.
               10 ACCOUNT-TYPE-NAME        PIC X(10).
            05 ACCOUNT-AREA                PIC X(39).
            05 ACCOUNT-TYPE-CHECKING REDEFINES ACCOUNT-AREA.
@@ -61,6 +68,20 @@
               10 ACCOUNT-SAV-DETAIL-ITEMS PIC S9(7)      COMP-3.
               10 ACCOUNT-SAV-BAL          PIC S9(13)V99  COMP-3.
               10 FILLER                   PIC X(12).
+           05 ACCOUNT-TYPE-TERM  REDEFINES ACCOUNT-AREA.
+              10 ACCOUNT-CD-INT-RATE      PIC S9(1)V99   COMP-3.
+              10 ACCOUNT-CD-MATURITY-DATE PIC X(10).
+              10 ACCOUNT-CD-EARLY-WD-PEN  PIC S9(3)V99   COMP-3.
+              10 ACCOUNT-CD-LAST-STMT     PIC X(10).
+              10 ACCOUNT-CD-DETAIL-ITEMS  PIC S9(7)      COMP-3.
+              10 ACCOUNT-CD-BAL           PIC S9(13)V99  COMP-3.
+              10 FILLER                   PIC X(02).
+           05 ACCOUNT-STATUS-CODE         PIC X(01)  VALUE 'A'.
+              88 ACCOUNT-ACTIVE                       VALUE 'A'.
+              88 ACCOUNT-CLOSED                       VALUE 'C'.
+           05 ACCOUNT-DAILY-WD-DATE      PIC 9(8)       VALUE 0.
+           05 ACCOUNT-DAILY-WD-TOTAL     PIC S9(9)V99   COMP-3 VALUE 0.
+           05 ACCOUNT-JOINT-SSN         PIC X(9)       VALUE SPACES.
 
        01 TXN-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -79,8 +100,11 @@
               88 TXN-TYPE-ODCHG                 VALUE 'O'.
            05 TXN-DATE                    PIC X(10).
            05 TXN-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 TXN-MEMO                    PIC X(20).
 
        01 HW-LENGTH                   PIC 9(4)    COMP.
+       01 AVAIL-BAL-AMT               PIC S9(13)V99  COMP-3  VALUE 0.
+       01 AVAIL-BAL-EDIT              PIC -(12)9.99.
        01 RESP-CODE                   PIC S9(9)   COMP  VALUE +0.
        01 WBCUSTDB-DD                 PIC X(8)    VALUE 'WBCUSTDB'.
        01 WBACCTDB-DD                 PIC X(8)    VALUE 'WBACCTDB'.
@@ -99,6 +123,24 @@
           88 LOGGING-IS-ENABLED                            VALUE 'Y'.
           88 LOGGING-IS-DISABLED                           VALUE 'N'.
 
+       01 WBAUDTDB-DD                       PIC X(8)   VALUE 'WBAUDTDB'.
+       01 AUD-UTIME                         PIC S9(15) COMP-3.
+       01 AUD-CALL-COUNT                 PIC 9(3)  COMP  VALUE ZERO.
+
+      *****************************************************************
+      *  STRUCTURED AUDIT RECORD WRITTEN TO WBAUDTDB ALONGSIDE EACH    *
+      *  CSMT LOG MESSAGE. SEE WRITE-AUDIT-REC.                       *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05 AUD-KEY.
+              10 AUD-SSN                    PIC X(9).
+              10 AUD-ACCT-NUM               PIC X(10).
+              10 AUD-DATE                   PIC X(10).
+              10 AUD-SEQ-NUM                PIC 9(10).
+           05 AUD-TIME                      PIC X(08).
+           05 AUD-SOURCE-PGM                PIC X(08)  VALUE 'WGRVGBAL'.
+           05 AUD-MESSAGE                   PIC X(80).
+
       **** COPY THE BMS MAP DEFINITION FOR CEDAR BANK
        COPY WGRVMAP.
 
@@ -145,9 +187,17 @@
       ** FORMAT A GOOD MESSAGE TO SEND TO THE TERMINAL USER       **
       **************************************************************
        FORMAT-GOOD-MSG.
+           MOVE SPACES TO GBMSG2O.
            EVALUATE ACCOUNT-TYPE-CODE
               WHEN 'C'
                  MOVE ACCOUNT-CHK-BAL TO ACCTBALO
+                 COMPUTE AVAIL-BAL-AMT =
+                    ACCOUNT-CHK-BAL + ACCOUNT-CHK-OD-LIMIT
+                 MOVE AVAIL-BAL-AMT TO AVAIL-BAL-EDIT
+                 STRING 'Available balance: ' DELIMITED SIZE
+                        AVAIL-BAL-EDIT DELIMITED SIZE
+                        INTO GBMSG2O
+                 END-STRING
               WHEN 'S'
                  MOVE ACCOUNT-SAV-BAL TO ACCTBALO
               WHEN OTHER
@@ -179,7 +229,7 @@
                MOVE 1 TO RET-CODE
                GO TO VALIDATE-INPUT-EXIT
            END-IF.
-           MOVE NAMEI TO NAME OF CUST-REC-KEY.
+           MOVE NAMEI TO CUST-NAME-WANTED.
 
            IF ACCTNUML = 0 OR ACCTNUMI = SPACES
                MOVE 'Account number is invalid' TO GBMSG1O
@@ -193,30 +243,53 @@
 
        GET-CUST-SSN.
       **************************************************
-      *    READ THE CUSTOMER SSN FROM THE VSAM DATA SET
+      *    WBCUSTDB-DD is keyed by customer ID, not name, and has
+      *    no alternate index on name to browse by directly, so
+      *    the file is browsed from the top filtering on
+      *    CUSTOMER-NAME.
       **************************************************
-           EXEC CICS READ
+           MOVE LOW-VALUES TO CUST-REC-KEY.
+           EXEC CICS STARTBR DATASET(WBCUSTDB-DD)
+                     RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     GTEQ
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 GO TO GET-CUST-SSN-ERROR-SB
+           END-EVALUATE.
+
+       GET-CUST-SSN-NEXT.
+           EXEC CICS READNEXT
                      DATASET(WBCUSTDB-DD)
                      INTO(CUSTOMER-RECORD)
                      LENGTH(LENGTH OF CUSTOMER-RECORD)
-                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
                      RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
                      RESP(RESP-CODE)
            END-EXEC.
 
            EVALUATE RESP-CODE
               WHEN 0
-                 MOVE CUSTOMER-SSN TO SSN OF ACCT-REC-KEY
-                 MOVE 0 TO RET-CODE
-                 MOVE SPACES TO GBMSG1O
-                 GO TO GET-CUST-SSN-EXIT
+                 IF CUSTOMER-NAME NOT = CUST-NAME-WANTED THEN
+                    GO TO GET-CUST-SSN-NEXT
+                 ELSE
+                    EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC
+                    MOVE CUSTOMER-SSN TO SSN OF ACCT-REC-KEY
+                    MOVE 0 TO RET-CODE
+                    MOVE SPACES TO GBMSG1O
+                    GO TO GET-CUST-SSN-EXIT
+                 END-IF
               WHEN DFHRESP(NOTOPEN)
                  MOVE 'Customer file not open' TO GBMSG1O
                  MOVE 1 TO RET-CODE
                  GO TO GET-CUST-SSN-EXIT
               WHEN DFHRESP(ENDFILE)
-                 GO TO GET-CUST-SSN-NOTFND
-              WHEN DFHRESP(NOTFND)
+                 EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC
                  GO TO GET-CUST-SSN-NOTFND
               WHEN OTHER
                  MOVE 'I/O error on Customer file' TO GBMSG1O
@@ -235,6 +308,16 @@
            MOVE 2 TO RET-CODE.
            GO TO GET-CUST-SSN-EXIT.
 
+       GET-CUST-SSN-ERROR-SB.
+           MOVE 'I/O error on Customer file' TO GBMSG1O.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'Response code=' DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO GBMSG2O
+           END-STRING.
+           MOVE 3 TO RET-CODE.
+           GO TO GET-CUST-SSN-EXIT.
+
        GET-CUST-SSN-EXIT.
            EXIT.
 
@@ -256,6 +339,9 @@
                  IF ACCOUNT-NUMBER NOT = ACCTNUMI THEN
                     GO TO GET-ACCT-BAL-NOTFND
                  END-IF
+                 IF ACCOUNT-CLOSED THEN
+                    GO TO GET-ACCT-BAL-NOTFND
+                 END-IF
                  MOVE 0 TO RET-CODE
                  MOVE SPACES TO GBMSG1O
                  GO TO GET-ACCT-BAL-EXIT
@@ -319,11 +405,38 @@
                                   LENGTH(HW-LENGTH)
                                   NOHANDLE
                                   END-EXEC
+              PERFORM WRITE-AUDIT-REC THRU WRITE-AUDIT-REC-EXIT
            END-IF.
 
        WRITE-LOG-MSG-EXIT.
            EXIT.
 
+      *****************************************************************
+      *  WRITE A STRUCTURED AUDIT RECORD TO THE WBAUDTDB VSAM FILE,   *
+      *  KEYED BY SSN/ACCOUNT/DATE, SO THE ACTIVITY LOGGED ABOVE CAN  *
+      *  BE SEARCHED LATER BY CUSTOMER OR DATE RANGE (SEE AUDTRPT).   *
+      *****************************************************************
+       WRITE-AUDIT-REC.
+           ADD 1 TO AUD-CALL-COUNT
+           EXEC CICS ASKTIME ABSTIME(AUD-UTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(AUD-UTIME)
+                                YYYYMMDD(AUD-DATE)
+                                TIME(AUD-TIME)
+                                END-EXEC
+           MOVE CUSTOMER-SSN        TO AUD-SSN
+           MOVE ACCOUNT-NUMBER      TO AUD-ACCT-NUM
+           COMPUTE AUD-SEQ-NUM = (EIBTASKN * 1000) + AUD-CALL-COUNT
+           MOVE LOG-MSG-BUFFER      TO AUD-MESSAGE
+           EXEC CICS WRITE DATASET(WBAUDTDB-DD)
+                           FROM(AUDIT-RECORD)
+                           RIDFLD(AUD-KEY)
+                           KEYLENGTH(LENGTH OF AUD-KEY)
+                           NOHANDLE
+                           END-EXEC
+           .
+       WRITE-AUDIT-REC-EXIT.
+           EXIT.
+
        XFER-WGRVGACC.
            EXEC CICS XCTL PROGRAM('WGRVGACC') END-EXEC.
            EXEC CICS RETURN END-EXEC.

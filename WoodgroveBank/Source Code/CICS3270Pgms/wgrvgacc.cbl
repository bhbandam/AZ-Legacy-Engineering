@@ -21,9 +21,12 @@
        WORKING-STORAGE SECTION.
 
        01 CUST-REC-KEY.
-           05 NAME                        PIC X(30)  VALUE SPACES.
+           05 CUST-ID                     PIC X(10)  VALUE SPACES.
+
+       01 CUST-NAME-WANTED                PIC X(30)  VALUE SPACES.
 
        01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID                 PIC X(10).
            05 CUSTOMER-NAME               PIC X(30).
            05 CUSTOMER-SSN                PIC X(9).
            05 CUSTOMER-ADDRESS.
@@ -33,6 +36,9 @@
               10 CUSTOMER-ZIP             PIC 9(5).
            05 CUSTOMER-PHONE              PIC X(13).
            05 CUSTOMER-ACCESS-PIN         PIC X(4).
+           05 CUSTOMER-PIN-FAILS          PIC 9      VALUE 0.
+           05 CUSTOMER-PIN-LOCKED         PIC X      VALUE 'N'.
+                 88 CUSTOMER-PIN-IS-LOCKED            VALUE 'Y'.
 
        01 ACCT-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -45,6 +51,7 @@
               10 ACCOUNT-TYPE-CODE        PIC X.
                  88 ACCOUNT-TYPE-CHK            VALUE 'C'.
                  88 ACCOUNT-TYPE-SAV            VALUE 'S'.
+                 88 ACCOUNT-TYPE-CD             VALUE 'D'.
               10 ACCOUNT-TYPE-NAME        PIC X(10).
            05 ACCOUNT-AREA                PIC X(39).
            05 ACCOUNT-TYPE-CHECKING REDEFINES ACCOUNT-AREA.
@@ -61,6 +68,20 @@
               10 ACCOUNT-SAV-DETAIL-ITEMS PIC S9(7)      COMP-3.
               10 ACCOUNT-SAV-BAL          PIC S9(13)V99  COMP-3.
               10 FILLER                   PIC X(12).
+           05 ACCOUNT-TYPE-TERM  REDEFINES ACCOUNT-AREA.
+              10 ACCOUNT-CD-INT-RATE      PIC S9(1)V99   COMP-3.
+              10 ACCOUNT-CD-MATURITY-DATE PIC X(10).
+              10 ACCOUNT-CD-EARLY-WD-PEN  PIC S9(3)V99   COMP-3.
+              10 ACCOUNT-CD-LAST-STMT     PIC X(10).
+              10 ACCOUNT-CD-DETAIL-ITEMS  PIC S9(7)      COMP-3.
+              10 ACCOUNT-CD-BAL           PIC S9(13)V99  COMP-3.
+              10 FILLER                   PIC X(02).
+           05 ACCOUNT-STATUS-CODE         PIC X(01)  VALUE 'A'.
+              88 ACCOUNT-ACTIVE                       VALUE 'A'.
+              88 ACCOUNT-CLOSED                       VALUE 'C'.
+           05 ACCOUNT-DAILY-WD-DATE      PIC 9(8)       VALUE 0.
+           05 ACCOUNT-DAILY-WD-TOTAL     PIC S9(9)V99   COMP-3 VALUE 0.
+           05 ACCOUNT-JOINT-SSN         PIC X(9)       VALUE SPACES.
 
        01 TXN-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -79,6 +100,7 @@
               88 TXN-TYPE-ODCHG                 VALUE 'O'.
            05 TXN-DATE                    PIC X(10).
            05 TXN-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 TXN-MEMO                    PIC X(20).
 
        01 DONE                        PIC X       VALUE 'N'.
        01 RESP-CODE                   PIC S9(9)   COMP  VALUE +0.
@@ -90,8 +112,61 @@
        01 TEMPDATA                    PIC X(1).
        01 TEMPLENG                    PIC S9(4)   COMP.
        01 PAGEN                       PIC 9(3)            VALUE 1.
-       01 OPINSTR                     PIC X(52)
-                VALUE 'Press <Enter> and follow with paging commands.'.
+       01 HW-LENGTH                   PIC 9(4)    COMP.
+       01 ACCT-COUNT                  PIC 9(5)    COMP-3  VALUE 0.
+       01 PRINT-QUEUE                 PIC X(4)            VALUE 'GAPR'.
+       01 NETWORTH-TOTAL              PIC S9(13)V99 COMP-3 VALUE 0.
+       01 NETWORTH-EDIT               PIC -(12)9.99.
+
+      *****************************************************************
+      ** THE LIVE ACCOUNT-LIST SCREEN HAS NO BALANCE FIELD ON EACH    *
+      ** ROW AND NO SPARE FIELD FOR A COMBINED TOTAL, SO THE TOTAL IS *
+      ** APPENDED TO THE PAGING-INSTRUCTIONS LINE ALREADY SENT BY     *
+      ** SEND TEXT (OUTSIDE THE WGRVMAP MAPSET) RATHER THAN VIA A NEW *
+      ** MAP FIELD                                                    *
+      *****************************************************************
+       01 FINAL-MSG.
+           05 FILLER                  PIC X(52)  VALUE
+              'Press <Enter> and follow with paging commands.'.
+           05 FILLER                  PIC X(2)   VALUE SPACES.
+           05 FINAL-MSG-TOTAL         PIC X(31)  VALUE SPACES.
+
+      *****************************************************************
+      ** REPORT LINE LAYOUTS FOR THE PRINTABLE ACCOUNT LIST - WRITTEN *
+      ** TO THE GAPR TRANSIENT DATA QUEUE RATHER THAN THE SCREEN      *
+      *****************************************************************
+       01 PRINT-HEADING1.
+           05 FILLER                  PIC X(30)  VALUE
+              'Account listing for customer '.
+           05 PRH-CUST-NAME           PIC X(30)  VALUE SPACES.
+
+       01 PRINT-HEADING2.
+           05 FILLER                  PIC X(12)  VALUE 'Account No.'.
+           05 FILLER                  PIC X(3)   VALUE SPACES.
+           05 FILLER                  PIC X(10)  VALUE 'Type'.
+           05 FILLER                  PIC X(6)   VALUE SPACES.
+           05 FILLER                  PIC X(16)  VALUE 'Balance'.
+           05 FILLER                  PIC X(4)   VALUE SPACES.
+           05 FILLER                  PIC X(10)  VALUE 'Last Stmt'.
+
+       01 PRINT-LINE.
+           05 PRT-ACCT-NUM            PIC X(10).
+           05 FILLER                  PIC X(5)   VALUE SPACES.
+           05 PRT-ACCT-TYPE           PIC X(10).
+           05 FILLER                  PIC X(6)   VALUE SPACES.
+           05 PRT-BALANCE             PIC -(12)9.99.
+           05 FILLER                  PIC X(3)   VALUE SPACES.
+           05 PRT-LAST-STMT           PIC X(10).
+
+       01 PRINT-TRAILER.
+           05 FILLER                  PIC X(16)  VALUE
+              'Total accounts: '.
+           05 PRT-COUNT-OUT           PIC ZZZZ9.
+
+       01 PRINT-TRAILER2.
+           05 FILLER                  PIC X(16)  VALUE
+              'Total balance:  '.
+           05 PRT-BALANCE-OUT         PIC -(12)9.99.
 
       **** COPY THE BMS MAP DEFINITION FOR CEDAR BANK
        COPY WGRVMAP.
@@ -101,6 +176,7 @@
        PROCEDURE DIVISION.
 
            EXEC CICS HANDLE AID CLEAR(END-WGRVGACC)
+                                PF1(PRINT-ACCT-LIST)
                                 PF3(END-WGRVGACC)
                                 PF4(XFER-WGRVGBAL)
                                 PF6(XFER-WGRVGCUS)
@@ -161,7 +237,7 @@
            MOVE 'WBGA' TO GATRANO GANXTTRO.
            MOVE SPACES TO GANNAMEO.
            MOVE SPACES TO GANMSG1O.
-           MOVE SPACES TO GANMSG2O.
+           MOVE 'PF1=Print full account list to GAPR' TO GANMSG2O.
 
        SET-MAP-DEFAULTS-EXIT.
            EXIT.
@@ -173,42 +249,65 @@
            IF GANNAMEL = 0 OR GANNAMEI = SPACES
                MOVE 'Name is invalid' TO GANMSG1O
                MOVE 1 TO RET-CODE
-               MOVE SPACES TO NAME OF CUST-REC-KEY
+               MOVE SPACES TO CUST-NAME-WANTED
                GO TO VALIDATE-INPUT-EXIT
            END-IF.
            MOVE SPACES TO GANMSG1O.
            MOVE 0 TO RET-CODE.
-           MOVE GANNAMEI TO NAME OF CUST-REC-KEY.
+           MOVE GANNAMEI TO CUST-NAME-WANTED.
 
        VALIDATE-INPUT-EXIT.
            EXIT.
 
       **************************************************
       *    READ THE CUSTOMER SSN FROM THE VSAM DATA SET
+      *    WBCUSTDB-DD is keyed by customer ID, not name, and has no
+      *    alternate index on name to browse by directly, so the file
+      *    is browsed from the top filtering on CUSTOMER-NAME.
       **************************************************
        GET-CUST-SSN.
-           EXEC CICS READ
+           MOVE LOW-VALUES TO CUST-REC-KEY.
+           EXEC CICS STARTBR DATASET(WBCUSTDB-DD)
+                     RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     GTEQ
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 GO TO GET-CUST-SSN-ERROR-SB
+           END-EVALUATE.
+
+       GET-CUST-SSN-NEXT.
+           EXEC CICS READNEXT
                      DATASET(WBCUSTDB-DD)
                      INTO(CUSTOMER-RECORD)
                      LENGTH(LENGTH OF CUSTOMER-RECORD)
-                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
                      RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
                      RESP(RESP-CODE)
            END-EXEC.
 
            EVALUATE RESP-CODE
               WHEN 0
-                 MOVE CUSTOMER-SSN TO SSN OF ACCT-REC-KEY
-                 MOVE 0 TO RET-CODE
-                 MOVE SPACES TO GANMSG1O
-                 GO TO GET-CUST-SSN-EXIT
+                 IF CUSTOMER-NAME NOT = CUST-NAME-WANTED THEN
+                    GO TO GET-CUST-SSN-NEXT
+                 ELSE
+                    EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC
+                    MOVE CUSTOMER-SSN TO SSN OF ACCT-REC-KEY
+                    MOVE 0 TO RET-CODE
+                    MOVE SPACES TO GANMSG1O
+                    GO TO GET-CUST-SSN-EXIT
+                 END-IF
               WHEN DFHRESP(NOTOPEN)
                  MOVE 'Customer file not open' TO GANMSG1O
                  MOVE 1 TO RET-CODE
                  GO TO GET-CUST-SSN-EXIT
-              WHEN DFHRESP(NOTFND)
-                 GO TO GET-CUST-SSN-NOTFND
               WHEN DFHRESP(ENDFILE)
+                 EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC
                  GO TO GET-CUST-SSN-NOTFND
               WHEN OTHER
                  GO TO GET-CUST-SSN-ERROR
@@ -221,6 +320,7 @@
            GO TO GET-CUST-SSN-EXIT.
 
        GET-CUST-SSN-ERROR.
+           EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC.
            MOVE 'Error occurred reading the Customer VSAM file'
                  TO GANMSG1O.
            MOVE RESP-CODE TO EDIT-NUM.
@@ -231,6 +331,17 @@
            MOVE 3 TO RET-CODE.
            GO TO GET-CUST-SSN-EXIT.
 
+       GET-CUST-SSN-ERROR-SB.
+           MOVE 'Error occurred browsing the Customer VSAM file'
+                 TO GANMSG1O.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'Response code=' DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO GANMSG2O
+           END-STRING.
+           MOVE 3 TO RET-CODE.
+           GO TO GET-CUST-SSN-EXIT.
+
        GET-CUST-SSN-EXIT.
            EXIT.
 
@@ -241,6 +352,8 @@
            EXEC CICS HANDLE CONDITION
                             OVERFLOW(GET-ACCTS-OVERFLOW) END-EXEC.
 
+           MOVE 0 TO NETWORTH-TOTAL.
+
            EXEC CICS STARTBR
                      DATASET(WBACCTDB-DD)
                      RIDFLD(ACCT-REC-KEY)
@@ -275,6 +388,9 @@
                  IF ACCOUNT-SSN NOT = CUSTOMER-SSN THEN
                     GO TO GET-ACCTS-ENDFILE
                  END-IF
+                 IF ACCOUNT-CLOSED THEN
+                    GO TO GET-ACCTS-NEXT
+                 END-IF
                  CONTINUE
               WHEN DFHRESP(ENDFILE)
                  GO TO GET-ACCTS-ENDFILE
@@ -282,6 +398,15 @@
                  GO TO GET-ACCTS-ERROR
            END-EVALUATE.
 
+           EVALUATE ACCOUNT-TYPE-CODE
+              WHEN 'C'
+                 ADD ACCOUNT-CHK-BAL TO NETWORTH-TOTAL
+              WHEN 'S'
+                 ADD ACCOUNT-SAV-BAL TO NETWORTH-TOTAL
+              WHEN 'D'
+                 ADD ACCOUNT-CD-BAL  TO NETWORTH-TOTAL
+           END-EVALUATE.
+
            MOVE LOW-VALUE TO GALINEO.
            MOVE ACCOUNT-NUMBER      TO GALACCTO.
            MOVE ACCOUNT-TYPE-NAME   TO GALTYPEO.
@@ -336,8 +461,16 @@
            EXEC CICS SEND MAP('GAFINAL') MAPSET('WGRVMAP')
                           MAPONLY ACCUM PAGING END-EXEC.
            EXEC CICS SEND PAGE END-EXEC.
-           EXEC CICS SEND TEXT FROM(OPINSTR)
-                               LENGTH(LENGTH OF OPINSTR)
+
+           MOVE NETWORTH-TOTAL TO NETWORTH-EDIT.
+           MOVE SPACES TO FINAL-MSG-TOTAL.
+           STRING 'Total balance: ' DELIMITED SIZE
+                  NETWORTH-EDIT DELIMITED SIZE
+                  INTO FINAL-MSG-TOTAL
+           END-STRING.
+
+           EXEC CICS SEND TEXT FROM(FINAL-MSG)
+                               LENGTH(LENGTH OF FINAL-MSG)
                                ERASE END-EXEC.
            GO TO GET-ACCTS-EXIT.
 
@@ -352,6 +485,154 @@
        GET-ACCTS-EXIT.
            EXIT.
 
+      **************************************************************
+      ** SEND THE FULL ACCOUNT LIST TO THE PRINT QUEUE INSTEAD OF  **
+      ** THE SCREEN - ENTERED DIRECTLY FROM HANDLE AID WHEN THE    **
+      ** TELLER PRESSES PF1 ON THE NAME-ENTRY SCREEN. THERE IS NO  **
+      ** SPARE BMS FIELD FOR A "PRINT" OPTION SO THE EXISTING NAME **
+      ** FIELD IS REUSED AND THE PF KEY DRIVES THE ACTION.         **
+      **************************************************************
+       PRINT-ACCT-LIST.
+           MOVE 0 TO RET-CODE.
+           PERFORM VALIDATE-INPUT THRU VALIDATE-INPUT-EXIT.
+           IF RET-CODE = 0 THEN
+              PERFORM GET-CUST-SSN THRU GET-CUST-SSN-EXIT
+           END-IF.
+
+           IF RET-CODE NOT = 0 THEN
+              PERFORM FORMAT-ERROR-MSG THRU FORMAT-ERROR-MSG-EXIT
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           PERFORM PRINT-ACCTS THRU PRINT-ACCTS-EXIT.
+
+           MOVE CUSTOMER-NAME TO GANNAMEO.
+           MOVE 'Account list sent to the print queue' TO GANMSG1O.
+           MOVE SPACES TO GANMSG2O.
+           EXEC CICS SEND MAP('GANAME') MAPSET('WGRVMAP')
+                          FROM(GANAMEO) ERASE END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+       PRINT-ACCT-LIST-EXIT.
+           EXIT.
+
+      **************************************************************
+      ** WRITE THE CUSTOMER'S ACCOUNT LIST TO THE GAPR PRINT QUEUE **
+      **************************************************************
+       PRINT-ACCTS.
+           MOVE 0 TO ACCT-COUNT.
+           MOVE 0 TO NETWORTH-TOTAL.
+           MOVE CUSTOMER-NAME TO PRH-CUST-NAME.
+           MOVE LENGTH OF PRINT-HEADING1 TO HW-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(PRINT-QUEUE)
+                               FROM(PRINT-HEADING1)
+                               LENGTH(HW-LENGTH)
+                               NOHANDLE
+           END-EXEC.
+           MOVE LENGTH OF PRINT-HEADING2 TO HW-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(PRINT-QUEUE)
+                               FROM(PRINT-HEADING2)
+                               LENGTH(HW-LENGTH)
+                               NOHANDLE
+           END-EXEC.
+
+           EXEC CICS STARTBR
+                     DATASET(WBACCTDB-DD)
+                     RIDFLD(ACCT-REC-KEY)
+                     KEYLENGTH(LENGTH OF SSN OF ACCT-REC-KEY)
+                     RESP(RESP-CODE)
+                     GENERIC
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN DFHRESP(NOTFND)
+                 GO TO PRINT-ACCTS-ENDFILE-SB
+              WHEN DFHRESP(ENDFILE)
+                 GO TO PRINT-ACCTS-ENDFILE-SB
+              WHEN OTHER
+                 GO TO PRINT-ACCTS-EXIT
+           END-EVALUATE.
+
+       PRINT-ACCTS-NEXT.
+           EXEC CICS READNEXT
+                     DATASET(WBACCTDB-DD)
+                     INTO(ACCOUNT-RECORD)
+                     LENGTH(LENGTH OF ACCOUNT-RECORD)
+                     KEYLENGTH(LENGTH OF ACCT-REC-KEY)
+                     RIDFLD(ACCT-REC-KEY)
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 IF ACCOUNT-SSN NOT = CUSTOMER-SSN THEN
+                    GO TO PRINT-ACCTS-ENDFILE
+                 END-IF
+                 IF ACCOUNT-CLOSED THEN
+                    GO TO PRINT-ACCTS-NEXT
+                 END-IF
+                 CONTINUE
+              WHEN DFHRESP(ENDFILE)
+                 GO TO PRINT-ACCTS-ENDFILE
+              WHEN OTHER
+                 GO TO PRINT-ACCTS-ENDFILE
+           END-EVALUATE.
+
+           MOVE ACCOUNT-NUMBER    TO PRT-ACCT-NUM.
+           MOVE ACCOUNT-TYPE-NAME TO PRT-ACCT-TYPE.
+
+           EVALUATE ACCOUNT-TYPE-CODE
+              WHEN 'C'
+                 MOVE ACCOUNT-CHK-BAL       TO PRT-BALANCE
+                 MOVE ACCOUNT-CHK-LAST-STMT TO PRT-LAST-STMT
+                 ADD ACCOUNT-CHK-BAL TO NETWORTH-TOTAL
+              WHEN 'S'
+                 MOVE ACCOUNT-SAV-BAL       TO PRT-BALANCE
+                 MOVE ACCOUNT-SAV-LAST-STMT TO PRT-LAST-STMT
+                 ADD ACCOUNT-SAV-BAL TO NETWORTH-TOTAL
+              WHEN 'D'
+                 MOVE ACCOUNT-CD-BAL        TO PRT-BALANCE
+                 MOVE ACCOUNT-CD-LAST-STMT  TO PRT-LAST-STMT
+                 ADD ACCOUNT-CD-BAL TO NETWORTH-TOTAL
+              WHEN OTHER
+                 GO TO PRINT-ACCTS-NEXT
+           END-EVALUATE.
+
+           ADD 1 TO ACCT-COUNT.
+           MOVE LENGTH OF PRINT-LINE TO HW-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(PRINT-QUEUE)
+                               FROM(PRINT-LINE)
+                               LENGTH(HW-LENGTH)
+                               NOHANDLE
+           END-EXEC.
+           GO TO PRINT-ACCTS-NEXT.
+
+       PRINT-ACCTS-ENDFILE.
+           EXEC CICS ENDBR DATASET(WBACCTDB-DD) END-EXEC.
+           GO TO PRINT-ACCTS-ENDFILE-SB.
+
+       PRINT-ACCTS-ENDFILE-SB.
+           MOVE ACCT-COUNT TO PRT-COUNT-OUT.
+           MOVE LENGTH OF PRINT-TRAILER TO HW-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(PRINT-QUEUE)
+                               FROM(PRINT-TRAILER)
+                               LENGTH(HW-LENGTH)
+                               NOHANDLE
+           END-EXEC.
+
+           MOVE NETWORTH-TOTAL TO PRT-BALANCE-OUT.
+           MOVE LENGTH OF PRINT-TRAILER2 TO HW-LENGTH.
+           EXEC CICS WRITEQ TD QUEUE(PRINT-QUEUE)
+                               FROM(PRINT-TRAILER2)
+                               LENGTH(HW-LENGTH)
+                               NOHANDLE
+           END-EXEC.
+
+       PRINT-ACCTS-EXIT.
+           EXIT.
+
        XFER-WGRVGBAL.
            EXEC CICS XCTL PROGRAM('WGRVGBAL') END-EXEC.
            EXEC CICS RETURN END-EXEC.

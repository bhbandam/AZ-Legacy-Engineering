@@ -21,9 +21,12 @@
        WORKING-STORAGE SECTION.
 
        01 CUST-REC-KEY.
-           05 NAME                        PIC X(30)  VALUE SPACES.
+           05 CUST-ID                     PIC X(10)  VALUE SPACES.
+
+       01 CUST-NAME-WANTED                PIC X(30)  VALUE SPACES.
 
        01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID                 PIC X(10).
            05 CUSTOMER-NAME               PIC X(30).
            05 CUSTOMER-SSN                PIC X(9).
            05 CUSTOMER-ADDRESS.
@@ -33,6 +36,9 @@
               10 CUSTOMER-ZIP             PIC 9(5).
            05 CUSTOMER-PHONE              PIC X(13).
            05 CUSTOMER-ACCESS-PIN         PIC X(4).
+           05 CUSTOMER-PIN-FAILS          PIC 9      VALUE 0.
+           05 CUSTOMER-PIN-LOCKED         PIC X      VALUE 'N'.
+                 88 CUSTOMER-PIN-IS-LOCKED            VALUE 'Y'.
 
        01 ACCT-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -45,6 +51,7 @@
               10 ACCOUNT-TYPE-CODE        PIC X.
                  88 ACCOUNT-TYPE-CHK            VALUE 'C'.
                  88 ACCOUNT-TYPE-SAV            VALUE 'S'.
+                 88 ACCOUNT-TYPE-CD             VALUE 'D'.
               10 ACCOUNT-TYPE-NAME        PIC X(10).
            05 ACCOUNT-AREA                PIC X(39).
            05 ACCOUNT-TYPE-CHECKING REDEFINES ACCOUNT-AREA.
@@ -61,6 +68,20 @@
               10 ACCOUNT-SAV-DETAIL-ITEMS PIC S9(7)      COMP-3.
               10 ACCOUNT-SAV-BAL          PIC S9(13)V99  COMP-3.
               10 FILLER                   PIC X(12).
+           05 ACCOUNT-TYPE-TERM  REDEFINES ACCOUNT-AREA.
+              10 ACCOUNT-CD-INT-RATE      PIC S9(1)V99   COMP-3.
+              10 ACCOUNT-CD-MATURITY-DATE PIC X(10).
+              10 ACCOUNT-CD-EARLY-WD-PEN  PIC S9(3)V99   COMP-3.
+              10 ACCOUNT-CD-LAST-STMT     PIC X(10).
+              10 ACCOUNT-CD-DETAIL-ITEMS  PIC S9(7)      COMP-3.
+              10 ACCOUNT-CD-BAL           PIC S9(13)V99  COMP-3.
+              10 FILLER                   PIC X(02).
+           05 ACCOUNT-STATUS-CODE         PIC X(01)  VALUE 'A'.
+              88 ACCOUNT-ACTIVE                       VALUE 'A'.
+              88 ACCOUNT-CLOSED                       VALUE 'C'.
+           05 ACCOUNT-DAILY-WD-DATE      PIC 9(8)       VALUE 0.
+           05 ACCOUNT-DAILY-WD-TOTAL     PIC S9(9)V99   COMP-3 VALUE 0.
+           05 ACCOUNT-JOINT-SSN         PIC X(9)       VALUE SPACES.
 
        01 TXN-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -77,8 +98,10 @@
               88 TXN-TYPE-DEBIT                 VALUE 'D'.
               88 TXN-TYPE-SVCCHG                VALUE 'S'.
               88 TXN-TYPE-ODCHG                 VALUE 'O'.
+              88 TXN-TYPE-CLOSE                 VALUE 'X'.
            05 TXN-DATE                    PIC X(10).
            05 TXN-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 TXN-MEMO                    PIC X(20).
 
        01 DONE                        PIC X       VALUE 'N'.
        01 RESP-CODE                   PIC S9(9)   COMP  VALUE +0.
@@ -93,6 +116,19 @@
        01 OPINSTR                     PIC X(52)
                 VALUE 'Press <Enter> and follow with paging commands.'.
 
+      *****************************************************************
+      ** OPTIONAL DATE-RANGE FILTER ON THE TRANSACTION BROWSE - THE   *
+      ** TELLER APPENDS ",MM/DD/YYYY-MM/DD/YYYY" TO THE NAME FIELD    *
+      ** SINCE THERE IS NO SPARE BMS FIELD TO COLLECT IT SEPARATELY   *
+      *****************************************************************
+       01 DATE-RANGE-TEXT             PIC X(21)   VALUE SPACES.
+       01 DATE-COMPARE-BUF            PIC X(8)    VALUE SPACES.
+       01 FILTER-ACTIVE               PIC X       VALUE 'N'.
+          88 DATE-FILTER-ACTIVE                   VALUE 'Y'.
+       01 FILTER-FROM-YYYYMMDD        PIC 9(8)    VALUE 0.
+       01 FILTER-TO-YYYYMMDD          PIC 9(8)    VALUE 99999999.
+       01 TXN-DATE-YYYYMMDD           PIC 9(8)    VALUE 0.
+
       **** COPY THE BMS MAP DEFINITION FOR CEDAR BANK
        COPY WGRVMAP.
 
@@ -161,7 +197,8 @@
            MOVE 'WBGD' TO GDTRANO GDNXTTRO.
            MOVE SPACES TO GDNNAMEO.
            MOVE SPACES TO GDNMSG1O.
-           MOVE SPACES TO GDNMSG2O.
+           MOVE 'Add ,MM/DD/YYYY-MM/DD/YYYY for date range'
+                                                      TO GDNMSG2O.
 
        SET-MAP-DEFAULTS-EXIT.
            EXIT.
@@ -173,46 +210,127 @@
            IF GDNNAMEL = 0 OR GDNNAMEI = SPACES
                MOVE 'Name is invalid' TO GDNMSG1O
                MOVE 1 TO RET-CODE
-               MOVE SPACES TO NAME OF CUST-REC-KEY
+               MOVE SPACES TO CUST-NAME-WANTED
                GO TO VALIDATE-INPUT-EXIT
-           ELSE
-               MOVE SPACES TO GDNMSG1O
-               MOVE 0 TO RET-CODE
-               MOVE GDNNAMEI TO NAME OF CUST-REC-KEY
+           END-IF.
+
+           MOVE SPACES TO GDNMSG1O.
+           MOVE 0 TO RET-CODE.
+           MOVE 'N' TO FILTER-ACTIVE.
+           MOVE 0 TO FILTER-FROM-YYYYMMDD.
+           MOVE 99999999 TO FILTER-TO-YYYYMMDD.
+
+      *    A name followed by ",MM/DD/YYYY-MM/DD/YYYY" requests a
+      *    date-range filter on the browse - there is no spare BMS
+      *    field to collect the range separately, so it rides along
+      *    in the name field the same way an SSN search does on the
+      *    customer-list screens.
+           MOVE SPACES TO DATE-RANGE-TEXT.
+           UNSTRING GDNNAMEI DELIMITED BY ','
+                    INTO CUST-NAME-WANTED DATE-RANGE-TEXT
+           END-UNSTRING.
+
+           IF DATE-RANGE-TEXT NOT = SPACES THEN
+              PERFORM PARSE-DATE-RANGE THRU PARSE-DATE-RANGE-EXIT
            END-IF.
 
        VALIDATE-INPUT-EXIT.
            EXIT.
 
+      **************************************************************
+      ** PARSE "MM/DD/YYYY-MM/DD/YYYY" INTO COMPARABLE YYYYMMDD    **
+      ** NUMBERS FOR FILTERING THE TRANSACTION BROWSE              **
+      **************************************************************
+       PARSE-DATE-RANGE.
+           IF DATE-RANGE-TEXT(11:1) NOT = '-' THEN
+              MOVE 'Date range must be MM/DD/YYYY-MM/DD/YYYY'
+                                                      TO GDNMSG1O
+              MOVE SPACES TO GDNMSG2O
+              MOVE 4 TO RET-CODE
+              GO TO PARSE-DATE-RANGE-EXIT
+           END-IF.
+
+           MOVE DATE-RANGE-TEXT(7:4) TO DATE-COMPARE-BUF(1:4).
+           MOVE DATE-RANGE-TEXT(1:2) TO DATE-COMPARE-BUF(5:2).
+           MOVE DATE-RANGE-TEXT(4:2) TO DATE-COMPARE-BUF(7:2).
+           IF DATE-COMPARE-BUF IS NOT NUMERIC THEN
+              MOVE 'Date range must be MM/DD/YYYY-MM/DD/YYYY'
+                                                      TO GDNMSG1O
+              MOVE SPACES TO GDNMSG2O
+              MOVE 4 TO RET-CODE
+              GO TO PARSE-DATE-RANGE-EXIT
+           END-IF.
+           MOVE DATE-COMPARE-BUF TO FILTER-FROM-YYYYMMDD.
+
+           MOVE DATE-RANGE-TEXT(18:4) TO DATE-COMPARE-BUF(1:4).
+           MOVE DATE-RANGE-TEXT(12:2) TO DATE-COMPARE-BUF(5:2).
+           MOVE DATE-RANGE-TEXT(15:2) TO DATE-COMPARE-BUF(7:2).
+           IF DATE-COMPARE-BUF IS NOT NUMERIC THEN
+              MOVE 'Date range must be MM/DD/YYYY-MM/DD/YYYY'
+                                                      TO GDNMSG1O
+              MOVE SPACES TO GDNMSG2O
+              MOVE 4 TO RET-CODE
+              GO TO PARSE-DATE-RANGE-EXIT
+           END-IF.
+           MOVE DATE-COMPARE-BUF TO FILTER-TO-YYYYMMDD.
+
+           MOVE 'Y' TO FILTER-ACTIVE.
+           MOVE 0 TO RET-CODE.
+
+       PARSE-DATE-RANGE-EXIT.
+           EXIT.
+
        GET-CUST-SSN.
       **************************************************
-      *    READ THE CUSTOMER SSN FROM THE VSAM DATA SET
+      *    WBCUSTDB-DD is keyed by customer ID, not name, and has
+      *    no alternate index on name to browse by directly, so
+      *    the file is browsed from the top filtering on
+      *    CUSTOMER-NAME.
       **************************************************
-           EXEC CICS READ
+           MOVE LOW-VALUES TO CUST-REC-KEY.
+           EXEC CICS STARTBR DATASET(WBCUSTDB-DD)
+                     RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
+                     GTEQ
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 GO TO GET-CUST-SSN-ERROR-SB
+           END-EVALUATE.
+
+       GET-CUST-SSN-NEXT.
+           EXEC CICS READNEXT
                      DATASET(WBCUSTDB-DD)
                      INTO(CUSTOMER-RECORD)
                      LENGTH(LENGTH OF CUSTOMER-RECORD)
-                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
                      RIDFLD(CUST-REC-KEY)
+                     KEYLENGTH(LENGTH OF CUST-REC-KEY)
                      RESP(RESP-CODE)
            END-EXEC.
 
            EVALUATE RESP-CODE
               WHEN 0
-                 CONTINUE
+                 IF CUSTOMER-NAME NOT = CUST-NAME-WANTED THEN
+                    GO TO GET-CUST-SSN-NEXT
+                 ELSE
+                    EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC
+                    MOVE CUSTOMER-SSN TO SSN OF ACCT-REC-KEY
+                    MOVE 0 TO RET-CODE
+                    MOVE SPACES TO GDNMSG1O
+                    GO TO GET-CUST-SSN-EXIT
+                 END-IF
               WHEN DFHRESP(NOTOPEN)
                  GO TO GET-CUST-SSN-NOTOPEN
               WHEN DFHRESP(ENDFILE)
-                 GO TO GET-CUST-SSN-NOTFND
-              WHEN DFHRESP(NOTFND)
+                 EXEC CICS ENDBR DATASET(WBCUSTDB-DD) END-EXEC
                  GO TO GET-CUST-SSN-NOTFND
               WHEN OTHER
                  GO TO GET-CUST-SSN-ERROR
            END-EVALUATE.
-
-           MOVE CUSTOMER-SSN TO SSN OF ACCT-REC-KEY.
-           MOVE 0 TO RET-CODE.
-           MOVE SPACES TO GDNMSG1O.
            GO TO GET-CUST-SSN-EXIT.
 
        GET-CUST-SSN-NOTOPEN.
@@ -235,6 +353,16 @@
            MOVE 3 TO RET-CODE.
            GO TO GET-CUST-SSN-EXIT.
 
+       GET-CUST-SSN-ERROR-SB.
+           MOVE 'I/O Error reading the Customer file' TO GDNMSG1O.
+           MOVE RESP-CODE TO EDIT-NUM.
+           STRING 'Response code=' DELIMITED SIZE
+                  EDIT-NUM DELIMITED SIZE
+                  INTO GDNMSG2O
+           END-STRING.
+           MOVE 3 TO RET-CODE.
+           GO TO GET-CUST-SSN-EXIT.
+
        GET-CUST-SSN-EXIT.
            EXIT.
 
@@ -284,6 +412,16 @@
                  IF TXN-SSN NOT = CUSTOMER-SSN THEN
                     GO TO GET-TXN-DETAILS-ENDFILE
                  END-IF
+                 IF DATE-FILTER-ACTIVE THEN
+                    MOVE TXN-DATE(7:4) TO DATE-COMPARE-BUF(1:4)
+                    MOVE TXN-DATE(1:2) TO DATE-COMPARE-BUF(5:2)
+                    MOVE TXN-DATE(4:2) TO DATE-COMPARE-BUF(7:2)
+                    MOVE DATE-COMPARE-BUF TO TXN-DATE-YYYYMMDD
+                    IF TXN-DATE-YYYYMMDD < FILTER-FROM-YYYYMMDD OR
+                       TXN-DATE-YYYYMMDD > FILTER-TO-YYYYMMDD THEN
+                       GO TO GET-TXN-DETAILS-NEXT
+                    END-IF
+                 END-IF
                  CONTINUE
               WHEN DFHRESP(NOTOPEN)
                  GO TO GET-TXN-DETAILS-ENDFILE
@@ -307,6 +445,8 @@
                  MOVE 'Debit'    TO GDLTYPEO
               WHEN 'C'
                  MOVE 'Credit'   TO GDLTYPEO
+              WHEN 'X'
+                 MOVE 'Closed'   TO GDLTYPEO
               WHEN OTHER
                  MOVE '*'        TO GDLTYPEO
            END-EVALUATE.

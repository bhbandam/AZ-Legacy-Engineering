@@ -21,9 +21,10 @@
        WORKING-STORAGE SECTION.
 
        01 CUST-REC-KEY.
-           05 NAME                        PIC X(30)  VALUE SPACES.
+           05 CUST-ID                     PIC X(10)  VALUE SPACES.
 
        01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID                 PIC X(10).
            05 CUSTOMER-NAME               PIC X(30).
            05 CUSTOMER-SSN                PIC X(9).
            05 CUSTOMER-ADDRESS.
@@ -33,6 +34,9 @@
               10 CUSTOMER-ZIP             PIC 9(5).
            05 CUSTOMER-PHONE              PIC X(13).
            05 CUSTOMER-ACCESS-PIN         PIC X(4).
+           05 CUSTOMER-PIN-FAILS          PIC 9      VALUE 0.
+           05 CUSTOMER-PIN-LOCKED         PIC X      VALUE 'N'.
+                 88 CUSTOMER-PIN-IS-LOCKED            VALUE 'Y'.
 
        01 ACCT-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -45,6 +49,7 @@
               10 ACCOUNT-TYPE-CODE        PIC X.
                  88 ACCOUNT-TYPE-CHK            VALUE 'C'.
                  88 ACCOUNT-TYPE-SAV            VALUE 'S'.
+                 88 ACCOUNT-TYPE-CD             VALUE 'D'.
               10 ACCOUNT-TYPE-NAME        PIC X(10).
            05 ACCOUNT-AREA                PIC X(39).
            05 ACCOUNT-TYPE-CHECKING REDEFINES ACCOUNT-AREA.
@@ -61,6 +66,20 @@
               10 ACCOUNT-SAV-DETAIL-ITEMS PIC S9(7)      COMP-3.
               10 ACCOUNT-SAV-BAL          PIC S9(13)V99  COMP-3.
               10 FILLER                   PIC X(12).
+           05 ACCOUNT-TYPE-TERM  REDEFINES ACCOUNT-AREA.
+              10 ACCOUNT-CD-INT-RATE      PIC S9(1)V99   COMP-3.
+              10 ACCOUNT-CD-MATURITY-DATE PIC X(10).
+              10 ACCOUNT-CD-EARLY-WD-PEN  PIC S9(3)V99   COMP-3.
+              10 ACCOUNT-CD-LAST-STMT     PIC X(10).
+              10 ACCOUNT-CD-DETAIL-ITEMS  PIC S9(7)      COMP-3.
+              10 ACCOUNT-CD-BAL           PIC S9(13)V99  COMP-3.
+              10 FILLER                   PIC X(02).
+           05 ACCOUNT-STATUS-CODE         PIC X(01)  VALUE 'A'.
+              88 ACCOUNT-ACTIVE                       VALUE 'A'.
+              88 ACCOUNT-CLOSED                       VALUE 'C'.
+           05 ACCOUNT-DAILY-WD-DATE      PIC 9(8)       VALUE 0.
+           05 ACCOUNT-DAILY-WD-TOTAL     PIC S9(9)V99   COMP-3 VALUE 0.
+           05 ACCOUNT-JOINT-SSN         PIC X(9)       VALUE SPACES.
 
        01 TXN-REC-KEY.
            05 SSN                         PIC X(9)   VALUE SPACES.
@@ -79,22 +98,29 @@
               88 TXN-TYPE-ODCHG                 VALUE 'O'.
            05 TXN-DATE                    PIC X(10).
            05 TXN-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 TXN-MEMO                    PIC X(20).
 
-       01 TEMP-CUST-KEY                   PIC X(30)  VALUE SPACES.
+       01 TEMP-CUST-KEY                   PIC X(10)  VALUE SPACES.
        01 TEMP-CUST-REC.
-          05 FILLER                       PIC X(30).
+          05 FILLER                       PIC X(40).
           05 TEMP-CUST-SSN                PIC X(9).
-          05 FILLER                       PIC X(61).
+          05 FILLER                       PIC X(58).
 
        01 HW-LENGTH                   PIC 9(4)  COMP.
        01 RESP-CODE                   PIC S9(9)   COMP  VALUE +0.
        01 WBCUSTDB-DD                 PIC X(8)    VALUE 'WBCUSTDB'.
        01 WBACCTDB-DD                 PIC X(8)    VALUE 'WBACCTDB'.
        01 WBTXNDB-DD                  PIC X(8)    VALUE 'WBTXNDB'.
+       01 WBCUNBR-DD                  PIC X(8)    VALUE 'WBCUNBR'.
        01 RET-CODE                    PIC S9(4)   COMP    VALUE 0.
        01 DONE                        PIC X               VALUE 'N'.
        01 EDIT-NUM                    PIC Z,ZZZ,ZZ9.
        01 START-REC-NUM               PIC S9(9)  COMP    VALUE 1.
+       01 CUST-NUMBER-NUMERIC         PIC 9(10).
+
+       01 CUNBR-CTL-RECORD.
+          05 CUNBR-CTL-KEY            PIC X(1).
+          05 CUNBR-CTL-NEXT           PIC 9(10).
 
        01 LOG-MSG.
           05 LOG-ID                         PIC X(7)   VALUE 'TASK #'.
@@ -106,6 +132,24 @@
           88 LOGGING-IS-ENABLED                            VALUE 'Y'.
           88 LOGGING-IS-DISABLED                           VALUE 'N'.
 
+       01 WBAUDTDB-DD                       PIC X(8)   VALUE 'WBAUDTDB'.
+       01 AUD-UTIME                         PIC S9(15) COMP-3.
+       01 AUD-CALL-COUNT                 PIC 9(3)  COMP  VALUE ZERO.
+
+      *****************************************************************
+      *  STRUCTURED AUDIT RECORD WRITTEN TO WBAUDTDB ALONGSIDE EACH    *
+      *  CSMT LOG MESSAGE. SEE WRITE-AUDIT-REC.                       *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05 AUD-KEY.
+              10 AUD-SSN                    PIC X(9).
+              10 AUD-ACCT-NUM               PIC X(10).
+              10 AUD-DATE                   PIC X(10).
+              10 AUD-SEQ-NUM                PIC 9(10).
+           05 AUD-TIME                      PIC X(08).
+           05 AUD-SOURCE-PGM                PIC X(08)  VALUE 'WGRVADDC'.
+           05 AUD-MESSAGE                   PIC X(80).
+
       **** COPY THE BMS MAP DEFINITION FOR CEDAR BANK
        COPY WGRVMAP.
 
@@ -132,6 +176,9 @@
 
               MOVE 0 TO RET-CODE
               PERFORM VALIDATE-INPUT THRU VALIDATE-INPUT-EXIT
+              IF RET-CODE = 0
+                 PERFORM GET-NEW-CUST-ID THRU GET-NEW-CUST-ID-EXIT
+              END-IF
               IF RET-CODE = 0
                  PERFORM ADD-CUST THRU ADD-CUST-EXIT
               END-IF
@@ -180,7 +227,6 @@
               MOVE 1 TO RET-CODE
               GO TO VALIDATE-INPUT-EXIT
            END-IF.
-           MOVE ACNAMEI(1:ACNAMEL)   TO NAME OF CUST-REC-KEY.
            MOVE ACNAMEI(1:ACNAMEL)   TO CUSTOMER-NAME.
 
            IF ACSSNL NOT = 9 OR ACSSNI IS NOT NUMERIC THEN
@@ -335,10 +381,84 @@
        VALIDATE-SSN-EXIT.
            EXIT.
 
+      **************************************************************
+      ** MAKE A NEW CUSTOMER ID                                    **
+      **************************************************************
+       GET-NEW-CUST-ID.
+           MOVE 'A' TO CUNBR-CTL-KEY.
+           EXEC CICS READ
+                     DATASET(WBCUNBR-DD)
+                     INTO(CUNBR-CTL-RECORD)
+                     LENGTH(LENGTH OF CUNBR-CTL-RECORD)
+                     RIDFLD(CUNBR-CTL-KEY)
+                     KEYLENGTH(LENGTH OF CUNBR-CTL-KEY)
+                     UPDATE
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN DFHRESP(NOTOPEN)
+                 MOVE 'Customer number control file not open' TO
+                      ACMSG1O
+                 MOVE SPACES TO ACMSG2O
+                 MOVE 5 TO RET-CODE
+                 GO TO GET-NEW-CUST-ID-EXIT
+              WHEN OTHER
+                 MOVE SPACES TO LOG-MSG-BUFFER
+                 MOVE RESP-CODE TO EDIT-NUM
+                 STRING 'Error getting cust ID: RESP-CODE='
+                         DELIMITED SIZE
+                        EDIT-NUM  DELIMITED SIZE
+                        INTO LOG-MSG-BUFFER
+                 END-STRING
+                 PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT
+                 MOVE 'Error occurred getting a new customer ID' TO
+                      ACMSG1O
+                 MOVE SPACES TO ACMSG2O
+                 MOVE 6 TO RET-CODE
+                 GO TO GET-NEW-CUST-ID-EXIT
+           END-EVALUATE.
+
+           ADD 1 TO CUNBR-CTL-NEXT.
+           MOVE CUNBR-CTL-NEXT TO CUST-NUMBER-NUMERIC.
+
+           EXEC CICS REWRITE
+                     DATASET(WBCUNBR-DD)
+                     FROM(CUNBR-CTL-RECORD)
+                     LENGTH(LENGTH OF CUNBR-CTL-RECORD)
+                     RESP(RESP-CODE)
+           END-EXEC.
+
+           EVALUATE RESP-CODE
+              WHEN 0
+                 CONTINUE
+              WHEN OTHER
+                 MOVE SPACES TO LOG-MSG-BUFFER
+                 MOVE RESP-CODE TO EDIT-NUM
+                 STRING 'Error updating cust ID control rec: RESP-CODE='
+                         DELIMITED SIZE
+                        EDIT-NUM  DELIMITED SIZE
+                        INTO LOG-MSG-BUFFER
+                 END-STRING
+                 PERFORM WRITE-LOG-MSG THRU WRITE-LOG-MSG-EXIT
+                 MOVE 'Error occurred getting a new customer ID' TO
+                      ACMSG1O
+                 MOVE SPACES TO ACMSG2O
+                 MOVE 7 TO RET-CODE
+                 GO TO GET-NEW-CUST-ID-EXIT
+           END-EVALUATE.
+
+       GET-NEW-CUST-ID-EXIT.
+           EXIT.
+
        ADD-CUST.
       **************************************************
       *    ADD THE CUSTOMER RECORD TO THE VSAM DATA SET
       **************************************************
+           MOVE CUST-NUMBER-NUMERIC TO CUSTOMER-ID.
+           MOVE CUSTOMER-ID TO CUST-ID OF CUST-REC-KEY.
            EXEC CICS WRITE
                      DATASET(WBCUSTDB-DD)
                      FROM(CUSTOMER-RECORD)
@@ -370,7 +490,7 @@
            GO TO ADD-CUST-EXIT.
 
        ADD-CUST-DUPLICATE.
-           MOVE 'Customer name already defined' TO ACMSG1O.
+           MOVE 'Customer ID already defined' TO ACMSG1O.
            MOVE SPACES TO ACMSG2O.
            MOVE 2 TO RET-CODE.
            GO TO ADD-CUST-EXIT.
@@ -421,11 +541,38 @@
                                   LENGTH(HW-LENGTH)
                                   NOHANDLE
                                   END-EXEC
+              PERFORM WRITE-AUDIT-REC THRU WRITE-AUDIT-REC-EXIT
            END-IF.
 
        WRITE-LOG-MSG-EXIT.
            EXIT.
 
+      *****************************************************************
+      *  WRITE A STRUCTURED AUDIT RECORD TO THE WBAUDTDB VSAM FILE,   *
+      *  KEYED BY SSN/ACCOUNT/DATE, SO THE ACTIVITY LOGGED ABOVE CAN  *
+      *  BE SEARCHED LATER BY CUSTOMER OR DATE RANGE (SEE AUDTRPT).   *
+      *****************************************************************
+       WRITE-AUDIT-REC.
+           ADD 1 TO AUD-CALL-COUNT
+           EXEC CICS ASKTIME ABSTIME(AUD-UTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(AUD-UTIME)
+                                YYYYMMDD(AUD-DATE)
+                                TIME(AUD-TIME)
+                                END-EXEC
+           MOVE CUSTOMER-SSN        TO AUD-SSN
+           MOVE ACCOUNT-NUMBER      TO AUD-ACCT-NUM
+           COMPUTE AUD-SEQ-NUM = (EIBTASKN * 1000) + AUD-CALL-COUNT
+           MOVE LOG-MSG-BUFFER      TO AUD-MESSAGE
+           EXEC CICS WRITE DATASET(WBAUDTDB-DD)
+                           FROM(AUDIT-RECORD)
+                           RIDFLD(AUD-KEY)
+                           KEYLENGTH(LENGTH OF AUD-KEY)
+                           NOHANDLE
+                           END-EXEC
+           .
+       WRITE-AUDIT-REC-EXIT.
+           EXIT.
+
        XFER-WGRVGBAL.
            EXEC CICS XCTL PROGRAM('WGRVGBAL') END-EXEC.
            EXEC CICS RETURN END-EXEC.

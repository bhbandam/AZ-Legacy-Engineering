@@ -0,0 +1,366 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------
+        PROGRAM-ID. AUDTRPT.
+      ****************************************************************
+      * This program reads the WBAUDTDB-DD audit file, built from    *
+      * the structured audit records now written by every ATM,       *
+      * teller, and customer-care program alongside their CSMT log   *
+      * messages, and lists every entry matching an optional         *
+      * customer (SSN) filter and/or date-range filter, for use in   *
+      * compliance and customer-service inquiries.                   *
+      ****************************************************************
+      *---------------------
+       ENVIRONMENT DIVISION.
+      *---------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------*
+      *---------- FILE       --------- JCL    -*
+      *---------- DESCRIPTOR --------- DDNAME -*
+      *----------------------------------------*
+           SELECT WBAUDTDB-FILE
+               ASSIGN       TO WBAUDTDB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS AUD-KEY
+               FILE STATUS  IS WBAUDTDB-FILE-STATUS WBAUDTDB-VSAM-CODE.
+
+           SELECT RPT-OP     ASSIGN TO RPTOUT
+                             ACCESS MODE IS SEQUENTIAL
+                             FILE STATUS IS RPTOUT-STAT.
+
+           SELECT PARM-FILE  ASSIGN TO PARMIN
+                             ORGANIZATION IS SEQUENTIAL
+                             FILE STATUS IS PARMIN-STAT.
+      *--------------
+       DATA DIVISION.
+      *--------------
+       FILE SECTION.
+
+       FD  WBAUDTDB-FILE.
+           COPY WBAUDREC.
+
+       FD  RPT-OP
+           RECORD CONTAINS 132
+           RECORDING MODE F.
+       01  RPT-OP-FIELDS                 PIC X(132).
+
+       FD  PARM-FILE
+           RECORD CONTAINS 80.
+       01  PARM-RECORD.
+           05 PARM-SSN-FILTER            PIC X(09).
+           05 FILLER                     PIC X(01).
+           05 PARM-DATE-FROM             PIC X(10).
+           05 FILLER                     PIC X(01).
+           05 PARM-DATE-TO               PIC X(10).
+           05 FILLER                     PIC X(58).
+
+       WORKING-STORAGE SECTION.
+
+       01  WBAUDTDB-FILE-STATUS.
+           05  STA-AUD-STAT1             PIC X(01).
+           05  STA-AUD-STAT2             PIC X(01).
+       01  WBAUDTDB-VSAM-CODE.
+           05 AUD-VSAM-RETURN-CODE       PIC S9(2) USAGE BINARY.
+           05 AUD-VSAM-COMPONENT-CODE    PIC S9(1) USAGE BINARY.
+           05 AUD-VSAM-REASON-CODE       PIC S9(3) USAGE BINARY.
+
+       01  WS-VSAM-CODE-DISPLAY.
+           05 WS-VSAM-RETURN-CODE-DIS    PIC Z(2)9.
+           05 WS-VSAM-COMPONENT-CODE-DIS PIC Z(2)9.
+           05 WS-VSAM-REASON-CODE-DIS    PIC Z(3)9.
+
+       01  WS-LABELS.
+           05 WS-SPACE.
+              10 FILLER        PIC X(1)   VALUE SPACE.
+
+           05 WS-HEADER-TITLE.
+              10 FILLER        PIC X(48)  VALUE SPACES.
+              10 FILLER        PIC X(23)  VALUE
+                                    'AUDIT ACTIVITY REPORT'.
+              10 FILLER        PIC X(51)  VALUE SPACES.
+              10 WS-DATE-R     PIC X(10)  VALUE SPACES.
+
+           05 WS-HEADER-FILTER.
+              10 FILLER        PIC X(14)  VALUE 'SSN FILTER : '.
+              10 WS-H-SSN-FLT  PIC X(09)  VALUE SPACES.
+              10 FILLER        PIC X(15)  VALUE SPACES.
+              10 FILLER        PIC X(14)  VALUE 'DATE RANGE : '.
+              10 WS-H-DT-FROM  PIC X(10)  VALUE SPACES.
+              10 FILLER        PIC X(04)  VALUE ' TO '.
+              10 WS-H-DT-TO    PIC X(10)  VALUE SPACES.
+              10 FILLER        PIC X(56)  VALUE SPACES.
+
+           05 WS-HEADER-LABEL.
+              10 FILLER        PIC X(11)  VALUE 'SSN'.
+              10 FILLER        PIC X(12)  VALUE 'ACCOUNT'.
+              10 FILLER        PIC X(12)  VALUE 'DATE'.
+              10 FILLER        PIC X(10)  VALUE 'TIME'.
+              10 FILLER        PIC X(10)  VALUE 'PROGRAM'.
+              10 FILLER        PIC X(77)  VALUE 'MESSAGE'.
+
+           05 WS-DETAIL-LINE.
+              10 WS-D-SSN      PIC X(11).
+              10 WS-D-ACCT     PIC X(12).
+              10 WS-D-DATE     PIC X(12).
+              10 WS-D-TIME     PIC X(10).
+              10 WS-D-PGM      PIC X(10).
+              10 WS-D-MSG      PIC X(77).
+
+           05 WS-FOOTER.
+              10 FILLER        PIC X(58)  VALUE ALL '='.
+              10 FILLER        PIC X(15)  VALUE ' END OF REPORT '.
+              10 FILLER        PIC X(59)  VALUE ALL '='.
+
+           05 WS-TRAILER-1.
+              10 FILLER        PIC X(30)  VALUE SPACES.
+              10 FILLER        PIC X(27)  VALUE
+                                    'AUDIT RECORDS LISTED      :'.
+              10 WS-TR-REC-CNT PIC ZZZ,ZZZ,ZZ9.
+              10 FILLER        PIC X(64)  VALUE SPACES.
+
+       01  WS-VARS.
+           05 WS-RECORD-COUNT          PIC 9(07)       VALUE ZERO.
+
+       01  WS-DISPLAY-VARS.
+           05 ERR-PGM          PIC X(07)  VALUE 'AUDTRPT'.
+           05 ERR-LOC          PIC X(20)  VALUE SPACES.
+           05 ERR-MSG          PIC X(30)  VALUE SPACES.
+           05 ERR-CODE         PIC 9(09)  VALUE ZERO.
+
+       01  WS-FLAG-VARS.
+           05 RPTOUT-STAT      PIC 9(02)  VALUE ZERO.
+           05 PARMIN-STAT      PIC 9(02)  VALUE ZERO.
+           05 EOF-FLAG         PIC X(01)  VALUE 'N'.
+              88 END-OF-FILE              VALUE 'Y'.
+
+       01  WS-PARM-VARS.
+           05 PARM-FOUND-FLAG     PIC X(01) VALUE 'N'.
+              88 PARM-WAS-FOUND             VALUE 'Y'.
+           05 WS-SSN-FILTER        PIC X(09)  VALUE SPACES.
+           05 WS-DATE-FROM         PIC X(10)  VALUE SPACES.
+           05 WS-DATE-TO           PIC X(10)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *
+      * THIS PROGRAM LISTS EVERY RECORD ON WBAUDTDB-DD THAT MATCHES
+      * AN OPTIONAL SSN FILTER AND/OR DATE-RANGE FILTER SUPPLIED ON
+      * THE PARM-FILE, FOLLOWING THE SAME PARM-FILE-OVERRIDE
+      * CONVENTION USED BY THE OTHER BATCH JOBS IN THIS DIRECTORY.
+      * WITH NO PARM-FILE (OR A BLANK ONE), EVERY AUDIT RECORD ON
+      * FILE IS LISTED.
+      *
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE   THRU 1000-EXIT
+
+           MOVE SPACES TO EOF-FLAG
+           OPEN INPUT WBAUDTDB-FILE
+
+           MOVE       'ERROR OPENING WBAUDTDB'   TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK           THRU 9999-EXIT
+
+           PERFORM 1200-READ-AUDIT-REC          THRU 1200-EXIT
+
+           PERFORM 2000-PROCESS-ALL-RECORDS
+              THRU 2000-EXIT
+             UNTIL END-OF-FILE
+
+           CLOSE WBAUDTDB-FILE
+           MOVE      'ERROR CLOSING WBAUDTDB' TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK        THRU 9999-EXIT
+
+           PERFORM 3000-HOUSEKEEPING THRU 3000-EXIT
+           STOP RUN.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE '1000-INITIALIZE'        TO ERR-LOC
+
+           PERFORM 1070-READ-PARMS       THRU 1070-EXIT
+
+           OPEN OUTPUT RPT-OP
+           MOVE    'ERROR OPENING RPT-OP'   TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK       THRU 9998-EXIT
+
+           PERFORM 1100-WRITE-HEADER THRU 1100-EXIT
+           .
+       1000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1070-READ-PARMS.
+           MOVE '1070-READ-PARMS'        TO ERR-LOC
+
+           STRING FUNCTION CURRENT-DATE(1:4) '-'
+                  FUNCTION CURRENT-DATE(5:2) '-'
+                  FUNCTION CURRENT-DATE(7:2) DELIMITED BY SIZE
+                  INTO WS-DATE-R
+
+           OPEN INPUT PARM-FILE
+           IF PARMIN-STAT = 0
+              READ PARM-FILE
+                 AT END     CONTINUE
+                 NOT AT END SET PARM-WAS-FOUND TO TRUE
+              END-READ
+              CLOSE PARM-FILE
+           END-IF
+
+           IF PARM-WAS-FOUND
+              IF PARM-SSN-FILTER NOT = SPACES
+                 MOVE PARM-SSN-FILTER     TO WS-SSN-FILTER
+              END-IF
+              IF PARM-DATE-FROM NOT = SPACES
+                 MOVE PARM-DATE-FROM      TO WS-DATE-FROM
+              END-IF
+              IF PARM-DATE-TO NOT = SPACES
+                 MOVE PARM-DATE-TO        TO WS-DATE-TO
+              END-IF
+           END-IF
+           .
+       1070-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1100-WRITE-HEADER.
+           MOVE '1100-WRITE-HEADER'      TO ERR-LOC
+
+           MOVE WS-SSN-FILTER            TO WS-H-SSN-FLT
+           MOVE WS-DATE-FROM             TO WS-H-DT-FROM
+           MOVE WS-DATE-TO               TO WS-H-DT-TO
+
+           WRITE RPT-OP-FIELDS          FROM WS-HEADER-TITLE
+           WRITE RPT-OP-FIELDS          FROM WS-SPACE
+           WRITE RPT-OP-FIELDS          FROM WS-HEADER-FILTER
+           WRITE RPT-OP-FIELDS          FROM WS-SPACE
+           WRITE RPT-OP-FIELDS          FROM WS-HEADER-LABEL
+
+           MOVE    'ERROR WRITING HEADER' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK    THRU 9998-EXIT
+           .
+       1100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1200-READ-AUDIT-REC.
+           MOVE '1200-READ-AUDIT-REC' TO ERR-LOC
+
+           READ WBAUDTDB-FILE NEXT
+           END-READ
+
+           MOVE    'ERROR READING WBAUDTDB' TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK THRU 9999-EXIT
+           .
+       1200-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2000-PROCESS-ALL-RECORDS.
+           MOVE '2000-PROCESS-ALL-RECORDS'   TO ERR-LOC
+
+           IF NOT END-OF-FILE
+              PERFORM 2400-CHECK-FILTERS THRU 2400-EXIT
+           END-IF
+
+           PERFORM 1200-READ-AUDIT-REC THRU 1200-EXIT.
+
+       2000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2400-CHECK-FILTERS.
+           MOVE '2400-CHECK-FILTERS' TO ERR-LOC
+
+           IF (WS-SSN-FILTER = SPACES OR AUD-SSN = WS-SSN-FILTER)
+              AND (WS-DATE-FROM = SPACES OR AUD-DATE >= WS-DATE-FROM)
+              AND (WS-DATE-TO = SPACES OR AUD-DATE <= WS-DATE-TO)
+
+              MOVE SPACES             TO WS-DETAIL-LINE
+              MOVE AUD-SSN            TO WS-D-SSN
+              MOVE AUD-ACCT-NUM       TO WS-D-ACCT
+              MOVE AUD-DATE           TO WS-D-DATE
+              MOVE AUD-TIME           TO WS-D-TIME
+              MOVE AUD-SOURCE-PGM     TO WS-D-PGM
+              MOVE AUD-MESSAGE        TO WS-D-MSG
+
+              MOVE WS-DETAIL-LINE     TO RPT-OP-FIELDS
+              PERFORM 2500-WRITE-RECORD THRU 2500-EXIT
+
+              ADD 1 TO WS-RECORD-COUNT
+           END-IF
+           .
+       2400-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2500-WRITE-RECORD.
+           MOVE '2500-WRITE-RECORD'      TO ERR-LOC
+
+           WRITE   RPT-OP-FIELDS
+           MOVE    'ERROR WRITING RPT-OP' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK    THRU 9998-EXIT
+           MOVE    SPACES                 TO RPT-OP-FIELDS
+           .
+       2500-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       3000-HOUSEKEEPING.
+           MOVE '3000-HOUSEKEEPING' TO ERR-LOC
+           MOVE WS-RECORD-COUNT TO WS-TR-REC-CNT
+           WRITE RPT-OP-FIELDS      FROM WS-SPACE
+           WRITE RPT-OP-FIELDS      FROM WS-TRAILER-1
+           WRITE RPT-OP-FIELDS      FROM WS-SPACE
+           WRITE RPT-OP-FIELDS      FROM WS-FOOTER
+
+           CLOSE  RPT-OP
+           MOVE   'ERROR CLOSING RPT-OP' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK   THRU 9998-EXIT
+           .
+       3000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9998-FILE-ERR-CHK.
+           EVALUATE TRUE
+               WHEN RPTOUT-STAT = 0
+                    CONTINUE
+
+               WHEN OTHER
+                    DISPLAY 'FILE ERROR'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' RPTOUT-STAT
+                    STOP RUN
+           END-EVALUATE
+           .
+       9998-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9999-VSAM-ERR-CHK.
+           MOVE WBAUDTDB-FILE-STATUS TO ERR-CODE
+           EVALUATE TRUE
+               WHEN WBAUDTDB-FILE-STATUS = '00'
+                    CONTINUE
+
+               WHEN WBAUDTDB-FILE-STATUS = '10'
+                    MOVE 'Y' TO EOF-FLAG
+                    DISPLAY 'WBAUDTDB-FILE-STATUS = '
+                             WBAUDTDB-FILE-STATUS
+
+               WHEN OTHER
+                    DISPLAY '---VSAM ERROR---'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' ERR-CODE
+                    MOVE AUD-VSAM-RETURN-CODE
+                      TO WS-VSAM-RETURN-CODE-DIS
+                    MOVE AUD-VSAM-COMPONENT-CODE
+                      TO WS-VSAM-COMPONENT-CODE-DIS
+                    MOVE AUD-VSAM-REASON-CODE
+                      TO WS-VSAM-REASON-CODE-DIS
+                    DISPLAY
+                        ' VSAM-CODE ==>'
+                        ' RETURN: '  WS-VSAM-RETURN-CODE-DIS
+                        ' COMPONENT: '  WS-VSAM-COMPONENT-CODE-DIS
+                        ' REASON: '  WS-VSAM-REASON-CODE-DIS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+           END-EVALUATE
+           .
+       9999-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------

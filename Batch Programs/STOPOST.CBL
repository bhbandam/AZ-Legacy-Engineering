@@ -0,0 +1,929 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------
+        PROGRAM-ID. STOPOST.
+      ****************************************************************
+      * This program reads every active standing order on           *
+      * WBSTORD-DD and, for each one whose STO-NEXT-RUN-DATE is due, *
+      * transfers STO-AMOUNT from the source account to the target   *
+      * account on WBACCTDB-DD, posts the matching debit/credit      *
+      * entries on WBTXNDB-DD, and advances STO-NEXT-RUN-DATE by one *
+      * frequency interval. Orders that cannot be funded are left    *
+      * due and reported as declined, to be retried on the next run. *
+      ****************************************************************
+      *---------------------
+       ENVIRONMENT DIVISION.
+      *---------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------*
+      *---------- FILE       --------- JCL    -*
+      *---------- DESCRIPTOR --------- DDNAME -*
+      *----------------------------------------*
+           SELECT WBSTORD-FILE
+               ASSIGN       TO WBSTORD
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS STO-KEY
+               FILE STATUS  IS WBSTORD-FILE-STATUS WBSTORD-VSAM-CODE.
+
+           SELECT WBACCTDB-FILE
+               ASSIGN       TO WBACCTDB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS ACCOUNT-KEY
+               FILE STATUS  IS WBACCTDB-FILE-STATUS WBACCTDB-VSAM-CODE.
+
+           SELECT WBTXNDB-FILE
+               ASSIGN       TO WBTXNDB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS TXN-KEY
+               FILE STATUS  IS WBTXNDB-FILE-STATUS WBTXNDB-VSAM-CODE.
+
+           SELECT WBSTOPDB-FILE
+               ASSIGN       TO WBSTOPDB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS STP-KEY
+               FILE STATUS  IS WBSTOPDB-FILE-STATUS WBSTOPDB-VSAM-CODE.
+
+           SELECT RPT-OP     ASSIGN TO RPTOUT
+                             ACCESS MODE IS SEQUENTIAL
+                             FILE STATUS IS RPTOUT-STAT.
+
+           SELECT PARM-FILE  ASSIGN TO PARMIN
+                             ORGANIZATION IS SEQUENTIAL
+                             FILE STATUS IS PARMIN-STAT.
+      *--------------
+       DATA DIVISION.
+      *--------------
+       FILE SECTION.
+
+       FD  WBSTORD-FILE.
+           COPY WBSTOREC.
+
+       FD  WBACCTDB-FILE.
+           COPY WBACCTREC.
+
+       FD  WBTXNDB-FILE.
+           COPY WBTXNREC.
+
+       FD  WBSTOPDB-FILE.
+           COPY WBSTPREC.
+
+       FD  RPT-OP
+           RECORD CONTAINS 132
+           RECORDING MODE F.
+       01  RPT-OP-FIELDS                 PIC X(132).
+
+       FD  PARM-FILE
+           RECORD CONTAINS 80.
+       01  PARM-RECORD.
+           05 PARM-RUN-DATE              PIC X(10).
+           05 FILLER                     PIC X(69).
+
+       WORKING-STORAGE SECTION.
+
+       01  WBSTORD-FILE-STATUS.
+           05  STA-STO-STAT1             PIC X(01).
+           05  STA-STO-STAT2             PIC X(01).
+       01  WBSTORD-VSAM-CODE.
+           05 STO-VSAM-RETURN-CODE       PIC S9(2) USAGE BINARY.
+           05 STO-VSAM-COMPONENT-CODE    PIC S9(1) USAGE BINARY.
+           05 STO-VSAM-REASON-CODE       PIC S9(3) USAGE BINARY.
+
+       01  WBACCTDB-FILE-STATUS.
+           05  STA-ACCT-STAT1            PIC X(01).
+           05  STA-ACCT-STAT2            PIC X(01).
+       01  WBACCTDB-VSAM-CODE.
+           05 ACCT-VSAM-RETURN-CODE      PIC S9(2) USAGE BINARY.
+           05 ACCT-VSAM-COMPONENT-CODE   PIC S9(1) USAGE BINARY.
+           05 ACCT-VSAM-REASON-CODE      PIC S9(3) USAGE BINARY.
+
+       01  WBTXNDB-FILE-STATUS.
+           05  STA-TXN-STAT1             PIC X(01).
+           05  STA-TXN-STAT2             PIC X(01).
+       01  WBTXNDB-VSAM-CODE.
+           05 TXN-VSAM-RETURN-CODE       PIC S9(2) USAGE BINARY.
+           05 TXN-VSAM-COMPONENT-CODE    PIC S9(1) USAGE BINARY.
+           05 TXN-VSAM-REASON-CODE       PIC S9(3) USAGE BINARY.
+
+       01  WBSTOPDB-FILE-STATUS.
+           05  STA-STP-STAT1             PIC X(01).
+           05  STA-STP-STAT2             PIC X(01).
+       01  WBSTOPDB-VSAM-CODE.
+           05 STP-VSAM-RETURN-CODE       PIC S9(2) USAGE BINARY.
+           05 STP-VSAM-COMPONENT-CODE    PIC S9(1) USAGE BINARY.
+           05 STP-VSAM-REASON-CODE       PIC S9(3) USAGE BINARY.
+
+       01  WS-VSAM-CODE-DISPLAY.
+           05 WS-VSAM-RETURN-CODE-DIS    PIC Z(2)9.
+           05 WS-VSAM-COMPONENT-CODE-DIS PIC Z(2)9.
+           05 WS-VSAM-REASON-CODE-DIS    PIC Z(3)9.
+
+       01  WS-LABELS.
+           05 WS-SPACE.
+              10 FILLER        PIC X(1)   VALUE SPACE.
+
+           05 WS-HEADER-TITLE.
+              10 FILLER        PIC X(44)  VALUE SPACES.
+              10 FILLER        PIC X(43)  VALUE
+                                'NIGHTLY STANDING ORDER POSTING REPORT'.
+              10 FILLER        PIC X(34)  VALUE SPACES.
+              10 WS-DATE-R     PIC X(10)  VALUE SPACES.
+              10 FILLER        PIC X(01)  VALUE SPACES.
+
+           05 WS-HEADER-LABEL.
+              10 FILLER        PIC X(11)  VALUE 'FROM SSN'.
+              10 FILLER        PIC X(13)  VALUE 'FROM ACCT'.
+              10 FILLER        PIC X(11)  VALUE 'TO SSN'.
+              10 FILLER        PIC X(13)  VALUE 'TO ACCT'.
+              10 FILLER        PIC X(16)  VALUE 'AMOUNT'.
+              10 FILLER        PIC X(30)  VALUE 'STATUS'.
+              10 FILLER        PIC X(38)  VALUE SPACES.
+
+           05 WS-DETAIL-LINE.
+              10 WS-D-FROM-SSN  PIC X(11).
+              10 WS-D-FROM-ACCT PIC X(13).
+              10 WS-D-TO-SSN    PIC X(11).
+              10 WS-D-TO-ACCT   PIC X(13).
+              10 WS-D-AMOUNT    PIC Z(10)9.99-.
+              10 FILLER         PIC X(03)  VALUE SPACES.
+              10 WS-D-STATUS    PIC X(30).
+              10 FILLER         PIC X(09)  VALUE SPACES.
+
+           05 WS-FOOTER.
+              10 FILLER        PIC X(58)  VALUE ALL '='.
+              10 FILLER        PIC X(15)  VALUE ' END OF REPORT '.
+              10 FILLER        PIC X(59)  VALUE ALL '='.
+
+           05 WS-TRAILER-1.
+              10 FILLER        PIC X(30)  VALUE SPACES.
+              10 FILLER        PIC X(26)  VALUE
+                                    'ORDERS POSTED            :'.
+              10 WS-TR-POST-CNT PIC ZZZ,ZZZ,ZZ9.
+              10 FILLER        PIC X(66)  VALUE SPACES.
+
+           05 WS-TRAILER-2.
+              10 FILLER        PIC X(30)  VALUE SPACES.
+              10 FILLER        PIC X(26)  VALUE
+                                    'ORDERS DECLINED          :'.
+              10 WS-TR-DECL-CNT PIC ZZZ,ZZZ,ZZ9.
+              10 FILLER        PIC X(66)  VALUE SPACES.
+
+           05 WS-TRAILER-3.
+              10 FILLER        PIC X(30)  VALUE SPACES.
+              10 FILLER        PIC X(26)  VALUE
+                                    'TOTAL AMOUNT TRANSFERRED :'.
+              10 WS-TR-AMT-TOTAL PIC Z(10)9.99-.
+              10 FILLER        PIC X(61)  VALUE SPACES.
+
+       01  WS-VARS.
+           05 WS-TOTAL-POST-COUNT      PIC 9(07)       VALUE ZERO.
+           05 WS-TOTAL-DECLINE-COUNT   PIC 9(07)       VALUE ZERO.
+           05 WS-TOTAL-AMOUNT          PIC S9(13)V99   VALUE ZERO.
+           05 WS-NEW-BALANCE           PIC S9(13)V99   VALUE ZERO.
+           05 WS-DAYS-TO-ADD           PIC 9(03)       VALUE ZERO.
+           05 WS-NEXT-DATE-NUM         PIC 9(08)       VALUE ZERO.
+           05 WS-ADVANCED-DATE-NUM     PIC 9(08)       VALUE ZERO.
+           05 WS-FUNDS-OK-FLAG         PIC X(01)       VALUE 'N'.
+              88 FUNDS-ARE-OK                     VALUE 'Y'.
+           05 OD-SWEEP-AMT             PIC S9(13)V99   VALUE ZERO.
+           05 OD-SWEEP-LINK-ACCT-NUM   PIC X(10)       VALUE SPACES.
+           05 SAVE-FROM-ACCT-RECORD    PIC X(93)       VALUE SPACES.
+
+       01  WS-DISPLAY-VARS.
+           05 ERR-PGM          PIC X(07)  VALUE 'STOPOST'.
+           05 ERR-LOC          PIC X(20)  VALUE SPACES.
+           05 ERR-MSG          PIC X(30)  VALUE SPACES.
+           05 ERR-CODE         PIC 9(09)  VALUE ZERO.
+
+       01  WS-FLAG-VARS.
+           05 RPTOUT-STAT      PIC 9(02)  VALUE ZERO.
+           05 PARMIN-STAT      PIC 9(02)  VALUE ZERO.
+           05 EOF-FLAG         PIC X(01)  VALUE 'N'.
+              88 END-OF-FILE              VALUE 'Y'.
+           05 ACCT-NOTFND-FLAG PIC X(01)  VALUE 'N'.
+              88 ACCT-NOT-FOUND           VALUE 'Y'.
+           05 STP-HIT-FLAG     PIC X(01)  VALUE 'N'.
+              88 STOP-PAYMENT-HIT         VALUE 'Y'.
+           05 STP-SCAN-FLAG     PIC X(01) VALUE 'N'.
+              88 STP-SCAN-DONE            VALUE 'Y'.
+           05 OD-CHARGE-FLAG    PIC X(01) VALUE 'N'.
+              88 OD-CHARGE-DUE            VALUE 'Y'.
+           05 OD-LINK-FLAG      PIC X(01) VALUE 'N'.
+              88 OD-LINK-NOT-FOUND        VALUE 'Y'.
+           05 OD-SWEEP-PEND-FLAG PIC X(01) VALUE 'N'.
+              88 OD-SWEEP-PENDING          VALUE 'Y'.
+           05 TO-ACCT-CLOSED-FLAG PIC X(01) VALUE 'N'.
+              88 TO-ACCT-IS-CLOSED         VALUE 'Y'.
+
+       01  WS-PARM-VARS.
+           05 PARM-FOUND-FLAG     PIC X(01) VALUE 'N'.
+              88 PARM-WAS-FOUND             VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *
+      * THIS PROGRAM POSTS EVERY DUE, ACTIVE STANDING ORDER ON
+      * WBSTORD-DD, TRANSFERRING FUNDS BETWEEN THE TWO ACCOUNTS ON
+      * WBACCTDB-DD AND RECORDING THE RESULT ON WBTXNDB-DD.
+      *
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE   THRU 1000-EXIT
+
+           MOVE SPACES TO EOF-FLAG
+           OPEN I-O WBSTORD-FILE
+           OPEN I-O WBACCTDB-FILE
+           OPEN I-O WBTXNDB-FILE
+           OPEN I-O WBSTOPDB-FILE
+
+           MOVE       'ERROR OPENING WBSTORD'    TO ERR-MSG
+           PERFORM 9995-STO-ERR-CHK            THRU 9995-EXIT
+
+           MOVE       'ERROR OPENING WBACCTDB'   TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK           THRU 9999-EXIT
+
+           MOVE       'ERROR OPENING WBTXNDB'    TO ERR-MSG
+           PERFORM 9996-TXN-ERR-CHK             THRU 9996-EXIT
+
+           MOVE       'ERROR OPENING WBSTOPDB'   TO ERR-MSG
+           PERFORM 9997-STP-ERR-CHK             THRU 9997-EXIT
+
+           PERFORM 1200-READ-STO                THRU 1200-EXIT
+
+           PERFORM 2000-PROCESS-ALL-STOS
+              THRU 2000-EXIT
+             UNTIL END-OF-FILE
+
+           CLOSE WBSTORD-FILE
+           MOVE      'ERROR CLOSING WBSTORD' TO ERR-MSG
+           PERFORM 9995-STO-ERR-CHK         THRU 9995-EXIT
+
+           CLOSE WBACCTDB-FILE
+           MOVE      'ERROR CLOSING WBACCTDB' TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK        THRU 9999-EXIT
+
+           CLOSE WBTXNDB-FILE
+           MOVE      'ERROR CLOSING WBTXNDB' TO ERR-MSG
+           PERFORM 9996-TXN-ERR-CHK         THRU 9996-EXIT
+
+           CLOSE WBSTOPDB-FILE
+           MOVE      'ERROR CLOSING WBSTOPDB' TO ERR-MSG
+           PERFORM 9997-STP-ERR-CHK         THRU 9997-EXIT
+
+           PERFORM 3000-HOUSEKEEPING THRU 3000-EXIT
+           STOP RUN.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE '1000-INITIALIZE'        TO ERR-LOC
+
+           PERFORM 1070-READ-PARMS       THRU 1070-EXIT
+
+           OPEN OUTPUT RPT-OP
+           MOVE    'ERROR OPENING RPT-OP'   TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK       THRU 9998-EXIT
+
+           PERFORM 1100-WRITE-HEADER THRU 1100-EXIT
+           .
+       1000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1070-READ-PARMS.
+           MOVE '1070-READ-PARMS'        TO ERR-LOC
+
+           STRING FUNCTION CURRENT-DATE(1:4) '-'
+                  FUNCTION CURRENT-DATE(5:2) '-'
+                  FUNCTION CURRENT-DATE(7:2) DELIMITED BY SIZE
+                  INTO WS-DATE-R
+
+           OPEN INPUT PARM-FILE
+           IF PARMIN-STAT = 0
+              READ PARM-FILE
+                 AT END     CONTINUE
+                 NOT AT END SET PARM-WAS-FOUND TO TRUE
+              END-READ
+              CLOSE PARM-FILE
+           END-IF
+
+           IF PARM-WAS-FOUND
+              IF PARM-RUN-DATE NOT = SPACES
+                 MOVE PARM-RUN-DATE       TO WS-DATE-R
+              END-IF
+           END-IF
+           .
+       1070-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1100-WRITE-HEADER.
+           MOVE '1100-WRITE-HEADER'      TO ERR-LOC
+
+           WRITE RPT-OP-FIELDS          FROM WS-HEADER-TITLE
+           WRITE RPT-OP-FIELDS          FROM WS-SPACE
+           WRITE RPT-OP-FIELDS          FROM WS-HEADER-LABEL
+
+           MOVE    'ERROR WRITING HEADER' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK    THRU 9998-EXIT
+           .
+       1100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1200-READ-STO.
+           MOVE '1200-READ-STO' TO ERR-LOC
+
+           READ WBSTORD-FILE NEXT
+           END-READ
+
+           MOVE    'ERROR READING WBSTORD' TO ERR-MSG
+           PERFORM 9995-STO-ERR-CHK THRU 9995-EXIT
+           .
+       1200-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2000-PROCESS-ALL-STOS.
+           MOVE '2000-PROCESS-ALL-STOS' TO ERR-LOC
+
+           IF STO-STATUS-ACTIVE
+              AND STO-NEXT-RUN-DATE NOT > WS-DATE-R
+              PERFORM 2100-POST-STANDING-ORDER THRU 2100-EXIT
+           END-IF
+
+           PERFORM 1200-READ-STO THRU 1200-EXIT.
+
+       2000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2100-POST-STANDING-ORDER.
+           MOVE '2100-POST-STANDING-ORDER' TO ERR-LOC
+           MOVE 'N'                        TO ACCT-NOTFND-FLAG
+           MOVE 'N'                        TO WS-FUNDS-OK-FLAG
+           MOVE 'N'                        TO STP-HIT-FLAG
+           MOVE 'N'                        TO OD-CHARGE-FLAG
+           MOVE 'N'                        TO OD-SWEEP-PEND-FLAG
+           MOVE SPACES                     TO WS-DETAIL-LINE
+
+           MOVE STO-FROM-SSN               TO WS-D-FROM-SSN
+           MOVE STO-FROM-ACCT-NUM          TO WS-D-FROM-ACCT
+           MOVE STO-TO-SSN                 TO WS-D-TO-SSN
+           MOVE STO-TO-ACCT-NUM            TO WS-D-TO-ACCT
+           MOVE STO-AMOUNT                 TO WS-D-AMOUNT
+
+           MOVE STO-FROM-SSN               TO ACCOUNT-SSN
+           MOVE STO-FROM-ACCT-NUM          TO ACCOUNT-NUMBER
+           READ WBACCTDB-FILE
+              INVALID KEY SET ACCT-NOT-FOUND TO TRUE
+           END-READ
+
+           IF ACCT-NOT-FOUND
+              MOVE 'DECLINED - FROM ACCOUNT NOT FOUND' TO WS-D-STATUS
+           ELSE
+              IF ACCOUNT-CLOSED
+                 MOVE 'DECLINED - FROM ACCOUNT CLOSED' TO WS-D-STATUS
+              ELSE
+                 PERFORM 2110-CHECK-FROM-FUNDS THRU 2110-EXIT
+              END-IF
+           END-IF
+
+           IF NOT ACCT-NOT-FOUND AND NOT ACCOUNT-CLOSED AND FUNDS-ARE-OK
+              PERFORM 2115-CHECK-STOP-PAYMENT THRU 2115-EXIT
+           END-IF
+
+           IF STOP-PAYMENT-HIT
+              MOVE 'N' TO WS-FUNDS-OK-FLAG
+              MOVE 'DECLINED - STOP PAYMENT IN EFFECT' TO WS-D-STATUS
+           END-IF
+
+           IF FUNDS-ARE-OK
+              PERFORM 2117-CHECK-TO-ACCT-CLOSED THRU 2117-EXIT
+           END-IF
+
+           IF TO-ACCT-IS-CLOSED
+              MOVE 'N' TO WS-FUNDS-OK-FLAG
+              MOVE 'DECLINED - TO ACCOUNT CLOSED' TO WS-D-STATUS
+           END-IF
+
+           IF NOT ACCT-NOT-FOUND AND NOT ACCOUNT-CLOSED AND NOT
+              FUNDS-ARE-OK AND NOT STOP-PAYMENT-HIT
+              AND NOT TO-ACCT-IS-CLOSED
+              MOVE 'DECLINED - INSUFFICIENT FUNDS' TO WS-D-STATUS
+           END-IF
+
+           IF FUNDS-ARE-OK
+              IF OD-SWEEP-PENDING
+                 PERFORM 2113-APPLY-OD-SWEEP THRU 2113-EXIT
+              END-IF
+              PERFORM 2120-DEBIT-FROM-ACCT  THRU 2120-EXIT
+              IF OD-CHARGE-DUE
+                 PERFORM 2125-POST-OD-CHARGE THRU 2125-EXIT
+              END-IF
+              PERFORM 2130-CREDIT-TO-ACCT   THRU 2130-EXIT
+              PERFORM 2150-ADVANCE-NEXT-RUN THRU 2150-EXIT
+
+              REWRITE WBSTO-RECORD
+              MOVE    'ERROR REWRITING WBSTORD' TO ERR-MSG
+              PERFORM 9995-STO-ERR-CHK        THRU 9995-EXIT
+
+              ADD  1             TO WS-TOTAL-POST-COUNT
+              ADD  STO-AMOUNT    TO WS-TOTAL-AMOUNT
+              MOVE 'POSTED'      TO WS-D-STATUS
+           ELSE
+              ADD  1             TO WS-TOTAL-DECLINE-COUNT
+           END-IF
+
+           MOVE WS-DETAIL-LINE      TO RPT-OP-FIELDS
+           PERFORM 2200-WRITE-RECORD THRU 2200-EXIT
+           .
+       2100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2110-CHECK-FROM-FUNDS.
+           MOVE '2110-CHECK-FROM-FUNDS' TO ERR-LOC
+
+           EVALUATE TRUE
+               WHEN ACCOUNT-TYPE-CHK
+                    COMPUTE WS-NEW-BALANCE =
+                            ACCOUNT-CHK-BAL - STO-AMOUNT
+                    IF WS-NEW-BALANCE < 0
+                       PERFORM 2112-CHECK-OD-SWEEP THRU 2112-EXIT
+                    END-IF
+                    IF WS-NEW-BALANCE >=
+                       (ACCOUNT-CHK-OD-LIMIT * -1)
+                       SET FUNDS-ARE-OK TO TRUE
+                       IF WS-NEW-BALANCE < 0
+                          SET OD-CHARGE-DUE TO TRUE
+                          COMPUTE WS-NEW-BALANCE =
+                                  WS-NEW-BALANCE - ACCOUNT-CHK-OD-CHG
+                       END-IF
+                    END-IF
+               WHEN ACCOUNT-TYPE-SAV
+                    COMPUTE WS-NEW-BALANCE =
+                            ACCOUNT-SAV-BAL - STO-AMOUNT
+                    IF WS-NEW-BALANCE >= 0
+                       SET FUNDS-ARE-OK TO TRUE
+                    END-IF
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE
+           .
+       2110-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2112-CHECK-OD-SWEEP.
+           MOVE '2112-CHECK-OD-SWEEP' TO ERR-LOC
+           MOVE 'N'                  TO OD-LINK-FLAG
+
+           IF ACCOUNT-CHK-OD-LINK-ACCT = SPACES
+              GO TO 2112-EXIT
+           END-IF
+
+           MOVE WBACCT-RECORD        TO SAVE-FROM-ACCT-RECORD
+           MOVE ACCOUNT-CHK-OD-LINK-ACCT TO OD-SWEEP-LINK-ACCT-NUM
+
+           MOVE ACCOUNT-CHK-OD-LINK-ACCT TO ACCOUNT-NUMBER
+           READ WBACCTDB-FILE
+              INVALID KEY SET OD-LINK-NOT-FOUND TO TRUE
+           END-READ
+
+           IF OD-LINK-NOT-FOUND OR NOT ACCOUNT-TYPE-SAV
+              MOVE SAVE-FROM-ACCT-RECORD TO WBACCT-RECORD
+              GO TO 2112-EXIT
+           END-IF
+
+           COMPUTE OD-SWEEP-AMT = WS-NEW-BALANCE * -1
+           IF OD-SWEEP-AMT > ACCOUNT-SAV-BAL
+              MOVE ACCOUNT-SAV-BAL TO OD-SWEEP-AMT
+           END-IF
+
+      *    ONLY NOTE THE SWEEP AS PENDING AND FOLD IT INTO
+      *    WS-NEW-BALANCE SO THE OVERDRAFT LIMIT CHECK SEES
+      *    THE SWEPT BALANCE - THE SAVINGS ACCOUNT ITSELF IS
+      *    NOT TOUCHED UNTIL 2113-APPLY-OD-SWEEP CONFIRMS THE
+      *    STANDING ORDER WILL ACTUALLY POST
+           IF OD-SWEEP-AMT > 0
+              SET OD-SWEEP-PENDING TO TRUE
+              COMPUTE WS-NEW-BALANCE = WS-NEW-BALANCE + OD-SWEEP-AMT
+           END-IF
+
+           MOVE SAVE-FROM-ACCT-RECORD TO WBACCT-RECORD
+           .
+       2112-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    POST THE OVERDRAFT SWEEP WORKED OUT BY 2112-CHECK-OD-SWEEP
+      *    - ONLY REACHED ONCE THE STANDING ORDER HAS CLEARED THE
+      *    OVERDRAFT LIMIT AND STOP-PAYMENT CHECKS, SO THE LINKED
+      *    SAVINGS ACCOUNT IS NEVER DEBITED FOR AN ORDER THAT ENDS
+      *    UP BEING DECLINED
+       2113-APPLY-OD-SWEEP.
+           MOVE '2113-APPLY-OD-SWEEP' TO ERR-LOC
+           MOVE WBACCT-RECORD        TO SAVE-FROM-ACCT-RECORD
+
+           MOVE OD-SWEEP-LINK-ACCT-NUM TO ACCOUNT-NUMBER
+           READ WBACCTDB-FILE
+              INVALID KEY SET OD-LINK-NOT-FOUND TO TRUE
+           END-READ
+
+           IF NOT OD-LINK-NOT-FOUND
+              SUBTRACT OD-SWEEP-AMT FROM ACCOUNT-SAV-BAL
+              ADD      1            TO ACCOUNT-SAV-DETAIL-ITEMS
+
+              REWRITE WBACCT-RECORD
+              MOVE    'ERROR REWRITING WBACCTDB' TO ERR-MSG
+              PERFORM 9999-VSAM-ERR-CHK        THRU 9999-EXIT
+
+              MOVE ACCOUNT-SSN              TO TXN-SSN
+              MOVE ACCOUNT-NUMBER           TO TXN-ACCT-NUM
+              MOVE ACCOUNT-SAV-DETAIL-ITEMS TO TXN-ITEM-NUM
+              SET  TXN-TYPE-DEBIT           TO TRUE
+              MOVE WS-DATE-R                TO TXN-DATE
+              MOVE OD-SWEEP-AMT             TO TXN-AMOUNT
+
+              WRITE WBTXN-RECORD
+              MOVE    'ERROR WRITING WBTXNDB' TO ERR-MSG
+              PERFORM 9996-TXN-ERR-CHK      THRU 9996-EXIT
+           END-IF
+
+           MOVE SAVE-FROM-ACCT-RECORD TO WBACCT-RECORD
+           .
+       2113-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2115-CHECK-STOP-PAYMENT.
+           MOVE '2115-CHECK-STOP-PAYMENT' TO ERR-LOC
+           MOVE 'N'                       TO STP-HIT-FLAG
+           MOVE 'N'                       TO STP-SCAN-FLAG
+
+           IF ACCOUNT-TYPE-CHK
+              MOVE STO-FROM-SSN TO STP-SSN
+              MOVE LOW-VALUES   TO STP-ACCT-NUM
+              MOVE LOW-VALUES   TO STP-REFERENCE
+
+              START WBSTOPDB-FILE KEY IS NOT LESS THAN STP-SSN
+                 INVALID KEY MOVE 'Y' TO STP-SCAN-FLAG
+              END-START
+
+              IF NOT STP-SCAN-DONE
+                 PERFORM 2116-SCAN-STOP-PAYMENTS THRU 2116-EXIT
+                    UNTIL STP-SCAN-DONE
+              END-IF
+           END-IF
+           .
+       2115-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2116-SCAN-STOP-PAYMENTS.
+           READ WBSTOPDB-FILE NEXT
+              AT END MOVE 'Y' TO STP-SCAN-FLAG
+           END-READ
+
+           IF NOT STP-SCAN-DONE
+              IF STP-SSN NOT = STO-FROM-SSN
+                 MOVE 'Y' TO STP-SCAN-FLAG
+              ELSE
+                 IF STP-ACCT-NUM = STO-FROM-ACCT-NUM
+                    AND STP-AMOUNT = STO-AMOUNT
+                    AND STP-STATUS-ACTIVE
+                    MOVE 'Y' TO STP-HIT-FLAG
+                    MOVE 'Y' TO STP-SCAN-FLAG
+                 END-IF
+              END-IF
+           END-IF
+           .
+       2116-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      *    MAKE SURE THE TO ACCOUNT IS STILL OPEN BEFORE ANY MONEY
+      *    LEAVES THE FROM ACCOUNT - RUN AHEAD OF 2120-DEBIT-FROM-ACCT
+      *    SO A CLOSED TO ACCOUNT DECLINES THE WHOLE ORDER INSTEAD OF
+      *    LEAVING THE FROM ACCOUNT DEBITED WITH NOWHERE FOR THE
+      *    MONEY TO GO
+       2117-CHECK-TO-ACCT-CLOSED.
+           MOVE '2117-CHECK-TO-ACCT-CLOSED' TO ERR-LOC
+           MOVE 'N'                  TO TO-ACCT-CLOSED-FLAG
+
+           MOVE WBACCT-RECORD        TO SAVE-FROM-ACCT-RECORD
+
+           MOVE STO-TO-SSN           TO ACCOUNT-SSN
+           MOVE STO-TO-ACCT-NUM      TO ACCOUNT-NUMBER
+           READ WBACCTDB-FILE
+              INVALID KEY SET ACCT-NOT-FOUND TO TRUE
+           END-READ
+
+           IF NOT ACCT-NOT-FOUND AND ACCOUNT-CLOSED
+              SET TO-ACCT-IS-CLOSED TO TRUE
+           END-IF
+
+           MOVE 'N'                  TO ACCT-NOTFND-FLAG
+           MOVE SAVE-FROM-ACCT-RECORD TO WBACCT-RECORD
+           .
+       2117-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2120-DEBIT-FROM-ACCT.
+           MOVE '2120-DEBIT-FROM-ACCT' TO ERR-LOC
+
+           EVALUATE TRUE
+               WHEN ACCOUNT-TYPE-CHK
+                    MOVE WS-NEW-BALANCE TO ACCOUNT-CHK-BAL
+                    ADD  1 TO ACCOUNT-CHK-DETAIL-ITEMS
+               WHEN ACCOUNT-TYPE-SAV
+                    MOVE WS-NEW-BALANCE TO ACCOUNT-SAV-BAL
+                    ADD  1 TO ACCOUNT-SAV-DETAIL-ITEMS
+           END-EVALUATE
+
+           REWRITE WBACCT-RECORD
+           MOVE    'ERROR REWRITING WBACCTDB' TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK        THRU 9999-EXIT
+
+           MOVE ACCOUNT-SSN           TO TXN-SSN
+           MOVE ACCOUNT-NUMBER        TO TXN-ACCT-NUM
+           EVALUATE TRUE
+               WHEN ACCOUNT-TYPE-CHK
+                    MOVE ACCOUNT-CHK-DETAIL-ITEMS TO TXN-ITEM-NUM
+               WHEN ACCOUNT-TYPE-SAV
+                    MOVE ACCOUNT-SAV-DETAIL-ITEMS TO TXN-ITEM-NUM
+           END-EVALUATE
+           SET  TXN-TYPE-DEBIT        TO TRUE
+           MOVE WS-DATE-R             TO TXN-DATE
+           MOVE STO-AMOUNT            TO TXN-AMOUNT
+
+           WRITE WBTXN-RECORD
+           MOVE    'ERROR WRITING WBTXNDB' TO ERR-MSG
+           PERFORM 9996-TXN-ERR-CHK      THRU 9996-EXIT
+           .
+       2120-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2125-POST-OD-CHARGE.
+           MOVE '2125-POST-OD-CHARGE' TO ERR-LOC
+
+           MOVE ACCOUNT-SSN           TO TXN-SSN
+           MOVE ACCOUNT-NUMBER        TO TXN-ACCT-NUM
+           ADD  1 TO ACCOUNT-CHK-DETAIL-ITEMS
+           MOVE ACCOUNT-CHK-DETAIL-ITEMS TO TXN-ITEM-NUM
+           SET  TXN-TYPE-ODCHG        TO TRUE
+           MOVE WS-DATE-R             TO TXN-DATE
+           MOVE ACCOUNT-CHK-OD-CHG    TO TXN-AMOUNT
+
+           WRITE WBTXN-RECORD
+           MOVE    'ERROR WRITING WBTXNDB' TO ERR-MSG
+           PERFORM 9996-TXN-ERR-CHK      THRU 9996-EXIT
+           .
+       2125-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2130-CREDIT-TO-ACCT.
+           MOVE '2130-CREDIT-TO-ACCT' TO ERR-LOC
+
+           MOVE STO-TO-SSN            TO ACCOUNT-SSN
+           MOVE STO-TO-ACCT-NUM       TO ACCOUNT-NUMBER
+           READ WBACCTDB-FILE
+              INVALID KEY SET ACCT-NOT-FOUND TO TRUE
+           END-READ
+
+           IF ACCT-NOT-FOUND
+              MOVE 'ERROR READING WBACCTDB - TO ACCT' TO ERR-MSG
+              PERFORM 9999-VSAM-ERR-CHK THRU 9999-EXIT
+           END-IF
+
+           EVALUATE TRUE
+               WHEN ACCOUNT-TYPE-CHK
+                    ADD STO-AMOUNT TO ACCOUNT-CHK-BAL
+                    ADD 1          TO ACCOUNT-CHK-DETAIL-ITEMS
+               WHEN ACCOUNT-TYPE-SAV
+                    ADD STO-AMOUNT TO ACCOUNT-SAV-BAL
+                    ADD 1          TO ACCOUNT-SAV-DETAIL-ITEMS
+               WHEN ACCOUNT-TYPE-CD
+                    ADD STO-AMOUNT TO ACCOUNT-CD-BAL
+                    ADD 1          TO ACCOUNT-CD-DETAIL-ITEMS
+           END-EVALUATE
+
+           REWRITE WBACCT-RECORD
+           MOVE    'ERROR REWRITING WBACCTDB' TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK        THRU 9999-EXIT
+
+           MOVE ACCOUNT-SSN           TO TXN-SSN
+           MOVE ACCOUNT-NUMBER        TO TXN-ACCT-NUM
+           EVALUATE TRUE
+               WHEN ACCOUNT-TYPE-CHK
+                    MOVE ACCOUNT-CHK-DETAIL-ITEMS TO TXN-ITEM-NUM
+               WHEN ACCOUNT-TYPE-SAV
+                    MOVE ACCOUNT-SAV-DETAIL-ITEMS TO TXN-ITEM-NUM
+               WHEN ACCOUNT-TYPE-CD
+                    MOVE ACCOUNT-CD-DETAIL-ITEMS  TO TXN-ITEM-NUM
+           END-EVALUATE
+           SET  TXN-TYPE-CREDIT       TO TRUE
+           MOVE WS-DATE-R             TO TXN-DATE
+           MOVE STO-AMOUNT            TO TXN-AMOUNT
+
+           WRITE WBTXN-RECORD
+           MOVE    'ERROR WRITING WBTXNDB' TO ERR-MSG
+           PERFORM 9996-TXN-ERR-CHK      THRU 9996-EXIT
+           .
+       2130-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2150-ADVANCE-NEXT-RUN.
+           MOVE '2150-ADVANCE-NEXT-RUN' TO ERR-LOC
+
+           EVALUATE TRUE
+               WHEN STO-FREQ-WEEKLY    MOVE   7 TO WS-DAYS-TO-ADD
+               WHEN STO-FREQ-MONTHLY   MOVE  30 TO WS-DAYS-TO-ADD
+               WHEN STO-FREQ-QUARTERLY MOVE  91 TO WS-DAYS-TO-ADD
+               WHEN STO-FREQ-ANNUALLY  MOVE 365 TO WS-DAYS-TO-ADD
+               WHEN OTHER              MOVE  30 TO WS-DAYS-TO-ADD
+           END-EVALUATE
+
+           STRING STO-NEXT-RUN-DATE(1:4)
+                  STO-NEXT-RUN-DATE(6:2)
+                  STO-NEXT-RUN-DATE(9:2)
+                  DELIMITED BY SIZE
+                  INTO WS-NEXT-DATE-NUM
+
+           COMPUTE WS-ADVANCED-DATE-NUM =
+              FUNCTION DATE-OF-INTEGER(
+                 FUNCTION INTEGER-OF-DATE(WS-NEXT-DATE-NUM)
+                 + WS-DAYS-TO-ADD)
+
+           MOVE STO-NEXT-RUN-DATE TO STO-LAST-RUN-DATE
+           STRING WS-ADVANCED-DATE-NUM(1:4) '-'
+                  WS-ADVANCED-DATE-NUM(5:2) '-'
+                  WS-ADVANCED-DATE-NUM(7:2)
+                  DELIMITED BY SIZE
+                  INTO STO-NEXT-RUN-DATE
+           .
+       2150-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2200-WRITE-RECORD.
+           MOVE '2200-WRITE-RECORD'      TO ERR-LOC
+
+           WRITE   RPT-OP-FIELDS
+           MOVE    'ERROR WRITING RPT-OP' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK    THRU 9998-EXIT
+           MOVE    SPACES                 TO RPT-OP-FIELDS
+           .
+       2200-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       3000-HOUSEKEEPING.
+           MOVE '3000-HOUSEKEEPING' TO ERR-LOC
+           MOVE WS-TOTAL-POST-COUNT   TO WS-TR-POST-CNT
+           MOVE WS-TOTAL-DECLINE-COUNT TO WS-TR-DECL-CNT
+           MOVE WS-TOTAL-AMOUNT       TO WS-TR-AMT-TOTAL
+           WRITE RPT-OP-FIELDS      FROM WS-SPACE
+           WRITE RPT-OP-FIELDS      FROM WS-TRAILER-1
+           WRITE RPT-OP-FIELDS      FROM WS-TRAILER-2
+           WRITE RPT-OP-FIELDS      FROM WS-TRAILER-3
+           WRITE RPT-OP-FIELDS      FROM WS-SPACE
+           WRITE RPT-OP-FIELDS      FROM WS-FOOTER
+
+           CLOSE  RPT-OP
+           MOVE   'ERROR CLOSING RPT-OP' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK   THRU 9998-EXIT
+           .
+       3000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9998-FILE-ERR-CHK.
+           EVALUATE TRUE
+               WHEN RPTOUT-STAT = 0
+                    CONTINUE
+
+               WHEN OTHER
+                    DISPLAY 'FILE ERROR'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' RPTOUT-STAT
+                    STOP RUN
+           END-EVALUATE
+           .
+       9998-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9996-TXN-ERR-CHK.
+           MOVE WBTXNDB-FILE-STATUS TO ERR-CODE
+           EVALUATE TRUE
+               WHEN WBTXNDB-FILE-STATUS = '00'
+                    CONTINUE
+
+               WHEN OTHER
+                    DISPLAY '---VSAM ERROR---'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' ERR-CODE
+                    MOVE TXN-VSAM-RETURN-CODE
+                      TO WS-VSAM-RETURN-CODE-DIS
+                    MOVE TXN-VSAM-COMPONENT-CODE
+                      TO WS-VSAM-COMPONENT-CODE-DIS
+                    MOVE TXN-VSAM-REASON-CODE
+                      TO WS-VSAM-REASON-CODE-DIS
+                    DISPLAY
+                        ' VSAM-CODE ==>'
+                        ' RETURN: '  WS-VSAM-RETURN-CODE-DIS
+                        ' COMPONENT: '  WS-VSAM-COMPONENT-CODE-DIS
+                        ' REASON: '  WS-VSAM-REASON-CODE-DIS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+           END-EVALUATE
+           .
+       9996-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9995-STO-ERR-CHK.
+           MOVE WBSTORD-FILE-STATUS TO ERR-CODE
+           EVALUATE TRUE
+               WHEN WBSTORD-FILE-STATUS = '00'
+                    CONTINUE
+
+               WHEN WBSTORD-FILE-STATUS = '10'
+                    MOVE 'Y' TO EOF-FLAG
+                    DISPLAY 'WBSTORD-FILE-STATUS = '
+                             WBSTORD-FILE-STATUS
+
+               WHEN OTHER
+                    DISPLAY '---VSAM ERROR---'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' ERR-CODE
+                    MOVE STO-VSAM-RETURN-CODE
+                      TO WS-VSAM-RETURN-CODE-DIS
+                    MOVE STO-VSAM-COMPONENT-CODE
+                      TO WS-VSAM-COMPONENT-CODE-DIS
+                    MOVE STO-VSAM-REASON-CODE
+                      TO WS-VSAM-REASON-CODE-DIS
+                    DISPLAY
+                        ' VSAM-CODE ==>'
+                        ' RETURN: '  WS-VSAM-RETURN-CODE-DIS
+                        ' COMPONENT: '  WS-VSAM-COMPONENT-CODE-DIS
+                        ' REASON: '  WS-VSAM-REASON-CODE-DIS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+           END-EVALUATE
+           .
+       9995-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9999-VSAM-ERR-CHK.
+           MOVE WBACCTDB-FILE-STATUS TO ERR-CODE
+           EVALUATE TRUE
+               WHEN WBACCTDB-FILE-STATUS = '00'
+                    CONTINUE
+
+               WHEN OTHER
+                    DISPLAY '---VSAM ERROR---'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' ERR-CODE
+                    MOVE ACCT-VSAM-RETURN-CODE
+                      TO WS-VSAM-RETURN-CODE-DIS
+                    MOVE ACCT-VSAM-COMPONENT-CODE
+                      TO WS-VSAM-COMPONENT-CODE-DIS
+                    MOVE ACCT-VSAM-REASON-CODE
+                      TO WS-VSAM-REASON-CODE-DIS
+                    DISPLAY
+                        ' VSAM-CODE ==>'
+                        ' RETURN: '  WS-VSAM-RETURN-CODE-DIS
+                        ' COMPONENT: '  WS-VSAM-COMPONENT-CODE-DIS
+                        ' REASON: '  WS-VSAM-REASON-CODE-DIS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+           END-EVALUATE
+           .
+       9999-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9997-STP-ERR-CHK.
+           MOVE WBSTOPDB-FILE-STATUS TO ERR-CODE
+           EVALUATE TRUE
+               WHEN WBSTOPDB-FILE-STATUS = '00'
+                    CONTINUE
+
+               WHEN OTHER
+                    DISPLAY '---VSAM ERROR---'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' ERR-CODE
+                    MOVE STP-VSAM-RETURN-CODE
+                      TO WS-VSAM-RETURN-CODE-DIS
+                    MOVE STP-VSAM-COMPONENT-CODE
+                      TO WS-VSAM-COMPONENT-CODE-DIS
+                    MOVE STP-VSAM-REASON-CODE
+                      TO WS-VSAM-REASON-CODE-DIS
+                    DISPLAY
+                        ' VSAM-CODE ==>'
+                        ' RETURN: '  WS-VSAM-RETURN-CODE-DIS
+                        ' COMPONENT: '  WS-VSAM-COMPONENT-CODE-DIS
+                        ' REASON: '  WS-VSAM-REASON-CODE-DIS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+           END-EVALUATE
+           .
+       9997-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------

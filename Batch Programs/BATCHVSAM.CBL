@@ -1,7 +1,7 @@
 000100*------------------------                                         00010000
 000200 IDENTIFICATION DIVISION.                                         00020000
 000300*------------------------                                         00030000
-000400 PROGRAM-ID. BATCHVSAM.                                            00040000
+000400  PROGRAM-ID. BATCHVSAM.                                          00040000
       ****************************************************************  00202000
       * This program reads vsam file and creates book report         *  00203000
       ****************************************************************  00205000
@@ -25,6 +25,17 @@
 003294                       ACCESS MODE IS SEQUENTIAL                  00329400
 003295                       FILE STATUS IS REPOP-STAT.                 00329500
 003296                                                                  00329600
+003297     SELECT CKPT-FILE ASSIGN TO CHKPNT                            00329700
+003298                       ORGANIZATION IS SEQUENTIAL                 00329800
+003299                       FILE STATUS IS CHKPNT-STAT.                00329900
+003300                                                                  00330000
+003301     SELECT EXTRACT-FILE ASSIGN TO BOOKXTR                        00330100
+003302                       ORGANIZATION IS SEQUENTIAL                 00330200
+003303                       FILE STATUS IS XTR-STAT.                   00330300
+003304                                                                  00330400
+003305     SELECT PARM-FILE ASSIGN TO PARMIN                            00330500
+003306                       ORGANIZATION IS SEQUENTIAL                 00330600
+003307                       FILE STATUS IS PARMIN-STAT.                00330700
 003300*--------------                                                   00330000
 003400 DATA DIVISION.                                                   00340000
 003500*--------------                                                   00350000
@@ -68,6 +79,45 @@
 005400     05 OP-PUBID     PIC X(04).                                   00540000
 005500     05 FILLER       PIC X(01).                                   00550000
 005600                                                                  00560000
+005610 FD  CKPT-FILE                                                    00561000
+005620     RECORD CONTAINS 49.                                          00562000
+005630*    CKPT-RESTART-KEY = LAST BOOK ID PROCESSED                    00563000
+005631*    CKPT-COUNT-1 = PAGE NO, 2 = LINE COUNT, 3 = TOTAL RECS,      00563100
+005632*    CKPT-COUNT-4 = TOTAL PAGES (SEE WBCKPTRC COPYBOOK)           00563200
+005640     COPY WBCKPTRC.                                               00564000
+005696                                                                  00569600
+005697                                                                  00569700
+005698 FD  EXTRACT-FILE                                                 00569800
+005699     RECORD CONTAINS 308.                                         00569900
+005700 01  XTR-FIELDS.                                                  00570000
+005701      05 XTR-BOOKID      PIC 9(08).                               00570100
+005702      05 FILLER          PIC X(01) VALUE ','.                     00570200
+005703      05 FILLER          PIC X(01) VALUE '"'.                     00570300
+005704      05 XTR-TITLE       PIC X(255).                              00570400
+005705      05 FILLER          PIC X(01) VALUE '"'.                     00570500
+005706      05 FILLER          PIC X(01) VALUE ','.                     00570600
+005707      05 XTR-PAGES       PIC 9(04).                               00570700
+005708      05 FILLER          PIC X(01) VALUE ','.                     00570800
+005709      05 XTR-RATING      PIC X(04).                               00570900
+005710      05 FILLER          PIC X(01) VALUE ','.                     00571000
+005711      05 FILLER          PIC X(01) VALUE '"'.                     00571100
+005712      05 XTR-ISBN        PIC X(13).                               00571200
+005713      05 FILLER          PIC X(01) VALUE '"'.                     00571300
+005714      05 FILLER          PIC X(01) VALUE ','.                     00571400
+005715      05 XTR-PUBDATE     PIC X(10).                               00571500
+005716      05 FILLER          PIC X(01) VALUE ','.                     00571600
+005717      05 XTR-PUBID       PIC 9(04).                               00571700
+005718                                                                  00571800
+005719 FD  PARM-FILE                                                    00571900
+005720     RECORD CONTAINS 80.                                          00572000
+005721 01  PARM-RECORD.                                                 00572100
+005722      05 PARM-RUN-DATE      PIC X(10).                            00572200
+005723      05 FILLER             PIC X(01).                            00572300
+005724      05 PARM-START-BOOK-ID PIC 9(09).                            00572400
+005725      05 FILLER             PIC X(01).                            00572500
+005726      05 PARM-END-BOOK-ID   PIC 9(09).                            00572600
+005727      05 FILLER             PIC X(49).                            00572700
+005728                                                                  00572800
 005700 WORKING-STORAGE SECTION.                                         00570000
 005750                                                                  00575000
 005792*                                                                 00579200
@@ -154,6 +204,19 @@
 010700        10 FILLER        PIC X(15)  VALUE ' END OF REPORT '.      01070000
 010800        10 FILLER        PIC X(59)  VALUE ALL '='.                01080000
 010900                                                                  01090000
+010901                                                                  01090100
+010903     05 WS-TRAILER-1.                                             01090300
+010905       10 FILLER        PIC X(30) VALUE SPACES.                   01090500
+010907       10 FILLER        PIC X(25) VALUE 'TOTAL RECORDS PRINTED :'.01090700
+010909       10 WS-TR-REC-CNT PIC ZZZ,ZZZ,ZZ9.                          01090900
+010911       10 FILLER        PIC X(66) VALUE SPACES.                   01091100
+010913                                                                  01091300
+010915     05 WS-TRAILER-2.                                             01091500
+010917       10 FILLER        PIC X(30) VALUE SPACES.                   01091700
+010919       10 FILLER        PIC X(25) VALUE 'GRAND TOTAL PAGES    :'. 01091900
+010921       10 WS-TR-PAGE-SUM PIC ZZZ,ZZZ,ZZ9.                         01092100
+010923       10 FILLER        PIC X(66) VALUE SPACES.                   01092300
+010925                                                                  01092500
 011000 01  WS-VARS.                                                     01100000
 011100     05 WS-TIMESTAMP     PIC X(23)  VALUE SPACES.                 01110000
 011200     05 WS-BOOKID        PIC 9(08)  VALUE ZERO.                   01120000
@@ -162,6 +225,8 @@
 011500     05 WS-PUBID         PIC 9(04)  VALUE ZERO.                   01150000
 011600     05 WS-REC-COUNT     PIC 9(02)  VALUE ZERO.                   01160000
 011700     05 WS-REC-BUFFER    PIC X(132) VALUE SPACES.                 01170000
+011710     05 WS-TOTAL-REC-COUNT PIC 9(07) VALUE ZERO.                  01171000
+011720     05 WS-TOTAL-PAGE-SUM  PIC 9(09) VALUE ZERO.                  01172000
 011800                                                                  01180000
 011900 01  WS-DISPLAY-VARS.                                             01190000
 012000     05 ERR-PGM          PIC X(06)  VALUE 'VSMREP'.               01200000
@@ -172,6 +237,8 @@
 013100                                                                  01310000
 013200 01  WS-FLAG-VARS.                                                01320000
 013300     05 REPOP-STAT       PIC 9(02)  VALUE ZERO.                   01330000
+013350     05 XTR-STAT        PIC 9(02)  VALUE ZERO.                    01335000
+013360     05 PARMIN-STAT     PIC 9(02)  VALUE ZERO.                    01336000
 013400     05 CONT-FLAG        PIC X(01)  VALUE 'N'.                    01340000
 013500        88 CONT-STRING              VALUE 'Y'.                    01350000
 013600     05 EOF-FLAG         PIC X(01)  VALUE 'N'.                    01360000
@@ -183,6 +250,25 @@
 014020        88 88-WRITE-REC       VALUE 0.                            01402000
 014030        88 88-DONT-WRITE-REC  VALUE 1.                            01403000
 014100                                                                  01410000
+014200  01  WS-CHECKPOINT-VARS.                                         01420000
+014210      05 CHKPNT-STAT          PIC X(02) VALUE SPACES.             01421000
+014220      05 WS-CKPT-INTERVAL     PIC 9(05) VALUE 500.                01422000
+014230     05 WS-CKPT-COUNTER      PIC 9(05) VALUE ZERO.                01423000
+014240      05 RESTART-FLAG         PIC X(01) VALUE 'N'.                01424000
+014250         88 RESTART-RUN                 VALUE 'Y'.                01425000
+014260      05 CKPT-FOUND-FLAG      PIC X(01) VALUE 'N'.                01426000
+014270         88 CKPT-WAS-FOUND              VALUE 'Y'.                01427000
+014280      05 CKPT-EOF-FLAG        PIC X(01) VALUE 'N'.                01428000
+014290         88 CKPT-END-OF-FILE            VALUE 'Y'.                01429000
+014300      05 WS-RESTART-BOOK-ID   PIC S9(9) USAGE COMP VALUE ZERO.    01430000
+014400                                                                  01440000
+014410  01  WS-PARM-VARS.                                               01441000
+014420      05 PARM-FOUND-FLAG     PIC X(01) VALUE 'N'.                 01442000
+014430         88 PARM-WAS-FOUND             VALUE 'Y'.                 01443000
+014440      05 WS-PARM-START-ID    PIC S9(9) USAGE COMP VALUE ZERO.     01444000
+014450      05 WS-PARM-END-ID      PIC S9(9) USAGE COMP                 01445000
+014460                                        VALUE 999999999.          01446000
+014470                                                                  01447000
 016100 PROCEDURE DIVISION.                                              01610000
 016110*                                                                 01611000
 016120* THIS IS A COBOL-VSAM PROGRAM FOR A CREATING REPORT ON VSAM BOOKS01612000
@@ -200,7 +286,10 @@
 016200 0000-MAIN.                                                       01620000
 016300      PERFORM 1000-INITIALIZE   THRU 1000-EXIT                    01630000
 016301                                                                  01630100
-016302      MOVE    1                          TO WS-PAGE-NO            01630200
+016302      PERFORM 1050-CHECK-RESTART       THRU 1050-EXIT             01630150
+016303      IF NOT RESTART-RUN                                          01630160
+016304         MOVE 1                        TO WS-PAGE-NO              01630170
+016305      END-IF                                                      01630180
 016303      PERFORM 1100-WRITE-HEADER        THRU 1100-EXIT             01630300
 016304                                                                  01630400
 016305* Extract all books from database and generate report             01630500
@@ -211,7 +300,11 @@
 016360      MOVE       'ERROR OPENING VSAMBOOK'   TO ERR-MSG            01636000
 016370      PERFORM 9999-VSAM-ERR-CHK           THRU 9999-EXIT          01637000
 016380                                                                  01638000
-016381      MOVE 0  TO BOOKS-BOOK-ID                                    01638100
+016381      IF RESTART-RUN                                              01638110
+016382         COMPUTE BOOKS-BOOK-ID = WS-RESTART-BOOK-ID + 1           01638120
+016383      ELSE                                                        01638130
+016384        MOVE WS-PARM-START-ID TO BOOKS-BOOK-ID                    01638400
+016385      END-IF                                                      01638150
 016382      START VSAMBOOK KEY >=  BOOKS-BOOK-ID                        01638200
 016383      MOVE       'ERROR POSITIONING VSAMBOOK'   TO ERR-MSG        01638300
 016384      PERFORM 9999-VSAM-ERR-CHK           THRU 9999-EXIT          01638400
@@ -220,7 +313,7 @@
 016399*                                                                 01639900
 016400      PERFORM 2000-READ-ALL-BOOKS                                 01640000
 016401         THRU 2000-EXIT                                           01640100
-016402         UNTIL END-OF-FILE                                        01640200
+016402        UNTIL END-OF-FILE OR BOOKS-BOOK-ID > WS-PARM-END-ID       01640200
 016403*                                                                 01640300
 016408      CLOSE VSAMBOOK                                              01640800
 016409*                                                                 01640900
@@ -233,19 +326,85 @@
 016800 1000-INITIALIZE.                                                 01680000
 016801      MOVE '1000-INITALIZE'              TO ERR-LOC               01680100
 017000                                                                  01700000
-018010      MOVE '2021-10-13'                  TO WS-DATE-R             01801000
+018011     PERFORM 1070-READ-PARMS               THRU 1070-EXIT         01801100
 018020      MOVE '15.51.03.325'                TO WS-TIME-R             01802000
 018100                                                                  01810000
 018200      OPEN OUTPUT REP-OP                                          01820000
 018300      MOVE    'ERROR OPENING REP-OP'     TO ERR-MSG               01830000
 018400      PERFORM 9998-FILE-ERR-CHK        THRU 9998-EXIT             01840000
+018410     OPEN OUTPUT EXTRACT-FILE                                     01841000
+018420     MOVE    'ERROR OPENING EXTRACT-FILE' TO ERR-MSG              01842000
+018430     PERFORM 9997-XTR-ERR-CHK     THRU 9997-EXIT                  01843000
 018500      MOVE SPACES TO BOOKS-TITLE-TEXT BOOKS-ISBN-TEXT             01850000
 018600      MOVE 0      TO BOOKS-TITLE-LEN BOOKS-ISBN-LEN               01860000
 019600                                                                  01960000
 019700      .                                                           01970000
 019800 1000-EXIT.                                                       01980000
 019900      EXIT.                                                       01990000
-020000*-----------------------------------------------------------------02000000
+019905 1050-CHECK-RESTART.                                              01990500
+019910      MOVE '1050-CHECK-RESTART'      TO ERR-LOC                   01991000
+019915      MOVE 'N'                       TO CKPT-FOUND-FLAG           01991500
+019920      MOVE 'N'                       TO CKPT-EOF-FLAG             01992000
+019925                                                                  01992500
+019930      OPEN INPUT CKPT-FILE                                        01993000
+019935      IF CHKPNT-STAT = '00'                                       01993500
+019940         PERFORM 1060-READ-CHECKPOINTS THRU 1060-EXIT             01994000
+019945            UNTIL CKPT-END-OF-FILE                                01994500
+019950         CLOSE CKPT-FILE                                          01995000
+019955      END-IF                                                      01995500
+019960                                                                  01996000
+019965      IF CKPT-WAS-FOUND                                           01996500
+019970         SET RESTART-RUN            TO TRUE                       01997000
+019975         MOVE CKPT-RESTART-KEY TO WS-RESTART-BOOK-ID              01997500
+019980         MOVE CKPT-COUNT-1 TO WS-PAGE-NO                          01998000
+019985         MOVE CKPT-COUNT-2 TO WS-REC-COUNT                        01998500
+019990         MOVE CKPT-COUNT-3 TO WS-TOTAL-REC-COUNT                  01999000
+019995         MOVE CKPT-COUNT-4 TO WS-TOTAL-PAGE-SUM                   01999500
+020000         DISPLAY 'RESTARTING AFTER BOOK ID: ' WS-RESTART-BOOK-ID  02000000
+020005      END-IF                                                      02000500
+020010      .                                                           02001000
+020015 1050-EXIT.                                                       02001500
+020020     EXIT.                                                        02002000
+020025*-----------------------------------------------------------------02002500
+020030 1060-READ-CHECKPOINTS.                                           02003000
+020035     READ CKPT-FILE                                               02003500
+020040        AT END     MOVE 'Y' TO CKPT-EOF-FLAG                      02004000
+020045        NOT AT END MOVE 'Y' TO CKPT-FOUND-FLAG                    02004500
+020050     END-READ                                                     02005000
+020055     .                                                            02005500
+020060 1060-EXIT.                                                       02006000
+020065     EXIT.                                                        02006500
+020070*-----------------------------------------------------------------02007000
+020071 1070-READ-PARMS.                                                 02007100
+020072     MOVE '1070-READ-PARMS'         TO ERR-LOC                    02007200
+020073                                                                  02007300
+020074     STRING FUNCTION CURRENT-DATE(1:4) '-'                        02007400
+020075            FUNCTION CURRENT-DATE(5:2) '-'                        02007500
+020076            FUNCTION CURRENT-DATE(7:2) DELIMITED BY SIZE          02007600
+020077            INTO WS-DATE-R                                        02007700
+020078                                                                  02007800
+020079     OPEN INPUT PARM-FILE                                         02007900
+020080     IF PARMIN-STAT = 0                                           02008000
+020081        READ PARM-FILE                                            02008100
+020082           AT END     CONTINUE                                    02008200
+020083           NOT AT END SET PARM-WAS-FOUND TO TRUE                  02008300
+020084        END-READ                                                  02008400
+020085        CLOSE PARM-FILE                                           02008500
+020086     END-IF                                                       02008600
+020087                                                                  02008700
+020088     IF PARM-WAS-FOUND                                            02008800
+020089        IF PARM-RUN-DATE NOT = SPACES                             02008900
+020090           MOVE PARM-RUN-DATE       TO WS-DATE-R                  02009000
+020091        END-IF                                                    02009100
+020092        MOVE PARM-START-BOOK-ID     TO WS-PARM-START-ID           02009200
+020093        IF PARM-END-BOOK-ID > 0                                   02009300
+020094           MOVE PARM-END-BOOK-ID    TO WS-PARM-END-ID             02009400
+020095        END-IF                                                    02009500
+020096     END-IF                                                       02009600
+020097     .                                                            02009700
+020098 1070-EXIT.                                                       02009800
+020099     EXIT.                                                        02009900
+020100*-----------------------------------------------------------------02010000
 020100 1100-WRITE-HEADER.                                               02010000
 020110* Write Header records                                            02011000
 020200      MOVE '1100-WRITE-HEADER'       TO ERR-LOC                   02020000
@@ -283,12 +442,21 @@
 024000      MOVE WS-BOOKID            TO OP-BOOKID                      02400000
 024100      MOVE BOOKS-TOTAL-PAGES    TO WS-PAGES                       02410000
 024200      MOVE WS-PAGES             TO OP-PAGES                       02420000
+024210      ADD  1                    TO WS-TOTAL-REC-COUNT             02421000
+024220      ADD  WS-PAGES             TO WS-TOTAL-PAGE-SUM              02422000
+024230      ADD  1                    TO WS-CKPT-COUNTER                02423000
+024240      IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL                      02424000
+024250         PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT             02425000
+024260         MOVE 0 TO WS-CKPT-COUNTER                                02426000
+024270      END-IF                                                      02427000
 024300      MOVE BOOKS-RATING         TO WS-RATING                      02430000
 024400      MOVE WS-RATING            TO OP-RATING                      02440000
 024500      MOVE BOOKS-ISBN-TEXT      TO OP-ISBN                        02450000
 024600      MOVE BOOKS-PUBLISHED-DATE TO OP-PUBDATE                     02460000
 024700      MOVE BOOKS-PUBLISHER-ID   TO WS-PUBID                       02470000
 024800      MOVE WS-PUBID             TO OP-PUBID                       02480000
+024810                                                                  02481000
+024820     PERFORM 2250-WRITE-EXTRACT THRU 2250-EXIT                    02482000
 024900                                                                  02490000
 025000      EVALUATE TRUE                                               02500000
 025100      WHEN BOOKS-TITLE-LEN > 228                                  02510000
@@ -351,7 +519,38 @@
 030800                                                                  03080000
 031000 2000-EXIT.                                                       03100000
 031100      EXIT.                                                       03110000
-031200*-----------------------------------------------------------------03120000
+031150 2200-WRITE-CHECKPOINT.                                           03115000
+031155     MOVE '2200-WRITE-CHECKPOINT'    TO ERR-LOC                   03115500
+031160     MOVE BOOKS-BOOK-ID TO CKPT-RESTART-KEY                       03116000
+031165     MOVE WS-PAGE-NO TO CKPT-COUNT-1                              03116500
+031170     MOVE WS-REC-COUNT TO CKPT-COUNT-2                            03117000
+031175     MOVE WS-TOTAL-REC-COUNT TO CKPT-COUNT-3                      03117500
+031180     MOVE WS-TOTAL-PAGE-SUM TO CKPT-COUNT-4                       03118000
+031185                                                                  03118500
+031190     OPEN EXTEND CKPT-FILE                                        03119000
+031195     WRITE CKPT-RECORD                                            03119500
+031200     CLOSE CKPT-FILE                                              03120000
+031205     .                                                            03120500
+031210 2200-EXIT.                                                       03121000
+031215     EXIT.                                                        03121500
+031222 2250-WRITE-EXTRACT.                                              03122200
+031223     MOVE '2250-WRITE-EXTRACT'      TO ERR-LOC                    03122300
+031224     MOVE SPACES                    TO XTR-FIELDS                 03122400
+031225     MOVE WS-BOOKID                 TO XTR-BOOKID                 03122500
+031226     MOVE BOOKS-TITLE-TEXT          TO XTR-TITLE                  03122600
+031227     MOVE WS-PAGES                  TO XTR-PAGES                  03122700
+031228     MOVE WS-RATING                 TO XTR-RATING                 03122800
+031229     MOVE BOOKS-ISBN-TEXT           TO XTR-ISBN                   03122900
+031230     MOVE BOOKS-PUBLISHED-DATE      TO XTR-PUBDATE                03123000
+031231     MOVE WS-PUBID                  TO XTR-PUBID                  03123100
+031232                                                                  03123200
+031233     WRITE XTR-FIELDS                                             03123300
+031234     MOVE    'ERROR WRITING EXTRACT-FILE' TO ERR-MSG              03123400
+031235     PERFORM 9997-XTR-ERR-CHK   THRU 9997-EXIT                    03123500
+031236     .                                                            03123600
+031237 2250-EXIT.                                                       03123700
+031238     EXIT.                                                        03123800
+031239*-----------------------------------------------------------------03123900
 031300 2100-WRITE-RECORD.                                               03130000
 031400      MOVE '2100-WRITE-RECORD'       TO ERR-LOC                   03140000
 031500                                                                  03150000
@@ -380,12 +579,28 @@
 033500 3000-HOUSEKEEPING.                                               03350000
 033510* Write Footer record and close the Report file                   03351000
 033600      MOVE '3000-HOUSEKEEPING' TO ERR-LOC                         03360000
+033610      MOVE WS-TOTAL-REC-COUNT   TO WS-TR-REC-CNT                  03361000
+033620      MOVE WS-TOTAL-PAGE-SUM    TO WS-TR-PAGE-SUM                 03362000
+033630      WRITE REP-OP-FIELDS     FROM WS-PAGE-BREAK                  03363000
+033640      WRITE REP-OP-FIELDS     FROM WS-SPACE                       03364000
+033650      WRITE REP-OP-FIELDS     FROM WS-TRAILER-1                   03365000
+033660      WRITE REP-OP-FIELDS     FROM WS-TRAILER-2                   03366000
+033670      WRITE REP-OP-FIELDS     FROM WS-SPACE                       03367000
 033770*                                                                 03377000
 033800      WRITE REP-OP-FIELDS FROM WS-FOOTER                          03380000
 034500                                                                  03450000
 034600      CLOSE  REP-OP                                               03460000
 034700      MOVE   'ERROR CLOSING REP-OP' TO ERR-MSG                    03470000
 034800      PERFORM 9998-FILE-ERR-CHK   THRU 9998-EXIT                  03480000
+034805                                                                  03480500
+034806     CLOSE  EXTRACT-FILE                                          03480600
+034807     MOVE   'ERROR CLOSING EXTRACT-FILE' TO ERR-MSG               03480700
+034808     PERFORM 9997-XTR-ERR-CHK THRU 9997-EXIT                      03480800
+034810                                                                  03481000
+034820*    RUN COMPLETED NORMALLY - CLEAR THE CHECKPOINT FILE SO THE    03482000
+034830*    NEXT FULL RUN DOES NOT TRY TO RESTART PARTWAY THROUGH        03483000
+034840      OPEN OUTPUT CKPT-FILE                                       03484000
+034850      CLOSE       CKPT-FILE                                       03485000
 034900      .                                                           03490000
 035000 3000-EXIT.                                                       03500000
 035100     EXIT.                                                        03510000
@@ -406,6 +621,23 @@
 036600      .                                                           03660000
 036700 9998-EXIT.                                                       03670000
 036800      EXIT.                                                       03680000
+036810*-----------------------------------------------------------------03681000
+036820 9997-XTR-ERR-CHK.                                                03682000
+036830     EVALUATE TRUE                                                03683000
+036840         WHEN XTR-STAT = 0                                        03684000
+036850              CONTINUE                                            03685000
+036860                                                                  03686000
+036870         WHEN OTHER                                               03687000
+036880              DISPLAY 'FILE ERROR'                                03688000
+036890              DISPLAY 'PROG: ' ERR-PGM                            03689000
+036900              DISPLAY '  IN: ' ERR-LOC                            03690000
+036910              DISPLAY ' MSG: ' ERR-MSG                            03691000
+036920              DISPLAY 'CODE: ' XTR-STAT                           03692000
+036930              STOP RUN                                            03693000
+036940     END-EVALUATE                                                 03694000
+036950     .                                                            03695000
+036960 9997-EXIT.                                                       03696000
+036970     EXIT.                                                        03697000
 036900*-----------------------------------------------------------------03690000
 037000 9999-VSAM-ERR-CHK.                                               03700000
 037100      MOVE VSAMBOOK-FILE-STATUS TO ERR-CODE                       03710000

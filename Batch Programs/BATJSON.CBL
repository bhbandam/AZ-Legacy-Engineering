@@ -14,6 +14,12 @@
            SELECT WS-OUTFILE ASSIGN TO OUTFL01
            FILE STATUS IS WS-OUTFILE-SW.
 
+           SELECT WS-SUSFILE ASSIGN TO SUSFL01
+           FILE STATUS IS WS-SUSFILE-SW.
+
+           SELECT WS-CKPTFILE ASSIGN TO CHKPNT
+           FILE STATUS IS WS-CKPTFILE-SW.
+
        DATA DIVISION.
        FILE SECTION.
        FD WS-INFILE.
@@ -23,6 +29,18 @@
        FD WS-OUTFILE.
        01 OUT-CUST-REC   PIC X(5000).
 
+       FD WS-SUSFILE.
+       01 SUS-RECORD.
+          05 SUS-INP-REC-NO        PIC 9(09).
+          05 SUS-RECORD-TYPE       PIC X(02).
+          05 SUS-RAW-DATA          PIC X(130).
+
+       FD WS-CKPTFILE.
+      *    CKPT-RESTART-KEY = INPUT RECORDS READ, CKPT-COUNT-1 =
+      *    OUTPUT RECORDS WRITTEN, CKPT-COUNT-2 = REJECTED RECORDS,
+      *    CKPT-COUNT-3/4 UNUSED (SEE WBCKPTRC COPYBOOK)
+          COPY WBCKPTRC.
+
        WORKING-STORAGE SECTION.
        01 JSON-TEXT                     PIC N(15000) NATIONAL.
        01 I                             PIC S9(09) COMP.
@@ -32,11 +50,25 @@
              88 WS-INFILE-EOF                 VALUE '10'.
           05 WS-OUTFILE-SW          PIC X(02) VALUE SPACES.
              88 WS-OUTFILE-SUCCESS            VALUE '00'.
+          05 WS-SUSFILE-SW          PIC X(02) VALUE SPACES.
+             88 WS-SUSFILE-SUCCESS            VALUE '00'.
+          05 WS-CKPTFILE-SW         PIC X(02) VALUE SPACES.
+             88 WS-CKPTFILE-SUCCESS           VALUE '00'.
           05 WS-DATA-MOVE-SW        PIC X(01) VALUE SPACE.
              88 WS-DATA-MOVE-DONE             VALUE 'Y'.
           05 WS-EOF-SW              PIC X(01) VALUE 'N'.
              88 WS-EOF-NO                     VALUE 'N'.
              88 WS-EOF-YES                    VALUE 'Y'.
+       01 WS-RESTART-VARS.
+          05 WS-RESTART-SW          PIC X(01) VALUE 'N'.
+             88 WS-RESTART-YES                VALUE 'Y'.
+          05 WS-CKPT-FOUND-SW       PIC X(01) VALUE 'N'.
+             88 WS-CKPT-WAS-FOUND             VALUE 'Y'.
+          05 WS-CKPT-EOF-SW         PIC X(01) VALUE 'N'.
+             88 WS-CKPT-END-OF-FILE           VALUE 'Y'.
+          05 WS-CKPT-INTERVAL       PIC 9(05) COMP VALUE 500.
+          05 WS-CKPT-COUNTER        PIC 9(05) COMP VALUE 0.
+          05 WS-RESTART-REC-CNT     PIC 9(09) COMP VALUE 0.
        01 WS-SUBSCRIPTS.
           05 WS-PROD-SUB            PIC S9(04) COMP VALUE +0.
           05 WS-ORDR-SUB            PIC S9(04) COMP VALUE +0.
@@ -46,6 +78,11 @@
           05 WS-INP-REC-CNT         PIC  9(09) COMP VALUE  0.
           05 WS-OUT-REC             PIC S9(09) COMP VALUE +0.
           05 WS-OUT-REC-CNT         PIC  9(09) COMP VALUE  0.
+          05 WS-REJECT-CNT          PIC  9(09) COMP VALUE  0.
+          05 WS-HI-AMT-TOTAL        PIC S9(11)V99 COMP-3 VALUE 0.
+          05 WS-RECONCILE-SW        PIC X(01) VALUE 'Y'.
+             88 WS-RECONCILE-OK               VALUE 'Y'.
+             88 WS-RECONCILE-FAILED           VALUE 'N'.
 
        01 WS-CONSTANT.
           05 WS-ORDID               PIC 9(08) VALUE 10000000.
@@ -111,6 +148,9 @@
            PERFORM Z1000-CLOSE-PARA
               THRU Z1000-EXIT.
 
+           PERFORM Z1500-RECONCILE-PARA
+              THRU Z1500-EXIT.
+
            PERFORM Z9000-STOP-RUN
               THRU Z9000-EXIT.
 
@@ -124,10 +164,13 @@
        B1000-INIT-PARA.
            INITIALIZE WS-INFILE-SW
                       WS-OUTFILE-SW
+                      WS-SUSFILE-SW
+                      WS-CKPTFILE-SW
                       WS-EOF-SW.
 
            OPEN INPUT  WS-INFILE
            OPEN OUTPUT WS-OUTFILE
+           OPEN OUTPUT WS-SUSFILE
 
            IF WS-INFILE-SUCESS
               DISPLAY 'INFILE OPEN SUCCESSFUL'
@@ -145,13 +188,79 @@
               GO TO Z9000-STOP-RUN
            END-IF.
 
+           IF WS-SUSFILE-SUCCESS
+              DISPLAY 'SUSFILE OPEN SUCCESSFUL'
+           ELSE
+              DISPLAY 'SUSFILE OPENING ERROR STATUS IS :'
+                      WS-SUSFILE-SW
+              GO TO Z9000-STOP-RUN
+           END-IF.
+
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
            DISPLAY 'WS-CURRENT-DATE :' WS-CURRENT-DATE
 
+           PERFORM B1050-CHECK-RESTART
+              THRU B1050-EXIT
+
            .
        B1000-EXIT.
            EXIT.
 
+      ******************************************************************
+      *         C H E C K   F O R   R E S T A R T
+      ******************************************************************
+       B1050-CHECK-RESTART.
+           MOVE 'N' TO WS-CKPT-FOUND-SW
+           MOVE 'N' TO WS-CKPT-EOF-SW
+
+           OPEN INPUT WS-CKPTFILE
+           IF WS-CKPTFILE-SUCCESS
+              PERFORM B1055-READ-CKPT
+                 THRU B1055-EXIT
+                 UNTIL WS-CKPT-END-OF-FILE
+              CLOSE WS-CKPTFILE
+           END-IF
+
+           IF WS-CKPT-WAS-FOUND
+              SET WS-RESTART-YES       TO TRUE
+              MOVE CKPT-RESTART-KEY    TO WS-RESTART-REC-CNT
+              MOVE CKPT-COUNT-1    TO WS-OUT-REC-CNT
+              MOVE CKPT-COUNT-2     TO WS-REJECT-CNT
+              DISPLAY 'RESTARTING AFTER INPUT RECORD :'
+                      WS-RESTART-REC-CNT
+              PERFORM B1060-SKIP-TO-RESTART
+                 THRU B1060-EXIT
+           END-IF
+
+           .
+       B1050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *             R E A D   C H E C K P O I N T   F I L E
+      ******************************************************************
+       B1055-READ-CKPT.
+           READ WS-CKPTFILE
+              AT END     MOVE 'Y' TO WS-CKPT-EOF-SW
+              NOT AT END MOVE 'Y' TO WS-CKPT-FOUND-SW
+           END-READ
+           .
+       B1055-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *     S K I P   A L R E A D Y - P R O C E S S E D   R E C O R D S
+      ******************************************************************
+       B1060-SKIP-TO-RESTART.
+           PERFORM R1000-READ-INPUT
+              THRU R1000-EXIT
+              UNTIL WS-EOF-SW = 'Y'
+                 OR WS-INP-REC-CNT >= WS-RESTART-REC-CNT
+
+           .
+       B1060-EXIT.
+           EXIT.
+
       ******************************************************************
       *                P R O C E S S    D A T A
       ******************************************************************
@@ -161,12 +270,37 @@
            PERFORM R1000-READ-INPUT
               THRU R1000-EXIT
 
-           PERFORM C2000-MOVE-DATA
-              THRU C2000-EXIT
+           IF WS-EOF-NO
+              PERFORM C2000-MOVE-DATA
+                 THRU C2000-EXIT
+              PERFORM C3000-WRITE-CKPT
+                 THRU C3000-EXIT
+           END-IF
 
            .
        C1000-EXIT.
            EXIT.
+
+      ******************************************************************
+      *             W R I T E   C H E C K P O I N T
+      ******************************************************************
+       C3000-WRITE-CKPT.
+           ADD 1 TO WS-CKPT-COUNTER
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+              MOVE WS-INP-REC-CNT      TO CKPT-RESTART-KEY
+              MOVE WS-OUT-REC-CNT      TO CKPT-COUNT-1
+              MOVE WS-REJECT-CNT       TO CKPT-COUNT-2
+
+              OPEN EXTEND WS-CKPTFILE
+              WRITE CKPT-RECORD
+              CLOSE WS-CKPTFILE
+
+              MOVE 0 TO WS-CKPT-COUNTER
+           END-IF
+
+           .
+       C3000-EXIT.
+           EXIT.
       ******************************************************************
       *                 M O V E    D A T A
       ******************************************************************
@@ -183,18 +317,25 @@
                       ON EXCEPTION
                        DISPLAY 'JSON GENERATE ERRORS: ' JSON-CODE
                    END-JSON
+                   PERFORM W1000-WRITE-DATA
+                      THRU W1000-EXIT
 
                WHEN 'HI'
+                   ADD HI-ORDER-AMT TO WS-HI-AMT-TOTAL
                    JSON GENERATE JSON-TEXT FROM HI-REC-TYPE
                       COUNT IN I
                       ON EXCEPTION
                        DISPLAY 'JSON GENERATE ERRORS: ' JSON-CODE
                    END-JSON
+                   PERFORM W1000-WRITE-DATA
+                      THRU W1000-EXIT
+
+               WHEN OTHER
+                   PERFORM W2000-WRITE-SUSPENSE
+                      THRU W2000-EXIT
 
-           END-EVALUATE.
+           END-EVALUATE
 
-           PERFORM W1000-WRITE-DATA
-              THRU W1000-EXIT
            .
        C2000-EXIT.
            EXIT.
@@ -215,16 +356,72 @@
        W1000-EXIT.
            EXIT.
 
+      ******************************************************************
+      *          W R I T E   S U S P E N S E   R E C O R D
+      ******************************************************************
+       W2000-WRITE-SUSPENSE.
+           ADD 1 TO WS-REJECT-CNT
+           MOVE WS-INP-REC-CNT       TO SUS-INP-REC-NO
+           MOVE RECORD-TYPE          TO SUS-RECORD-TYPE
+           MOVE AA-REC-TYPE          TO SUS-RAW-DATA
+           WRITE SUS-RECORD
+           DISPLAY 'UNRECOGNIZED RECORD TYPE "' RECORD-TYPE
+                   '" AT INPUT RECORD ' WS-INP-REC-CNT
+                   ' - WRITTEN TO SUSPENSE FILE'
+           .
+       W2000-EXIT.
+           EXIT.
+
        Z1000-CLOSE-PARA.
            CLOSE WS-INFILE.
+           CLOSE WS-SUSFILE.
+
+           IF WS-CKPT-COUNTER > 0
+              MOVE WS-INP-REC-CNT      TO CKPT-RESTART-KEY
+              MOVE WS-OUT-REC-CNT      TO CKPT-COUNT-1
+              MOVE WS-REJECT-CNT       TO CKPT-COUNT-2
+              OPEN EXTEND WS-CKPTFILE
+              WRITE CKPT-RECORD
+              CLOSE WS-CKPTFILE
+           END-IF
+
+      *    Clear the checkpoint file now that the run has completed
+      *    normally; a fresh run starts from the beginning again.
+           OPEN OUTPUT WS-CKPTFILE
+           CLOSE       WS-CKPTFILE
+
            DISPLAY '*******************************************'
            DISPLAY '* TOTAL INPUT RECORDS READ     :' WS-INP-REC-CNT
            DISPLAY '* TOTAL OUTPUT RECORDS WRITTEN :' WS-OUT-REC-CNT
+           DISPLAY '* TOTAL RECORDS REJECTED       :' WS-REJECT-CNT
+           DISPLAY '* TOTAL HI ORDER AMOUNT        :' WS-HI-AMT-TOTAL
            DISPLAY '*******************************************'
            .
 
        Z1000-EXIT.
            EXIT.
+
+      ******************************************************************
+      *     R E C O N C I L E   I N P U T / O U T P U T   C O U N T S
+      ******************************************************************
+       Z1500-RECONCILE-PARA.
+           SET WS-RECONCILE-OK TO TRUE
+           IF WS-INP-REC-CNT NOT =  WS-OUT-REC-CNT + WS-REJECT-CNT
+              SET WS-RECONCILE-FAILED TO TRUE
+           END-IF
+
+           IF WS-RECONCILE-OK
+              DISPLAY '* RECONCILIATION OK - INPUT = OUTPUT + REJECTS'
+           ELSE
+              DISPLAY '* RECONCILIATION FAILED - COUNTS DO NOT MATCH'
+              DISPLAY '* INPUT   :' WS-INP-REC-CNT
+              DISPLAY '* OUTPUT  :' WS-OUT-REC-CNT
+              DISPLAY '* REJECTS :' WS-REJECT-CNT
+           END-IF
+           DISPLAY '*******************************************'
+           .
+       Z1500-EXIT.
+           EXIT.
       ******************************************************************
       *                      R E A D    F I L E
       ******************************************************************

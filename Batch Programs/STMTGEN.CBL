@@ -0,0 +1,626 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------
+        PROGRAM-ID. STMTGEN.
+      ****************************************************************
+      * This program reads the WBACCTDB-DD account file and the      *
+      * WBTXNDB-DD transaction-detail file and prints a statement    *
+      * for every account, stamping the account's last-statement     *
+      * date as each statement is produced.                          *
+      ****************************************************************
+      *---------------------
+       ENVIRONMENT DIVISION.
+      *---------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------*
+      *---------- FILE       --------- JCL    -*
+      *---------- DESCRIPTOR --------- DDNAME -*
+      *----------------------------------------*
+           SELECT WBACCTDB-FILE
+               ASSIGN       TO WBACCTDB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS ACCOUNT-KEY
+               FILE STATUS  IS WBACCTDB-FILE-STATUS WBACCTDB-VSAM-CODE.
+
+           SELECT WBTXNDB-FILE
+               ASSIGN       TO WBTXNDB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS TXN-KEY
+               FILE STATUS  IS WBTXNDB-FILE-STATUS WBTXNDB-VSAM-CODE.
+
+           SELECT STMT-OP    ASSIGN TO STMTOUT
+                             ACCESS MODE IS SEQUENTIAL
+                             FILE STATUS IS STMTOUT-STAT.
+
+           SELECT CKPT-FILE  ASSIGN TO CHKPNT
+                             ORGANIZATION IS SEQUENTIAL
+                             FILE STATUS IS CHKPNT-STAT.
+
+           SELECT PARM-FILE  ASSIGN TO PARMIN
+                             ORGANIZATION IS SEQUENTIAL
+                             FILE STATUS IS PARMIN-STAT.
+      *--------------
+       DATA DIVISION.
+      *--------------
+       FILE SECTION.
+
+       FD  WBACCTDB-FILE.
+           COPY WBACCTREC.
+
+       FD  WBTXNDB-FILE.
+           COPY WBTXNREC.
+
+       FD  STMT-OP
+           RECORD CONTAINS 132
+           RECORDING MODE F.
+       01  STMT-OP-FIELDS                PIC X(132).
+
+       FD  CKPT-FILE
+           RECORD CONTAINS 50.
+       01  CKPT-RECORD.
+           05 CKPT-ACCOUNT-KEY           PIC X(19).
+           05 CKPT-TOTAL-ACCTS           PIC 9(07).
+           05 CKPT-TOTAL-STMTS           PIC 9(07).
+           05 CKPT-PAGE-NO               PIC 9(04).
+           05 CKPT-LINE-COUNT            PIC 9(02).
+           05 FILLER                     PIC X(11).
+
+       FD  PARM-FILE
+           RECORD CONTAINS 80.
+       01  PARM-RECORD.
+           05 PARM-RUN-DATE              PIC X(10).
+           05 FILLER                     PIC X(01).
+           05 PARM-START-ACCT-KEY        PIC X(19).
+           05 FILLER                     PIC X(01).
+           05 PARM-END-ACCT-KEY          PIC X(19).
+           05 FILLER                     PIC X(29).
+
+       WORKING-STORAGE SECTION.
+
+       01  WBACCTDB-FILE-STATUS.
+           05  STA-ACCT-STAT1            PIC X(01).
+           05  STA-ACCT-STAT2            PIC X(01).
+       01  WBACCTDB-VSAM-CODE.
+           05 ACCT-VSAM-RETURN-CODE      PIC S9(2) USAGE BINARY.
+           05 ACCT-VSAM-COMPONENT-CODE   PIC S9(1) USAGE BINARY.
+           05 ACCT-VSAM-REASON-CODE      PIC S9(3) USAGE BINARY.
+
+       01  WBTXNDB-FILE-STATUS.
+           05  STA-TXN-STAT1             PIC X(01).
+           05  STA-TXN-STAT2             PIC X(01).
+       01  WBTXNDB-VSAM-CODE.
+           05 TXN-VSAM-RETURN-CODE       PIC S9(2) USAGE BINARY.
+           05 TXN-VSAM-COMPONENT-CODE    PIC S9(1) USAGE BINARY.
+           05 TXN-VSAM-REASON-CODE       PIC S9(3) USAGE BINARY.
+
+       01  WS-VSAM-CODE-DISPLAY.
+           05 WS-VSAM-RETURN-CODE-DIS    PIC Z(2)9.
+           05 WS-VSAM-COMPONENT-CODE-DIS PIC Z(2)9.
+           05 WS-VSAM-REASON-CODE-DIS    PIC Z(3)9.
+
+       01  WS-LABELS.
+           05 WS-SPACE.
+              10 FILLER        PIC X(1)   VALUE SPACE.
+
+           05 WS-HEADER-TITLE.
+              10 FILLER        PIC X(50)  VALUE SPACES.
+              10 FILLER        PIC X(29)  VALUE
+                                    'CUSTOMER ACCOUNT STATEMENT'.
+              10 FILLER        PIC X(42)  VALUE SPACES.
+              10 WS-DATE-R     PIC X(10)  VALUE SPACES.
+              10 FILLER        PIC X(01)  VALUE SPACES.
+
+           05 WS-HEADER-TIME.
+              10 FILLER        PIC X(009) VALUE 'PAGE NO. '.
+              10 WS-PAGE-NO    PIC 9(04)  VALUE ZERO.
+              10 FILLER        PIC X(119) VALUE SPACES.
+
+           05 WS-ACCT-HEADER.
+              10 FILLER        PIC X(08)  VALUE 'SSN: '.
+              10 WS-H-SSN      PIC X(09)  VALUE SPACES.
+              10 FILLER        PIC X(03)  VALUE SPACES.
+              10 FILLER        PIC X(08)  VALUE 'ACCT: '.
+              10 WS-H-ACCT     PIC X(10)  VALUE SPACES.
+              10 FILLER        PIC X(03)  VALUE SPACES.
+              10 FILLER        PIC X(06)  VALUE 'TYPE: '.
+              10 WS-H-TYPE     PIC X(10)  VALUE SPACES.
+              10 FILLER        PIC X(03)  VALUE SPACES.
+              10 FILLER        PIC X(06)  VALUE 'BAL: '.
+              10 WS-H-BAL      PIC Z(11)9.99-.
+              10 FILLER        PIC X(40)  VALUE SPACES.
+
+           05 WS-DETAIL-LINE.
+              10 FILLER        PIC X(04)  VALUE SPACES.
+              10 WS-D-ITEM     PIC Z(6)9.
+              10 FILLER        PIC X(02)  VALUE SPACES.
+              10 WS-D-DATE     PIC X(10).
+              10 FILLER        PIC X(02)  VALUE SPACES.
+              10 WS-D-TYPE     PIC X(12).
+              10 FILLER        PIC X(02)  VALUE SPACES.
+              10 WS-D-AMOUNT   PIC Z(11)9.99-.
+              10 FILLER        PIC X(77)  VALUE SPACES.
+
+           05 WS-NO-ACTIVITY-LINE.
+              10 FILLER        PIC X(04)  VALUE SPACES.
+              10 FILLER        PIC X(31)  VALUE
+                                    'NO TRANSACTION ACTIVITY ON FILE'.
+              10 FILLER        PIC X(97)  VALUE SPACES.
+
+           05 WS-PAGE-BREAK.
+              10 FILLER        PIC X(131) VALUE ALL '-'.
+              10 FILLER        PIC X(001) VALUE SPACES.
+
+           05 WS-FOOTER.
+              10 FILLER        PIC X(58)  VALUE ALL '='.
+              10 FILLER        PIC X(15)  VALUE ' END OF REPORT '.
+              10 FILLER        PIC X(59)  VALUE ALL '='.
+
+           05 WS-TRAILER-1.
+              10 FILLER        PIC X(30)  VALUE SPACES.
+              10 FILLER        PIC X(25)  VALUE
+                                    'TOTAL ACCOUNTS PROCESSED:'.
+              10 WS-TR-ACCT-CNT PIC ZZZ,ZZZ,ZZ9.
+              10 FILLER        PIC X(66)  VALUE SPACES.
+
+           05 WS-TRAILER-2.
+              10 FILLER        PIC X(30)  VALUE SPACES.
+              10 FILLER        PIC X(25)  VALUE
+                                    'TOTAL STATEMENTS PRINTED:'.
+              10 WS-TR-STMT-CNT PIC ZZZ,ZZZ,ZZ9.
+              10 FILLER        PIC X(66)  VALUE SPACES.
+
+       01  WS-VARS.
+           05 WS-REC-COUNT      PIC 9(02)  VALUE ZERO.
+           05 WS-REC-BUFFER     PIC X(132) VALUE SPACES.
+           05 WS-TOTAL-ACCT-COUNT PIC 9(07) VALUE ZERO.
+           05 WS-TOTAL-STMT-COUNT PIC 9(07) VALUE ZERO.
+           05 WS-START-KEY      PIC X(19)  VALUE LOW-VALUES.
+           05 WS-END-KEY        PIC X(19)  VALUE ALL '9'.
+
+       01  WS-DISPLAY-VARS.
+           05 ERR-PGM          PIC X(07)  VALUE 'STMTGEN'.
+           05 ERR-LOC          PIC X(20)  VALUE SPACES.
+           05 ERR-MSG          PIC X(30)  VALUE SPACES.
+           05 ERR-CODE         PIC 9(09)  VALUE ZERO.
+
+       01  WS-FLAG-VARS.
+           05 STMTOUT-STAT     PIC 9(02)  VALUE ZERO.
+           05 PARMIN-STAT      PIC 9(02)  VALUE ZERO.
+           05 EOF-FLAG         PIC X(01)  VALUE 'N'.
+              88 END-OF-FILE              VALUE 'Y'.
+           05 TXN-EOF-FLAG     PIC X(01)  VALUE 'N'.
+              88 TXN-END-OF-FILE          VALUE 'Y'.
+           05 WS-DETAIL-FOUND-SW PIC X(01) VALUE 'N'.
+              88 DETAIL-WAS-FOUND           VALUE 'Y'.
+
+       01  WS-CHECKPOINT-VARS.
+           05 CHKPNT-STAT          PIC X(02) VALUE SPACES.
+           05 WS-CKPT-INTERVAL     PIC 9(05) VALUE 100.
+           05 WS-CKPT-COUNTER      PIC 9(05) VALUE ZERO.
+           05 RESTART-FLAG         PIC X(01) VALUE 'N'.
+              88 RESTART-RUN                 VALUE 'Y'.
+           05 CKPT-FOUND-FLAG      PIC X(01) VALUE 'N'.
+              88 CKPT-WAS-FOUND              VALUE 'Y'.
+           05 CKPT-EOF-FLAG        PIC X(01) VALUE 'N'.
+              88 CKPT-END-OF-FILE            VALUE 'Y'.
+           05 WS-RESTART-ACCT-KEY  PIC X(19) VALUE LOW-VALUES.
+
+       01  WS-PARM-VARS.
+           05 PARM-FOUND-FLAG     PIC X(01) VALUE 'N'.
+              88 PARM-WAS-FOUND             VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *
+      * THIS PROGRAM PRINTS A STATEMENT FOR EVERY ACCOUNT ON
+      * WBACCTDB-DD, LISTING EACH TRANSACTION DETAIL ITEM CURRENTLY
+      * ON FILE FOR THAT ACCOUNT IN WBTXNDB-DD, AND STAMPS THE
+      * ACCOUNT'S LAST-STATEMENT DATE WITH THE RUN DATE.
+      *
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE   THRU 1000-EXIT
+
+           PERFORM 1050-CHECK-RESTART       THRU 1050-EXIT
+           IF NOT RESTART-RUN
+              MOVE 1                        TO WS-PAGE-NO
+           END-IF
+           PERFORM 1100-WRITE-HEADER        THRU 1100-EXIT
+
+           MOVE SPACES TO EOF-FLAG
+           OPEN INPUT WBACCTDB-FILE
+           OPEN I-O   WBTXNDB-FILE
+
+           MOVE       'ERROR OPENING WBACCTDB'   TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK           THRU 9999-EXIT
+
+           MOVE       'ERROR OPENING WBTXNDB'    TO ERR-MSG
+           PERFORM 9996-TXN-ERR-CHK             THRU 9996-EXIT
+
+           IF RESTART-RUN
+              MOVE WS-RESTART-ACCT-KEY TO ACCOUNT-KEY
+           ELSE
+              MOVE WS-START-KEY        TO ACCOUNT-KEY
+           END-IF
+           START WBACCTDB-FILE KEY >= ACCOUNT-KEY
+           MOVE       'ERROR POSITIONING WBACCTDB'   TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK           THRU 9999-EXIT
+
+           PERFORM 1200-READ-ACCOUNT            THRU 1200-EXIT
+
+           PERFORM 2000-PROCESS-ALL-ACCOUNTS
+              THRU 2000-EXIT
+             UNTIL END-OF-FILE OR ACCOUNT-KEY > WS-END-KEY
+
+           CLOSE WBACCTDB-FILE
+           MOVE      'ERROR CLOSING WBACCTDB' TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK        THRU 9999-EXIT
+
+           CLOSE WBTXNDB-FILE
+           MOVE      'ERROR CLOSING WBTXNDB' TO ERR-MSG
+           PERFORM 9996-TXN-ERR-CHK         THRU 9996-EXIT
+
+           PERFORM 3000-HOUSEKEEPING THRU 3000-EXIT
+           STOP RUN.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE '1000-INITIALIZE'        TO ERR-LOC
+
+           PERFORM 1070-READ-PARMS       THRU 1070-EXIT
+
+           OPEN OUTPUT STMT-OP
+           MOVE    'ERROR OPENING STMT-OP'   TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK       THRU 9998-EXIT
+           .
+       1000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1050-CHECK-RESTART.
+           MOVE '1050-CHECK-RESTART'     TO ERR-LOC
+           MOVE 'N'                      TO CKPT-FOUND-FLAG
+           MOVE 'N'                      TO CKPT-EOF-FLAG
+
+           OPEN INPUT CKPT-FILE
+           IF CHKPNT-STAT = '00'
+              PERFORM 1060-READ-CHECKPOINTS THRU 1060-EXIT
+                 UNTIL CKPT-END-OF-FILE
+              CLOSE CKPT-FILE
+           END-IF
+
+           IF CKPT-WAS-FOUND
+              SET RESTART-RUN            TO TRUE
+              MOVE CKPT-ACCOUNT-KEY      TO WS-RESTART-ACCT-KEY
+              MOVE CKPT-TOTAL-ACCTS      TO WS-TOTAL-ACCT-COUNT
+              MOVE CKPT-TOTAL-STMTS      TO WS-TOTAL-STMT-COUNT
+              MOVE CKPT-PAGE-NO          TO WS-PAGE-NO
+              MOVE CKPT-LINE-COUNT       TO WS-REC-COUNT
+              DISPLAY 'RESTARTING AFTER ACCOUNT KEY: '
+                      WS-RESTART-ACCT-KEY
+           END-IF
+           .
+       1050-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1060-READ-CHECKPOINTS.
+           READ CKPT-FILE
+              AT END     MOVE 'Y' TO CKPT-EOF-FLAG
+              NOT AT END MOVE 'Y' TO CKPT-FOUND-FLAG
+           END-READ
+           .
+       1060-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1070-READ-PARMS.
+           MOVE '1070-READ-PARMS'        TO ERR-LOC
+
+           STRING FUNCTION CURRENT-DATE(1:4) '-'
+                  FUNCTION CURRENT-DATE(5:2) '-'
+                  FUNCTION CURRENT-DATE(7:2) DELIMITED BY SIZE
+                  INTO WS-DATE-R
+
+           OPEN INPUT PARM-FILE
+           IF PARMIN-STAT = 0
+              READ PARM-FILE
+                 AT END     CONTINUE
+                 NOT AT END SET PARM-WAS-FOUND TO TRUE
+              END-READ
+              CLOSE PARM-FILE
+           END-IF
+
+           IF PARM-WAS-FOUND
+              IF PARM-RUN-DATE NOT = SPACES
+                 MOVE PARM-RUN-DATE       TO WS-DATE-R
+              END-IF
+              IF PARM-START-ACCT-KEY NOT = SPACES
+                 MOVE PARM-START-ACCT-KEY TO WS-START-KEY
+              END-IF
+              IF PARM-END-ACCT-KEY NOT = SPACES
+                 MOVE PARM-END-ACCT-KEY   TO WS-END-KEY
+              END-IF
+           END-IF
+           .
+       1070-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1100-WRITE-HEADER.
+           MOVE '1100-WRITE-HEADER'      TO ERR-LOC
+
+           WRITE STMT-OP-FIELDS          FROM WS-HEADER-TITLE
+           WRITE STMT-OP-FIELDS          FROM WS-HEADER-TIME
+           WRITE STMT-OP-FIELDS          FROM WS-SPACE
+
+           MOVE    'ERROR WRITING HEADER' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK    THRU 9998-EXIT
+           .
+       1100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1200-READ-ACCOUNT.
+           MOVE '1200-READ-ACCOUNT' TO ERR-LOC
+
+           READ WBACCTDB-FILE NEXT
+           END-READ
+
+           MOVE    'ERROR READING WBACCTDB' TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK THRU 9999-EXIT
+           .
+       1200-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2000-PROCESS-ALL-ACCOUNTS.
+           MOVE '2000-PROCESS-ALL-ACCOUNTS' TO ERR-LOC
+
+           ADD  1                    TO WS-TOTAL-ACCT-COUNT
+           ADD  1                    TO WS-CKPT-COUNTER
+
+           MOVE SPACES               TO WS-ACCT-HEADER
+           MOVE ACCOUNT-SSN          TO WS-H-SSN
+           MOVE ACCOUNT-NUMBER       TO WS-H-ACCT
+           MOVE ACCOUNT-TYPE-NAME    TO WS-H-TYPE
+           EVALUATE TRUE
+              WHEN ACCOUNT-TYPE-CHK
+                   MOVE ACCOUNT-CHK-BAL TO WS-H-BAL
+              WHEN ACCOUNT-TYPE-SAV
+                   MOVE ACCOUNT-SAV-BAL TO WS-H-BAL
+           END-EVALUATE
+           MOVE WS-ACCT-HEADER       TO STMT-OP-FIELDS
+           PERFORM 2100-WRITE-RECORD THRU 2100-EXIT
+
+           PERFORM 2300-WRITE-STATEMENT-DETAIL THRU 2300-EXIT
+
+           PERFORM 2400-UPDATE-LAST-STMT-DATE  THRU 2400-EXIT
+
+           ADD  1                    TO WS-TOTAL-STMT-COUNT
+
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+              PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+              MOVE 0 TO WS-CKPT-COUNTER
+           END-IF
+
+           PERFORM 1200-READ-ACCOUNT THRU 1200-EXIT.
+
+       2000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2100-WRITE-RECORD.
+           MOVE '2100-WRITE-RECORD'      TO ERR-LOC
+
+           IF WS-REC-COUNT = 30
+              MOVE    0                   TO WS-REC-COUNT
+              ADD     1                   TO WS-PAGE-NO
+              MOVE    STMT-OP-FIELDS      TO WS-REC-BUFFER
+              WRITE   STMT-OP-FIELDS    FROM WS-PAGE-BREAK
+              WRITE   STMT-OP-FIELDS    FROM WS-SPACE
+              PERFORM 1100-WRITE-HEADER THRU 1100-EXIT
+              MOVE    WS-REC-BUFFER       TO STMT-OP-FIELDS
+           END-IF
+
+           WRITE   STMT-OP-FIELDS
+           MOVE    'ERROR WRITING STMT-OP' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK    THRU 9998-EXIT
+           ADD     1                      TO WS-REC-COUNT
+           MOVE    SPACES                 TO STMT-OP-FIELDS
+           .
+       2100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2200-WRITE-CHECKPOINT.
+           MOVE '2200-WRITE-CHECKPOINT'   TO ERR-LOC
+           MOVE ACCOUNT-KEY                TO CKPT-ACCOUNT-KEY
+           MOVE WS-TOTAL-ACCT-COUNT        TO CKPT-TOTAL-ACCTS
+           MOVE WS-TOTAL-STMT-COUNT        TO CKPT-TOTAL-STMTS
+           MOVE WS-PAGE-NO                 TO CKPT-PAGE-NO
+           MOVE WS-REC-COUNT                TO CKPT-LINE-COUNT
+
+           OPEN EXTEND CKPT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE
+           .
+       2200-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2300-WRITE-STATEMENT-DETAIL.
+           MOVE '2300-WRITE-STATEMENT-DETAIL' TO ERR-LOC
+           MOVE 'N'                TO TXN-EOF-FLAG
+           MOVE ACCOUNT-SSN         TO TXN-SSN
+           MOVE ACCOUNT-NUMBER      TO TXN-ACCT-NUM
+           MOVE 0                   TO TXN-ITEM-NUM
+
+           MOVE 'N'                TO WS-DETAIL-FOUND-SW
+
+           START WBTXNDB-FILE KEY >= TXN-KEY
+              INVALID KEY MOVE 'Y' TO TXN-EOF-FLAG
+           END-START
+
+           PERFORM 2310-READ-TXN-DETAIL THRU 2310-EXIT
+              UNTIL TXN-END-OF-FILE
+                 OR TXN-SSN NOT = ACCOUNT-SSN
+                 OR TXN-ACCT-NUM NOT = ACCOUNT-NUMBER
+
+           IF NOT DETAIL-WAS-FOUND
+              MOVE WS-NO-ACTIVITY-LINE TO STMT-OP-FIELDS
+              PERFORM 2100-WRITE-RECORD THRU 2100-EXIT
+           END-IF
+           .
+       2300-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2310-READ-TXN-DETAIL.
+           READ WBTXNDB-FILE NEXT
+              AT END MOVE 'Y' TO TXN-EOF-FLAG
+           END-READ
+
+           IF NOT TXN-END-OF-FILE
+              IF TXN-SSN = ACCOUNT-SSN AND TXN-ACCT-NUM = ACCOUNT-NUMBER
+                 MOVE SPACES            TO WS-DETAIL-LINE
+                 MOVE TXN-ITEM-NUM      TO WS-D-ITEM
+                 MOVE TXN-DATE          TO WS-D-DATE
+                 EVALUATE TRUE
+                    WHEN TXN-TYPE-INITIAL-BALANCE
+                         MOVE 'OPEN BALANCE' TO WS-D-TYPE
+                    WHEN TXN-TYPE-CREDIT
+                         MOVE 'CREDIT'       TO WS-D-TYPE
+                    WHEN TXN-TYPE-DEBIT
+                         MOVE 'DEBIT'        TO WS-D-TYPE
+                    WHEN TXN-TYPE-SVCCHG
+                         MOVE 'SVC CHARGE'   TO WS-D-TYPE
+                    WHEN TXN-TYPE-ODCHG
+                         MOVE 'OD CHARGE'    TO WS-D-TYPE
+                    WHEN OTHER
+                         MOVE 'OTHER'        TO WS-D-TYPE
+                 END-EVALUATE
+                 MOVE TXN-AMOUNT        TO WS-D-AMOUNT
+                 MOVE 'Y'               TO WS-DETAIL-FOUND-SW
+                 MOVE WS-DETAIL-LINE    TO STMT-OP-FIELDS
+                 PERFORM 2100-WRITE-RECORD THRU 2100-EXIT
+              END-IF
+           END-IF
+           .
+       2310-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2400-UPDATE-LAST-STMT-DATE.
+           MOVE '2400-UPDATE-LAST-STMT-DATE' TO ERR-LOC
+           EVALUATE TRUE
+              WHEN ACCOUNT-TYPE-CHK
+                   MOVE WS-DATE-R TO ACCOUNT-CHK-LAST-STMT
+              WHEN ACCOUNT-TYPE-SAV
+                   MOVE WS-DATE-R TO ACCOUNT-SAV-LAST-STMT
+           END-EVALUATE
+
+           REWRITE WBACCT-RECORD
+           MOVE    'ERROR REWRITING WBACCTDB' TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK        THRU 9999-EXIT
+           .
+       2400-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       3000-HOUSEKEEPING.
+           MOVE '3000-HOUSEKEEPING' TO ERR-LOC
+           MOVE WS-TOTAL-ACCT-COUNT  TO WS-TR-ACCT-CNT
+           MOVE WS-TOTAL-STMT-COUNT  TO WS-TR-STMT-CNT
+           WRITE STMT-OP-FIELDS     FROM WS-PAGE-BREAK
+           WRITE STMT-OP-FIELDS     FROM WS-SPACE
+           WRITE STMT-OP-FIELDS     FROM WS-TRAILER-1
+           WRITE STMT-OP-FIELDS     FROM WS-TRAILER-2
+           WRITE STMT-OP-FIELDS     FROM WS-SPACE
+           WRITE STMT-OP-FIELDS     FROM WS-FOOTER
+
+           CLOSE  STMT-OP
+           MOVE   'ERROR CLOSING STMT-OP' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK   THRU 9998-EXIT
+
+      *    RUN COMPLETED NORMALLY - CLEAR THE CHECKPOINT FILE SO THE
+      *    NEXT FULL RUN DOES NOT TRY TO RESTART PARTWAY THROUGH
+           OPEN OUTPUT CKPT-FILE
+           CLOSE       CKPT-FILE
+           .
+       3000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9998-FILE-ERR-CHK.
+           EVALUATE TRUE
+               WHEN STMTOUT-STAT = 0
+                    CONTINUE
+
+               WHEN OTHER
+                    DISPLAY 'FILE ERROR'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' STMTOUT-STAT
+                    STOP RUN
+           END-EVALUATE
+           .
+       9998-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9996-TXN-ERR-CHK.
+           MOVE WBTXNDB-FILE-STATUS TO ERR-CODE
+           EVALUATE TRUE
+               WHEN WBTXNDB-FILE-STATUS = '00'
+                    CONTINUE
+
+               WHEN WBTXNDB-FILE-STATUS = '10'
+                    MOVE 'Y' TO TXN-EOF-FLAG
+
+               WHEN OTHER
+                    DISPLAY '---VSAM ERROR---'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' ERR-CODE
+                    MOVE TXN-VSAM-RETURN-CODE
+                      TO WS-VSAM-RETURN-CODE-DIS
+                    MOVE TXN-VSAM-COMPONENT-CODE
+                      TO WS-VSAM-COMPONENT-CODE-DIS
+                    MOVE TXN-VSAM-REASON-CODE
+                      TO WS-VSAM-REASON-CODE-DIS
+                    DISPLAY
+                        ' VSAM-CODE ==>'
+                        ' RETURN: '  WS-VSAM-RETURN-CODE-DIS
+                        ' COMPONENT: '  WS-VSAM-COMPONENT-CODE-DIS
+                        ' REASON: '  WS-VSAM-REASON-CODE-DIS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+           END-EVALUATE
+           .
+       9996-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9999-VSAM-ERR-CHK.
+           MOVE WBACCTDB-FILE-STATUS TO ERR-CODE
+           EVALUATE TRUE
+               WHEN WBACCTDB-FILE-STATUS = '00'
+                    CONTINUE
+
+               WHEN WBACCTDB-FILE-STATUS = '10'
+                    MOVE 'Y' TO EOF-FLAG
+                    DISPLAY 'WBACCTDB-FILE-STATUS = '
+                             WBACCTDB-FILE-STATUS
+
+               WHEN OTHER
+                    DISPLAY '---VSAM ERROR---'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' ERR-CODE
+                    MOVE ACCT-VSAM-RETURN-CODE
+                      TO WS-VSAM-RETURN-CODE-DIS
+                    MOVE ACCT-VSAM-COMPONENT-CODE
+                      TO WS-VSAM-COMPONENT-CODE-DIS
+                    MOVE ACCT-VSAM-REASON-CODE
+                      TO WS-VSAM-REASON-CODE-DIS
+                    DISPLAY
+                        ' VSAM-CODE ==>'
+                        ' RETURN: '  WS-VSAM-RETURN-CODE-DIS
+                        ' COMPONENT: '  WS-VSAM-COMPONENT-CODE-DIS
+                        ' REASON: '  WS-VSAM-REASON-CODE-DIS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+           END-EVALUATE
+           .
+       9999-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------

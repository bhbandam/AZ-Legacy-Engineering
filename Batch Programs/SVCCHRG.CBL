@@ -0,0 +1,460 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------
+        PROGRAM-ID. SVCCHRG.
+      ****************************************************************
+      * This program reads every account on WBACCTDB-DD and assesses *
+      * a low-balance service charge against any checking or savings *
+      * account that falls below its minimum-balance threshold,      *
+      * posting a TXN-DETAILS 'S' entry to WBTXNDB-DD for each charge*
+      * and debiting the account balance accordingly.                *
+      ****************************************************************
+      *---------------------
+       ENVIRONMENT DIVISION.
+      *---------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------*
+      *---------- FILE       --------- JCL    -*
+      *---------- DESCRIPTOR --------- DDNAME -*
+      *----------------------------------------*
+           SELECT WBACCTDB-FILE
+               ASSIGN       TO WBACCTDB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS ACCOUNT-KEY
+               FILE STATUS  IS WBACCTDB-FILE-STATUS WBACCTDB-VSAM-CODE.
+
+           SELECT WBTXNDB-FILE
+               ASSIGN       TO WBTXNDB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS TXN-KEY
+               FILE STATUS  IS WBTXNDB-FILE-STATUS WBTXNDB-VSAM-CODE.
+
+           SELECT RPT-OP     ASSIGN TO RPTOUT
+                             ACCESS MODE IS SEQUENTIAL
+                             FILE STATUS IS RPTOUT-STAT.
+
+           SELECT PARM-FILE  ASSIGN TO PARMIN
+                             ORGANIZATION IS SEQUENTIAL
+                             FILE STATUS IS PARMIN-STAT.
+      *--------------
+       DATA DIVISION.
+      *--------------
+       FILE SECTION.
+
+       FD  WBACCTDB-FILE.
+           COPY WBACCTREC.
+
+       FD  WBTXNDB-FILE.
+           COPY WBTXNREC.
+
+       FD  RPT-OP
+           RECORD CONTAINS 132
+           RECORDING MODE F.
+       01  RPT-OP-FIELDS                 PIC X(132).
+
+       FD  PARM-FILE
+           RECORD CONTAINS 80.
+       01  PARM-RECORD.
+           05 PARM-RUN-DATE              PIC X(10).
+           05 FILLER                     PIC X(01).
+           05 PARM-SAV-MIN-BAL           PIC 9(07)V99.
+           05 FILLER                     PIC X(01).
+           05 PARM-CHK-MIN-BAL           PIC 9(07)V99.
+           05 FILLER                     PIC X(01).
+           05 PARM-CHK-SVC-CHRG          PIC 9(03)V99.
+           05 FILLER                     PIC X(43).
+
+       WORKING-STORAGE SECTION.
+
+       01  WBACCTDB-FILE-STATUS.
+           05  STA-ACCT-STAT1            PIC X(01).
+           05  STA-ACCT-STAT2            PIC X(01).
+       01  WBACCTDB-VSAM-CODE.
+           05 ACCT-VSAM-RETURN-CODE      PIC S9(2) USAGE BINARY.
+           05 ACCT-VSAM-COMPONENT-CODE   PIC S9(1) USAGE BINARY.
+           05 ACCT-VSAM-REASON-CODE      PIC S9(3) USAGE BINARY.
+
+       01  WBTXNDB-FILE-STATUS.
+           05  STA-TXN-STAT1             PIC X(01).
+           05  STA-TXN-STAT2             PIC X(01).
+       01  WBTXNDB-VSAM-CODE.
+           05 TXN-VSAM-RETURN-CODE       PIC S9(2) USAGE BINARY.
+           05 TXN-VSAM-COMPONENT-CODE    PIC S9(1) USAGE BINARY.
+           05 TXN-VSAM-REASON-CODE       PIC S9(3) USAGE BINARY.
+
+       01  WS-VSAM-CODE-DISPLAY.
+           05 WS-VSAM-RETURN-CODE-DIS    PIC Z(2)9.
+           05 WS-VSAM-COMPONENT-CODE-DIS PIC Z(2)9.
+           05 WS-VSAM-REASON-CODE-DIS    PIC Z(3)9.
+
+       01  WS-LABELS.
+           05 WS-SPACE.
+              10 FILLER        PIC X(1)   VALUE SPACE.
+
+           05 WS-HEADER-TITLE.
+              10 FILLER        PIC X(48)  VALUE SPACES.
+              10 FILLER        PIC X(34)  VALUE
+                                    'NIGHTLY SERVICE CHARGE ASSESSMENT'.
+              10 FILLER        PIC X(39)  VALUE SPACES.
+              10 WS-DATE-R     PIC X(10)  VALUE SPACES.
+              10 FILLER        PIC X(01)  VALUE SPACES.
+
+           05 WS-HEADER-LABEL.
+              10 FILLER        PIC X(11)  VALUE 'SSN'.
+              10 FILLER        PIC X(14)  VALUE 'ACCOUNT'.
+              10 FILLER        PIC X(08)  VALUE 'TYPE'.
+              10 FILLER        PIC X(18)  VALUE 'CHARGE ASSESSED'.
+              10 FILLER        PIC X(18)  VALUE 'NEW BALANCE'.
+              10 FILLER        PIC X(63)  VALUE SPACES.
+
+           05 WS-DETAIL-LINE.
+              10 WS-D-SSN      PIC X(11).
+              10 WS-D-ACCT     PIC X(14).
+              10 WS-D-TYPE     PIC X(08).
+              10 WS-D-CHARGE   PIC Z(10)9.99-.
+              10 FILLER        PIC X(02)  VALUE SPACES.
+              10 WS-D-BALANCE  PIC Z(10)9.99-.
+              10 FILLER        PIC X(64)  VALUE SPACES.
+
+           05 WS-FOOTER.
+              10 FILLER        PIC X(58)  VALUE ALL '='.
+              10 FILLER        PIC X(15)  VALUE ' END OF REPORT '.
+              10 FILLER        PIC X(59)  VALUE ALL '='.
+
+           05 WS-TRAILER-1.
+              10 FILLER        PIC X(30)  VALUE SPACES.
+              10 FILLER        PIC X(27)  VALUE
+                                    'ACCOUNTS CHARGED          :'.
+              10 WS-TR-ACCT-CNT PIC ZZZ,ZZZ,ZZ9.
+              10 FILLER        PIC X(64)  VALUE SPACES.
+
+           05 WS-TRAILER-2.
+              10 FILLER        PIC X(30)  VALUE SPACES.
+              10 FILLER        PIC X(27)  VALUE
+                                    'TOTAL CHARGES ASSESSED    :'.
+              10 WS-TR-CHG-TOTAL PIC Z(10)9.99-.
+              10 FILLER        PIC X(59)  VALUE SPACES.
+
+       01  WS-VARS.
+           05 WS-TOTAL-CHARGE-COUNT    PIC 9(07)       VALUE ZERO.
+           05 WS-TOTAL-CHARGES         PIC S9(13)V99   VALUE ZERO.
+           05 WS-CHARGE-AMT            PIC S9(13)V99   VALUE ZERO.
+           05 WS-SAV-MIN-BAL           PIC S9(09)V99   VALUE 500.00.
+           05 WS-CHK-MIN-BAL           PIC S9(09)V99   VALUE 1000.00.
+           05 WS-CHK-SVC-CHRG          PIC S9(05)V99   VALUE 10.00.
+
+       01  WS-DISPLAY-VARS.
+           05 ERR-PGM          PIC X(07)  VALUE 'SVCCHRG'.
+           05 ERR-LOC          PIC X(20)  VALUE SPACES.
+           05 ERR-MSG          PIC X(30)  VALUE SPACES.
+           05 ERR-CODE         PIC 9(09)  VALUE ZERO.
+
+       01  WS-FLAG-VARS.
+           05 RPTOUT-STAT      PIC 9(02)  VALUE ZERO.
+           05 PARMIN-STAT      PIC 9(02)  VALUE ZERO.
+           05 EOF-FLAG         PIC X(01)  VALUE 'N'.
+              88 END-OF-FILE              VALUE 'Y'.
+
+       01  WS-PARM-VARS.
+           05 PARM-FOUND-FLAG     PIC X(01) VALUE 'N'.
+              88 PARM-WAS-FOUND             VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *
+      * THIS PROGRAM ASSESSES A LOW-BALANCE SERVICE CHARGE AGAINST
+      * EVERY ACCOUNT ON WBACCTDB-DD THAT FALLS BELOW ITS MINIMUM-
+      * BALANCE THRESHOLD. SAVINGS ACCOUNTS ARE CHARGED THE AMOUNT
+      * STORED IN ACCOUNT-SAV-SVC-CHRG; CHECKING ACCOUNTS HAVE NO
+      * EQUIVALENT STORED FIELD (THE SHARED ACCOUNT RECORD LAYOUT IS
+      * FULLY PACKED WITH NO ROOM TO ADD ONE WITHOUT WIDENING IT
+      * ACROSS EVERY PROGRAM THAT DECLARES IT), SO THE CHECKING
+      * THRESHOLD AND CHARGE ARE SUPPLIED AS RUN PARAMETERS INSTEAD,
+      * DEFAULTING AS SHOWN ABOVE WHEN NO PARM RECORD IS FOUND.
+      *
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE   THRU 1000-EXIT
+
+           MOVE SPACES TO EOF-FLAG
+           OPEN I-O WBACCTDB-FILE
+           OPEN I-O WBTXNDB-FILE
+
+           MOVE       'ERROR OPENING WBACCTDB'   TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK           THRU 9999-EXIT
+
+           MOVE       'ERROR OPENING WBTXNDB'    TO ERR-MSG
+           PERFORM 9996-TXN-ERR-CHK             THRU 9996-EXIT
+
+           PERFORM 1200-READ-ACCOUNT            THRU 1200-EXIT
+
+           PERFORM 2000-PROCESS-ALL-ACCOUNTS
+              THRU 2000-EXIT
+             UNTIL END-OF-FILE
+
+           CLOSE WBACCTDB-FILE
+           MOVE      'ERROR CLOSING WBACCTDB' TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK        THRU 9999-EXIT
+
+           CLOSE WBTXNDB-FILE
+           MOVE      'ERROR CLOSING WBTXNDB' TO ERR-MSG
+           PERFORM 9996-TXN-ERR-CHK         THRU 9996-EXIT
+
+           PERFORM 3000-HOUSEKEEPING THRU 3000-EXIT
+           STOP RUN.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE '1000-INITIALIZE'        TO ERR-LOC
+
+           PERFORM 1070-READ-PARMS       THRU 1070-EXIT
+
+           OPEN OUTPUT RPT-OP
+           MOVE    'ERROR OPENING RPT-OP'   TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK       THRU 9998-EXIT
+
+           PERFORM 1100-WRITE-HEADER THRU 1100-EXIT
+           .
+       1000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1070-READ-PARMS.
+           MOVE '1070-READ-PARMS'        TO ERR-LOC
+
+           STRING FUNCTION CURRENT-DATE(1:4) '-'
+                  FUNCTION CURRENT-DATE(5:2) '-'
+                  FUNCTION CURRENT-DATE(7:2) DELIMITED BY SIZE
+                  INTO WS-DATE-R
+
+           OPEN INPUT PARM-FILE
+           IF PARMIN-STAT = 0
+              READ PARM-FILE
+                 AT END     CONTINUE
+                 NOT AT END SET PARM-WAS-FOUND TO TRUE
+              END-READ
+              CLOSE PARM-FILE
+           END-IF
+
+           IF PARM-WAS-FOUND
+              IF PARM-RUN-DATE NOT = SPACES
+                 MOVE PARM-RUN-DATE       TO WS-DATE-R
+              END-IF
+              IF PARM-SAV-MIN-BAL > 0
+                 MOVE PARM-SAV-MIN-BAL    TO WS-SAV-MIN-BAL
+              END-IF
+              IF PARM-CHK-MIN-BAL > 0
+                 MOVE PARM-CHK-MIN-BAL    TO WS-CHK-MIN-BAL
+              END-IF
+              IF PARM-CHK-SVC-CHRG > 0
+                 MOVE PARM-CHK-SVC-CHRG   TO WS-CHK-SVC-CHRG
+              END-IF
+           END-IF
+           .
+       1070-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1100-WRITE-HEADER.
+           MOVE '1100-WRITE-HEADER'      TO ERR-LOC
+
+           WRITE RPT-OP-FIELDS          FROM WS-HEADER-TITLE
+           WRITE RPT-OP-FIELDS          FROM WS-SPACE
+           WRITE RPT-OP-FIELDS          FROM WS-HEADER-LABEL
+
+           MOVE    'ERROR WRITING HEADER' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK    THRU 9998-EXIT
+           .
+       1100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1200-READ-ACCOUNT.
+           MOVE '1200-READ-ACCOUNT' TO ERR-LOC
+
+           READ WBACCTDB-FILE NEXT
+           END-READ
+
+           MOVE    'ERROR READING WBACCTDB' TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK THRU 9999-EXIT
+           .
+       1200-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2000-PROCESS-ALL-ACCOUNTS.
+           MOVE '2000-PROCESS-ALL-ACCOUNTS' TO ERR-LOC
+
+           EVALUATE TRUE
+              WHEN ACCOUNT-TYPE-SAV
+                   AND NOT ACCOUNT-CLOSED
+                   AND ACCOUNT-SAV-BAL < WS-SAV-MIN-BAL
+                   AND ACCOUNT-SAV-SVC-CHRG > 0
+                   MOVE ACCOUNT-SAV-SVC-CHRG TO WS-CHARGE-AMT
+                   PERFORM 2100-POST-CHARGE THRU 2100-EXIT
+
+              WHEN ACCOUNT-TYPE-CHK
+                   AND NOT ACCOUNT-CLOSED
+                   AND ACCOUNT-CHK-BAL < WS-CHK-MIN-BAL
+                   AND WS-CHK-SVC-CHRG > 0
+                   MOVE WS-CHK-SVC-CHRG      TO WS-CHARGE-AMT
+                   PERFORM 2100-POST-CHARGE THRU 2100-EXIT
+           END-EVALUATE
+
+           PERFORM 1200-READ-ACCOUNT THRU 1200-EXIT.
+
+       2000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2100-POST-CHARGE.
+           MOVE '2100-POST-CHARGE' TO ERR-LOC
+
+           MOVE ACCOUNT-SSN           TO TXN-SSN
+           MOVE ACCOUNT-NUMBER        TO TXN-ACCT-NUM
+           SET  TXN-TYPE-SVCCHG       TO TRUE
+           MOVE WS-DATE-R             TO TXN-DATE
+           MOVE WS-CHARGE-AMT         TO TXN-AMOUNT
+
+           MOVE SPACES                TO WS-DETAIL-LINE
+           MOVE ACCOUNT-SSN           TO WS-D-SSN
+           MOVE ACCOUNT-NUMBER        TO WS-D-ACCT
+           MOVE WS-CHARGE-AMT         TO WS-D-CHARGE
+
+           EVALUATE TRUE
+              WHEN ACCOUNT-TYPE-CHK
+                   SUBTRACT WS-CHARGE-AMT FROM ACCOUNT-CHK-BAL
+                   ADD      1              TO ACCOUNT-CHK-DETAIL-ITEMS
+                   MOVE     ACCOUNT-CHK-DETAIL-ITEMS TO TXN-ITEM-NUM
+                   MOVE     ACCOUNT-CHK-BAL TO WS-D-BALANCE
+                   MOVE     'CHECKING'      TO WS-D-TYPE
+              WHEN ACCOUNT-TYPE-SAV
+                   SUBTRACT WS-CHARGE-AMT FROM ACCOUNT-SAV-BAL
+                   ADD      1              TO ACCOUNT-SAV-DETAIL-ITEMS
+                   MOVE     ACCOUNT-SAV-DETAIL-ITEMS TO TXN-ITEM-NUM
+                   MOVE     ACCOUNT-SAV-BAL TO WS-D-BALANCE
+                   MOVE     'SAVINGS'       TO WS-D-TYPE
+           END-EVALUATE
+
+           REWRITE WBACCT-RECORD
+           MOVE    'ERROR REWRITING WBACCTDB' TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK        THRU 9999-EXIT
+
+           WRITE WBTXN-RECORD
+           MOVE    'ERROR WRITING WBTXNDB' TO ERR-MSG
+           PERFORM 9996-TXN-ERR-CHK      THRU 9996-EXIT
+
+           ADD  1                TO WS-TOTAL-CHARGE-COUNT
+           ADD  WS-CHARGE-AMT    TO WS-TOTAL-CHARGES
+
+           MOVE WS-DETAIL-LINE      TO RPT-OP-FIELDS
+           PERFORM 2200-WRITE-RECORD THRU 2200-EXIT
+           .
+       2100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2200-WRITE-RECORD.
+           MOVE '2200-WRITE-RECORD'      TO ERR-LOC
+
+           WRITE   RPT-OP-FIELDS
+           MOVE    'ERROR WRITING RPT-OP' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK    THRU 9998-EXIT
+           MOVE    SPACES                 TO RPT-OP-FIELDS
+           .
+       2200-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       3000-HOUSEKEEPING.
+           MOVE '3000-HOUSEKEEPING' TO ERR-LOC
+           MOVE WS-TOTAL-CHARGE-COUNT TO WS-TR-ACCT-CNT
+           MOVE WS-TOTAL-CHARGES      TO WS-TR-CHG-TOTAL
+           WRITE RPT-OP-FIELDS      FROM WS-SPACE
+           WRITE RPT-OP-FIELDS      FROM WS-TRAILER-1
+           WRITE RPT-OP-FIELDS      FROM WS-TRAILER-2
+           WRITE RPT-OP-FIELDS      FROM WS-SPACE
+           WRITE RPT-OP-FIELDS      FROM WS-FOOTER
+
+           CLOSE  RPT-OP
+           MOVE   'ERROR CLOSING RPT-OP' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK   THRU 9998-EXIT
+           .
+       3000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9998-FILE-ERR-CHK.
+           EVALUATE TRUE
+               WHEN RPTOUT-STAT = 0
+                    CONTINUE
+
+               WHEN OTHER
+                    DISPLAY 'FILE ERROR'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' RPTOUT-STAT
+                    STOP RUN
+           END-EVALUATE
+           .
+       9998-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9996-TXN-ERR-CHK.
+           MOVE WBTXNDB-FILE-STATUS TO ERR-CODE
+           EVALUATE TRUE
+               WHEN WBTXNDB-FILE-STATUS = '00'
+                    CONTINUE
+
+               WHEN OTHER
+                    DISPLAY '---VSAM ERROR---'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' ERR-CODE
+                    MOVE TXN-VSAM-RETURN-CODE
+                      TO WS-VSAM-RETURN-CODE-DIS
+                    MOVE TXN-VSAM-COMPONENT-CODE
+                      TO WS-VSAM-COMPONENT-CODE-DIS
+                    MOVE TXN-VSAM-REASON-CODE
+                      TO WS-VSAM-REASON-CODE-DIS
+                    DISPLAY
+                        ' VSAM-CODE ==>'
+                        ' RETURN: '  WS-VSAM-RETURN-CODE-DIS
+                        ' COMPONENT: '  WS-VSAM-COMPONENT-CODE-DIS
+                        ' REASON: '  WS-VSAM-REASON-CODE-DIS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+           END-EVALUATE
+           .
+       9996-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9999-VSAM-ERR-CHK.
+           MOVE WBACCTDB-FILE-STATUS TO ERR-CODE
+           EVALUATE TRUE
+               WHEN WBACCTDB-FILE-STATUS = '00'
+                    CONTINUE
+
+               WHEN WBACCTDB-FILE-STATUS = '10'
+                    MOVE 'Y' TO EOF-FLAG
+                    DISPLAY 'WBACCTDB-FILE-STATUS = '
+                             WBACCTDB-FILE-STATUS
+
+               WHEN OTHER
+                    DISPLAY '---VSAM ERROR---'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' ERR-CODE
+                    MOVE ACCT-VSAM-RETURN-CODE
+                      TO WS-VSAM-RETURN-CODE-DIS
+                    MOVE ACCT-VSAM-COMPONENT-CODE
+                      TO WS-VSAM-COMPONENT-CODE-DIS
+                    MOVE ACCT-VSAM-REASON-CODE
+                      TO WS-VSAM-REASON-CODE-DIS
+                    DISPLAY
+                        ' VSAM-CODE ==>'
+                        ' RETURN: '  WS-VSAM-RETURN-CODE-DIS
+                        ' COMPONENT: '  WS-VSAM-COMPONENT-CODE-DIS
+                        ' REASON: '  WS-VSAM-REASON-CODE-DIS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+           END-EVALUATE
+           .
+       9999-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------

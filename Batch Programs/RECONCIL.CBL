@@ -0,0 +1,577 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------
+        PROGRAM-ID. RECONCIL.
+      ****************************************************************
+      * This program totals ACCOUNT-CHK-BAL and ACCOUNT-SAV-BAL       *
+      * across every WBACCTDB-DD account, totals the net effect of   *
+      * the day's WBTXNDB-DD postings, and compares the prior day's  *
+      * carried-forward total plus that net to today's actual total -*
+      * flagging the run when the books don't balance before close.  *
+      ****************************************************************
+      *---------------------
+       ENVIRONMENT DIVISION.
+      *---------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------*
+      *---------- FILE       --------- JCL    -*
+      *---------- DESCRIPTOR --------- DDNAME -*
+      *----------------------------------------*
+           SELECT WBACCTDB-FILE
+               ASSIGN       TO WBACCTDB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS ACCOUNT-KEY
+               FILE STATUS  IS WBACCTDB-FILE-STATUS WBACCTDB-VSAM-CODE.
+
+           SELECT WBTXNDB-FILE
+               ASSIGN       TO WBTXNDB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS TXN-KEY
+               FILE STATUS  IS WBTXNDB-FILE-STATUS WBTXNDB-VSAM-CODE.
+
+           SELECT RPT-OP     ASSIGN TO RPTOUT
+                             ACCESS MODE IS SEQUENTIAL
+                             FILE STATUS IS RPTOUT-STAT.
+
+           SELECT PRIORBAL-FILE
+                             ASSIGN TO PRIORBAL
+                             ORGANIZATION IS SEQUENTIAL
+                             FILE STATUS IS PRIORBAL-STAT.
+
+           SELECT CURRBAL-FILE
+                             ASSIGN TO CURRBAL
+                             ORGANIZATION IS SEQUENTIAL
+                             FILE STATUS IS CURRBAL-STAT.
+
+           SELECT PARM-FILE  ASSIGN TO PARMIN
+                             ORGANIZATION IS SEQUENTIAL
+                             FILE STATUS IS PARMIN-STAT.
+      *--------------
+       DATA DIVISION.
+      *--------------
+       FILE SECTION.
+
+       FD  WBACCTDB-FILE.
+           COPY WBACCTREC.
+
+       FD  WBTXNDB-FILE.
+           COPY WBTXNREC.
+
+       FD  RPT-OP
+           RECORD CONTAINS 132
+           RECORDING MODE F.
+       01  RPT-OP-FIELDS                 PIC X(132).
+
+       FD  PRIORBAL-FILE
+           RECORD CONTAINS 30.
+       01  PRIORBAL-RECORD.
+           05 PRIORBAL-DATE              PIC X(10).
+           05 PRIORBAL-TOTAL             PIC S9(13)V99.
+           05 FILLER                     PIC X(05).
+
+       FD  CURRBAL-FILE
+           RECORD CONTAINS 30.
+       01  CURRBAL-RECORD.
+           05 CURRBAL-DATE               PIC X(10).
+           05 CURRBAL-TOTAL              PIC S9(13)V99.
+           05 FILLER                     PIC X(05).
+
+       FD  PARM-FILE
+           RECORD CONTAINS 80.
+       01  PARM-RECORD.
+           05 PARM-RUN-DATE              PIC X(10).
+           05 FILLER                     PIC X(70).
+
+       WORKING-STORAGE SECTION.
+
+       01  WBACCTDB-FILE-STATUS.
+           05  STA-ACCT-STAT1            PIC X(01).
+           05  STA-ACCT-STAT2            PIC X(01).
+       01  WBACCTDB-VSAM-CODE.
+           05 ACCT-VSAM-RETURN-CODE      PIC S9(2) USAGE BINARY.
+           05 ACCT-VSAM-COMPONENT-CODE   PIC S9(1) USAGE BINARY.
+           05 ACCT-VSAM-REASON-CODE      PIC S9(3) USAGE BINARY.
+
+       01  WBTXNDB-FILE-STATUS.
+           05  STA-TXN-STAT1             PIC X(01).
+           05  STA-TXN-STAT2             PIC X(01).
+       01  WBTXNDB-VSAM-CODE.
+           05 TXN-VSAM-RETURN-CODE       PIC S9(2) USAGE BINARY.
+           05 TXN-VSAM-COMPONENT-CODE    PIC S9(1) USAGE BINARY.
+           05 TXN-VSAM-REASON-CODE       PIC S9(3) USAGE BINARY.
+
+       01  WS-VSAM-CODE-DISPLAY.
+           05 WS-VSAM-RETURN-CODE-DIS    PIC Z(2)9.
+           05 WS-VSAM-COMPONENT-CODE-DIS PIC Z(2)9.
+           05 WS-VSAM-REASON-CODE-DIS    PIC Z(3)9.
+
+       01  WS-LABELS.
+           05 WS-SPACE.
+              10 FILLER        PIC X(1)   VALUE SPACE.
+
+           05 WS-HEADER-TITLE.
+              10 FILLER        PIC X(48)  VALUE SPACES.
+              10 FILLER        PIC X(27)  VALUE
+                                    'BALANCE RECONCILIATION RUN'.
+              10 FILLER        PIC X(46)  VALUE SPACES.
+              10 WS-DATE-R     PIC X(10)  VALUE SPACES.
+              10 FILLER        PIC X(01)  VALUE SPACES.
+
+           05 WS-REPORT-LINE.
+              10 FILLER        PIC X(30)  VALUE SPACES.
+              10 WS-RL-LABEL   PIC X(30)  VALUE SPACES.
+              10 WS-RL-AMOUNT  PIC Z(10)9.99-.
+              10 FILLER        PIC X(61)  VALUE SPACES.
+
+           05 WS-BALANCED-LINE.
+              10 FILLER        PIC X(48)  VALUE SPACES.
+              10 FILLER        PIC X(36)  VALUE
+                                    '*** BOOKS ARE IN BALANCE ***'.
+              10 FILLER        PIC X(48)  VALUE SPACES.
+
+           05 WS-OUT-OF-BAL-LINE.
+              10 FILLER        PIC X(44)  VALUE SPACES.
+              10 FILLER        PIC X(44)  VALUE
+                            '*** WARNING - BOOKS DO NOT BALANCE ***'.
+              10 FILLER        PIC X(44)  VALUE SPACES.
+
+           05 WS-FOOTER.
+              10 FILLER        PIC X(58)  VALUE ALL '='.
+              10 FILLER        PIC X(15)  VALUE ' END OF REPORT '.
+              10 FILLER        PIC X(59)  VALUE ALL '='.
+
+       01  WS-VARS.
+           05 WS-PRIOR-TOTAL           PIC S9(13)V99   VALUE ZERO.
+           05 WS-CURRENT-TOTAL         PIC S9(13)V99   VALUE ZERO.
+           05 WS-NET-POSTINGS          PIC S9(13)V99   VALUE ZERO.
+           05 WS-EXPECTED-TOTAL        PIC S9(13)V99   VALUE ZERO.
+           05 WS-VARIANCE              PIC S9(13)V99   VALUE ZERO.
+
+       01  WS-DISPLAY-VARS.
+           05 ERR-PGM          PIC X(08)  VALUE 'RECONCIL'.
+           05 ERR-LOC          PIC X(20)  VALUE SPACES.
+           05 ERR-MSG          PIC X(30)  VALUE SPACES.
+           05 ERR-CODE         PIC 9(09)  VALUE ZERO.
+
+       01  WS-FLAG-VARS.
+           05 RPTOUT-STAT      PIC 9(02)  VALUE ZERO.
+           05 PARMIN-STAT      PIC 9(02)  VALUE ZERO.
+           05 PRIORBAL-STAT    PIC 9(02)  VALUE ZERO.
+           05 CURRBAL-STAT     PIC 9(02)  VALUE ZERO.
+           05 EOF-FLAG         PIC X(01)  VALUE 'N'.
+              88 END-OF-FILE              VALUE 'Y'.
+           05 TXN-EOF-FLAG     PIC X(01)  VALUE 'N'.
+              88 TXN-END-OF-FILE          VALUE 'Y'.
+           05 WS-OUT-OF-BALANCE-SW PIC X(01) VALUE 'N'.
+              88 OUT-OF-BALANCE            VALUE 'Y'.
+
+       01  WS-PARM-VARS.
+           05 PARM-FOUND-FLAG     PIC X(01) VALUE 'N'.
+              88 PARM-WAS-FOUND             VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *
+      * THIS PROGRAM RECONCILES THE SUM OF EVERY ACCOUNT BALANCE ON
+      * WBACCTDB-DD AGAINST THE PRIOR DAY'S CARRIED-FORWARD TOTAL
+      * (READ FROM PRIORBAL-DD) PLUS THE NET EFFECT OF THE DAY'S
+      * WBTXNDB-DD POSTINGS. TODAY'S TOTAL IS THEN WRITTEN TO
+      * CURRBAL-DD TO BECOME TOMORROW'S PRIORBAL-DD (A GDG-STYLE
+      * ROLL-OVER HANDLED BY THE SURROUNDING JCL, NOT BY THIS
+      * PROGRAM).
+      *
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE   THRU 1000-EXIT
+
+           PERFORM 2000-TOTAL-ACCOUNTS   THRU 2000-EXIT
+           PERFORM 2500-TOTAL-POSTINGS   THRU 2500-EXIT
+           PERFORM 3000-RECONCILE        THRU 3000-EXIT
+           PERFORM 3500-CARRY-FORWARD    THRU 3500-EXIT
+           PERFORM 9000-HOUSEKEEPING     THRU 9000-EXIT
+
+           IF OUT-OF-BALANCE
+              MOVE 4 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE '1000-INITIALIZE'        TO ERR-LOC
+
+           PERFORM 1070-READ-PARMS       THRU 1070-EXIT
+
+           OPEN OUTPUT RPT-OP
+           MOVE    'ERROR OPENING RPT-OP'   TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK       THRU 9998-EXIT
+
+           PERFORM 1080-READ-PRIOR-BAL   THRU 1080-EXIT
+           PERFORM 1100-WRITE-HEADER     THRU 1100-EXIT
+           .
+       1000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1070-READ-PARMS.
+           MOVE '1070-READ-PARMS'        TO ERR-LOC
+
+           STRING FUNCTION CURRENT-DATE(1:4) '-'
+                  FUNCTION CURRENT-DATE(5:2) '-'
+                  FUNCTION CURRENT-DATE(7:2) DELIMITED BY SIZE
+                  INTO WS-DATE-R
+
+           OPEN INPUT PARM-FILE
+           IF PARMIN-STAT = 0
+              READ PARM-FILE
+                 AT END     CONTINUE
+                 NOT AT END SET PARM-WAS-FOUND TO TRUE
+              END-READ
+              CLOSE PARM-FILE
+           END-IF
+
+           IF PARM-WAS-FOUND
+              IF PARM-RUN-DATE NOT = SPACES
+                 MOVE PARM-RUN-DATE       TO WS-DATE-R
+              END-IF
+           END-IF
+           .
+       1070-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1080-READ-PRIOR-BAL.
+           MOVE '1080-READ-PRIOR-BAL' TO ERR-LOC
+
+           MOVE ZERO TO WS-PRIOR-TOTAL
+
+           OPEN INPUT PRIORBAL-FILE
+           IF PRIORBAL-STAT = 0
+              READ PRIORBAL-FILE
+                 AT END     CONTINUE
+                 NOT AT END MOVE PRIORBAL-TOTAL TO WS-PRIOR-TOTAL
+              END-READ
+              CLOSE PRIORBAL-FILE
+           END-IF
+           .
+       1080-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1100-WRITE-HEADER.
+           MOVE '1100-WRITE-HEADER'      TO ERR-LOC
+
+           WRITE RPT-OP-FIELDS          FROM WS-HEADER-TITLE
+           WRITE RPT-OP-FIELDS          FROM WS-SPACE
+
+           MOVE    'ERROR WRITING HEADER' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK    THRU 9998-EXIT
+           .
+       1100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2000-TOTAL-ACCOUNTS.
+           MOVE '2000-TOTAL-ACCOUNTS' TO ERR-LOC
+
+           MOVE SPACES TO EOF-FLAG
+           OPEN INPUT WBACCTDB-FILE
+           MOVE    'ERROR OPENING WBACCTDB'   TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK        THRU 9999-EXIT
+
+           PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT
+
+           PERFORM 2200-ADD-ACCOUNT-BAL
+              THRU 2200-EXIT
+             UNTIL END-OF-FILE
+
+           CLOSE WBACCTDB-FILE
+           MOVE    'ERROR CLOSING WBACCTDB'   TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK        THRU 9999-EXIT
+           .
+       2000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2100-READ-ACCOUNT.
+           MOVE '2100-READ-ACCOUNT' TO ERR-LOC
+
+           READ WBACCTDB-FILE NEXT
+           END-READ
+
+           MOVE    'ERROR READING WBACCTDB' TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK THRU 9999-EXIT
+           .
+       2100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2200-ADD-ACCOUNT-BAL.
+           MOVE '2200-ADD-ACCOUNT-BAL' TO ERR-LOC
+
+           EVALUATE TRUE
+              WHEN ACCOUNT-TYPE-CHK
+                   ADD ACCOUNT-CHK-BAL TO WS-CURRENT-TOTAL
+              WHEN ACCOUNT-TYPE-SAV
+                   ADD ACCOUNT-SAV-BAL TO WS-CURRENT-TOTAL
+           END-EVALUATE
+
+           PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT.
+
+       2200-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2500-TOTAL-POSTINGS.
+           MOVE '2500-TOTAL-POSTINGS' TO ERR-LOC
+
+           MOVE SPACES TO TXN-EOF-FLAG
+           OPEN INPUT WBTXNDB-FILE
+           MOVE    'ERROR OPENING WBTXNDB'   TO ERR-MSG
+           PERFORM 9996-TXN-ERR-CHK        THRU 9996-EXIT
+
+           PERFORM 2600-READ-TXN THRU 2600-EXIT
+
+           PERFORM 2700-ADD-TXN-NET
+              THRU 2700-EXIT
+             UNTIL TXN-END-OF-FILE
+
+           CLOSE WBTXNDB-FILE
+           MOVE    'ERROR CLOSING WBTXNDB'   TO ERR-MSG
+           PERFORM 9996-TXN-ERR-CHK        THRU 9996-EXIT
+           .
+       2500-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2600-READ-TXN.
+           MOVE '2600-READ-TXN' TO ERR-LOC
+
+           READ WBTXNDB-FILE NEXT
+               AT END SET TXN-END-OF-FILE TO TRUE
+           END-READ
+
+           IF NOT TXN-END-OF-FILE
+              MOVE    'ERROR READING WBTXNDB' TO ERR-MSG
+              PERFORM 9996-TXN-ERR-CHK THRU 9996-EXIT
+           END-IF
+           .
+       2600-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2700-ADD-TXN-NET.
+           MOVE '2700-ADD-TXN-NET' TO ERR-LOC
+
+           IF TXN-DATE = WS-DATE-R
+              EVALUATE TRUE
+                 WHEN TXN-TYPE-INITIAL-BALANCE
+                      ADD      TXN-AMOUNT TO WS-NET-POSTINGS
+                 WHEN TXN-TYPE-CREDIT
+                      ADD      TXN-AMOUNT TO WS-NET-POSTINGS
+                 WHEN TXN-TYPE-DEBIT
+                      SUBTRACT TXN-AMOUNT FROM WS-NET-POSTINGS
+                 WHEN TXN-TYPE-SVCCHG
+                      SUBTRACT TXN-AMOUNT FROM WS-NET-POSTINGS
+                 WHEN TXN-TYPE-ODCHG
+                      SUBTRACT TXN-AMOUNT FROM WS-NET-POSTINGS
+              END-EVALUATE
+           END-IF
+
+           PERFORM 2600-READ-TXN THRU 2600-EXIT.
+
+       2700-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       3000-RECONCILE.
+           MOVE '3000-RECONCILE' TO ERR-LOC
+
+           COMPUTE WS-EXPECTED-TOTAL =
+                   WS-PRIOR-TOTAL + WS-NET-POSTINGS
+           COMPUTE WS-VARIANCE = WS-CURRENT-TOTAL - WS-EXPECTED-TOTAL
+
+           IF WS-VARIANCE NOT = ZERO
+              SET OUT-OF-BALANCE TO TRUE
+           END-IF
+
+           MOVE 'PRIOR DAY TOTAL           :' TO WS-RL-LABEL
+           MOVE WS-PRIOR-TOTAL                TO WS-RL-AMOUNT
+           MOVE WS-REPORT-LINE                TO RPT-OP-FIELDS
+           PERFORM 4000-WRITE-RECORD THRU 4000-EXIT
+
+           MOVE 'NET OF TODAY''S POSTINGS   :' TO WS-RL-LABEL
+           MOVE WS-NET-POSTINGS               TO WS-RL-AMOUNT
+           MOVE WS-REPORT-LINE                TO RPT-OP-FIELDS
+           PERFORM 4000-WRITE-RECORD THRU 4000-EXIT
+
+           MOVE 'EXPECTED TOTAL             :' TO WS-RL-LABEL
+           MOVE WS-EXPECTED-TOTAL              TO WS-RL-AMOUNT
+           MOVE WS-REPORT-LINE                 TO RPT-OP-FIELDS
+           PERFORM 4000-WRITE-RECORD THRU 4000-EXIT
+
+           MOVE 'ACTUAL BOOK TOTAL          :' TO WS-RL-LABEL
+           MOVE WS-CURRENT-TOTAL               TO WS-RL-AMOUNT
+           MOVE WS-REPORT-LINE                 TO RPT-OP-FIELDS
+           PERFORM 4000-WRITE-RECORD THRU 4000-EXIT
+
+           MOVE 'VARIANCE                   :' TO WS-RL-LABEL
+           MOVE WS-VARIANCE                    TO WS-RL-AMOUNT
+           MOVE WS-REPORT-LINE                 TO RPT-OP-FIELDS
+           PERFORM 4000-WRITE-RECORD THRU 4000-EXIT
+
+           WRITE RPT-OP-FIELDS FROM WS-SPACE
+           MOVE    'ERROR WRITING RPT-OP' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK    THRU 9998-EXIT
+
+           IF OUT-OF-BALANCE
+              WRITE RPT-OP-FIELDS FROM WS-OUT-OF-BAL-LINE
+              DISPLAY 'RECONCIL - BOOKS DO NOT BALANCE - VARIANCE = '
+                       WS-VARIANCE
+           ELSE
+              WRITE RPT-OP-FIELDS FROM WS-BALANCED-LINE
+           END-IF
+
+           MOVE    'ERROR WRITING RPT-OP' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK    THRU 9998-EXIT
+           .
+       3000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       3500-CARRY-FORWARD.
+           MOVE '3500-CARRY-FORWARD' TO ERR-LOC
+
+           OPEN OUTPUT CURRBAL-FILE
+           MOVE    'ERROR OPENING CURRBAL'   TO ERR-MSG
+           PERFORM 9997-CURR-ERR-CHK       THRU 9997-EXIT
+
+           MOVE SPACES        TO CURRBAL-RECORD
+           MOVE WS-DATE-R     TO CURRBAL-DATE
+           MOVE WS-CURRENT-TOTAL TO CURRBAL-TOTAL
+
+           WRITE CURRBAL-RECORD
+           MOVE    'ERROR WRITING CURRBAL'   TO ERR-MSG
+           PERFORM 9997-CURR-ERR-CHK       THRU 9997-EXIT
+
+           CLOSE CURRBAL-FILE
+           MOVE    'ERROR CLOSING CURRBAL'   TO ERR-MSG
+           PERFORM 9997-CURR-ERR-CHK       THRU 9997-EXIT
+           .
+       3500-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       4000-WRITE-RECORD.
+           MOVE '4000-WRITE-RECORD'      TO ERR-LOC
+
+           WRITE   RPT-OP-FIELDS
+           MOVE    'ERROR WRITING RPT-OP' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK    THRU 9998-EXIT
+           MOVE    SPACES                 TO RPT-OP-FIELDS
+           .
+       4000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9000-HOUSEKEEPING.
+           MOVE '9000-HOUSEKEEPING' TO ERR-LOC
+
+           WRITE RPT-OP-FIELDS      FROM WS-SPACE
+           WRITE RPT-OP-FIELDS      FROM WS-FOOTER
+
+           CLOSE  RPT-OP
+           MOVE   'ERROR CLOSING RPT-OP' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK   THRU 9998-EXIT
+           .
+       9000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9997-CURR-ERR-CHK.
+           EVALUATE TRUE
+               WHEN CURRBAL-STAT = 0
+                    CONTINUE
+
+               WHEN OTHER
+                    DISPLAY 'FILE ERROR'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' CURRBAL-STAT
+                    STOP RUN
+           END-EVALUATE
+           .
+       9997-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9998-FILE-ERR-CHK.
+           EVALUATE TRUE
+               WHEN RPTOUT-STAT = 0
+                    CONTINUE
+
+               WHEN OTHER
+                    DISPLAY 'FILE ERROR'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' RPTOUT-STAT
+                    STOP RUN
+           END-EVALUATE
+           .
+       9998-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9996-TXN-ERR-CHK.
+           MOVE WBTXNDB-FILE-STATUS TO ERR-CODE
+           EVALUATE TRUE
+               WHEN WBTXNDB-FILE-STATUS = '00'
+                    CONTINUE
+               WHEN WBTXNDB-FILE-STATUS = '10'
+                    CONTINUE
+
+               WHEN OTHER
+                    DISPLAY '---VSAM ERROR---'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' ERR-CODE
+                    MOVE TXN-VSAM-RETURN-CODE
+                      TO WS-VSAM-RETURN-CODE-DIS
+                    MOVE TXN-VSAM-COMPONENT-CODE
+                      TO WS-VSAM-COMPONENT-CODE-DIS
+                    MOVE TXN-VSAM-REASON-CODE
+                      TO WS-VSAM-REASON-CODE-DIS
+                    DISPLAY
+                        ' VSAM-CODE ==>'
+                        ' RETURN: '  WS-VSAM-RETURN-CODE-DIS
+                        ' COMPONENT: '  WS-VSAM-COMPONENT-CODE-DIS
+                        ' REASON: '  WS-VSAM-REASON-CODE-DIS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+           END-EVALUATE
+           .
+       9996-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9999-VSAM-ERR-CHK.
+           MOVE WBACCTDB-FILE-STATUS TO ERR-CODE
+           EVALUATE TRUE
+               WHEN WBACCTDB-FILE-STATUS = '00'
+                    CONTINUE
+
+               WHEN WBACCTDB-FILE-STATUS = '10'
+                    MOVE 'Y' TO EOF-FLAG
+                    DISPLAY 'WBACCTDB-FILE-STATUS = '
+                             WBACCTDB-FILE-STATUS
+
+               WHEN OTHER
+                    DISPLAY '---VSAM ERROR---'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' ERR-CODE
+                    MOVE ACCT-VSAM-RETURN-CODE
+                      TO WS-VSAM-RETURN-CODE-DIS
+                    MOVE ACCT-VSAM-COMPONENT-CODE
+                      TO WS-VSAM-COMPONENT-CODE-DIS
+                    MOVE ACCT-VSAM-REASON-CODE
+                      TO WS-VSAM-REASON-CODE-DIS
+                    DISPLAY
+                        ' VSAM-CODE ==>'
+                        ' RETURN: '  WS-VSAM-RETURN-CODE-DIS
+                        ' COMPONENT: '  WS-VSAM-COMPONENT-CODE-DIS
+                        ' REASON: '  WS-VSAM-REASON-CODE-DIS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+           END-EVALUATE
+           .
+       9999-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------

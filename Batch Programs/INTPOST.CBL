@@ -0,0 +1,439 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------
+        PROGRAM-ID. INTPOST.
+      ****************************************************************
+      * This program reads every savings account on WBACCTDB-DD,     *
+      * computes interest using the rate stored on the account       *
+      * (ACCOUNT-SAV-INT-RATE), posts a TXN-DETAILS credit entry for  *
+      * it on WBTXNDB-DD, and updates ACCOUNT-SAV-BAL.                *
+      ****************************************************************
+      *---------------------
+       ENVIRONMENT DIVISION.
+      *---------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------*
+      *---------- FILE       --------- JCL    -*
+      *---------- DESCRIPTOR --------- DDNAME -*
+      *----------------------------------------*
+           SELECT WBACCTDB-FILE
+               ASSIGN       TO WBACCTDB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS ACCOUNT-KEY
+               FILE STATUS  IS WBACCTDB-FILE-STATUS WBACCTDB-VSAM-CODE.
+
+           SELECT WBTXNDB-FILE
+               ASSIGN       TO WBTXNDB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS TXN-KEY
+               FILE STATUS  IS WBTXNDB-FILE-STATUS WBTXNDB-VSAM-CODE.
+
+           SELECT RPT-OP     ASSIGN TO RPTOUT
+                             ACCESS MODE IS SEQUENTIAL
+                             FILE STATUS IS RPTOUT-STAT.
+
+           SELECT PARM-FILE  ASSIGN TO PARMIN
+                             ORGANIZATION IS SEQUENTIAL
+                             FILE STATUS IS PARMIN-STAT.
+      *--------------
+       DATA DIVISION.
+      *--------------
+       FILE SECTION.
+
+       FD  WBACCTDB-FILE.
+           COPY WBACCTREC.
+
+       FD  WBTXNDB-FILE.
+           COPY WBTXNREC.
+
+       FD  RPT-OP
+           RECORD CONTAINS 132
+           RECORDING MODE F.
+       01  RPT-OP-FIELDS                 PIC X(132).
+
+       FD  PARM-FILE
+           RECORD CONTAINS 80.
+       01  PARM-RECORD.
+           05 PARM-RUN-DATE              PIC X(10).
+           05 FILLER                     PIC X(01).
+           05 PARM-START-ACCT-KEY        PIC X(19).
+           05 FILLER                     PIC X(01).
+           05 PARM-END-ACCT-KEY          PIC X(19).
+           05 FILLER                     PIC X(29).
+
+       WORKING-STORAGE SECTION.
+
+       01  WBACCTDB-FILE-STATUS.
+           05  STA-ACCT-STAT1            PIC X(01).
+           05  STA-ACCT-STAT2            PIC X(01).
+       01  WBACCTDB-VSAM-CODE.
+           05 ACCT-VSAM-RETURN-CODE      PIC S9(2) USAGE BINARY.
+           05 ACCT-VSAM-COMPONENT-CODE   PIC S9(1) USAGE BINARY.
+           05 ACCT-VSAM-REASON-CODE      PIC S9(3) USAGE BINARY.
+
+       01  WBTXNDB-FILE-STATUS.
+           05  STA-TXN-STAT1             PIC X(01).
+           05  STA-TXN-STAT2             PIC X(01).
+       01  WBTXNDB-VSAM-CODE.
+           05 TXN-VSAM-RETURN-CODE       PIC S9(2) USAGE BINARY.
+           05 TXN-VSAM-COMPONENT-CODE    PIC S9(1) USAGE BINARY.
+           05 TXN-VSAM-REASON-CODE       PIC S9(3) USAGE BINARY.
+
+       01  WS-VSAM-CODE-DISPLAY.
+           05 WS-VSAM-RETURN-CODE-DIS    PIC Z(2)9.
+           05 WS-VSAM-COMPONENT-CODE-DIS PIC Z(2)9.
+           05 WS-VSAM-REASON-CODE-DIS    PIC Z(3)9.
+
+       01  WS-LABELS.
+           05 WS-SPACE.
+              10 FILLER        PIC X(1)   VALUE SPACE.
+
+           05 WS-HEADER-TITLE.
+              10 FILLER        PIC X(50)  VALUE SPACES.
+              10 FILLER        PIC X(31)  VALUE
+                                    'NIGHTLY INTEREST POSTING REPORT'.
+              10 FILLER        PIC X(40)  VALUE SPACES.
+              10 WS-DATE-R     PIC X(10)  VALUE SPACES.
+              10 FILLER        PIC X(01)  VALUE SPACES.
+
+           05 WS-HEADER-LABEL.
+              10 FILLER        PIC X(11)  VALUE 'SSN'.
+              10 FILLER        PIC X(14)  VALUE 'ACCOUNT'.
+              10 FILLER        PIC X(10)  VALUE 'RATE'.
+              10 FILLER        PIC X(18)  VALUE 'INTEREST POSTED'.
+              10 FILLER        PIC X(18)  VALUE 'NEW BALANCE'.
+              10 FILLER        PIC X(61)  VALUE SPACES.
+
+           05 WS-DETAIL-LINE.
+              10 WS-D-SSN      PIC X(11).
+              10 WS-D-ACCT     PIC X(14).
+              10 WS-D-RATE     PIC Z9.99.
+              10 FILLER        PIC X(06)  VALUE SPACES.
+              10 WS-D-INTEREST PIC Z(10)9.99-.
+              10 FILLER        PIC X(02)  VALUE SPACES.
+              10 WS-D-BALANCE  PIC Z(10)9.99-.
+              10 FILLER        PIC X(50)  VALUE SPACES.
+
+           05 WS-FOOTER.
+              10 FILLER        PIC X(58)  VALUE ALL '='.
+              10 FILLER        PIC X(15)  VALUE ' END OF REPORT '.
+              10 FILLER        PIC X(59)  VALUE ALL '='.
+
+           05 WS-TRAILER-1.
+              10 FILLER        PIC X(30)  VALUE SPACES.
+              10 FILLER        PIC X(26)  VALUE
+                                    'ACCOUNTS CREDITED        :'.
+              10 WS-TR-ACCT-CNT PIC ZZZ,ZZZ,ZZ9.
+              10 FILLER        PIC X(66)  VALUE SPACES.
+
+           05 WS-TRAILER-2.
+              10 FILLER        PIC X(30)  VALUE SPACES.
+              10 FILLER        PIC X(26)  VALUE
+                                    'TOTAL INTEREST POSTED    :'.
+              10 WS-TR-INT-TOTAL PIC Z(10)9.99-.
+              10 FILLER        PIC X(61)  VALUE SPACES.
+
+       01  WS-VARS.
+           05 WS-TOTAL-CREDIT-COUNT    PIC 9(07)       VALUE ZERO.
+           05 WS-TOTAL-INTEREST        PIC S9(13)V99   VALUE ZERO.
+           05 WS-INTEREST-AMT          PIC S9(13)V99   VALUE ZERO.
+           05 WS-START-KEY      PIC X(19)  VALUE LOW-VALUES.
+           05 WS-END-KEY        PIC X(19)  VALUE ALL '9'.
+
+       01  WS-DISPLAY-VARS.
+           05 ERR-PGM          PIC X(07)  VALUE 'INTPOST'.
+           05 ERR-LOC          PIC X(20)  VALUE SPACES.
+           05 ERR-MSG          PIC X(30)  VALUE SPACES.
+           05 ERR-CODE         PIC 9(09)  VALUE ZERO.
+
+       01  WS-FLAG-VARS.
+           05 RPTOUT-STAT      PIC 9(02)  VALUE ZERO.
+           05 PARMIN-STAT      PIC 9(02)  VALUE ZERO.
+           05 EOF-FLAG         PIC X(01)  VALUE 'N'.
+              88 END-OF-FILE              VALUE 'Y'.
+
+       01  WS-PARM-VARS.
+           05 PARM-FOUND-FLAG     PIC X(01) VALUE 'N'.
+              88 PARM-WAS-FOUND             VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *
+      * THIS PROGRAM POSTS INTEREST ON EVERY SAVINGS ACCOUNT ON
+      * WBACCTDB-DD, USING THE RATE STORED ON EACH ACCOUNT RECORD,
+      * AND WRITES A CREDIT ENTRY TO WBTXNDB-DD FOR EACH POSTING.
+      *
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE   THRU 1000-EXIT
+
+           MOVE SPACES TO EOF-FLAG
+           OPEN I-O WBACCTDB-FILE
+           OPEN I-O WBTXNDB-FILE
+
+           MOVE       'ERROR OPENING WBACCTDB'   TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK           THRU 9999-EXIT
+
+           MOVE       'ERROR OPENING WBTXNDB'    TO ERR-MSG
+           PERFORM 9996-TXN-ERR-CHK             THRU 9996-EXIT
+
+           MOVE WS-START-KEY        TO ACCOUNT-KEY
+           START WBACCTDB-FILE KEY >= ACCOUNT-KEY
+           MOVE       'ERROR POSITIONING WBACCTDB'   TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK           THRU 9999-EXIT
+
+           PERFORM 1200-READ-ACCOUNT            THRU 1200-EXIT
+
+           PERFORM 2000-PROCESS-ALL-ACCOUNTS
+              THRU 2000-EXIT
+             UNTIL END-OF-FILE OR ACCOUNT-KEY > WS-END-KEY
+
+           CLOSE WBACCTDB-FILE
+           MOVE      'ERROR CLOSING WBACCTDB' TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK        THRU 9999-EXIT
+
+           CLOSE WBTXNDB-FILE
+           MOVE      'ERROR CLOSING WBTXNDB' TO ERR-MSG
+           PERFORM 9996-TXN-ERR-CHK         THRU 9996-EXIT
+
+           PERFORM 3000-HOUSEKEEPING THRU 3000-EXIT
+           STOP RUN.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE '1000-INITIALIZE'        TO ERR-LOC
+
+           PERFORM 1070-READ-PARMS       THRU 1070-EXIT
+
+           OPEN OUTPUT RPT-OP
+           MOVE    'ERROR OPENING RPT-OP'   TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK       THRU 9998-EXIT
+
+           PERFORM 1100-WRITE-HEADER THRU 1100-EXIT
+           .
+       1000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1070-READ-PARMS.
+           MOVE '1070-READ-PARMS'        TO ERR-LOC
+
+           STRING FUNCTION CURRENT-DATE(1:4) '-'
+                  FUNCTION CURRENT-DATE(5:2) '-'
+                  FUNCTION CURRENT-DATE(7:2) DELIMITED BY SIZE
+                  INTO WS-DATE-R
+
+           OPEN INPUT PARM-FILE
+           IF PARMIN-STAT = 0
+              READ PARM-FILE
+                 AT END     CONTINUE
+                 NOT AT END SET PARM-WAS-FOUND TO TRUE
+              END-READ
+              CLOSE PARM-FILE
+           END-IF
+
+           IF PARM-WAS-FOUND
+              IF PARM-RUN-DATE NOT = SPACES
+                 MOVE PARM-RUN-DATE       TO WS-DATE-R
+              END-IF
+              IF PARM-START-ACCT-KEY NOT = SPACES
+                 MOVE PARM-START-ACCT-KEY TO WS-START-KEY
+              END-IF
+              IF PARM-END-ACCT-KEY NOT = SPACES
+                 MOVE PARM-END-ACCT-KEY   TO WS-END-KEY
+              END-IF
+           END-IF
+           .
+       1070-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1100-WRITE-HEADER.
+           MOVE '1100-WRITE-HEADER'      TO ERR-LOC
+
+           WRITE RPT-OP-FIELDS          FROM WS-HEADER-TITLE
+           WRITE RPT-OP-FIELDS          FROM WS-SPACE
+           WRITE RPT-OP-FIELDS          FROM WS-HEADER-LABEL
+
+           MOVE    'ERROR WRITING HEADER' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK    THRU 9998-EXIT
+           .
+       1100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1200-READ-ACCOUNT.
+           MOVE '1200-READ-ACCOUNT' TO ERR-LOC
+
+           READ WBACCTDB-FILE NEXT
+           END-READ
+
+           MOVE    'ERROR READING WBACCTDB' TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK THRU 9999-EXIT
+           .
+       1200-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2000-PROCESS-ALL-ACCOUNTS.
+           MOVE '2000-PROCESS-ALL-ACCOUNTS' TO ERR-LOC
+
+           IF ACCOUNT-TYPE-SAV
+              AND NOT ACCOUNT-CLOSED
+              AND ACCOUNT-SAV-BAL > 0
+              AND ACCOUNT-SAV-INT-RATE > 0
+              PERFORM 2100-POST-INTEREST THRU 2100-EXIT
+           END-IF
+
+           PERFORM 1200-READ-ACCOUNT THRU 1200-EXIT.
+
+       2000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2100-POST-INTEREST.
+           MOVE '2100-POST-INTEREST' TO ERR-LOC
+
+           COMPUTE WS-INTEREST-AMT ROUNDED =
+                   ACCOUNT-SAV-BAL * ACCOUNT-SAV-INT-RATE / 100 / 365
+
+           IF WS-INTEREST-AMT > 0
+              ADD  WS-INTEREST-AMT    TO ACCOUNT-SAV-BAL
+              ADD  1                  TO ACCOUNT-SAV-DETAIL-ITEMS
+
+              REWRITE WBACCT-RECORD
+              MOVE    'ERROR REWRITING WBACCTDB' TO ERR-MSG
+              PERFORM 9999-VSAM-ERR-CHK        THRU 9999-EXIT
+
+              MOVE ACCOUNT-SSN           TO TXN-SSN
+              MOVE ACCOUNT-NUMBER        TO TXN-ACCT-NUM
+              MOVE ACCOUNT-SAV-DETAIL-ITEMS TO TXN-ITEM-NUM
+              SET  TXN-TYPE-CREDIT       TO TRUE
+              MOVE WS-DATE-R             TO TXN-DATE
+              MOVE WS-INTEREST-AMT       TO TXN-AMOUNT
+
+              WRITE WBTXN-RECORD
+              MOVE    'ERROR WRITING WBTXNDB' TO ERR-MSG
+              PERFORM 9996-TXN-ERR-CHK      THRU 9996-EXIT
+
+              ADD  1                TO WS-TOTAL-CREDIT-COUNT
+              ADD  WS-INTEREST-AMT  TO WS-TOTAL-INTEREST
+
+              MOVE SPACES              TO WS-DETAIL-LINE
+              MOVE ACCOUNT-SSN         TO WS-D-SSN
+              MOVE ACCOUNT-NUMBER      TO WS-D-ACCT
+              MOVE ACCOUNT-SAV-INT-RATE TO WS-D-RATE
+              MOVE WS-INTEREST-AMT     TO WS-D-INTEREST
+              MOVE ACCOUNT-SAV-BAL     TO WS-D-BALANCE
+              MOVE WS-DETAIL-LINE      TO RPT-OP-FIELDS
+              PERFORM 2200-WRITE-RECORD THRU 2200-EXIT
+           END-IF
+           .
+       2100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2200-WRITE-RECORD.
+           MOVE '2200-WRITE-RECORD'      TO ERR-LOC
+
+           WRITE   RPT-OP-FIELDS
+           MOVE    'ERROR WRITING RPT-OP' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK    THRU 9998-EXIT
+           MOVE    SPACES                 TO RPT-OP-FIELDS
+           .
+       2200-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       3000-HOUSEKEEPING.
+           MOVE '3000-HOUSEKEEPING' TO ERR-LOC
+           MOVE WS-TOTAL-CREDIT-COUNT TO WS-TR-ACCT-CNT
+           MOVE WS-TOTAL-INTEREST     TO WS-TR-INT-TOTAL
+           WRITE RPT-OP-FIELDS      FROM WS-SPACE
+           WRITE RPT-OP-FIELDS      FROM WS-TRAILER-1
+           WRITE RPT-OP-FIELDS      FROM WS-TRAILER-2
+           WRITE RPT-OP-FIELDS      FROM WS-SPACE
+           WRITE RPT-OP-FIELDS      FROM WS-FOOTER
+
+           CLOSE  RPT-OP
+           MOVE   'ERROR CLOSING RPT-OP' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK   THRU 9998-EXIT
+           .
+       3000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9998-FILE-ERR-CHK.
+           EVALUATE TRUE
+               WHEN RPTOUT-STAT = 0
+                    CONTINUE
+
+               WHEN OTHER
+                    DISPLAY 'FILE ERROR'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' RPTOUT-STAT
+                    STOP RUN
+           END-EVALUATE
+           .
+       9998-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9996-TXN-ERR-CHK.
+           MOVE WBTXNDB-FILE-STATUS TO ERR-CODE
+           EVALUATE TRUE
+               WHEN WBTXNDB-FILE-STATUS = '00'
+                    CONTINUE
+
+               WHEN OTHER
+                    DISPLAY '---VSAM ERROR---'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' ERR-CODE
+                    MOVE TXN-VSAM-RETURN-CODE
+                      TO WS-VSAM-RETURN-CODE-DIS
+                    MOVE TXN-VSAM-COMPONENT-CODE
+                      TO WS-VSAM-COMPONENT-CODE-DIS
+                    MOVE TXN-VSAM-REASON-CODE
+                      TO WS-VSAM-REASON-CODE-DIS
+                    DISPLAY
+                        ' VSAM-CODE ==>'
+                        ' RETURN: '  WS-VSAM-RETURN-CODE-DIS
+                        ' COMPONENT: '  WS-VSAM-COMPONENT-CODE-DIS
+                        ' REASON: '  WS-VSAM-REASON-CODE-DIS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+           END-EVALUATE
+           .
+       9996-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9999-VSAM-ERR-CHK.
+           MOVE WBACCTDB-FILE-STATUS TO ERR-CODE
+           EVALUATE TRUE
+               WHEN WBACCTDB-FILE-STATUS = '00'
+                    CONTINUE
+
+               WHEN WBACCTDB-FILE-STATUS = '10'
+                    MOVE 'Y' TO EOF-FLAG
+                    DISPLAY 'WBACCTDB-FILE-STATUS = '
+                             WBACCTDB-FILE-STATUS
+
+               WHEN OTHER
+                    DISPLAY '---VSAM ERROR---'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' ERR-CODE
+                    MOVE ACCT-VSAM-RETURN-CODE
+                      TO WS-VSAM-RETURN-CODE-DIS
+                    MOVE ACCT-VSAM-COMPONENT-CODE
+                      TO WS-VSAM-COMPONENT-CODE-DIS
+                    MOVE ACCT-VSAM-REASON-CODE
+                      TO WS-VSAM-REASON-CODE-DIS
+                    DISPLAY
+                        ' VSAM-CODE ==>'
+                        ' RETURN: '  WS-VSAM-RETURN-CODE-DIS
+                        ' COMPONENT: '  WS-VSAM-COMPONENT-CODE-DIS
+                        ' REASON: '  WS-VSAM-REASON-CODE-DIS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+           END-EVALUATE
+           .
+       9999-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------

@@ -0,0 +1,476 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------
+        PROGRAM-ID. DORMRPT.
+      ****************************************************************
+      * This program reads the WBACCTDB-DD account file and the      *
+      * WBTXNDB-DD transaction-detail file and lists every account   *
+      * whose most recent transaction is older than a configurable   *
+      * number of days, for the bank's dormancy/escheatment process. *
+      ****************************************************************
+      *---------------------
+       ENVIRONMENT DIVISION.
+      *---------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *----------------------------------------*
+      *---------- FILE       --------- JCL    -*
+      *---------- DESCRIPTOR --------- DDNAME -*
+      *----------------------------------------*
+           SELECT WBACCTDB-FILE
+               ASSIGN       TO WBACCTDB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS ACCOUNT-KEY
+               FILE STATUS  IS WBACCTDB-FILE-STATUS WBACCTDB-VSAM-CODE.
+
+           SELECT WBTXNDB-FILE
+               ASSIGN       TO WBTXNDB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS TXN-KEY
+               FILE STATUS  IS WBTXNDB-FILE-STATUS WBTXNDB-VSAM-CODE.
+
+           SELECT RPT-OP     ASSIGN TO RPTOUT
+                             ACCESS MODE IS SEQUENTIAL
+                             FILE STATUS IS RPTOUT-STAT.
+
+           SELECT PARM-FILE  ASSIGN TO PARMIN
+                             ORGANIZATION IS SEQUENTIAL
+                             FILE STATUS IS PARMIN-STAT.
+      *--------------
+       DATA DIVISION.
+      *--------------
+       FILE SECTION.
+
+       FD  WBACCTDB-FILE.
+           COPY WBACCTREC.
+
+       FD  WBTXNDB-FILE.
+           COPY WBTXNREC.
+
+       FD  RPT-OP
+           RECORD CONTAINS 132
+           RECORDING MODE F.
+       01  RPT-OP-FIELDS                 PIC X(132).
+
+       FD  PARM-FILE
+           RECORD CONTAINS 80.
+       01  PARM-RECORD.
+           05 PARM-RUN-DATE              PIC X(10).
+           05 FILLER                     PIC X(01).
+           05 PARM-DORMANT-DAYS          PIC 9(05).
+           05 FILLER                     PIC X(64).
+
+       WORKING-STORAGE SECTION.
+
+       01  WBACCTDB-FILE-STATUS.
+           05  STA-ACCT-STAT1            PIC X(01).
+           05  STA-ACCT-STAT2            PIC X(01).
+       01  WBACCTDB-VSAM-CODE.
+           05 ACCT-VSAM-RETURN-CODE      PIC S9(2) USAGE BINARY.
+           05 ACCT-VSAM-COMPONENT-CODE   PIC S9(1) USAGE BINARY.
+           05 ACCT-VSAM-REASON-CODE      PIC S9(3) USAGE BINARY.
+
+       01  WBTXNDB-FILE-STATUS.
+           05  STA-TXN-STAT1             PIC X(01).
+           05  STA-TXN-STAT2             PIC X(01).
+       01  WBTXNDB-VSAM-CODE.
+           05 TXN-VSAM-RETURN-CODE       PIC S9(2) USAGE BINARY.
+           05 TXN-VSAM-COMPONENT-CODE    PIC S9(1) USAGE BINARY.
+           05 TXN-VSAM-REASON-CODE       PIC S9(3) USAGE BINARY.
+
+       01  WS-VSAM-CODE-DISPLAY.
+           05 WS-VSAM-RETURN-CODE-DIS    PIC Z(2)9.
+           05 WS-VSAM-COMPONENT-CODE-DIS PIC Z(2)9.
+           05 WS-VSAM-REASON-CODE-DIS    PIC Z(3)9.
+
+       01  WS-LABELS.
+           05 WS-SPACE.
+              10 FILLER        PIC X(1)   VALUE SPACE.
+
+           05 WS-HEADER-TITLE.
+              10 FILLER        PIC X(48)  VALUE SPACES.
+              10 FILLER        PIC X(23)  VALUE
+                                    'DORMANT ACCOUNT REPORT'.
+              10 FILLER        PIC X(50)  VALUE SPACES.
+              10 WS-DATE-R     PIC X(10)  VALUE SPACES.
+              10 FILLER        PIC X(01)  VALUE SPACES.
+
+           05 WS-HEADER-LABEL.
+              10 FILLER        PIC X(11)  VALUE 'SSN'.
+              10 FILLER        PIC X(14)  VALUE 'ACCOUNT'.
+              10 FILLER        PIC X(10)  VALUE 'TYPE'.
+              10 FILLER        PIC X(14)  VALUE 'LAST ACTIVITY'.
+              10 FILLER        PIC X(14)  VALUE 'DAYS DORMANT'.
+              10 FILLER        PIC X(69)  VALUE SPACES.
+
+           05 WS-DETAIL-LINE.
+              10 WS-D-SSN      PIC X(11).
+              10 WS-D-ACCT     PIC X(14).
+              10 WS-D-TYPE     PIC X(10).
+              10 WS-D-LAST-ACT PIC X(14).
+              10 WS-D-DAYS     PIC ZZZ,ZZ9.
+              10 FILLER        PIC X(76)  VALUE SPACES.
+
+           05 WS-NO-ACTIVITY-LINE.
+              10 WS-N-SSN      PIC X(11).
+              10 WS-N-ACCT     PIC X(14).
+              10 WS-N-TYPE     PIC X(10).
+              10 FILLER        PIC X(31)  VALUE
+                                    'NO TRANSACTION ACTIVITY ON FILE'.
+              10 FILLER        PIC X(66)  VALUE SPACES.
+
+           05 WS-FOOTER.
+              10 FILLER        PIC X(58)  VALUE ALL '='.
+              10 FILLER        PIC X(15)  VALUE ' END OF REPORT '.
+              10 FILLER        PIC X(59)  VALUE ALL '='.
+
+           05 WS-TRAILER-1.
+              10 FILLER        PIC X(30)  VALUE SPACES.
+              10 FILLER        PIC X(27)  VALUE
+                                    'DORMANT ACCOUNTS LISTED   :'.
+              10 WS-TR-ACCT-CNT PIC ZZZ,ZZZ,ZZ9.
+              10 FILLER        PIC X(64)  VALUE SPACES.
+
+       01  WS-VARS.
+           05 WS-DORMANT-COUNT         PIC 9(07)       VALUE ZERO.
+           05 WS-DORMANT-DAYS          PIC 9(05)       VALUE 365.
+           05 WS-LAST-ACTIVITY-DATE    PIC X(10)       VALUE SPACES.
+           05 WS-ACTIVITY-FOUND-SW     PIC X(01)       VALUE 'N'.
+              88 ACTIVITY-WAS-FOUND               VALUE 'Y'.
+           05 WS-RUN-DATE-NUM          PIC 9(08)       VALUE ZERO.
+           05 WS-LAST-ACT-DATE-NUM     PIC 9(08)       VALUE ZERO.
+           05 WS-DAYS-SINCE            PIC S9(09)      VALUE ZERO.
+
+       01  WS-DISPLAY-VARS.
+           05 ERR-PGM          PIC X(07)  VALUE 'DORMRPT'.
+           05 ERR-LOC          PIC X(20)  VALUE SPACES.
+           05 ERR-MSG          PIC X(30)  VALUE SPACES.
+           05 ERR-CODE         PIC 9(09)  VALUE ZERO.
+
+       01  WS-FLAG-VARS.
+           05 RPTOUT-STAT      PIC 9(02)  VALUE ZERO.
+           05 PARMIN-STAT      PIC 9(02)  VALUE ZERO.
+           05 EOF-FLAG         PIC X(01)  VALUE 'N'.
+              88 END-OF-FILE              VALUE 'Y'.
+           05 TXN-EOF-FLAG     PIC X(01)  VALUE 'N'.
+              88 TXN-END-OF-FILE          VALUE 'Y'.
+
+       01  WS-PARM-VARS.
+           05 PARM-FOUND-FLAG     PIC X(01) VALUE 'N'.
+              88 PARM-WAS-FOUND             VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *
+      * THIS PROGRAM LISTS EVERY ACCOUNT ON WBACCTDB-DD WHOSE MOST
+      * RECENT WBTXNDB-DD TRANSACTION IS OLDER THAN WS-DORMANT-DAYS.
+      * THE DORMANCY WINDOW IS A RUN PARAMETER (DEFAULT 365 DAYS)
+      * FOLLOWING THE SAME PARM-FILE-OVERRIDE CONVENTION USED BY THE
+      * OTHER BATCH JOBS IN THIS DIRECTORY.
+      *
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE   THRU 1000-EXIT
+
+           MOVE SPACES TO EOF-FLAG
+           OPEN INPUT WBACCTDB-FILE
+           OPEN INPUT WBTXNDB-FILE
+
+           MOVE       'ERROR OPENING WBACCTDB'   TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK           THRU 9999-EXIT
+
+           MOVE       'ERROR OPENING WBTXNDB'    TO ERR-MSG
+           PERFORM 9996-TXN-ERR-CHK             THRU 9996-EXIT
+
+           PERFORM 1200-READ-ACCOUNT            THRU 1200-EXIT
+
+           PERFORM 2000-PROCESS-ALL-ACCOUNTS
+              THRU 2000-EXIT
+             UNTIL END-OF-FILE
+
+           CLOSE WBACCTDB-FILE
+           MOVE      'ERROR CLOSING WBACCTDB' TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK        THRU 9999-EXIT
+
+           CLOSE WBTXNDB-FILE
+           MOVE      'ERROR CLOSING WBTXNDB' TO ERR-MSG
+           PERFORM 9996-TXN-ERR-CHK         THRU 9996-EXIT
+
+           PERFORM 3000-HOUSEKEEPING THRU 3000-EXIT
+           STOP RUN.
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           MOVE '1000-INITIALIZE'        TO ERR-LOC
+
+           PERFORM 1070-READ-PARMS       THRU 1070-EXIT
+
+           OPEN OUTPUT RPT-OP
+           MOVE    'ERROR OPENING RPT-OP'   TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK       THRU 9998-EXIT
+
+           PERFORM 1100-WRITE-HEADER THRU 1100-EXIT
+           .
+       1000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1070-READ-PARMS.
+           MOVE '1070-READ-PARMS'        TO ERR-LOC
+
+           STRING FUNCTION CURRENT-DATE(1:4) '-'
+                  FUNCTION CURRENT-DATE(5:2) '-'
+                  FUNCTION CURRENT-DATE(7:2) DELIMITED BY SIZE
+                  INTO WS-DATE-R
+
+           OPEN INPUT PARM-FILE
+           IF PARMIN-STAT = 0
+              READ PARM-FILE
+                 AT END     CONTINUE
+                 NOT AT END SET PARM-WAS-FOUND TO TRUE
+              END-READ
+              CLOSE PARM-FILE
+           END-IF
+
+           IF PARM-WAS-FOUND
+              IF PARM-RUN-DATE NOT = SPACES
+                 MOVE PARM-RUN-DATE       TO WS-DATE-R
+              END-IF
+              IF PARM-DORMANT-DAYS > 0
+                 MOVE PARM-DORMANT-DAYS   TO WS-DORMANT-DAYS
+              END-IF
+           END-IF
+
+           PERFORM 1080-BUILD-RUN-DATE-NUM THRU 1080-EXIT
+           .
+       1070-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1080-BUILD-RUN-DATE-NUM.
+           MOVE '1080-BUILD-RUN-DATE-NUM' TO ERR-LOC
+
+           STRING WS-DATE-R(1:4) WS-DATE-R(6:2) WS-DATE-R(9:2)
+                  DELIMITED BY SIZE
+                  INTO WS-RUN-DATE-NUM
+           .
+       1080-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1100-WRITE-HEADER.
+           MOVE '1100-WRITE-HEADER'      TO ERR-LOC
+
+           WRITE RPT-OP-FIELDS          FROM WS-HEADER-TITLE
+           WRITE RPT-OP-FIELDS          FROM WS-SPACE
+           WRITE RPT-OP-FIELDS          FROM WS-HEADER-LABEL
+
+           MOVE    'ERROR WRITING HEADER' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK    THRU 9998-EXIT
+           .
+       1100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       1200-READ-ACCOUNT.
+           MOVE '1200-READ-ACCOUNT' TO ERR-LOC
+
+           READ WBACCTDB-FILE NEXT
+           END-READ
+
+           MOVE    'ERROR READING WBACCTDB' TO ERR-MSG
+           PERFORM 9999-VSAM-ERR-CHK THRU 9999-EXIT
+           .
+       1200-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2000-PROCESS-ALL-ACCOUNTS.
+           MOVE '2000-PROCESS-ALL-ACCOUNTS'   TO ERR-LOC
+
+           MOVE SPACES TO WS-LAST-ACTIVITY-DATE
+           MOVE 'N'    TO WS-ACTIVITY-FOUND-SW
+
+           PERFORM 2300-FIND-LAST-ACTIVITY THRU 2300-EXIT
+
+           IF ACTIVITY-WAS-FOUND
+              PERFORM 2400-CHECK-DORMANCY THRU 2400-EXIT
+           END-IF
+
+           PERFORM 1200-READ-ACCOUNT THRU 1200-EXIT.
+
+       2000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2300-FIND-LAST-ACTIVITY.
+           MOVE '2300-FIND-LAST-ACTIVITY' TO ERR-LOC
+
+           MOVE SPACES TO TXN-EOF-FLAG
+           MOVE ACCOUNT-SSN      TO TXN-SSN
+           MOVE ACCOUNT-NUMBER   TO TXN-ACCT-NUM
+           MOVE ZERO             TO TXN-ITEM-NUM
+
+           START WBTXNDB-FILE KEY IS >= TXN-KEY
+               INVALID KEY SET TXN-END-OF-FILE TO TRUE
+           END-START
+
+           PERFORM 2310-READ-TXN-DETAIL THRU 2310-EXIT
+               UNTIL TXN-END-OF-FILE
+           .
+       2300-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2310-READ-TXN-DETAIL.
+           MOVE '2310-READ-TXN-DETAIL' TO ERR-LOC
+
+           READ WBTXNDB-FILE NEXT
+               AT END SET TXN-END-OF-FILE TO TRUE
+           END-READ
+
+           IF NOT TXN-END-OF-FILE
+              IF TXN-SSN NOT = ACCOUNT-SSN
+                 OR TXN-ACCT-NUM NOT = ACCOUNT-NUMBER
+                 SET TXN-END-OF-FILE TO TRUE
+              ELSE
+                 SET ACTIVITY-WAS-FOUND TO TRUE
+                 IF TXN-DATE > WS-LAST-ACTIVITY-DATE
+                    MOVE TXN-DATE TO WS-LAST-ACTIVITY-DATE
+                 END-IF
+              END-IF
+           END-IF
+           .
+       2310-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2400-CHECK-DORMANCY.
+           MOVE '2400-CHECK-DORMANCY' TO ERR-LOC
+
+           STRING WS-LAST-ACTIVITY-DATE(1:4)
+                  WS-LAST-ACTIVITY-DATE(6:2)
+                  WS-LAST-ACTIVITY-DATE(9:2)
+                  DELIMITED BY SIZE
+                  INTO WS-LAST-ACT-DATE-NUM
+
+           COMPUTE WS-DAYS-SINCE =
+              FUNCTION INTEGER-OF-DATE(WS-RUN-DATE-NUM) -
+              FUNCTION INTEGER-OF-DATE(WS-LAST-ACT-DATE-NUM)
+
+           IF WS-DAYS-SINCE >= WS-DORMANT-DAYS
+              MOVE SPACES             TO WS-DETAIL-LINE
+              MOVE ACCOUNT-SSN        TO WS-D-SSN
+              MOVE ACCOUNT-NUMBER     TO WS-D-ACCT
+              MOVE ACCOUNT-TYPE-NAME  TO WS-D-TYPE
+              MOVE WS-LAST-ACTIVITY-DATE TO WS-D-LAST-ACT
+              MOVE WS-DAYS-SINCE      TO WS-D-DAYS
+
+              MOVE WS-DETAIL-LINE     TO RPT-OP-FIELDS
+              PERFORM 2500-WRITE-RECORD THRU 2500-EXIT
+
+              ADD 1 TO WS-DORMANT-COUNT
+           END-IF
+           .
+       2400-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       2500-WRITE-RECORD.
+           MOVE '2500-WRITE-RECORD'      TO ERR-LOC
+
+           WRITE   RPT-OP-FIELDS
+           MOVE    'ERROR WRITING RPT-OP' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK    THRU 9998-EXIT
+           MOVE    SPACES                 TO RPT-OP-FIELDS
+           .
+       2500-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       3000-HOUSEKEEPING.
+           MOVE '3000-HOUSEKEEPING' TO ERR-LOC
+           MOVE WS-DORMANT-COUNT TO WS-TR-ACCT-CNT
+           WRITE RPT-OP-FIELDS      FROM WS-SPACE
+           WRITE RPT-OP-FIELDS      FROM WS-TRAILER-1
+           WRITE RPT-OP-FIELDS      FROM WS-SPACE
+           WRITE RPT-OP-FIELDS      FROM WS-FOOTER
+
+           CLOSE  RPT-OP
+           MOVE   'ERROR CLOSING RPT-OP' TO ERR-MSG
+           PERFORM 9998-FILE-ERR-CHK   THRU 9998-EXIT
+           .
+       3000-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9998-FILE-ERR-CHK.
+           EVALUATE TRUE
+               WHEN RPTOUT-STAT = 0
+                    CONTINUE
+
+               WHEN OTHER
+                    DISPLAY 'FILE ERROR'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' RPTOUT-STAT
+                    STOP RUN
+           END-EVALUATE
+           .
+       9998-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9996-TXN-ERR-CHK.
+           MOVE WBTXNDB-FILE-STATUS TO ERR-CODE
+           EVALUATE TRUE
+               WHEN WBTXNDB-FILE-STATUS = '00'
+                    CONTINUE
+
+               WHEN OTHER
+                    DISPLAY '---VSAM ERROR---'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' ERR-CODE
+                    MOVE TXN-VSAM-RETURN-CODE
+                      TO WS-VSAM-RETURN-CODE-DIS
+                    MOVE TXN-VSAM-COMPONENT-CODE
+                      TO WS-VSAM-COMPONENT-CODE-DIS
+                    MOVE TXN-VSAM-REASON-CODE
+                      TO WS-VSAM-REASON-CODE-DIS
+                    DISPLAY
+                        ' VSAM-CODE ==>'
+                        ' RETURN: '  WS-VSAM-RETURN-CODE-DIS
+                        ' COMPONENT: '  WS-VSAM-COMPONENT-CODE-DIS
+                        ' REASON: '  WS-VSAM-REASON-CODE-DIS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+           END-EVALUATE
+           .
+       9996-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+       9999-VSAM-ERR-CHK.
+           MOVE WBACCTDB-FILE-STATUS TO ERR-CODE
+           EVALUATE TRUE
+               WHEN WBACCTDB-FILE-STATUS = '00'
+                    CONTINUE
+
+               WHEN WBACCTDB-FILE-STATUS = '10'
+                    MOVE 'Y' TO EOF-FLAG
+                    DISPLAY 'WBACCTDB-FILE-STATUS = '
+                             WBACCTDB-FILE-STATUS
+
+               WHEN OTHER
+                    DISPLAY '---VSAM ERROR---'
+                    DISPLAY 'PROG: ' ERR-PGM
+                    DISPLAY '  IN: ' ERR-LOC
+                    DISPLAY ' MSG: ' ERR-MSG
+                    DISPLAY 'CODE: ' ERR-CODE
+                    MOVE ACCT-VSAM-RETURN-CODE
+                      TO WS-VSAM-RETURN-CODE-DIS
+                    MOVE ACCT-VSAM-COMPONENT-CODE
+                      TO WS-VSAM-COMPONENT-CODE-DIS
+                    MOVE ACCT-VSAM-REASON-CODE
+                      TO WS-VSAM-REASON-CODE-DIS
+                    DISPLAY
+                        ' VSAM-CODE ==>'
+                        ' RETURN: '  WS-VSAM-RETURN-CODE-DIS
+                        ' COMPONENT: '  WS-VSAM-COMPONENT-CODE-DIS
+                        ' REASON: '  WS-VSAM-REASON-CODE-DIS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+           END-EVALUATE
+           .
+       9999-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------

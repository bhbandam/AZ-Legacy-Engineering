@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  WBTXNREC - WOODGROVEBANK TRANSACTION DETAIL RECORD LAYOUT,  *
+      *  AS STORED IN THE WBTXNDB VSAM FILE. SAME FIELDS/WIDTHS AS   *
+      *  THE TXN-DETAILS COPIES CARRIED IN THE ONLINE CICS PROGRAMS, *
+      *  WITH THE KEY FIELDS GROUPED FOR SEQUENTIAL/INDEXED BATCH I/O*
+      *****************************************************************
+       01  WBTXN-RECORD.
+           05 TXN-KEY.
+              10 TXN-SSN                     PIC X(9).
+              10 TXN-ACCT-NUM                PIC X(10).
+              10 TXN-ITEM-NUM                PIC S9(7)  COMP-3.
+           05 TXN-TYPE                    PIC X.
+              88 TXN-TYPE-INITIAL-BALANCE       VALUE 'B'.
+              88 TXN-TYPE-CREDIT                VALUE 'C'.
+              88 TXN-TYPE-DEBIT                 VALUE 'D'.
+              88 TXN-TYPE-SVCCHG                VALUE 'S'.
+              88 TXN-TYPE-ODCHG                 VALUE 'O'.
+           05 TXN-DATE                    PIC X(10).
+           05 TXN-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 TXN-MEMO                    PIC X(20).

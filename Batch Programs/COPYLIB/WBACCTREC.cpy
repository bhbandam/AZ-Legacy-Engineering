@@ -0,0 +1,45 @@
+      *****************************************************************
+      *  WBACCTREC - WOODGROVEBANK ACCOUNT RECORD LAYOUT, AS STORED   *
+      *  IN THE WBACCTDB VSAM FILE. SAME FIELDS/WIDTHS AS THE         *
+      *  ACCOUNT-RECORD COPIES CARRIED IN THE ONLINE CICS PROGRAMS,   *
+      *  WITH THE KEY FIELDS GROUPED FOR SEQUENTIAL/INDEXED BATCH I/O.*
+      *****************************************************************
+       01  WBACCT-RECORD.
+           05 ACCOUNT-KEY.
+              10 ACCOUNT-SSN                 PIC X(9).
+              10 ACCOUNT-NUMBER              PIC X(10).
+           05 ACCOUNT-TYPE.
+              10 ACCOUNT-TYPE-CODE        PIC X.
+                 88 ACCOUNT-TYPE-CHK            VALUE 'C'.
+                 88 ACCOUNT-TYPE-SAV            VALUE 'S'.
+                 88 ACCOUNT-TYPE-CD             VALUE 'D'.
+              10 ACCOUNT-TYPE-NAME        PIC X(10).
+           05 ACCOUNT-AREA                PIC X(39).
+           05 ACCOUNT-TYPE-CHECKING REDEFINES ACCOUNT-AREA.
+              10 ACCOUNT-CHK-OD-CHG       PIC S9(3)V99   COMP-3.
+              10 ACCOUNT-CHK-OD-LIMIT     PIC S9(5)V99   COMP-3.
+              10 ACCOUNT-CHK-OD-LINK-ACCT PIC X(10).
+              10 ACCOUNT-CHK-LAST-STMT    PIC X(10).
+              10 ACCOUNT-CHK-DETAIL-ITEMS PIC S9(7)      COMP-3.
+              10 ACCOUNT-CHK-BAL          PIC S9(13)V99  COMP-3.
+           05 ACCOUNT-TYPE-SAVINGS  REDEFINES ACCOUNT-AREA.
+              10 ACCOUNT-SAV-INT-RATE     PIC S9(1)V99   COMP-3.
+              10 ACCOUNT-SAV-SVC-CHRG     PIC S9(3)V99   COMP-3.
+              10 ACCOUNT-SAV-LAST-STMT    PIC X(10).
+              10 ACCOUNT-SAV-DETAIL-ITEMS PIC S9(7)      COMP-3.
+              10 ACCOUNT-SAV-BAL          PIC S9(13)V99  COMP-3.
+              10 FILLER                   PIC X(12).
+           05 ACCOUNT-TYPE-TERM  REDEFINES ACCOUNT-AREA.
+              10 ACCOUNT-CD-INT-RATE      PIC S9(1)V99   COMP-3.
+              10 ACCOUNT-CD-MATURITY-DATE PIC X(10).
+              10 ACCOUNT-CD-EARLY-WD-PEN  PIC S9(3)V99   COMP-3.
+              10 ACCOUNT-CD-LAST-STMT     PIC X(10).
+              10 ACCOUNT-CD-DETAIL-ITEMS  PIC S9(7)      COMP-3.
+              10 ACCOUNT-CD-BAL           PIC S9(13)V99  COMP-3.
+              10 FILLER                   PIC X(02).
+           05 ACCOUNT-STATUS-CODE        PIC X(01)      VALUE 'A'.
+              88 ACCOUNT-ACTIVE                         VALUE 'A'.
+              88 ACCOUNT-CLOSED                         VALUE 'C'.
+           05 ACCOUNT-DAILY-WD-DATE      PIC 9(8)       VALUE 0.
+           05 ACCOUNT-DAILY-WD-TOTAL     PIC S9(9)V99   COMP-3 VALUE 0.
+           05 ACCOUNT-JOINT-SSN          PIC X(9)       VALUE SPACES.

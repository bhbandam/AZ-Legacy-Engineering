@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  WBSTPREC - WOODGROVEBANK STOP-PAYMENT RECORD LAYOUT, AS      *
+      *  STORED IN THE WBSTOPDB VSAM FILE. ONE RECORD PER ITEM A      *
+      *  TELLER HAS FLAGGED FOR A CHECKING ACCOUNT (SEE WBSTOP).      *
+      *  ANY DEBIT-POSTING PROGRAM PRESENTING AN ITEM AGAINST THAT    *
+      *  ACCOUNT FOR THE SAME AMOUNT REJECTS IT WHILE THE RECORD IS   *
+      *  STILL ACTIVE.                                                *
+      *****************************************************************
+       01  WBSTP-RECORD.
+           05 STP-KEY.
+              10 STP-SSN                 PIC X(9).
+              10 STP-ACCT-NUM            PIC X(10).
+              10 STP-REFERENCE           PIC X(10).
+           05 STP-AMOUNT                 PIC S9(13)V99  COMP-3.
+           05 STP-DATE-PLACED            PIC X(10).
+           05 STP-STATUS-CODE            PIC X(01)      VALUE 'A'.
+              88 STP-STATUS-ACTIVE                      VALUE 'A'.
+              88 STP-STATUS-RELEASED                    VALUE 'R'.

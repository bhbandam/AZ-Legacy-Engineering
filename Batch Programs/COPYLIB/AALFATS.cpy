@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  AALFATS - CUSTOMER / ORDER EXTRACT RECORD LAYOUT
+      *  Minimal local stub supplied so this record layout resolves
+      *  at compile time; the production copy is maintained in the
+      *  enterprise copy library and is not shipped with application
+      *  source.
+      *****************************************************************
+       05  RECORD-TYPE             PIC X(02).
+           88  AA-RECORD                    VALUE 'AA'.
+           88  HI-RECORD                    VALUE 'HI'.
+       05  AA-REC-TYPE.
+           10  AA-CUST-ID           PIC 9(09).
+           10  AA-CUST-NAME         PIC X(30).
+           10  AA-CUST-SSN          PIC 9(09).
+           10  AA-CUST-ADDR-LINE1   PIC X(30).
+           10  AA-CUST-CITY         PIC X(20).
+           10  AA-CUST-STATE        PIC X(02).
+           10  AA-CUST-ZIP          PIC X(09).
+           10  FILLER               PIC X(19).
+       05  HI-REC-TYPE REDEFINES AA-REC-TYPE.
+           10  HI-ORDER-ID          PIC 9(08).
+           10  HI-CUST-ID           PIC 9(09).
+           10  HI-ORDER-DATE        PIC X(10).
+           10  HI-ORDER-AMT         PIC S9(09)V99 COMP-3.
+           10  FILLER               PIC X(95).

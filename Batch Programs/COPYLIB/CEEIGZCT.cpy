@@ -0,0 +1,2 @@
+      *    03  CEECLASS            PIC S9(4) BINARY.
+      *    03  CEECAUSE            PIC S9(4) BINARY.

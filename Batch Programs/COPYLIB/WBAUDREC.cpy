@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  WBAUDREC - WOODGROVEBANK AUDIT RECORD LAYOUT, AS STORED IN   *
+      *  THE WBAUDTDB VSAM FILE. ONE RECORD PER LOGGED EVENT FROM     *
+      *  ANY ATM, TELLER, OR CUSTOMER-CARE PROGRAM THAT FORMERLY      *
+      *  WROTE ONLY TO THE CSMT TRANSIENT DATA QUEUE. KEYED BY        *
+      *  SSN/ACCOUNT/DATE SO THE AUDIT FILE CAN BE SEARCHED BY        *
+      *  CUSTOMER OR DATE RANGE (SEE AUDTRPT).                        *
+      *****************************************************************
+       01  WBAUD-RECORD.
+           05 AUD-KEY.
+              10 AUD-SSN                  PIC X(9).
+              10 AUD-ACCT-NUM             PIC X(10).
+              10 AUD-DATE                 PIC X(10).
+              10 AUD-SEQ-NUM              PIC 9(10).
+           05 AUD-TIME                    PIC X(08).
+           05 AUD-SOURCE-PGM              PIC X(08).
+           05 AUD-MESSAGE                 PIC X(80).

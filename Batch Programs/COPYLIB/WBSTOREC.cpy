@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  WBSTOREC - WOODGROVEBANK STANDING ORDER RECORD LAYOUT, AS    *
+      *  STORED IN THE WBSTORD VSAM FILE. ONE RECORD PER SOURCE       *
+      *  ACCOUNT REPRESENTS A RECURRING TRANSFER SET UP BY THE        *
+      *  CUSTOMER FOR THAT ACCOUNT (SEE WBSETSO), EXECUTED ON ITS     *
+      *  NEXT-RUN DATE BY THE NIGHTLY STOPOST BATCH JOB.              *
+      *****************************************************************
+       01  WBSTO-RECORD.
+           05 STO-KEY.
+              10 STO-FROM-SSN             PIC X(9).
+              10 STO-FROM-ACCT-NUM        PIC X(10).
+           05 STO-TO-SSN                  PIC X(9).
+           05 STO-TO-ACCT-NUM             PIC X(10).
+           05 STO-AMOUNT                  PIC S9(13)V99  COMP-3.
+           05 STO-FREQUENCY-CODE          PIC X(01).
+              88 STO-FREQ-WEEKLY                 VALUE 'W'.
+              88 STO-FREQ-MONTHLY                VALUE 'M'.
+              88 STO-FREQ-QUARTERLY              VALUE 'Q'.
+              88 STO-FREQ-ANNUALLY               VALUE 'A'.
+           05 STO-NEXT-RUN-DATE           PIC X(10).
+           05 STO-LAST-RUN-DATE           PIC X(10)      VALUE SPACES.
+           05 STO-STATUS-CODE             PIC X(01)      VALUE 'A'.
+              88 STO-STATUS-ACTIVE                       VALUE 'A'.
+              88 STO-STATUS-SUSPENDED                    VALUE 'S'.

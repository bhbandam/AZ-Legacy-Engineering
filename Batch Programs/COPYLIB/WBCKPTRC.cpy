@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  WBCKPTRC - COMMON BATCH CHECKPOINT/RESTART RECORD LAYOUT.    *
+      *  SHARED BY EVERY BATCH PROGRAM THAT CAN BE RESTARTED MID-FILE *
+      *  AFTER AN ABEND INSTEAD OF REPROCESSING FROM THE BEGINNING.   *
+      *  CKPT-RESTART-KEY HOLDS WHATEVER POSITION THE OWNING PROGRAM  *
+      *  RESTARTS FROM (A KEY VALUE OR AN INPUT RECORD COUNT), AND    *
+      *  CKPT-COUNT-1 THRU CKPT-COUNT-4 HOLD THAT PROGRAM'S OWN       *
+      *  RUNNING TOTALS - EACH PROGRAM DOCUMENTS IN ITS OWN WORKING-  *
+      *  STORAGE WHICH TOTAL GOES IN WHICH SLOT.                      *
+      *****************************************************************
+       01  CKPT-RECORD.
+           05 CKPT-RESTART-KEY           PIC 9(09).
+           05 CKPT-COUNT-1               PIC 9(09).
+           05 CKPT-COUNT-2               PIC 9(09).
+           05 CKPT-COUNT-3               PIC 9(09).
+           05 CKPT-COUNT-4               PIC 9(09).
+           05 FILLER                     PIC X(04).
